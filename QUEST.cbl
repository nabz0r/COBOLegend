@@ -8,42 +8,72 @@
        PROGRAM-ID. QUEST-SYSTEM.
        AUTHOR. NABZ0R.
        DATE-WRITTEN. 2025-03-04.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
-      *-----------------------------------------------------------------
-      * Structure des quêtes
-      *-----------------------------------------------------------------
-       01 QUEST-TABLE.
-          05 MAX-QUESTS             PIC 9(2)   VALUE 10.
-          05 QUESTS OCCURS 10 TIMES INDEXED BY QUEST-IDX.
-             10 QUEST-ID            PIC 9(3).
-             10 QUEST-NAME          PIC X(30).
-             10 QUEST-DESC          PIC X(255).
-             10 QUEST-STATUS        PIC X(1).
-                88 QUEST-INACTIVE   VALUE 'I'.
-                88 QUEST-ACTIVE     VALUE 'A'.
-                88 QUEST-COMPLETED  VALUE 'C'.
-                88 QUEST-FAILED     VALUE 'F'.
-             10 QUEST-TYPE          PIC X(1).
-                88 QUEST-MAIN       VALUE 'M'.
-                88 QUEST-SIDE       VALUE 'S'.
-             10 QUEST-OBJECTIVES    OCCURS 5 TIMES.
-                15 OBJECTIVE-DESC   PIC X(50).
-                15 OBJECTIVE-STATUS PIC X(1).
-                   88 OBJ-INCOMPLETE VALUE 'I'.
-                   88 OBJ-COMPLETE   VALUE 'C'.
-                15 OBJECTIVE-TARGET PIC 9(3).
-                15 OBJECTIVE-PROGRESS PIC 9(3).
-             10 QUEST-REWARD-EXP    PIC 9(5).
-             10 QUEST-REWARD-GOLD   PIC 9(5).
-             10 QUEST-REWARD-ITEM   PIC X(20).
-      
-       01 QUEST-COUNT               PIC 9(2)   VALUE 0.
-      
-       PROCEDURE DIVISION.
-      
+
+      *-----------------------------------------------------------------
+      * Variables de travail
+      *-----------------------------------------------------------------
+       01 OBJ-IDX                   PIC 9(1)   VALUE 0.
+       01 ALL-OBJECTIVES-COMPLETED  PIC X(1)   VALUE "N".
+       01 EXPERIENCE-GAINED         PIC 9(4)   VALUE 0.
+       01 CHARACTER-OPERATION       PIC X(1)   VALUE SPACE.
+          88 OP-ADD-EXPERIENCE      VALUE 'X'.
+       01 INVENTORY-OPERATION       PIC X(1)   VALUE SPACE.
+          88 OP-ADD-ITEM            VALUE 'A'.
+       01 NEXT-REWARD-ITEM-ID       PIC 9(3)   VALUE 200.
+       01 ALL-MAIN-QUESTS-DONE      PIC X(1)   VALUE "N".
+       01 EGG-CODE-ENTERED          PIC X(20)  VALUE SPACES.
+       01 LOG-OPERATION             PIC X(1)   VALUE SPACE.
+       01 EVENT-MESSAGE             PIC X(60)  VALUE SPACES.
+       01 QUEST-MATCHES-FILTER      PIC X(1)   VALUE "N".
+       01 GOLD-DISPLAY              PIC X(12)  VALUE SPACES.
+       01 UTIL-OPERATION            PIC X(1)   VALUE SPACES.
+       01 UTIL-NUMBER               PIC 9(9)   VALUE 0.
+       01 UTIL-FORMATTED            PIC X(12)  VALUE SPACES.
+          88 QUEST-MATCHES          VALUE "Y".
+
+       LINKAGE SECTION.
+       01 QUEST-OPERATION           PIC X(1).
+          88 OP-INITIALIZE          VALUE 'I'.
+          88 OP-UPDATE-OBJECTIVE    VALUE 'U'.
+          88 OP-DISPLAY-LOG         VALUE 'D'.
+          88 OP-ADVANCE-TURN        VALUE 'T'.
+
+       COPY "PLAYER-CHAR.cpy".
+       COPY "INVENTORY.cpy".
+       COPY "QUEST.cpy".
+       COPY "ITEM-OP.cpy".
+
+       01 QUEST-ID-TO-UPDATE        PIC 9(3).
+       01 OBJECTIVE-NUM             PIC 9(1).
+       01 PROGRESS-VALUE            PIC 9(3).
+       01 QUEST-LOG-FILTER          PIC X(1)   VALUE 'T'.
+          88 FILTER-ALL-QUESTS      VALUE 'T'.
+          88 FILTER-ACTIVE-QUESTS   VALUE 'A'.
+          88 FILTER-DONE-QUESTS     VALUE 'C'.
+          88 FILTER-FAILED-QUESTS   VALUE 'F'.
+
+       PROCEDURE DIVISION USING QUEST-OPERATION, PLAYER-CHARACTER,
+                                 PLAYER-INVENTORY, PLAYER-GOLD,
+                                 PLAYER-EQUIPMENT, QUEST-TABLE,
+                                 QUEST-ID-TO-UPDATE, OBJECTIVE-NUM,
+                                 PROGRESS-VALUE, ITEM-OP-PARAMS,
+                                 QUEST-LOG-FILTER.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-INITIALIZE
+                   PERFORM INITIALIZE-QUESTS
+               WHEN OP-UPDATE-OBJECTIVE
+                   PERFORM UPDATE-QUEST-OBJECTIVE
+               WHEN OP-DISPLAY-LOG
+                   PERFORM DISPLAY-QUEST-LOG
+               WHEN OP-ADVANCE-TURN
+                   PERFORM ADVANCE-QUEST-TURNS
+           END-EVALUATE
+           GOBACK.
+
       *-----------------------------------------------------------------
       * Initialisation des quêtes
       *-----------------------------------------------------------------
@@ -51,108 +81,369 @@
            MOVE 0 TO QUEST-COUNT
            PERFORM ADD-MAIN-QUEST
            PERFORM ADD-SIDE-QUEST-1
+           PERFORM ADD-TIME-TRAVEL-QUEST
+           PERFORM ADD-CRAFTING-QUEST
+           PERFORM ADD-SIDE-QUEST-2
+           PERFORM ADD-SIDE-QUEST-3
+           PERFORM ADD-SIDE-QUEST-4
+           PERFORM ADD-SIDE-QUEST-5
+           PERFORM ADD-SIDE-QUEST-6
+           PERFORM ADD-SIDE-QUEST-7
            .
-      
+
       *-----------------------------------------------------------------
       * Ajout de la quête principale
       *-----------------------------------------------------------------
        ADD-MAIN-QUEST.
            ADD 1 TO QUEST-COUNT
            MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
-           MOVE "Explorer la cité futuriste" 
+           MOVE "Explorer la cité futuriste"
                 TO QUEST-NAME(QUEST-COUNT)
-           MOVE "La mystérieuse cité futuriste au loin semble abriter "
-                "des secrets sur l'ancien monde. Explorez-la pour "
-                "découvrir ses mystères." 
+           MOVE "La mystérieuse cité futuriste au loin semble "
+                & "abriter des secrets sur l'ancien monde. "
+                & "Explorez-la pour découvrir ses mystères."
                 TO QUEST-DESC(QUEST-COUNT)
            MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
            MOVE "M" TO QUEST-TYPE(QUEST-COUNT)
-      
-           MOVE "Trouver l'entrée de la cité" 
+           MOVE "Gardien en chef" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Trouver l'entrée de la cité"
                 TO OBJECTIVE-DESC(QUEST-COUNT, 1)
            MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
            MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
            MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
-      
-           MOVE "Parler au chef des gardiens" 
+
+           MOVE "Parler au chef des gardiens"
                 TO OBJECTIVE-DESC(QUEST-COUNT, 2)
            MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 2)
            MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 2)
            MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 2)
-      
-           MOVE "Accéder au coeur de la cité" 
+
+           MOVE "Accéder au coeur de la cité"
                 TO OBJECTIVE-DESC(QUEST-COUNT, 3)
            MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 3)
            MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 3)
            MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 3)
-      
+
            MOVE 500 TO QUEST-REWARD-EXP(QUEST-COUNT)
            MOVE 200 TO QUEST-REWARD-GOLD(QUEST-COUNT)
-           MOVE "Clé d'accès mainframe" 
+           MOVE "Clé d'accès mainframe"
                 TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
            .
-      
+
       *-----------------------------------------------------------------
       * Ajout d'une quête secondaire
       *-----------------------------------------------------------------
        ADD-SIDE-QUEST-1.
            ADD 1 TO QUEST-COUNT
            MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
-           MOVE "Collecter des fragments de code" 
+           MOVE "Collecter des fragments de code"
                 TO QUEST-NAME(QUEST-COUNT)
            MOVE "Des fragments de code ancien sont dispersés dans "
-                "toute la région. Collectez-les pour déverrouiller "
-                "des fonctionnalités perdues." 
+                & "toute la région. Collectez-les pour déverrouiller "
+                & "des fonctionnalités perdues."
                 TO QUEST-DESC(QUEST-COUNT)
            MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
            MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
-      
-           MOVE "Collecter 5 fragments de code" 
+           MOVE "Archiviste errant" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Collecter 5 fragments de code"
                 TO OBJECTIVE-DESC(QUEST-COUNT, 1)
            MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
            MOVE 5 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
            MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
-      
+
            MOVE 100 TO QUEST-REWARD-EXP(QUEST-COUNT)
            MOVE 50 TO QUEST-REWARD-GOLD(QUEST-COUNT)
-           MOVE "Compilateur antique" 
+           MOVE "Compilateur antique"
                 TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête temporelle - origine de MAINFRAME-TERRA
+      *-----------------------------------------------------------------
+       ADD-TIME-TRAVEL-QUEST.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "Découvrir l'origine de MAINFRAME-TERRA"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "Le Terminal Time Travel laisse entrevoir des "
+                & "fragments du passé de MAINFRAME-TERRA. Remontez "
+                & "le temps à travers ses différentes époques pour "
+                & "en apprendre l'origine."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "M" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Chronologue du Terminal"
+                TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Explorer les différentes époques via le Terminal"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 300 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 120 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête d'artisanat - maîtriser le JCL Crafting
+      *-----------------------------------------------------------------
+       ADD-CRAFTING-QUEST.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "Maîtriser le JCL Crafting"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "L'artisanat par JCL permet de fabriquer des objets "
+                & "rares en combinant des matériaux. Fabriquez "
+                & "plusieurs objets différents pour prouver votre "
+                & "maîtrise du système."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Artisan du JCL" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Fabriquer 3 objets différents via le JCL-crafting"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 3 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 150 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 75 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE "Cristaux de données" TO QUEST-REWARD-MATERIAL
+                (QUEST-COUNT)
+           MOVE 5 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête secondaire - la tour de guet des Plaines de l'Ouest
+      *-----------------------------------------------------------------
+       ADD-SIDE-QUEST-2.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "La vigie silencieuse"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "La Tour de Guet des Plaines de l'Ouest ne répond "
+                & "plus aux signaux de la garnison. Rendez-vous sur "
+                & "place pour découvrir ce qui s'y trame."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Capitaine de la garnison"
+                TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Atteindre la Tour de Guet"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 120 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 60 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête secondaire - les archives englouties
+      *-----------------------------------------------------------------
+       ADD-SIDE-QUEST-3.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "Les archives englouties"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "La Grotte de Stockage de la Côte des Archives "
+                & "renfermerait de vieilles sauvegardes oubliées. "
+                & "Explorez-la avant que l'humidité ne les efface."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Archiviste errant" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 40 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Explorer la Grotte de Stockage"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 130 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 70 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête secondaire - le marché clandestin
+      *-----------------------------------------------------------------
+       ADD-SIDE-QUEST-4.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "Contacts au marché clandestin"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "Un marchand discret du Marché Clandestin propose "
+                & "de bonnes affaires à qui sait se montrer "
+                & "convaincant. Allez négocier avec lui."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Marchand itinérant" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Visiter le Marché Clandestin"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 80 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 100 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête secondaire - la bête du marais
+      *-----------------------------------------------------------------
+       ADD-SIDE-QUEST-5.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "La bête du marais"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "Des processus corrompus rôdent dans le Marais "
+                & "Profond du Marais du Segment, menaçant les "
+                & "voyageurs. Traquez-les et mettez-y bon ordre."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Garde des routes" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Vaincre 3 ennemis dans le Marais Profond"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 3 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 160 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 60 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE "Métal recyclé" TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 8 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
            .
-      
+
+      *-----------------------------------------------------------------
+      * Quête secondaire - les ruines du Compilateur
+      *-----------------------------------------------------------------
+       ADD-SIDE-QUEST-6.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "Le secret du Compilateur"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "Les Ruines du Compilateur, dans les Collines du "
+                & "Noyau, cacheraient les plans d'une machine "
+                & "disparue depuis des générations."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Ermite des collines" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Explorer les Ruines du Compilateur"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 180 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 90 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
+      *-----------------------------------------------------------------
+      * Quête secondaire - les rebelles des Terres Désolées
+      *-----------------------------------------------------------------
+       ADD-SIDE-QUEST-7.
+           ADD 1 TO QUEST-COUNT
+           MOVE QUEST-COUNT TO QUEST-ID(QUEST-COUNT)
+           MOVE "Les rebelles des Terres Désolées"
+                TO QUEST-NAME(QUEST-COUNT)
+           MOVE "Le Sanctuaire des Anciens et le Camp des Rebelles, "
+                & "dans les Terres Désolées, abritent une "
+                & "résistance qui cherche des alliés pour son combat."
+                TO QUEST-DESC(QUEST-COUNT)
+           MOVE "A" TO QUEST-STATUS(QUEST-COUNT)
+           MOVE "S" TO QUEST-TYPE(QUEST-COUNT)
+           MOVE "Chef des rebelles" TO QUEST-GIVER-NPC(QUEST-COUNT)
+           MOVE 0 TO QUEST-FAIL-TURNS(QUEST-COUNT)
+
+           MOVE "Rejoindre le Camp des Rebelles"
+                TO OBJECTIVE-DESC(QUEST-COUNT, 1)
+           MOVE "I" TO OBJECTIVE-STATUS(QUEST-COUNT, 1)
+           MOVE 1 TO OBJECTIVE-TARGET(QUEST-COUNT, 1)
+           MOVE 0 TO OBJECTIVE-PROGRESS(QUEST-COUNT, 1)
+
+           MOVE 220 TO QUEST-REWARD-EXP(QUEST-COUNT)
+           MOVE 110 TO QUEST-REWARD-GOLD(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-ITEM(QUEST-COUNT)
+           MOVE SPACES TO QUEST-REWARD-MATERIAL(QUEST-COUNT)
+           MOVE 0 TO QUEST-REWARD-MAT-QTY(QUEST-COUNT)
+           .
+
       *-----------------------------------------------------------------
       * Mise à jour d'un objectif de quête
       *-----------------------------------------------------------------
        UPDATE-QUEST-OBJECTIVE.
-           *> Paramètres: QUEST-ID-TO-UPDATE, OBJECTIVE-NUM, PROGRESS-VALUE
-           PERFORM VARYING QUEST-IDX FROM 1 BY 1 
+           PERFORM VARYING QUEST-IDX FROM 1 BY 1
                    UNTIL QUEST-IDX > QUEST-COUNT
                IF QUEST-ID(QUEST-IDX) = QUEST-ID-TO-UPDATE
-                   ADD PROGRESS-VALUE TO 
+                   ADD PROGRESS-VALUE TO
                        OBJECTIVE-PROGRESS(QUEST-IDX, OBJECTIVE-NUM)
-      
-                   IF OBJECTIVE-PROGRESS(QUEST-IDX, OBJECTIVE-NUM) >= 
+
+                   IF OBJECTIVE-PROGRESS(QUEST-IDX, OBJECTIVE-NUM) >=
                       OBJECTIVE-TARGET(QUEST-IDX, OBJECTIVE-NUM)
-                       MOVE OBJECTIVE-TARGET(QUEST-IDX, OBJECTIVE-NUM) TO 
-                            OBJECTIVE-PROGRESS(QUEST-IDX, OBJECTIVE-NUM)
-                       MOVE "C" TO 
+                       MOVE OBJECTIVE-TARGET(QUEST-IDX, OBJECTIVE-NUM)
+                            TO OBJECTIVE-PROGRESS(QUEST-IDX,
+                            OBJECTIVE-NUM)
+                       MOVE "C" TO
                             OBJECTIVE-STATUS(QUEST-IDX, OBJECTIVE-NUM)
-      
-                       DISPLAY "Objectif complété: " 
+
+                       DISPLAY "Objectif complété: "
                           OBJECTIVE-DESC(QUEST-IDX, OBJECTIVE-NUM)
                    END-IF
-      
+
                    PERFORM CHECK-QUEST-COMPLETION
                    EXIT PERFORM
                END-IF
            END-PERFORM
            .
-      
+
       *-----------------------------------------------------------------
       * Vérification de la complétion d'une quête
       *-----------------------------------------------------------------
        CHECK-QUEST-COMPLETION.
            MOVE "Y" TO ALL-OBJECTIVES-COMPLETED
-      
+
            PERFORM VARYING OBJ-IDX FROM 1 BY 1 UNTIL OBJ-IDX > 5
                IF OBJECTIVE-DESC(QUEST-IDX, OBJ-IDX) NOT = SPACES AND
                   OBJECTIVE-STATUS(QUEST-IDX, OBJ-IDX) = "I"
@@ -160,34 +451,159 @@
                    EXIT PERFORM
                END-IF
            END-PERFORM
-      
-           IF ALL-OBJECTIVES-COMPLETED = "Y" AND 
+
+           IF ALL-OBJECTIVES-COMPLETED = "Y" AND
               QUEST-STATUS(QUEST-IDX) = "A"
                MOVE "C" TO QUEST-STATUS(QUEST-IDX)
                PERFORM COMPLETE-QUEST
            END-IF
            .
-      
+
+      *-----------------------------------------------------------------
+      * Formatage d'un montant d'or avec séparateurs de milliers,
+      * délégué à UTILITIES
+      *-----------------------------------------------------------------
+       FORMAT-GOLD-FOR-DISPLAY.
+           MOVE "F" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           MOVE UTIL-FORMATTED TO GOLD-DISPLAY
+           .
+
       *-----------------------------------------------------------------
       * Traitement de la complétion d'une quête
       *-----------------------------------------------------------------
        COMPLETE-QUEST.
            DISPLAY SPACE
-           DISPLAY "*** QUÊTE COMPLÉTÉE: " QUEST-NAME(QUEST-IDX) " ***"
+           DISPLAY "*** QUÊTE COMPLÉTÉE: " QUEST-NAME(QUEST-IDX)
+               " ***"
+
+           MOVE SPACES TO EVENT-MESSAGE
+           STRING "Quête complétée: " DELIMITED BY SIZE
+               QUEST-NAME(QUEST-IDX) DELIMITED BY SPACE
+               INTO EVENT-MESSAGE
+           END-STRING
+           MOVE 'W' TO LOG-OPERATION
+           CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION, EVENT-MESSAGE
            DISPLAY "Récompenses:"
-           DISPLAY "- " QUEST-REWARD-EXP(QUEST-IDX) " points d'expérience"
-           DISPLAY "- " QUEST-REWARD-GOLD(QUEST-IDX) " pièces d'or"
+           DISPLAY "- " QUEST-REWARD-EXP(QUEST-IDX)
+               " points d'expérience"
+           MOVE QUEST-REWARD-GOLD(QUEST-IDX) TO UTIL-NUMBER
+           PERFORM FORMAT-GOLD-FOR-DISPLAY
+           DISPLAY "- " GOLD-DISPLAY " pièces d'or"
            IF QUEST-REWARD-ITEM(QUEST-IDX) NOT = SPACES
                DISPLAY "- Objet: " QUEST-REWARD-ITEM(QUEST-IDX)
            END-IF
-      
+           IF QUEST-REWARD-MATERIAL(QUEST-IDX) NOT = SPACES
+               DISPLAY "- Matériau: " QUEST-REWARD-MAT-QTY(QUEST-IDX)
+                   " x " QUEST-REWARD-MATERIAL(QUEST-IDX)
+           END-IF
+
            MOVE QUEST-REWARD-EXP(QUEST-IDX) TO EXPERIENCE-GAINED
-           PERFORM ADD-EXPERIENCE
+           MOVE 'A' TO CHARACTER-OPERATION
+           CALL "CHARACTER-SYSTEM" USING CHARACTER-OPERATION,
+               PLAYER-CHARACTER, EXPERIENCE-GAINED
            ADD QUEST-REWARD-GOLD(QUEST-IDX) TO PLAYER-GOLD
-      
-           *> Ajout de l'objet à l'inventaire serait géré ici
+
+           IF QUEST-REWARD-ITEM(QUEST-IDX) NOT = SPACES
+               PERFORM ADD-QUEST-REWARD-ITEM
+           END-IF
+
+           IF QUEST-REWARD-MATERIAL(QUEST-IDX) NOT = SPACES
+               PERFORM ADD-QUEST-REWARD-MATERIAL
+           END-IF
+
+           IF QUEST-MAIN(QUEST-IDX)
+               PERFORM CHECK-GAME-COMPLETION
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Vérification de la fin du jeu: une fois toutes les quêtes
+      * principales complétées, la fin alternative de EASTER-EGGS est
+      * déclenchée (même convention d'appel que COMPLETE-QUEST vers
+      * CHARACTER-SYSTEM).
+      *-----------------------------------------------------------------
+       CHECK-GAME-COMPLETION.
+           MOVE "Y" TO ALL-MAIN-QUESTS-DONE
+
+           PERFORM VARYING QUEST-IDX FROM 1 BY 1
+                   UNTIL QUEST-IDX > QUEST-COUNT
+               IF QUEST-MAIN(QUEST-IDX) AND
+                  NOT QUEST-COMPLETED(QUEST-IDX)
+                   MOVE "N" TO ALL-MAIN-QUESTS-DONE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF ALL-MAIN-QUESTS-DONE = "Y"
+               MOVE "SHOW-ALT-ENDING" TO EGG-CODE-ENTERED
+               CALL "EASTER-EGGS" USING EGG-CODE-ENTERED,
+                   PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+                   PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Ajout de l'objet de récompense à l'inventaire du joueur
+      *-----------------------------------------------------------------
+       ADD-QUEST-REWARD-ITEM.
+           ADD 1 TO NEXT-REWARD-ITEM-ID
+           MOVE NEXT-REWARD-ITEM-ID TO OP-ITEM-ID
+           MOVE QUEST-REWARD-ITEM(QUEST-IDX) TO OP-ITEM-NAME
+           MOVE "M" TO OP-ITEM-TYPE
+           MOVE SPACES TO OP-ITEM-SLOT-TYPE
+           MOVE 0 TO OP-ITEM-VALUE
+           MOVE 1 TO OP-ITEM-QUANTITY
+           MOVE 0 TO OP-ITEM-ATTACK
+           MOVE 0 TO OP-ITEM-DEFENSE
+           MOVE 0 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 0 TO OP-ITEM-DURABILITY-MAX
+
+           EVALUATE QUEST-REWARD-ITEM(QUEST-IDX)
+               WHEN "Clé d'accès mainframe"
+                   MOVE "Une clé numérique qui ouvre les portes "
+                       & "sécurisées de la cité." TO OP-ITEM-DESC
+               WHEN "Compilateur antique"
+                   MOVE "Un compilateur rare capable de lire "
+                       & "d'anciens formats de code." TO OP-ITEM-DESC
+               WHEN OTHER
+                   MOVE "Un objet de quête." TO OP-ITEM-DESC
+           END-EVALUATE
+
+           MOVE 'A' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
            .
-      
+
+      *-----------------------------------------------------------------
+      * Ajout du matériau de récompense à l'inventaire du joueur,
+      * même circuit que ADD-QUEST-REWARD-ITEM
+      *-----------------------------------------------------------------
+       ADD-QUEST-REWARD-MATERIAL.
+           ADD 1 TO NEXT-REWARD-ITEM-ID
+           MOVE NEXT-REWARD-ITEM-ID TO OP-ITEM-ID
+           MOVE QUEST-REWARD-MATERIAL(QUEST-IDX) TO OP-ITEM-NAME
+           MOVE "M" TO OP-ITEM-TYPE
+           MOVE SPACES TO OP-ITEM-SLOT-TYPE
+           MOVE 0 TO OP-ITEM-VALUE
+           MOVE QUEST-REWARD-MAT-QTY(QUEST-IDX) TO OP-ITEM-QUANTITY
+           MOVE 0 TO OP-ITEM-ATTACK
+           MOVE 0 TO OP-ITEM-DEFENSE
+           MOVE 0 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 0 TO OP-ITEM-DURABILITY-MAX
+           MOVE "Un matériau utile pour l'artisanat JCL."
+               TO OP-ITEM-DESC
+
+           MOVE 'A' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+           .
+
       *-----------------------------------------------------------------
       * Affichage du journal de quêtes
       *-----------------------------------------------------------------
@@ -195,42 +611,81 @@
            DISPLAY SPACE
            DISPLAY "=== JOURNAL DE QUÊTES ==="
            DISPLAY SPACE
-      
-           PERFORM VARYING QUEST-IDX FROM 1 BY 1 
+
+           PERFORM VARYING QUEST-IDX FROM 1 BY 1
                    UNTIL QUEST-IDX > QUEST-COUNT
-               IF QUEST-STATUS(QUEST-IDX) = "A" OR 
-                  QUEST-STATUS(QUEST-IDX) = "C"
-      
+               MOVE "N" TO QUEST-MATCHES-FILTER
+               EVALUATE TRUE
+                   WHEN FILTER-ACTIVE-QUESTS
+                       IF QUEST-STATUS(QUEST-IDX) = "A"
+                           MOVE "Y" TO QUEST-MATCHES-FILTER
+                       END-IF
+                   WHEN FILTER-DONE-QUESTS
+                       IF QUEST-STATUS(QUEST-IDX) = "C"
+                           MOVE "Y" TO QUEST-MATCHES-FILTER
+                       END-IF
+                   WHEN FILTER-FAILED-QUESTS
+                       IF QUEST-STATUS(QUEST-IDX) = "F"
+                           MOVE "Y" TO QUEST-MATCHES-FILTER
+                       END-IF
+                   WHEN OTHER
+                       IF QUEST-STATUS(QUEST-IDX) = "A" OR
+                          QUEST-STATUS(QUEST-IDX) = "C" OR
+                          QUEST-STATUS(QUEST-IDX) = "F"
+                           MOVE "Y" TO QUEST-MATCHES-FILTER
+                       END-IF
+               END-EVALUATE
+
+               IF QUEST-MATCHES
+
                    IF QUEST-TYPE(QUEST-IDX) = "M"
                        DISPLAY "[PRINCIPALE] " WITH NO ADVANCING
                    ELSE
                        DISPLAY "[SECONDAIRE] " WITH NO ADVANCING
                    END-IF
-      
+
                    IF QUEST-STATUS(QUEST-IDX) = "C"
                        DISPLAY "[TERMINÉE] " WITH NO ADVANCING
                    END-IF
-      
+
+                   IF QUEST-STATUS(QUEST-IDX) = "F"
+                       DISPLAY "[ÉCHOUÉE] " WITH NO ADVANCING
+                   END-IF
+
                    DISPLAY QUEST-NAME(QUEST-IDX)
                    DISPLAY "  " QUEST-DESC(QUEST-IDX)
+                   IF QUEST-GIVER-NPC(QUEST-IDX) NOT = SPACES
+                       DISPLAY "  Donnée par: "
+                           QUEST-GIVER-NPC(QUEST-IDX)
+                   END-IF
+
+                   IF QUEST-STATUS(QUEST-IDX) = "A" AND
+                      QUEST-FAIL-TURNS(QUEST-IDX) > 0
+                       DISPLAY "  (" QUEST-FAIL-TURNS(QUEST-IDX)
+                           " tours avant l'échec de cette quête)"
+                   END-IF
+
                    DISPLAY SPACE
-      
-                   PERFORM VARYING OBJ-IDX FROM 1 BY 1 UNTIL OBJ-IDX > 5
-                       IF OBJECTIVE-DESC(QUEST-IDX, OBJ-IDX) NOT = SPACES
+
+                   PERFORM VARYING OBJ-IDX FROM 1 BY 1
+                           UNTIL OBJ-IDX > 5
+                       IF OBJECTIVE-DESC(QUEST-IDX, OBJ-IDX)
+                          NOT = SPACES
                            IF OBJECTIVE-STATUS(QUEST-IDX, OBJ-IDX) = "C"
                                DISPLAY "  [X] " WITH NO ADVANCING
                            ELSE
                                DISPLAY "  [ ] " WITH NO ADVANCING
                            END-IF
-      
-                           DISPLAY OBJECTIVE-DESC(QUEST-IDX, OBJ-IDX) 
+
+                           DISPLAY OBJECTIVE-DESC(QUEST-IDX, OBJ-IDX)
                                WITH NO ADVANCING
-      
+
                            IF OBJECTIVE-TARGET(QUEST-IDX, OBJ-IDX) > 1
-                               DISPLAY " (" 
-                                   OBJECTIVE-PROGRESS(QUEST-IDX, OBJ-IDX) 
-                                   "/" 
-                                   OBJECTIVE-TARGET(QUEST-IDX, OBJ-IDX) 
+                               DISPLAY " ("
+                                   OBJECTIVE-PROGRESS(QUEST-IDX,
+                                   OBJ-IDX)
+                                   "/"
+                                   OBJECTIVE-TARGET(QUEST-IDX, OBJ-IDX)
                                    ")"
                            ELSE
                                DISPLAY SPACE
@@ -241,5 +696,27 @@
                END-IF
            END-PERFORM
            .
-      
+
+      *-----------------------------------------------------------------
+      * Avance le compte à rebours des quêtes actives assorties d'un
+      * délai (QUEST-FAIL-TURNS > 0). Appelée à chaque déplacement
+      * du joueur. Une quête dont le délai tombe à zéro est marquée
+      * échouée (QUEST-STATUS = "F") sans être retirée du journal.
+      *-----------------------------------------------------------------
+       ADVANCE-QUEST-TURNS.
+           PERFORM VARYING QUEST-IDX FROM 1 BY 1
+                   UNTIL QUEST-IDX > QUEST-COUNT
+               IF QUEST-STATUS(QUEST-IDX) = "A" AND
+                  QUEST-FAIL-TURNS(QUEST-IDX) > 0
+                   SUBTRACT 1 FROM QUEST-FAIL-TURNS(QUEST-IDX)
+                   IF QUEST-FAIL-TURNS(QUEST-IDX) = 0
+                       MOVE "F" TO QUEST-STATUS(QUEST-IDX)
+                       DISPLAY SPACE
+                       DISPLAY "*** QUÊTE ÉCHOUÉE: "
+                           QUEST-NAME(QUEST-IDX) " ***"
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
        END PROGRAM QUEST-SYSTEM.

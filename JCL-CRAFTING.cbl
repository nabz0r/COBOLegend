@@ -71,9 +71,72 @@
        01 LINE-NUMBER                PIC 9(2)   VALUE 0.
        01 I                          PIC 9(2)   VALUE 0.
        01 J                          PIC 9(2)   VALUE 0.
-      
-       PROCEDURE DIVISION.
-      
+       01 INVENTORY-OPERATION        PIC X(1)   VALUE 'A'.
+       01 NEXT-CRAFT-ITEM-ID         PIC 9(3)   VALUE 950.
+
+      *-----------------------------------------------------------------
+      * Variables pour la validation syntaxique du code JCL
+      *-----------------------------------------------------------------
+       01 JOB-CARD-FOUND             PIC X(1)   VALUE 'N'.
+       01 EXEC-STEP-FOUND            PIC X(1)   VALUE 'N'.
+       01 DD-ORDER-ERROR             PIC X(1)   VALUE 'N'.
+       01 PATTERN-MATCHED            PIC X(1)   VALUE 'N'.
+       01 VALIDATION-HINT            PIC X(60)  VALUE SPACES.
+       01 SCAN-HAYSTACK              PIC X(500) VALUE SPACES.
+       01 SCAN-NEEDLE                PIC X(100) VALUE SPACES.
+       01 SCAN-FOUND                 PIC X(1)   VALUE 'N'.
+       01 SCAN-HAY-LEN               PIC 9(3)   VALUE 0.
+       01 SCAN-NEEDLE-LEN            PIC 9(3)   VALUE 0.
+       01 SCAN-IDX                   PIC 9(3)   VALUE 0.
+       01 MATERIAL-FOUND             PIC X(1)   VALUE 'N'.
+       01 MATERIAL-INDEX             PIC 9(2)   VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables pour la recherche de recettes par matériau
+      *-----------------------------------------------------------------
+       01 SEARCH-TERM                PIC X(20)  VALUE SPACES.
+       01 SEARCH-MATCH-COUNT         PIC 9(2)   VALUE 0.
+       01 SEARCH-LINE-MATCHED        PIC X(1)   VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      * Le système démarre "à froid": tant que le terminal n'a pas
+      * encore servi (menu ou dépôt de matériau), les tables
+      * ci-dessus ne sont pas peuplées.
+      *-----------------------------------------------------------------
+       01 CRAFTING-IS-INITIALIZED    PIC X(1)   VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 CRAFTING-OPERATION         PIC X(1).
+          88 OP-RUN-MENU             VALUE 'M'.
+          88 OP-ADD-MATERIAL         VALUE 'A'.
+
+       01 DEPOSIT-MATERIAL-NAME      PIC X(20).
+       01 DEPOSIT-MATERIAL-QTY       PIC 9(2).
+
+       COPY "PLAYER-CHAR.cpy".
+       COPY "INVENTORY.cpy".
+       COPY "ITEM-OP.cpy".
+
+       PROCEDURE DIVISION USING CRAFTING-OPERATION,
+                                 DEPOSIT-MATERIAL-NAME,
+                                 DEPOSIT-MATERIAL-QTY,
+                                 PLAYER-CHARACTER, PLAYER-INVENTORY,
+                                 PLAYER-GOLD, PLAYER-EQUIPMENT,
+                                 ITEM-OP-PARAMS.
+       MAIN-ENTRY.
+           IF CRAFTING-IS-INITIALIZED = 'N'
+               PERFORM INITIALIZE-CRAFTING
+               MOVE 'Y' TO CRAFTING-IS-INITIALIZED
+           END-IF
+
+           EVALUATE TRUE
+               WHEN OP-RUN-MENU
+                   PERFORM CRAFTING-MAIN-MENU
+               WHEN OP-ADD-MATERIAL
+                   PERFORM DEPOSIT-MATERIAL
+           END-EVALUATE
+           GOBACK.
+
       *-----------------------------------------------------------------
       * Initialisation du système de crafting
       *-----------------------------------------------------------------
@@ -81,6 +144,21 @@
            PERFORM INIT-MATERIALS
            PERFORM INIT-RECIPES
            .
+
+      *-----------------------------------------------------------------
+      * Dépôt d'un matériau (typiquement du butin de combat) dans
+      * l'inventaire de matériaux du terminal de fabrication. Sans
+      * effet si le nom ne correspond à aucun matériau connu.
+      *-----------------------------------------------------------------
+       DEPOSIT-MATERIAL.
+           MOVE "N" TO MATERIAL-FOUND
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MATERIAL-COUNT
+               IF MATERIAL-NAME(I) = DEPOSIT-MATERIAL-NAME
+                   ADD DEPOSIT-MATERIAL-QTY TO MATERIAL-QUANTITY(I)
+                   MOVE "Y" TO MATERIAL-FOUND
+               END-IF
+           END-PERFORM
+           .
       
       *-----------------------------------------------------------------
       * Initialisation des matériaux
@@ -93,32 +171,37 @@
       
            MOVE 2 TO MATERIAL-ID(2)
            MOVE "Cristaux de données" TO MATERIAL-NAME(2)
-           MOVE "Cristaux contenant des données structurées" TO MATERIAL-DESC(2)
+           MOVE "Cristaux contenant des données structurées"
+                TO MATERIAL-DESC(2)
            MOVE 8 TO MATERIAL-QUANTITY(2)
-      
+
            MOVE 3 TO MATERIAL-ID(3)
            MOVE "Métal recyclé" TO MATERIAL-NAME(3)
-           MOVE "Métal récupéré des anciennes machines" TO MATERIAL-DESC(3)
+           MOVE "Métal récupéré des anciennes machines"
+                TO MATERIAL-DESC(3)
            MOVE 12 TO MATERIAL-QUANTITY(3)
-      
+
            MOVE 4 TO MATERIAL-ID(4)
            MOVE "Essence logique" TO MATERIAL-NAME(4)
-           MOVE "Substance qui permet de manipuler la logique" TO MATERIAL-DESC(4)
+           MOVE "Substance qui permet de manipuler la logique"
+                TO MATERIAL-DESC(4)
            MOVE 5 TO MATERIAL-QUANTITY(4)
-      
+
            MOVE 5 TO MATERIAL-ID(5)
            MOVE "Circuit imprimé" TO MATERIAL-NAME(5)
            MOVE "Plaque de circuits basiques" TO MATERIAL-DESC(5)
            MOVE 7 TO MATERIAL-QUANTITY(5)
-      
+
            MOVE 6 TO MATERIAL-ID(6)
            MOVE "Herbes numériques" TO MATERIAL-NAME(6)
-           MOVE "Plantes qui poussent dans le cyberespace" TO MATERIAL-DESC(6)
+           MOVE "Plantes qui poussent dans le cyberespace"
+                TO MATERIAL-DESC(6)
            MOVE 20 TO MATERIAL-QUANTITY(6)
-      
+
            MOVE 7 TO MATERIAL-ID(7)
            MOVE "Fils quantiques" TO MATERIAL-NAME(7)
-           MOVE "Fils qui connectent différents états quantiques" TO MATERIAL-DESC(7)
+           MOVE "Fils qui connectent différents états quantiques"
+                TO MATERIAL-DESC(7)
            MOVE 3 TO MATERIAL-QUANTITY(7)
       
            MOVE 8 TO MATERIAL-ID(8)
@@ -134,9 +217,9 @@
            *> Recette 1: Épée de Compilation
            MOVE 1 TO RECIPE-ID(1)
            MOVE "Épée de Compilation" TO RECIPE-NAME(1)
-           MOVE "Une épée qui compile les bugs en code fonctionnel" 
+           MOVE "Une épée qui compile les bugs en code fonctionnel"
                 TO RECIPE-DESCRIPTION(1)
-           
+
            MOVE "Métal recyclé" TO REQ-NAME(1, 1)
            MOVE 3 TO REQ-QUANTITY(1, 1)
            MOVE "Cristaux de données" TO REQ-NAME(1, 2)
@@ -170,9 +253,10 @@
            *> Recette 3: Potion de Débogage
            MOVE 3 TO RECIPE-ID(3)
            MOVE "Potion de Débogage" TO RECIPE-NAME(3)
-           MOVE "Une potion qui restaure la santé en éliminant les bugs" 
+           MOVE "Une potion qui restaure la santé en éliminant"
+              & " les bugs"
                 TO RECIPE-DESCRIPTION(3)
-           
+
            MOVE "Herbes numériques" TO REQ-NAME(3, 1)
            MOVE 5 TO REQ-QUANTITY(3, 1)
            MOVE "Essence logique" TO REQ-NAME(3, 2)
@@ -188,9 +272,10 @@
            *> Recette 4: Amulette de Traduction
            MOVE 4 TO RECIPE-ID(4)
            MOVE "Amulette de Traduction" TO RECIPE-NAME(4)
-           MOVE "Un artefact qui traduit tout langage de programmation" 
+           MOVE "Un artefact qui traduit tout langage de"
+              & " programmation"
                 TO RECIPE-DESCRIPTION(4)
-           
+
            MOVE "Cristaux de données" TO REQ-NAME(4, 1)
            MOVE 3 TO REQ-QUANTITY(4, 1)
            MOVE "Fils quantiques" TO REQ-NAME(4, 2)
@@ -206,9 +291,10 @@
            *> Recette 5: Marteau d'Assemblage
            MOVE 5 TO RECIPE-ID(5)
            MOVE "Marteau d'Assemblage" TO RECIPE-NAME(5)
-           MOVE "Un marteau qui assemble le code en instructions puissantes" 
+           MOVE "Un marteau qui assemble le code en instructions"
+              & " puissantes"
                 TO RECIPE-DESCRIPTION(5)
-           
+
            MOVE "Métal recyclé" TO REQ-NAME(5, 1)
            MOVE 5 TO REQ-QUANTITY(5, 1)
            MOVE "Essence logique" TO REQ-NAME(5, 2)
@@ -220,6 +306,90 @@
            MOVE "Marteau d'Assemblage" TO RECIPE-RESULT-ITEM(5)
            MOVE "W" TO RECIPE-RESULT-TYPE(5)
            MOVE 18 TO RECIPE-RESULT-POWER(5)
+
+           *> Recette 6: Casque de Pare-feu
+           MOVE 6 TO RECIPE-ID(6)
+           MOVE "Casque de Pare-feu" TO RECIPE-NAME(6)
+           MOVE "Un casque qui filtre les attaques hostiles"
+                TO RECIPE-DESCRIPTION(6)
+
+           MOVE "Circuit imprimé" TO REQ-NAME(6, 1)
+           MOVE 3 TO REQ-QUANTITY(6, 1)
+           MOVE "Fragments binaires" TO REQ-NAME(6, 2)
+           MOVE 5 TO REQ-QUANTITY(6, 2)
+
+           MOVE "//FIREWALL JOB*" TO RECIPE-JCL-PATTERN(6)
+           MOVE "Casque de Pare-feu" TO RECIPE-RESULT-ITEM(6)
+           MOVE "A" TO RECIPE-RESULT-TYPE(6)
+           MOVE 8 TO RECIPE-RESULT-POWER(6)
+
+           *> Recette 7: Élixir de Mémoire Vive
+           MOVE 7 TO RECIPE-ID(7)
+           MOVE "Élixir de Mémoire Vive" TO RECIPE-NAME(7)
+           MOVE "Un élixir qui restaure l'énergie mentale"
+                TO RECIPE-DESCRIPTION(7)
+
+           MOVE "Mémoire volatile" TO REQ-NAME(7, 1)
+           MOVE 4 TO REQ-QUANTITY(7, 1)
+           MOVE "Herbes numériques" TO REQ-NAME(7, 2)
+           MOVE 3 TO REQ-QUANTITY(7, 2)
+
+           MOVE "//ALLOCATE JOB*" TO RECIPE-JCL-PATTERN(7)
+           MOVE "Élixir de Mémoire Vive" TO RECIPE-RESULT-ITEM(7)
+           MOVE "C" TO RECIPE-RESULT-TYPE(7)
+           MOVE 20 TO RECIPE-RESULT-POWER(7)
+
+           *> Recette 8: Bouclier de Segmentation
+           MOVE 8 TO RECIPE-ID(8)
+           MOVE "Bouclier de Segmentation" TO RECIPE-NAME(8)
+           MOVE "Un bouclier qui isole les erreurs mémoire"
+                TO RECIPE-DESCRIPTION(8)
+
+           MOVE "Métal recyclé" TO REQ-NAME(8, 1)
+           MOVE 6 TO REQ-QUANTITY(8, 1)
+           MOVE "Cristaux de données" TO REQ-NAME(8, 2)
+           MOVE 3 TO REQ-QUANTITY(8, 2)
+
+           MOVE "//SEGMENT JOB*" TO RECIPE-JCL-PATTERN(8)
+           MOVE "Bouclier de Segmentation" TO RECIPE-RESULT-ITEM(8)
+           MOVE "A" TO RECIPE-RESULT-TYPE(8)
+           MOVE 14 TO RECIPE-RESULT-POWER(8)
+
+           *> Recette 9: Lame de Récursion
+           MOVE 9 TO RECIPE-ID(9)
+           MOVE "Lame de Récursion" TO RECIPE-NAME(9)
+           MOVE "Une lame qui frappe plusieurs fois par appel"
+                TO RECIPE-DESCRIPTION(9)
+
+           MOVE "Essence logique" TO REQ-NAME(9, 1)
+           MOVE 3 TO REQ-QUANTITY(9, 1)
+           MOVE "Fils quantiques" TO REQ-NAME(9, 2)
+           MOVE 2 TO REQ-QUANTITY(9, 2)
+           MOVE "Métal recyclé" TO REQ-NAME(9, 3)
+           MOVE 2 TO REQ-QUANTITY(9, 3)
+
+           MOVE "//RECURSE JOB*" TO RECIPE-JCL-PATTERN(9)
+           MOVE "Lame de Récursion" TO RECIPE-RESULT-ITEM(9)
+           MOVE "W" TO RECIPE-RESULT-TYPE(9)
+           MOVE 22 TO RECIPE-RESULT-POWER(9)
+
+           *> Recette 10: Sceau de Sauvegarde
+           MOVE 10 TO RECIPE-ID(10)
+           MOVE "Sceau de Sauvegarde" TO RECIPE-NAME(10)
+           MOVE "Un talisman qui protège d'une mort certaine"
+                TO RECIPE-DESCRIPTION(10)
+
+           MOVE "Cristaux de données" TO REQ-NAME(10, 1)
+           MOVE 5 TO REQ-QUANTITY(10, 1)
+           MOVE "Mémoire volatile" TO REQ-NAME(10, 2)
+           MOVE 5 TO REQ-QUANTITY(10, 2)
+           MOVE "Fils quantiques" TO REQ-NAME(10, 3)
+           MOVE 3 TO REQ-QUANTITY(10, 3)
+
+           MOVE "//CHECKPOINT JOB*" TO RECIPE-JCL-PATTERN(10)
+           MOVE "Sceau de Sauvegarde" TO RECIPE-RESULT-ITEM(10)
+           MOVE "S" TO RECIPE-RESULT-TYPE(10)
+           MOVE 1 TO RECIPE-RESULT-POWER(10)
            .
       
       *-----------------------------------------------------------------
@@ -237,12 +407,13 @@
            DISPLAY "1. Voir les recettes disponibles"
            DISPLAY "2. Vérifier mon inventaire de matériaux"
            DISPLAY "3. Commencer à crafter un objet"
-           DISPLAY "4. Quitter le terminal de fabrication"
+           DISPLAY "4. Rechercher une recette par matériau"
+           DISPLAY "5. Quitter le terminal de fabrication"
            DISPLAY SPACE
            DISPLAY "Votre choix: " WITH NO ADVANCING
-      
+
            ACCEPT USER-CHOICE
-      
+
            EVALUATE USER-CHOICE
                WHEN 1
                    PERFORM DISPLAY-RECIPES
@@ -251,6 +422,8 @@
                WHEN 3
                    PERFORM SELECT-RECIPE-TO-CRAFT
                WHEN 4
+                   PERFORM SEARCH-RECIPES-BY-MATERIAL
+               WHEN 5
                    MOVE 'X' TO CURRENT-MODE
                WHEN OTHER
                    DISPLAY "Choix invalide, veuillez réessayer."
@@ -272,16 +445,19 @@
                DISPLAY "  Matériaux requis:"
                PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
                    IF REQ-NAME(I, J) NOT = SPACES
-                       DISPLAY "    - " REQ-NAME(I, J) " x" REQ-QUANTITY(I, J)
+                       DISPLAY "    - " REQ-NAME(I, J) " x"
+                               REQ-QUANTITY(I, J)
                    END-IF
                END-PERFORM
                DISPLAY "  Pattern JCL: " RECIPE-JCL-PATTERN(I)
                DISPLAY "  Résultat: " RECIPE-RESULT-ITEM(I)
                EVALUATE RECIPE-RESULT-TYPE(I)
                    WHEN "W"
-                       DISPLAY "    Type: Arme (ATT+" RECIPE-RESULT-POWER(I) ")"
+                       DISPLAY "    Type: Arme (ATT+"
+                               RECIPE-RESULT-POWER(I) ")"
                    WHEN "A"
-                       DISPLAY "    Type: Armure (DEF+" RECIPE-RESULT-POWER(I) ")"
+                       DISPLAY "    Type: Armure (DEF+"
+                               RECIPE-RESULT-POWER(I) ")"
                    WHEN "C"
                        DISPLAY "    Type: Consommable (Effet: " 
                               RECIPE-RESULT-POWER(I) ")"
@@ -315,7 +491,55 @@
            ACCEPT USER-INPUT
            PERFORM CRAFTING-MAIN-MENU
            .
-      
+
+      *-----------------------------------------------------------------
+      * Recherche des recettes utilisant un matériau donné
+      *-----------------------------------------------------------------
+       SEARCH-RECIPES-BY-MATERIAL.
+           MOVE 0 TO SEARCH-MATCH-COUNT
+           DISPLAY SPACE
+           DISPLAY "=== RECHERCHE DE RECETTES PAR MATÉRIAU ==="
+           DISPLAY "Nom du matériau (ou partie du nom): "
+                   WITH NO ADVANCING
+           ACCEPT SEARCH-TERM
+
+           DISPLAY SPACE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > RECIPE-COUNT
+               MOVE "N" TO SEARCH-LINE-MATCHED
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                   IF REQ-NAME(I, J) NOT = SPACES
+                       MOVE REQ-NAME(I, J) TO SCAN-HAYSTACK
+                       MOVE SEARCH-TERM TO SCAN-NEEDLE
+                       PERFORM CHECK-SUBSTRING
+                       IF SCAN-FOUND = "Y"
+                           MOVE "Y" TO SEARCH-LINE-MATCHED
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF SEARCH-LINE-MATCHED = "Y"
+                   ADD 1 TO SEARCH-MATCH-COUNT
+                   DISPLAY "Recette " I ": " RECIPE-NAME(I)
+                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+                       IF REQ-NAME(I, J) NOT = SPACES
+                           DISPLAY "    - " REQ-NAME(I, J) " x"
+                                   REQ-QUANTITY(I, J)
+                       END-IF
+                   END-PERFORM
+                   DISPLAY SPACE
+               END-IF
+           END-PERFORM
+
+           IF SEARCH-MATCH-COUNT = 0
+               DISPLAY "Aucune recette n'utilise ce matériau."
+               DISPLAY SPACE
+           END-IF
+
+           DISPLAY "Appuyez sur ENTRÉE pour revenir au menu..."
+           ACCEPT USER-INPUT
+           PERFORM CRAFTING-MAIN-MENU
+           .
+
       *-----------------------------------------------------------------
       * Sélection d'une recette à crafter
       *-----------------------------------------------------------------
@@ -336,14 +560,18 @@
            IF SELECTED-RECIPE = 0
                PERFORM CRAFTING-MAIN-MENU
            ELSE
-               IF SELECTED-RECIPE > 0 AND SELECTED-RECIPE <= RECIPE-COUNT
+               IF SELECTED-RECIPE > 0
+                       AND SELECTED-RECIPE <= RECIPE-COUNT
                    PERFORM CHECK-RECIPE-REQUIREMENTS
                    IF HAS-REQUIREMENTS = "Y"
                        PERFORM ENTER-JCL-EDITOR
                    ELSE
                        DISPLAY SPACE
-                       DISPLAY "Vous n'avez pas assez de matériaux pour cette recette."
-                       DISPLAY "Appuyez sur ENTRÉE pour revenir au menu..."
+                       DISPLAY "Vous n'avez pas assez de matériaux"
+                             & " pour cette recette."
+                       PERFORM DISPLAY-MISSING-MATERIALS
+                       DISPLAY "Appuyez sur ENTRÉE pour revenir au"
+                             & " menu..."
                        ACCEPT USER-INPUT
                        PERFORM CRAFTING-MAIN-MENU
                    END-IF
@@ -372,6 +600,33 @@
            END-PERFORM
            .
       
+      *-----------------------------------------------------------------
+      * Indice sur les matériaux manquants ou insuffisants pour la
+      * recette sélectionnée, matériau par matériau
+      *-----------------------------------------------------------------
+       DISPLAY-MISSING-MATERIALS.
+           DISPLAY "Il vous manque:"
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
+               IF REQ-NAME(SELECTED-RECIPE, J) NOT = SPACES
+                   PERFORM CHECK-MATERIAL-AVAILABILITY
+                   IF MATERIAL-FOUND = "N"
+                       DISPLAY "  - " REQ-NAME(SELECTED-RECIPE, J)
+                           " x" REQ-QUANTITY(SELECTED-RECIPE, J)
+                           " (vous n'en avez aucun)"
+                   ELSE
+                       IF MATERIAL-QUANTITY(MATERIAL-INDEX) <
+                          REQ-QUANTITY(SELECTED-RECIPE, J)
+                           DISPLAY "  - " REQ-NAME(SELECTED-RECIPE, J)
+                               ": vous avez "
+                               MATERIAL-QUANTITY(MATERIAL-INDEX)
+                               ", il en faut "
+                               REQ-QUANTITY(SELECTED-RECIPE, J)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
       *-----------------------------------------------------------------
       * Vérification de la disponibilité d'un matériau
       *-----------------------------------------------------------------
@@ -393,7 +648,8 @@
        ENTER-JCL-EDITOR.
            DISPLAY SPACE
            DISPLAY "=== ÉDITEUR JCL ==="
-           DISPLAY "Créez votre script JCL en suivant le pattern requis"
+           DISPLAY "Créez votre script JCL en suivant le pattern"
+                 & " requis"
            DISPLAY "Pattern pour cette recette: " 
                    RECIPE-JCL-PATTERN(SELECTED-RECIPE)
            DISPLAY SPACE
@@ -454,33 +710,121 @@
       *-----------------------------------------------------------------
        VALIDATE-JCL-CODE.
            MOVE "N" TO CRAFT-SUCCESS
-      
-           *> Vérifier si le code contient le pattern requis
+           MOVE "N" TO JOB-CARD-FOUND
+           MOVE "N" TO EXEC-STEP-FOUND
+           MOVE "N" TO DD-ORDER-ERROR
+           MOVE "N" TO PATTERN-MATCHED
+           MOVE SPACES TO VALIDATION-HINT
+
+           *> Reconstituer le script complet pour chercher le pattern
            MOVE SPACES TO EDITOR-CONTENT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-LINES
                STRING EDITOR-CONTENT DELIMITED BY SIZE
                       LINE-CONTENT(I) DELIMITED BY SIZE
                       INTO EDITOR-CONTENT
+               IF LINE-CONTENT(I) NOT = SPACES
+                   PERFORM VALIDATE-JCL-LINE
+               END-IF
            END-PERFORM
-      
-           *> Contrôler si le pattern requis est présent
-           IF EDITOR-CONTENT CONTAINS RECIPE-JCL-PATTERN(SELECTED-RECIPE)
+
+           *> Contrôler si le pattern requis est présent quelque part
+           MOVE EDITOR-CONTENT TO SCAN-HAYSTACK
+           MOVE RECIPE-JCL-PATTERN(SELECTED-RECIPE) TO SCAN-NEEDLE
+           PERFORM CHECK-SUBSTRING
+           MOVE SCAN-FOUND TO PATTERN-MATCHED
+
+           *> Un script plausible a une carte JOB, une étape EXEC
+           *> PGM= et aucune carte DD avant sa première étape EXEC
+           IF PATTERN-MATCHED = "Y" AND JOB-CARD-FOUND = "Y"
+                   AND EXEC-STEP-FOUND = "Y" AND DD-ORDER-ERROR = "N"
                MOVE "Y" TO CRAFT-SUCCESS
+           ELSE
+               PERFORM BUILD-VALIDATION-HINT
            END-IF
-      
-           *> Vérifier les erreurs communes de syntaxe JCL
-           IF EDITOR-CONTENT NOT CONTAINS "//"
-               MOVE "N" TO CRAFT-SUCCESS
-           END-IF
-      
-           IF EDITOR-CONTENT NOT CONTAINS "JOB"
-               MOVE "N" TO CRAFT-SUCCESS
-           END-IF
-      
+
            *> Afficher le résultat
            MOVE 'R' TO CURRENT-MODE
            PERFORM DISPLAY-CRAFTING-RESULT
            .
+
+      *-----------------------------------------------------------------
+      * Analyse d'une ligne de script JCL non vide
+      *-----------------------------------------------------------------
+       VALIDATE-JCL-LINE.
+           IF LINE-CONTENT(I)(1:2) = "//"
+               MOVE LINE-CONTENT(I) TO SCAN-HAYSTACK
+               MOVE "JOB" TO SCAN-NEEDLE
+               PERFORM CHECK-SUBSTRING
+               IF SCAN-FOUND = "Y"
+                   MOVE "Y" TO JOB-CARD-FOUND
+               END-IF
+           END-IF
+
+           MOVE LINE-CONTENT(I) TO SCAN-HAYSTACK
+           MOVE "EXEC" TO SCAN-NEEDLE
+           PERFORM CHECK-SUBSTRING
+           IF SCAN-FOUND = "Y"
+               MOVE LINE-CONTENT(I) TO SCAN-HAYSTACK
+               MOVE "PGM=" TO SCAN-NEEDLE
+               PERFORM CHECK-SUBSTRING
+               IF SCAN-FOUND = "Y"
+                   MOVE "Y" TO EXEC-STEP-FOUND
+               END-IF
+           END-IF
+
+           MOVE LINE-CONTENT(I) TO SCAN-HAYSTACK
+           MOVE "DD " TO SCAN-NEEDLE
+           PERFORM CHECK-SUBSTRING
+           IF SCAN-FOUND = "Y" AND EXEC-STEP-FOUND = "N"
+               MOVE "Y" TO DD-ORDER-ERROR
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Recherche d'une sous-chaîne (SCAN-NEEDLE) dans SCAN-HAYSTACK
+      *-----------------------------------------------------------------
+       CHECK-SUBSTRING.
+           MOVE "N" TO SCAN-FOUND
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SCAN-HAYSTACK))
+                TO SCAN-HAY-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SCAN-NEEDLE))
+                TO SCAN-NEEDLE-LEN
+
+           IF SCAN-NEEDLE-LEN = 0 OR SCAN-NEEDLE-LEN > SCAN-HAY-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING SCAN-IDX FROM 1 BY 1
+                   UNTIL SCAN-IDX > (SCAN-HAY-LEN - SCAN-NEEDLE-LEN + 1)
+                       OR SCAN-FOUND = "Y"
+               IF SCAN-HAYSTACK(SCAN-IDX:SCAN-NEEDLE-LEN)
+                       = FUNCTION TRIM(SCAN-NEEDLE)
+                   MOVE "Y" TO SCAN-FOUND
+               END-IF
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+      * Construction d'un indice précis sur l'erreur de syntaxe
+      *-----------------------------------------------------------------
+       BUILD-VALIDATION-HINT.
+           EVALUATE TRUE
+               WHEN JOB-CARD-FOUND = "N"
+                   MOVE "Il manque une carte JOB (//nom JOB ...)."
+                        TO VALIDATION-HINT
+               WHEN EXEC-STEP-FOUND = "N"
+                   MOVE "Il manque une étape EXEC PGM=..."
+                        TO VALIDATION-HINT
+               WHEN DD-ORDER-ERROR = "Y"
+                   MOVE "Une carte DD apparaît avant son étape EXEC."
+                        TO VALIDATION-HINT
+               WHEN PATTERN-MATCHED = "N"
+                   MOVE "Le pattern JCL de cette recette est absent."
+                        TO VALIDATION-HINT
+               WHEN OTHER
+                   MOVE "Syntaxe JCL invalide." TO VALIDATION-HINT
+           END-EVALUATE
+           .
       
       *-----------------------------------------------------------------
       * Affichage du résultat du crafting
@@ -491,8 +835,12 @@
            IF CRAFT-SUCCESS = "Y"
                DISPLAY "=== FABRICATION RÉUSSIE! ==="
                DISPLAY "Votre code JCL a été compilé avec succès!"
-               DISPLAY "Vous avez créé: " RECIPE-RESULT-ITEM(SELECTED-RECIPE)
-      
+               DISPLAY "Vous avez créé: "
+                       RECIPE-RESULT-ITEM(SELECTED-RECIPE)
+
+               *> Ajouter l'objet fabriqué à l'inventaire du joueur
+               PERFORM ADD-CRAFTED-ITEM-TO-INVENTORY
+
                *> Soustraire les matériaux utilisés
                PERFORM CONSUME-MATERIALS
       
@@ -520,12 +868,11 @@
                END-EVALUATE
            ELSE
                DISPLAY "=== ÉCHEC DE FABRICATION ==="
-               DISPLAY "Votre code JCL contient des erreurs ou ne correspond"
+               DISPLAY "Votre code JCL contient des erreurs ou ne"
+                     & " correspond"
                DISPLAY "pas au pattern requis pour cette recette."
                DISPLAY SPACE
-               DISPLAY "Conseil: Assurez-vous que votre code contient le pattern"
-               DISPLAY "'" RECIPE-JCL-PATTERN(SELECTED-RECIPE) "' et respecte"
-               DISPLAY "la syntaxe JCL de base (commencez par // et incluez JOB)."
+               DISPLAY "Indice: " VALIDATION-HINT
            END-IF
       
            DISPLAY SPACE
@@ -541,15 +888,67 @@
            END-IF
            .
       
+      *-----------------------------------------------------------------
+      * Ajout de l'objet fabriqué (RECIPE-RESULT-ITEM) à l'inventaire
+      * du joueur, même convention d'appel que MERCHANT-SYSTEM/
+      * COMBAT-SYSTEM pour INVENTORY-SYSTEM
+      *-----------------------------------------------------------------
+       ADD-CRAFTED-ITEM-TO-INVENTORY.
+           ADD 1 TO NEXT-CRAFT-ITEM-ID
+           MOVE NEXT-CRAFT-ITEM-ID     TO OP-ITEM-ID
+           MOVE RECIPE-RESULT-ITEM(SELECTED-RECIPE) TO OP-ITEM-NAME
+           MOVE RECIPE-DESCRIPTION(SELECTED-RECIPE) TO OP-ITEM-DESC
+           MOVE 1                      TO OP-ITEM-QUANTITY
+           MOVE 0                      TO OP-ITEM-VALUE
+           MOVE 0                      TO OP-ITEM-ATTACK
+           MOVE 0                      TO OP-ITEM-DEFENSE
+           MOVE 0                      TO OP-ITEM-HEAL
+           MOVE 0                      TO OP-ITEM-MANA
+           MOVE 0                      TO OP-ITEM-DURABILITY-MAX
+
+           EVALUATE RECIPE-RESULT-TYPE(SELECTED-RECIPE)
+               WHEN "W"
+                   MOVE "W"            TO OP-ITEM-TYPE
+                   MOVE "Arme"         TO OP-ITEM-SLOT-TYPE
+                   MOVE RECIPE-RESULT-POWER(SELECTED-RECIPE)
+                       TO OP-ITEM-ATTACK
+               WHEN "A"
+                   MOVE "A"            TO OP-ITEM-TYPE
+                   MOVE "Armure"       TO OP-ITEM-SLOT-TYPE
+                   MOVE RECIPE-RESULT-POWER(SELECTED-RECIPE)
+                       TO OP-ITEM-DEFENSE
+               WHEN "C"
+                   MOVE "C"            TO OP-ITEM-TYPE
+                   MOVE SPACES         TO OP-ITEM-SLOT-TYPE
+                   MOVE RECIPE-RESULT-POWER(SELECTED-RECIPE)
+                       TO OP-ITEM-HEAL
+               WHEN OTHER
+                   MOVE "M"            TO OP-ITEM-TYPE
+                   MOVE SPACES         TO OP-ITEM-SLOT-TYPE
+           END-EVALUATE
+
+           MOVE 'A' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           IF OP-WAS-ADDED = "N"
+               DISPLAY "Votre inventaire est plein! L'objet fabriqué"
+               DISPLAY "a été perdu."
+           END-IF
+           .
+
       *-----------------------------------------------------------------
       * Consommation des matériaux pour le crafting
       *-----------------------------------------------------------------
        CONSUME-MATERIALS.
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > 3
                IF REQ-NAME(SELECTED-RECIPE, J) NOT = SPACES
-                   PERFORM VARYING I FROM 1 BY 1 UNTIL I > MATERIAL-COUNT
-                       IF MATERIAL-NAME(I) = REQ-NAME(SELECTED-RECIPE, J)
-                           SUBTRACT REQ-QUANTITY(SELECTED-RECIPE, J) 
+                   PERFORM VARYING I FROM 1 BY 1
+                           UNTIL I > MATERIAL-COUNT
+                       IF MATERIAL-NAME(I)
+                               = REQ-NAME(SELECTED-RECIPE, J)
+                           SUBTRACT REQ-QUANTITY(SELECTED-RECIPE, J)
                                FROM MATERIAL-QUANTITY(I)
                        END-IF
                    END-PERFORM

@@ -8,42 +8,41 @@
        PROGRAM-ID. CHARACTER-SYSTEM.
        AUTHOR. NABZ0R.
        DATE-WRITTEN. 2025-03-04.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       01 ATTACK-POWER               PIC 9(3)   VALUE 0.
+       01 DEFENSE-VALUE              PIC 9(3)   VALUE 0.
+       01 WEAPON-BONUS               PIC 9(3)   VALUE 0.
+       01 ARMOR-BONUS                PIC 9(3)   VALUE 0.
+       01 SKILL-SLOT-TO-LEARN        PIC 9(1)   VALUE 0.
+       01 LOG-OPERATION              PIC X(1)   VALUE SPACE.
+       01 EVENT-MESSAGE              PIC X(60)  VALUE SPACES.
+       01 STAT-CHOICE                PIC 9(1)   VALUE 0.
+
        LINKAGE SECTION.
-      
-      *-----------------------------------------------------------------
-      * Structure de définition d'un personnage
-      *-----------------------------------------------------------------
-       01 PLAYER-CHARACTER.
-          05 CHAR-NAME               PIC X(20).
-          05 CHAR-LEVEL              PIC 9(2)   VALUE 1.
-          05 CHAR-EXPERIENCE         PIC 9(6)   VALUE 0.
-          05 CHAR-EXPERIENCE-NEXT    PIC 9(6)   VALUE 100.
-          05 CHAR-CLASS              PIC X(15).
-          05 CHAR-STATISTICS.
-             10 CHAR-HEALTH-CURRENT  PIC 9(3)   VALUE 20.
-             10 CHAR-HEALTH-MAX      PIC 9(3)   VALUE 20.
-             10 CHAR-MANA-CURRENT    PIC 9(3)   VALUE 10.
-             10 CHAR-MANA-MAX        PIC 9(3)   VALUE 10.
-             10 CHAR-STRENGTH        PIC 9(2)   VALUE 5.
-             10 CHAR-DEFENSE         PIC 9(2)   VALUE 3.
-             10 CHAR-INTELLIGENCE    PIC 9(2)   VALUE 4.
-             10 CHAR-AGILITY         PIC 9(2)   VALUE 4.
-          05 CHAR-SKILLS.
-             10 CHAR-SKILL OCCURS 5 TIMES.
-                15 SKILL-NAME        PIC X(20).
-                15 SKILL-LEVEL       PIC 9(1)   VALUE 1.
-                15 SKILL-TYPE        PIC X(1).
-                   88 SKILL-ATTACK   VALUE 'A'.
-                   88 SKILL-DEFENSE  VALUE 'D'.
-                   88 SKILL-SUPPORT  VALUE 'S'.
-                15 SKILL-COST        PIC 9(2)   VALUE 0.
-                15 SKILL-POWER       PIC 9(3)   VALUE 0.
-      
-       PROCEDURE DIVISION.
-      
+       01 CHARACTER-OPERATION        PIC X(1).
+          88 OP-INITIALIZE           VALUE 'I'.
+          88 OP-ADD-EXPERIENCE       VALUE 'X'.
+          88 OP-LEVEL-UP             VALUE 'L'.
+
+       COPY "PLAYER-CHAR.cpy".
+
+       01 EXPERIENCE-GAINED          PIC 9(4).
+
+       PROCEDURE DIVISION USING CHARACTER-OPERATION, PLAYER-CHARACTER,
+                                 EXPERIENCE-GAINED.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-INITIALIZE
+                   PERFORM INITIALIZE-CHARACTER
+               WHEN OP-ADD-EXPERIENCE
+                   PERFORM ADD-EXPERIENCE
+               WHEN OP-LEVEL-UP
+                   PERFORM LEVEL-UP
+           END-EVALUATE
+           GOBACK.
+
       *-----------------------------------------------------------------
       * Initialisation d'un nouveau personnage
       *-----------------------------------------------------------------
@@ -61,68 +60,198 @@
            MOVE 3                    TO CHAR-DEFENSE
            MOVE 4                    TO CHAR-INTELLIGENCE
            MOVE 4                    TO CHAR-AGILITY
-      
+           MOVE 0                    TO CHAR-UNSPENT-POINTS
+
            MOVE "Frappe de code"     TO SKILL-NAME(1)
            MOVE 'A'                  TO SKILL-TYPE(1)
+           MOVE 'Y'                  TO SKILL-LEARNED(1)
            MOVE 0                    TO SKILL-COST(1)
            MOVE 5                    TO SKILL-POWER(1)
-      
+
            MOVE "Boucle défensive"   TO SKILL-NAME(2)
            MOVE 'D'                  TO SKILL-TYPE(2)
+           MOVE 'Y'                  TO SKILL-LEARNED(2)
            MOVE 3                    TO SKILL-COST(2)
            MOVE 8                    TO SKILL-POWER(2)
+
+           MOVE SPACES               TO SKILL-NAME(3)
+           MOVE SPACES               TO SKILL-NAME(4)
+           MOVE SPACES               TO SKILL-NAME(5)
+           MOVE 'N'                  TO SKILL-LEARNED(3)
+           MOVE 'N'                  TO SKILL-LEARNED(4)
+           MOVE 'N'                  TO SKILL-LEARNED(5)
            .
-      
+
       *-----------------------------------------------------------------
       * Gestion de l'expérience et montée de niveau
       *-----------------------------------------------------------------
        ADD-EXPERIENCE.
-           MOVE FUNCTION ADD(CHAR-EXPERIENCE, EXPERIENCE-GAINED) 
-                                     TO CHAR-EXPERIENCE
+           ADD EXPERIENCE-GAINED     TO CHAR-EXPERIENCE
            IF CHAR-EXPERIENCE >= CHAR-EXPERIENCE-NEXT THEN
                PERFORM LEVEL-UP
            END-IF
            .
-      
+
        LEVEL-UP.
            ADD 1                     TO CHAR-LEVEL
            COMPUTE CHAR-EXPERIENCE-NEXT = CHAR-EXPERIENCE-NEXT * 1.5
-      
+
            ADD 5                     TO CHAR-HEALTH-MAX
            ADD 3                     TO CHAR-MANA-MAX
            MOVE CHAR-HEALTH-MAX      TO CHAR-HEALTH-CURRENT
            MOVE CHAR-MANA-MAX        TO CHAR-MANA-CURRENT
-      
-           EVALUATE CHAR-CLASS
-               WHEN "Programmeur"
-                   ADD 2             TO CHAR-STRENGTH
-                   ADD 1             TO CHAR-DEFENSE
-                   ADD 2             TO CHAR-INTELLIGENCE
-                   ADD 1             TO CHAR-AGILITY
-               WHEN "Analyste"
-                   ADD 1             TO CHAR-STRENGTH
-                   ADD 1             TO CHAR-DEFENSE
-                   ADD 3             TO CHAR-INTELLIGENCE
-                   ADD 1             TO CHAR-AGILITY
-               WHEN "Opérateur"
-                   ADD 3             TO CHAR-STRENGTH
-                   ADD 2             TO CHAR-DEFENSE
-                   ADD 1             TO CHAR-INTELLIGENCE
-                   ADD 0             TO CHAR-AGILITY
+           ADD 5                     TO CHAR-UNSPENT-POINTS
+
+           DISPLAY SPACE
+           DISPLAY "*** NIVEAU SUPÉRIEUR! Vous êtes maintenant "
+               "niveau " CHAR-LEVEL "! ***"
+
+           MOVE SPACES TO EVENT-MESSAGE
+           STRING CHAR-NAME DELIMITED BY SPACE
+               " atteint le niveau " DELIMITED BY SIZE
+               CHAR-LEVEL DELIMITED BY SIZE
+               INTO EVENT-MESSAGE
+           END-STRING
+           MOVE 'W' TO LOG-OPERATION
+           CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION, EVENT-MESSAGE
+
+           PERFORM LEARN-NEW-SKILL
+           PERFORM SPEND-UNSPENT-POINTS
+           .
+
+      *-----------------------------------------------------------------
+      * Répartition par le joueur des points de caractéristiques
+      * gagnés à la montée de niveau (CHAR-UNSPENT-POINTS): tout le
+      * gain de stats passe par ce choix, sans bonus de classe
+      * automatique
+      *-----------------------------------------------------------------
+       SPEND-UNSPENT-POINTS.
+           PERFORM UNTIL CHAR-UNSPENT-POINTS = 0
+               DISPLAY SPACE
+               DISPLAY "Points à répartir: " CHAR-UNSPENT-POINTS
+               DISPLAY "1. Force (" CHAR-STRENGTH ")"
+               DISPLAY "2. Défense (" CHAR-DEFENSE ")"
+               DISPLAY "3. Intelligence (" CHAR-INTELLIGENCE ")"
+               DISPLAY "4. Agilité (" CHAR-AGILITY ")"
+               DISPLAY "Votre choix: " WITH NO ADVANCING
+               ACCEPT STAT-CHOICE
+
+               EVALUATE STAT-CHOICE
+                   WHEN 1
+                       ADD 1 TO CHAR-STRENGTH
+                       SUBTRACT 1 FROM CHAR-UNSPENT-POINTS
+                   WHEN 2
+                       ADD 1 TO CHAR-DEFENSE
+                       SUBTRACT 1 FROM CHAR-UNSPENT-POINTS
+                   WHEN 3
+                       ADD 1 TO CHAR-INTELLIGENCE
+                       SUBTRACT 1 FROM CHAR-UNSPENT-POINTS
+                   WHEN 4
+                       ADD 1 TO CHAR-AGILITY
+                       SUBTRACT 1 FROM CHAR-UNSPENT-POINTS
+                   WHEN OTHER
+                       DISPLAY "Choix invalide."
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+      * Apprentissage automatique de nouvelles compétences: un nouvel
+      * emplacement de CHAR-SKILL se débloque tous les deux niveaux
+      * (le niveau 3 débloque l'emplacement 3, le niveau 5 débloque
+      * l'emplacement 4, le niveau 7 débloque l'emplacement 5). La
+      * compétence apprise dépend de CHAR-CLASS, comme les bonus de
+      * statistiques de LEVEL-UP: un Programmeur apprend des sorts
+      * offensifs, un Analyste des sorts de soutien, un Opérateur
+      * des sorts défensifs.
+      *-----------------------------------------------------------------
+       LEARN-NEW-SKILL.
+           EVALUATE CHAR-LEVEL
+               WHEN 3
+                   MOVE 3 TO SKILL-SLOT-TO-LEARN
+               WHEN 5
+                   MOVE 4 TO SKILL-SLOT-TO-LEARN
+               WHEN 7
+                   MOVE 5 TO SKILL-SLOT-TO-LEARN
+               WHEN OTHER
+                   MOVE 0 TO SKILL-SLOT-TO-LEARN
            END-EVALUATE
+
+           IF SKILL-SLOT-TO-LEARN > 0
+               AND NOT SKILL-IS-LEARNED(SKILL-SLOT-TO-LEARN)
+               EVALUATE CHAR-CLASS ALSO SKILL-SLOT-TO-LEARN
+                   WHEN "Programmeur" ALSO 3
+                       MOVE "Refactoring éclair" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'A' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 5   TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 14  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Programmeur" ALSO 4
+                       MOVE "Compilation soignée" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'S' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 6   TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 12  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Programmeur" ALSO 5
+                       MOVE "Segfault dévastateur" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'A' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 10  TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 25  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Analyste" ALSO 3
+                       MOVE "Analyse prédictive" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'A' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 5   TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 12  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Analyste" ALSO 4
+                       MOVE "Recompilation optimisée" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'S' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 6   TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 16  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Analyste" ALSO 5
+                       MOVE "Boucle infinie" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'A' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 10  TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 22  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Opérateur" ALSO 3
+                       MOVE "Commande prioritaire" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'D' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 5   TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 10  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Opérateur" ALSO 4
+                       MOVE "Sauvegarde d'urgence" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'S' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 6   TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 14  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+                   WHEN "Opérateur" ALSO 5
+                       MOVE "Arrêt système forcé" TO
+                           SKILL-NAME(SKILL-SLOT-TO-LEARN)
+                       MOVE 'A' TO SKILL-TYPE(SKILL-SLOT-TO-LEARN)
+                       MOVE 10  TO SKILL-COST(SKILL-SLOT-TO-LEARN)
+                       MOVE 28  TO SKILL-POWER(SKILL-SLOT-TO-LEARN)
+               END-EVALUATE
+               MOVE 'Y' TO SKILL-LEARNED(SKILL-SLOT-TO-LEARN)
+               DISPLAY "Nouvelle compétence apprise: "
+                   SKILL-NAME(SKILL-SLOT-TO-LEARN)
+           END-IF
            .
-      
+
       *-----------------------------------------------------------------
       * Gestion des statistiques en combat
       *-----------------------------------------------------------------
        CALCULATE-ATTACK-POWER.
-           COMPUTE ATTACK-POWER = 
+           COMPUTE ATTACK-POWER =
                CHAR-STRENGTH + (CHAR-LEVEL * 2) + WEAPON-BONUS
            .
-      
+
        CALCULATE-DEFENSE-VALUE.
-           COMPUTE DEFENSE-VALUE = 
+           COMPUTE DEFENSE-VALUE =
                CHAR-DEFENSE + (CHAR-LEVEL / 2) + ARMOR-BONUS
            .
-      
+
        END PROGRAM CHARACTER-SYSTEM.

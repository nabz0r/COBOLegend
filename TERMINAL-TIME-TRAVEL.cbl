@@ -8,10 +8,29 @@
        PROGRAM-ID. TERMINAL-TIME-TRAVEL.
        AUTHOR. CLAUDE.
        DATE-WRITTEN. 2025-03-04.
-      
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * Fanion déposé par EASTER-EGGS quand le code UNLOCK-ALL est
+      * saisi en jeu: les deux modules sont compilés séparément (voir
+      * le Makefile), donc la triche ne peut pas toucher
+      * ERA-ACCESS-STATUS directement et passe par ce fichier.
+      *-----------------------------------------------------------------
+           SELECT ERA-UNLOCK-FLAG ASSIGN TO "COBOERAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERA-UNLOCK-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ERA-UNLOCK-FLAG
+           LABEL RECORDS ARE STANDARD.
+       01 ERA-UNLOCK-RECORD              PIC X(10).
+
        WORKING-STORAGE SECTION.
-      
+       01 ERA-UNLOCK-FILE-STATUS         PIC X(2)   VALUE SPACES.
+
       *-----------------------------------------------------------------
       * Structure de données pour les voyages temporels
       *-----------------------------------------------------------------
@@ -37,50 +56,52 @@
                 "Ere des Cartes Perforees (1950-1960)".
              10 ERA-1-DESC           PIC X(255) VALUE
                 "Une époque où les programmeurs communiquaient avec "
-                "les machines par l'intermédiaire de cartes perforées. "
-                "Les salles informatiques bourdonnent du son mécanique "
-                "des lecteurs de cartes et des imprimantes à papier "
-                "continu. Les calculs prennent des heures ou des jours.".
+                & "les machines par l'intermédiaire de cartes "
+                & "perforées. Les salles informatiques bourdonnent du "
+                & "son mécanique des lecteurs de cartes et des "
+                & "imprimantes à papier continu. Les calculs prennent "
+                & "des heures ou des jours.".
           05 ERA-2-DETAILS.
              10 ERA-2-ID             PIC 9(1)   VALUE 2.
              10 ERA-2-NAME           PIC X(30)  VALUE
                 "Ere des Mainframes (1960-1970)".
              10 ERA-2-DESC           PIC X(255) VALUE
                 "L'époque d'or des mainframes, où COBOL règne en "
-                "maître. D'énormes ordinateurs occupent des salles "
-                "entières, refroidies par des systèmes sophistiqués. "
-                "Les premiers terminaux permettent d'interagir "
-                "directement avec le système central.".
+                & "maître. D'énormes ordinateurs occupent des salles "
+                & "entières, refroidies par des systèmes "
+                & "sophistiqués. Les premiers terminaux permettent "
+                & "d'interagir directement avec le système central.".
           05 ERA-3-DETAILS.
              10 ERA-3-ID             PIC 9(1)   VALUE 3.
              10 ERA-3-NAME           PIC X(30)  VALUE
                 "Ere Microinformatique (1980-1990)".
              10 ERA-3-DESC           PIC X(255) VALUE
                 "L'émergence des ordinateurs personnels transforme "
-                "le paysage informatique. Les grands mainframes "
-                "coexistent avec des micro-ordinateurs de plus en "
-                "plus puissants. Les interfaces graphiques "
-                "commencent à remplacer les lignes de commande.".
+                & "le paysage informatique. Les grands mainframes "
+                & "coexistent avec des micro-ordinateurs de plus en "
+                & "plus puissants. Les interfaces graphiques "
+                & "commencent à remplacer les lignes de commande.".
           05 ERA-4-DETAILS.
              10 ERA-4-ID             PIC 9(1)   VALUE 4.
              10 ERA-4-NAME           PIC X(30)  VALUE
                 "Ere Internet (1990-2000)".
              10 ERA-4-DESC           PIC X(255) VALUE
                 "La révolution d'Internet connecte les systèmes du "
-                "monde entier. Les mainframes COBOL doivent s'adapter "
-                "pour communiquer avec le web émergent. Les navigateurs "
-                "ouvrent de nouvelles possibilités d'interaction entre "
-                "les humains et les machines.".
+                & "monde entier. Les mainframes COBOL doivent "
+                & "s'adapter pour communiquer avec le web émergent. "
+                & "Les navigateurs ouvrent de nouvelles possibilités "
+                & "d'interaction entre les humains et les machines.".
           05 ERA-5-DETAILS.
              10 ERA-5-ID             PIC 9(1)   VALUE 5.
              10 ERA-5-NAME           PIC X(30)  VALUE
                 "Ere Cloud (2010-2020)".
              10 ERA-5-DESC           PIC X(255) VALUE
-                "L'époque de la virtualisation et des services cloud. "
-                "Les mainframes physiques sont souvent virtualisés, "
-                "mais les systèmes COBOL demeurent critiques pour de "
-                "nombreuses infrastructures. Le défi est de faire "
-                "cohabiter l'ancien et le nouveau.".
+                "L'époque de la virtualisation et des services "
+                & "cloud. Les mainframes physiques sont souvent "
+                & "virtualisés, mais les systèmes COBOL demeurent "
+                & "critiques pour de nombreuses infrastructures. Le "
+                & "défi est de faire cohabiter l'ancien et le "
+                & "nouveau.".
       
       *-----------------------------------------------------------------
       * Objets spéciaux de chaque ère
@@ -107,7 +128,7 @@
              10 ARTIFACT-4-2         PIC X(30)  VALUE
                 "Disque du premier navigateur".
           05 ERA-5-ARTIFACTS.
-             10 ARTIFACT-5-1         PIC X(30)  VALUE
+             10 ARTIFACT-5-1         PIC X(35)  VALUE
                 "Jeton d'authentification quantique".
              10 ARTIFACT-5-2         PIC X(30)  VALUE
                 "Conteneur virtuel".
@@ -124,12 +145,12 @@
           05 QUEST-PROGRESS-2        PIC 9(3)   VALUE 0.
       
        01 TEMPORAL-ANOMALIES.
-          05 ANOMALY-COUNT           PIC 9(2)   VALUE 3.
+          05 ANOMALY-COUNT           PIC 9(2)   VALUE 5.
           05 ANOMALY-FIXED-COUNT     PIC 9(2)   VALUE 0.
           05 ANOMALY-LOCATIONS.
-             10 ANOMALY-ERA OCCURS 3 TIMES PIC 9(1).
-             10 ANOMALY-DESC OCCURS 3 TIMES PIC X(100).
-             10 ANOMALY-FIXED OCCURS 3 TIMES PIC X(1).
+             10 ANOMALY-ERA OCCURS 5 TIMES PIC 9(1).
+             10 ANOMALY-DESC OCCURS 5 TIMES PIC X(100).
+             10 ANOMALY-FIXED OCCURS 5 TIMES PIC X(1).
                 88 ANOMALY-IS-FIXED  VALUE 'Y'.
       
        01 CHRONOTERMINAL-STATUS      PIC X(1)   VALUE 'A'.
@@ -146,12 +167,24 @@
        01 TEMPORAL-EFFECTS.
           05 TIME-DRIFT              PIC 9(3)   VALUE 0.
           05 PARADOX-RISK            PIC 9(3)   VALUE 0.
+          05 PARADOX-ROLL            PIC 9(3)   VALUE 0.
           05 STABILITY-THRESHOLD     PIC 9(3)   VALUE 30.
-      
+          05 STABILITY-WORK          PIC S9(4)  VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables de travail diverses
+      *-----------------------------------------------------------------
+       01 I                          PIC 9(2)   VALUE 0.
+       01 QUEST-COMPLETION           PIC 9(3)   VALUE 0.
+
        PROCEDURE DIVISION.
       
       *-----------------------------------------------------------------
-      * Initialisation du système de voyage temporel
+      * Initialisation du système de voyage temporel. Paragraphe
+      * d'entrée du programme (premier de la PROCEDURE DIVISION):
+      * pose l'état par défaut, puis pilote lui-même le menu principal
+      * jusqu'à ce que le joueur quitte, au lieu de compter sur un
+      * enchaînement physique dans les paragraphes suivants.
       *-----------------------------------------------------------------
        INITIALIZE-TIME-TRAVEL.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
@@ -180,17 +213,56 @@
            MOVE 1 TO ANOMALY-ERA(1)
            MOVE 3 TO ANOMALY-ERA(2)
            MOVE 4 TO ANOMALY-ERA(3)
-      
-           MOVE "Instabilite dans le flux de donnees des cartes perforees"
+           MOVE 5 TO ANOMALY-ERA(4)
+           MOVE 2 TO ANOMALY-ERA(5)
+
+           MOVE "Instabilite dans le flux de donnees des cartes "
+               & "perforees"
                TO ANOMALY-DESC(1)
            MOVE "Corruption dans l'architecture de la memoire virtuelle"
                TO ANOMALY-DESC(2)
            MOVE "Interferences temporelles dans les protocoles reseau"
                TO ANOMALY-DESC(3)
-      
+           MOVE "Convergence instable des flux temporels dans le cloud"
+               TO ANOMALY-DESC(4)
+           MOVE "Desynchronisation des horloges entre les mainframes "
+               & "du centre de donnees"
+               TO ANOMALY-DESC(5)
+
            MOVE "N" TO ANOMALY-FIXED(1)
            MOVE "N" TO ANOMALY-FIXED(2)
            MOVE "N" TO ANOMALY-FIXED(3)
+           MOVE "N" TO ANOMALY-FIXED(4)
+           MOVE "N" TO ANOMALY-FIXED(5)
+
+           PERFORM APPLY-SAVED-ERA-UNLOCKS
+
+           PERFORM CHRONOTERMINAL-MAIN-MENU UNTIL TERMINAL-INACTIVE
+
+           STOP RUN
+           .
+
+      *-----------------------------------------------------------------
+      * Relit le fanion COBOERAS.DAT déposé par le code de triche
+      * UNLOCK-ALL d'EASTER-EGGS. Appelée en dernier dans
+      * INITIALIZE-TIME-TRAVEL, après que les verrous par défaut
+      * soient posés, pour que le fanion les écrase au lieu de l'autre
+      * sens.
+      *-----------------------------------------------------------------
+       APPLY-SAVED-ERA-UNLOCKS.
+           OPEN INPUT ERA-UNLOCK-FLAG
+           IF ERA-UNLOCK-FILE-STATUS = "00"
+               READ ERA-UNLOCK-FLAG
+                   AT END CONTINUE
+                   NOT AT END
+                       IF ERA-UNLOCK-RECORD(1:3) = "ALL"
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+                               MOVE "Y" TO ERA-ACCESS-STATUS(I)
+                           END-PERFORM
+                       END-IF
+               END-READ
+               CLOSE ERA-UNLOCK-FLAG
+           END-IF
            .
       
       *-----------------------------------------------------------------
@@ -205,6 +277,10 @@
            DISPLAY SPACE
            DISPLAY "Stabilite temporelle: " TEMPORAL-STABILITY "%"
            DISPLAY "Artefacts collectes: " TIME-ARTIFACTS-COLLECTED
+           IF TERMINAL-UNSTABLE
+               DISPLAY "AVERTISSEMENT: Chronoterminal instable suite a"
+               DISPLAY "un paradoxe temporel!"
+           END-IF
            DISPLAY SPACE
       
            DISPLAY "Que souhaitez-vous faire?"
@@ -300,7 +376,7 @@
                ACCEPT CONFIRMATION
       
                IF CONFIRMATION = "O" OR CONFIRMATION = "o"
-                   PERFORM TRANSFER-PLAYER-TO-ERA
+                   PERFORM RESOLVE-PARADOX-ATTEMPT
                ELSE
                    DISPLAY "Voyage annule par mesure de securite."
                    PERFORM SELECT-ERA-MENU
@@ -309,6 +385,53 @@
                PERFORM TRANSFER-PLAYER-TO-ERA
            END-IF
            .
+
+      *-----------------------------------------------------------------
+      * Résolution d'une tentative de voyage à haut risque de paradoxe
+      *-----------------------------------------------------------------
+       RESOLVE-PARADOX-ATTEMPT.
+           COMPUTE PARADOX-ROLL = FUNCTION RANDOM * 100
+
+           IF PARADOX-ROLL < PARADOX-RISK
+               DISPLAY SPACE
+               DISPLAY "*** PARADOXE TEMPOREL ***"
+               DISPLAY "Le continuum se dechire un instant: le flux"
+               DISPLAY "vous projette ailleurs que prevu et laisse"
+               DISPLAY "le Chronoterminal instable."
+
+               COMPUTE STABILITY-WORK =
+                   TEMPORAL-STABILITY - TIME-DRIFT - 10
+               IF STABILITY-WORK < 0
+                   MOVE 0 TO TEMPORAL-STABILITY
+               ELSE
+                   MOVE STABILITY-WORK TO TEMPORAL-STABILITY
+               END-IF
+               MOVE "U" TO CHRONOTERMINAL-STATUS
+
+               PERFORM SELECT-RANDOM-UNLOCKED-ERA
+               DISPLAY SPACE
+               DISPLAY "Destination reelle: " ERA-NAME(ERA-CHOICE)
+               DISPLAY SPACE
+               DISPLAY "Appuyez sur ENTREE pour continuer..."
+               ACCEPT CONFIRMATION
+               PERFORM TRANSFER-PLAYER-TO-ERA
+           ELSE
+               DISPLAY SPACE
+               DISPLAY "Le flux se stabilise de justesse: le voyage se"
+               DISPLAY "deroule finalement sans incident."
+               PERFORM TRANSFER-PLAYER-TO-ERA
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Sélection aléatoire d'une ère déjà débloquée (déplacement)
+      *-----------------------------------------------------------------
+       SELECT-RANDOM-UNLOCKED-ERA.
+           COMPUTE ERA-CHOICE = FUNCTION RANDOM * 5 + 1
+           IF ERA-ACCESS-STATUS(ERA-CHOICE) NOT = "Y"
+               MOVE 3 TO ERA-CHOICE
+           END-IF
+           .
       
       *-----------------------------------------------------------------
       * Transfert du joueur dans l'ère sélectionnée
@@ -362,15 +485,20 @@
                WHEN 1
                    DISPLAY SPACE
                    DISPLAY "Vous explorez le laboratoire et trouvez"
-                   DISPLAY "plusieurs stations de perforation de cartes."
+                   DISPLAY "plusieurs stations de perforation de "
+                       & "cartes."
                    DISPLAY "Une en particulier semble plus sophistiquee"
-                   DISPLAY "que les autres, avec un design avant-gardiste."
+                   DISPLAY "que les autres, avec un design "
+                       & "avant-gardiste."
                    DISPLAY SPACE
                    DISPLAY "En l'examinant de plus pres, vous decouvrez"
-                   DISPLAY "une serie de cartes perforees contenant ce qui"
-                   DISPLAY "semble etre une version tres primitive de COBOL."
+                   DISPLAY "une serie de cartes perforees contenant ce "
+                       & "qui"
+                   DISPLAY "semble etre une version tres primitive de "
+                       & "COBOL."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez decouvert un artefact: Perforateur de precision!"
+                   DISPLAY "Vous avez decouvert un artefact: "
+                       & "Perforateur de precision!"
                    ADD 1 TO TIME-ARTIFACTS-COLLECTED
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -379,13 +507,19 @@
                WHEN 2
                    DISPLAY SPACE
                    DISPLAY "Vous approchez un groupe de programmeurs en"
-                   DISPLAY "blouse blanche qui travaillent sur une imposante"
-                   DISPLAY "armoire de calcul. Ils vous expliquent qu'ils"
-                   DISPLAY "developpent un nouveau langage de programmation"
-                   DISPLAY "oriente entreprise, qui deviendra plus tard COBOL."
+                   DISPLAY "blouse blanche qui travaillent sur une "
+                       & "imposante"
+                   DISPLAY "armoire de calcul. Ils vous expliquent "
+                       & "qu'ils"
+                   DISPLAY "developpent un nouveau langage de "
+                       & "programmation"
+                   DISPLAY "oriente entreprise, qui deviendra plus "
+                       & "tard COBOL."
                    DISPLAY SPACE
-                   DISPLAY "L'un d'eux mentionne des 'perturbations' dans"
-                   DISPLAY "leurs calculs recents, comme si des instructions"
+                   DISPLAY "L'un d'eux mentionne des 'perturbations' "
+                       & "dans"
+                   DISPLAY "leurs calculs recents, comme si des "
+                       & "instructions"
                    DISPLAY "se modifiaient d'elles-memes..."
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -396,7 +530,8 @@
                        PERFORM FIX-ERA-1-ANOMALY
                    ELSE
                        DISPLAY SPACE
-                       DISPLAY "Aucune anomalie active detectee dans cette ere."
+                       DISPLAY "Aucune anomalie active detectee dans "
+                           & "cette ere."
                        DISPLAY SPACE
                        DISPLAY "Appuyez sur ENTREE pour continuer..."
                        ACCEPT CONFIRMATION
@@ -424,7 +559,8 @@
            DISPLAY "de donnees entre les differentes epoques."
            DISPLAY SPACE
            DISPLAY "Pour resoudre ce probleme, vous devez recalibrer"
-           DISPLAY "le mecanisme en utilisant vos connaissances modernes"
+           DISPLAY "le mecanisme en utilisant vos connaissances "
+               & "modernes"
            DISPLAY "de COBOL pour corriger le code primitif."
            DISPLAY SPACE
            DISPLAY "Commencer la reparation? (O/N)"
@@ -455,7 +591,8 @@
                    DISPLAY ERA-NAME(2)
                END-IF
            ELSE
-               DISPLAY "Vous decidez de ne pas intervenir pour l'instant."
+               DISPLAY "Vous decidez de ne pas intervenir pour "
+                   & "l'instant."
            END-IF
       
            DISPLAY SPACE
@@ -468,7 +605,8 @@
       *-----------------------------------------------------------------
        ERA-2-INTERACTION.
            DISPLAY SPACE
-           DISPLAY "Vous vous trouvez dans un imposant centre de donnees"
+           DISPLAY "Vous vous trouvez dans un imposant centre de "
+               & "donnees"
            DISPLAY "des annees 1960. D'enormes mainframes bourdonnent"
            DISPLAY "autour de vous, traites avec reverence par des"
            DISPLAY "operateurs en blouse blanche."
@@ -485,17 +623,22 @@
            EVALUATE ACTION-CHOICE
                WHEN 1
                    DISPLAY SPACE
-                   DISPLAY "Vous explorez le centre de donnees, admirant"
+                   DISPLAY "Vous explorez le centre de donnees, "
+                       & "admirant"
                    DISPLAY "les immenses armoires electroniques qui"
-                   DISPLAY "contiennent moins de puissance de calcul qu'un"
+                   DISPLAY "contiennent moins de puissance de calcul "
+                       & "qu'un"
                    DISPLAY "telephone moderne."
                    DISPLAY SPACE
-                   DISPLAY "Dans une section securisee, vous trouvez des"
+                   DISPLAY "Dans une section securisee, vous trouvez "
+                       & "des"
                    DISPLAY "bandes magnetiques soigneusement etiquetees"
-                   DISPLAY "contenant les premieres versions commerciales"
+                   DISPLAY "contenant les premieres versions "
+                       & "commerciales"
                    DISPLAY "de COBOL."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez decouvert un artefact: Bande magnetique encodee!"
+                   DISPLAY "Vous avez decouvert un artefact: Bande "
+                       & "magnetique encodee!"
                    ADD 1 TO TIME-ARTIFACTS-COLLECTED
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -503,29 +646,42 @@
                    PERFORM ERA-2-INTERACTION
                WHEN 2
                    DISPLAY SPACE
-                   DISPLAY "Vous rencontrez un groupe de programmeurs COBOL"
-                   DISPLAY "qui travaillent sur des applications bancaires."
-                   DISPLAY "Ils sont impressionnes par votre comprehension"
-                   DISPLAY "de leur langage et vous partagent des techniques"
+                   DISPLAY "Vous rencontrez un groupe de programmeurs "
+                       & "COBOL"
+                   DISPLAY "qui travaillent sur des applications "
+                       & "bancaires."
+                   DISPLAY "Ils sont impressionnes par votre "
+                       & "comprehension"
+                   DISPLAY "de leur langage et vous partagent des "
+                       & "techniques"
                    DISPLAY "d'optimisation oubliees au fil du temps."
                    DISPLAY SPACE
-                   DISPLAY "L'un des programmeurs seniors vous confie qu'il"
-                   DISPLAY "a l'impression que certains de leurs programmes"
-                   DISPLAY "se comportent comme s'ils avaient ete conçus"
+                   DISPLAY "L'un des programmeurs seniors vous confie "
+                       & "qu'il"
+                   DISPLAY "a l'impression que certains de leurs "
+                       & "programmes"
+                   DISPLAY "se comportent comme s'ils avaient ete "
+                       & "conçus"
                    DISPLAY "avec des connaissances du futur..."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez progresse dans la quete: Recuperation du code source perdu"
+                   DISPLAY "Vous avez progresse dans la quete: "
+                       & "Recuperation du code source perdu"
                    ADD 20 TO QUEST-PROGRESS-1
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
                    ACCEPT CONFIRMATION
                    PERFORM ERA-2-INTERACTION
                WHEN 3
-                   DISPLAY SPACE
-                   DISPLAY "Aucune anomalie active detectee dans cette ere."
-                   DISPLAY SPACE
-                   DISPLAY "Appuyez sur ENTREE pour continuer..."
-                   ACCEPT CONFIRMATION
+                   IF ANOMALY-ERA(5) = 2 AND ANOMALY-FIXED(5) = "N"
+                       PERFORM FIX-ERA-2-ANOMALY
+                   ELSE
+                       DISPLAY SPACE
+                       DISPLAY "Aucune anomalie active detectee dans "
+                           & "cette ere."
+                       DISPLAY SPACE
+                       DISPLAY "Appuyez sur ENTREE pour continuer..."
+                       ACCEPT CONFIRMATION
+                   END-IF
                    PERFORM ERA-2-INTERACTION
                WHEN 4
                    DISPLAY SPACE
@@ -538,6 +694,52 @@
            END-EVALUATE
            .
       
+      *-----------------------------------------------------------------
+      * Resolution de l'anomalie temporelle de l'ere des Mainframes
+      *-----------------------------------------------------------------
+       FIX-ERA-2-ANOMALY.
+           DISPLAY SPACE
+           DISPLAY "Vous remarquez que les horloges maitresses des"
+           DISPLAY "differents mainframes du centre de donnees ne "
+               & "sont"
+           DISPLAY "plus synchronisees entre elles. Certains cycles"
+           DISPLAY "d'horloge semblent avancer ou reculer sans raison"
+           DISPLAY "apparente."
+           DISPLAY SPACE
+           DISPLAY "Pour resoudre ce probleme, vous devez reecrire les"
+           DISPLAY "routines de synchronisation d'horloge en utilisant"
+           DISPLAY "des techniques de correction d'erreur plus "
+               & "robustes."
+           DISPLAY SPACE
+           DISPLAY "Commencer la reparation? (O/N)"
+           DISPLAY "> " WITH NO ADVANCING
+
+           ACCEPT CONFIRMATION
+
+           IF CONFIRMATION = "O" OR CONFIRMATION = "o"
+               DISPLAY SPACE
+               DISPLAY "Vous reprogrammez les routines de "
+                   & "synchronisation,"
+               DISPLAY "recalant patiemment chaque mainframe sur une"
+               DISPLAY "horloge de reference commune."
+               DISPLAY SPACE
+               DISPLAY "Les cycles d'horloge se stabilisent enfin!"
+               DISPLAY SPACE
+               DISPLAY "Anomalie temporelle resolue!"
+               MOVE "Y" TO ANOMALY-FIXED(5)
+               ADD 1 TO ANOMALY-FIXED-COUNT
+               ADD 10 TO TEMPORAL-STABILITY
+               ADD 15 TO QUEST-PROGRESS-2
+           ELSE
+               DISPLAY "Vous decidez de ne pas intervenir pour "
+                   & "l'instant."
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Appuyez sur ENTREE pour continuer..."
+           ACCEPT CONFIRMATION
+           .
+
       *-----------------------------------------------------------------
       * Interaction avec l'ère Microinformatique
       *-----------------------------------------------------------------
@@ -560,15 +762,21 @@
            EVALUATE ACTION-CHOICE
                WHEN 1
                    DISPLAY SPACE
-                   DISPLAY "Vous examinez les differents modeles d'ordinateurs,"
-                   DISPLAY "des IBM PC aux premiers Apple. Sur l'un d'eux,"
+                   DISPLAY "Vous examinez les differents modeles "
+                       & "d'ordinateurs,"
+                   DISPLAY "des IBM PC aux premiers Apple. Sur l'un "
+                       & "d'eux,"
                    DISPLAY "vous remarquez un programme de terminal qui"
-                   DISPLAY "permet de se connecter aux mainframes COBOL."
+                   DISPLAY "permet de se connecter aux mainframes "
+                       & "COBOL."
                    DISPLAY SPACE
-                   DISPLAY "A cote, vous trouvez une disquette etiquetee"
-                   DISPLAY "'SYSTEM.BOOT' avec des marquages non standard."
+                   DISPLAY "A cote, vous trouvez une disquette "
+                       & "etiquetee"
+                   DISPLAY "'SYSTEM.BOOT' avec des marquages non "
+                       & "standard."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez decouvert un artefact: Disquette de demarrage!"
+                   DISPLAY "Vous avez decouvert un artefact: Disquette "
+                       & "de demarrage!"
                    ADD 1 TO TIME-ARTIFACTS-COLLECTED
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -578,12 +786,17 @@
                    DISPLAY SPACE
                    DISPLAY "Vous discutez avec des informaticiens qui"
                    DISPLAY "travaillent a connecter les nouveaux PC aux"
-                   DISPLAY "systemes mainframe existants. Ils sont confrontes"
-                   DISPLAY "a des defis d'integration et de compatibilite."
+                   DISPLAY "systemes mainframe existants. Ils sont "
+                       & "confrontes"
+                   DISPLAY "a des defis d'integration et de "
+                       & "compatibilite."
                    DISPLAY SPACE
-                   DISPLAY "Un developpeur senior vous montre comment ils"
-                   DISPLAY "adaptent le code COBOL pour fonctionner avec"
-                   DISPLAY "les nouvelles interfaces utilisateur graphiques."
+                   DISPLAY "Un developpeur senior vous montre comment "
+                       & "ils"
+                   DISPLAY "adaptent le code COBOL pour fonctionner "
+                       & "avec"
+                   DISPLAY "les nouvelles interfaces utilisateur "
+                       & "graphiques."
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
                    ACCEPT CONFIRMATION
@@ -593,7 +806,8 @@
                        PERFORM FIX-ERA-3-ANOMALY
                    ELSE
                        DISPLAY SPACE
-                       DISPLAY "Aucune anomalie active detectee dans cette ere."
+                       DISPLAY "Aucune anomalie active detectee dans "
+                           & "cette ere."
                        DISPLAY SPACE
                        DISPLAY "Appuyez sur ENTREE pour continuer..."
                        ACCEPT CONFIRMATION
@@ -616,7 +830,8 @@
        FIX-ERA-3-ANOMALY.
            DISPLAY SPACE
            DISPLAY "Vous detectez une corruption dans l'architecture"
-           DISPLAY "de la memoire virtuelle des systemes. Cette anomalie"
+           DISPLAY "de la memoire virtuelle des systemes. Cette "
+               & "anomalie"
            DISPLAY "semble causer des interferences entre les epoques."
            DISPLAY SPACE
            DISPLAY "Pour resoudre ce probleme, vous devez recompiler"
@@ -631,8 +846,10 @@
            IF CONFIRMATION = "O" OR CONFIRMATION = "o"
                DISPLAY SPACE
                DISPLAY "Vous travaillez sur le code assembleur des"
-               DISPLAY "gestionnaires de memoire, identifiant et corrigeant"
-               DISPLAY "les segments corrompu par les fluctuations temporelles."
+               DISPLAY "gestionnaires de memoire, identifiant et "
+                   & "corrigeant"
+               DISPLAY "les segments corrompu par les fluctuations "
+                   & "temporelles."
                DISPLAY SPACE
                DISPLAY "Apres un travail minutieux, vous parvenez a"
                DISPLAY "stabiliser l'architecture memoire!"
@@ -651,7 +868,8 @@
                    DISPLAY ERA-NAME(4)
                END-IF
            ELSE
-               DISPLAY "Vous decidez de ne pas intervenir pour l'instant."
+               DISPLAY "Vous decidez de ne pas intervenir pour "
+                   & "l'instant."
            END-IF
       
            DISPLAY SPACE
@@ -665,7 +883,8 @@
        ERA-4-INTERACTION.
            DISPLAY SPACE
            DISPLAY "Vous vous trouvez dans un centre technique des"
-           DISPLAY "annees 1990, au debut de l'ere Internet. Des serveurs"
+           DISPLAY "annees 1990, au debut de l'ere Internet. Des "
+               & "serveurs"
            DISPLAY "web cotoient d'anciens mainframes, tandis que des"
            DISPLAY "developpeurs travaillent a les interconnecter."
            DISPLAY SPACE
@@ -681,15 +900,22 @@
            EVALUATE ACTION-CHOICE
                WHEN 1
                    DISPLAY SPACE
-                   DISPLAY "Vous explorez la salle des serveurs ou cohabitent"
-                   DISPLAY "des technologies de differentes epoques. Des"
-                   DISPLAY "passerelles personnalisees permettent aux mainframes"
-                   DISPLAY "COBOL de communiquer avec les nouveaux serveurs web."
+                   DISPLAY "Vous explorez la salle des serveurs ou "
+                       & "cohabitent"
+                   DISPLAY "des technologies de differentes epoques. "
+                       & "Des"
+                   DISPLAY "passerelles personnalisees permettent aux "
+                       & "mainframes"
+                   DISPLAY "COBOL de communiquer avec les nouveaux "
+                       & "serveurs web."
                    DISPLAY SPACE
-                   DISPLAY "Dans un rack isole, vous trouvez un prototype"
-                   DISPLAY "de routeur avec des specifications inhabituelles."
+                   DISPLAY "Dans un rack isole, vous trouvez un "
+                       & "prototype"
+                   DISPLAY "de routeur avec des specifications "
+                       & "inhabituelles."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez decouvert un artefact: Routeur prototype!"
+                   DISPLAY "Vous avez decouvert un artefact: Routeur "
+                       & "prototype!"
                    ADD 1 TO TIME-ARTIFACTS-COLLECTED
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -698,16 +924,23 @@
                WHEN 2
                    DISPLAY SPACE
                    DISPLAY "Vous discutez avec une equipe qui developpe"
-                   DISPLAY "des interfaces pour exposer les fonctionnalites"
-                   DISPLAY "COBOL via le web emergent. Ils vous expliquent"
-                   DISPLAY "leurs techniques pour faire cohabiter ces mondes."
+                   DISPLAY "des interfaces pour exposer les "
+                       & "fonctionnalites"
+                   DISPLAY "COBOL via le web emergent. Ils vous "
+                       & "expliquent"
+                   DISPLAY "leurs techniques pour faire cohabiter ces "
+                       & "mondes."
                    DISPLAY SPACE
-                   DISPLAY "Un developpeur vous montre un fragment de code"
-                   DISPLAY "COBOL particulierement elegant qui semble avoir"
-                   DISPLAY "ete ecrit avec une comprehension profonde des"
+                   DISPLAY "Un developpeur vous montre un fragment de "
+                       & "code"
+                   DISPLAY "COBOL particulierement elegant qui semble "
+                       & "avoir"
+                   DISPLAY "ete ecrit avec une comprehension profonde "
+                       & "des"
                    DISPLAY "technologies futures."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez progresse dans la quete: Recuperation du code source perdu"
+                   DISPLAY "Vous avez progresse dans la quete: "
+                       & "Recuperation du code source perdu"
                    ADD 30 TO QUEST-PROGRESS-1
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -718,7 +951,8 @@
                        PERFORM FIX-ERA-4-ANOMALY
                    ELSE
                        DISPLAY SPACE
-                       DISPLAY "Aucune anomalie active detectee dans cette ere."
+                       DISPLAY "Aucune anomalie active detectee dans "
+                           & "cette ere."
                        DISPLAY SPACE
                        DISPLAY "Appuyez sur ENTREE pour continuer..."
                        ACCEPT CONFIRMATION
@@ -741,7 +975,8 @@
        FIX-ERA-4-ANOMALY.
            DISPLAY SPACE
            DISPLAY "Vous identifiez des interferences temporelles dans"
-           DISPLAY "les protocoles reseau. Les paquets de donnees semblent"
+           DISPLAY "les protocoles reseau. Les paquets de donnees "
+               & "semblent"
            DISPLAY "se melanger entre les differentes epoques, creant"
            DISPLAY "des perturbations a travers le continuum."
            DISPLAY SPACE
@@ -760,8 +995,10 @@
                DISPLAY "filtrage qui identifie et separe les paquets"
                DISPLAY "en fonction de leur signature temporelle."
                DISPLAY SPACE
-               DISPLAY "Une fois deploye, le filtre commence immediatement"
-               DISPLAY "a stabiliser les communications entre les epoques!"
+               DISPLAY "Une fois deploye, le filtre commence "
+                   & "immediatement"
+               DISPLAY "a stabiliser les communications entre les "
+                   & "epoques!"
                DISPLAY SPACE
                DISPLAY "Anomalie temporelle resolue!"
                MOVE "Y" TO ANOMALY-FIXED(3)
@@ -777,7 +1014,8 @@
                    DISPLAY ERA-NAME(5)
                END-IF
            ELSE
-               DISPLAY "Vous decidez de ne pas intervenir pour l'instant."
+               DISPLAY "Vous decidez de ne pas intervenir pour "
+                   & "l'instant."
            END-IF
       
            DISPLAY SPACE
@@ -785,13 +1023,62 @@
            ACCEPT CONFIRMATION
            .
       
+      *-----------------------------------------------------------------
+      * Correction de l'anomalie de l'ère 5
+      *-----------------------------------------------------------------
+       FIX-ERA-5-ANOMALY.
+           DISPLAY SPACE
+           DISPLAY "Vous detectez une convergence instable des flux"
+           DISPLAY "temporels dans le cloud: les fluctuations des "
+               & "quatre"
+           DISPLAY "epoques precedentes semblent toutes se rejoindre "
+               & "ici,"
+           DISPLAY "menacant de faire s'effondrer le continuum entier."
+           DISPLAY SPACE
+           DISPLAY "Pour resoudre ce probleme, vous devez orchestrer "
+               & "une"
+           DISPLAY "resynchronisation complete des horloges virtuelles"
+           DISPLAY "a travers tous les conteneurs du centre de donnees."
+           DISPLAY SPACE
+           DISPLAY "Commencer la reparation? (O/N)"
+           DISPLAY "> " WITH NO ADVANCING
+
+           ACCEPT CONFIRMATION
+
+           IF CONFIRMATION = "O" OR CONFIRMATION = "o"
+               DISPLAY SPACE
+               DISPLAY "Vous deployez un service de synchronisation"
+               DISPLAY "temporelle distribue, coordonnant chaque"
+               DISPLAY "conteneur virtuel pour qu'il batte au meme "
+                   & "rythme."
+               DISPLAY SPACE
+               DISPLAY "Le continuum se stabilise: la convergence des"
+               DISPLAY "epoques n'est plus une menace, mais un pont!"
+               DISPLAY SPACE
+               DISPLAY "Anomalie temporelle resolue!"
+               MOVE "Y" TO ANOMALY-FIXED(4)
+               ADD 1 TO ANOMALY-FIXED-COUNT
+               ADD 25 TO TEMPORAL-STABILITY
+               ADD 25 TO QUEST-PROGRESS-2
+           ELSE
+               DISPLAY "Vous decidez de ne pas intervenir pour "
+                   & "l'instant."
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Appuyez sur ENTREE pour continuer..."
+           ACCEPT CONFIRMATION
+           .
+
       *-----------------------------------------------------------------
       * Interaction avec l'ère Cloud
       *-----------------------------------------------------------------
        ERA-5-INTERACTION.
            DISPLAY SPACE
-           DISPLAY "Vous vous trouvez dans un centre de donnees moderne,"
-           DISPLAY "rempli de racks de serveurs. Les mainframes physiques"
+           DISPLAY "Vous vous trouvez dans un centre de donnees "
+               & "moderne,"
+           DISPLAY "rempli de racks de serveurs. Les mainframes "
+               & "physiques"
            DISPLAY "d'autrefois ont largement ete virtualises, mais les"
            DISPLAY "systemes COBOL fonctionnent toujours."
            DISPLAY SPACE
@@ -807,15 +1094,22 @@
            EVALUATE ACTION-CHOICE
                WHEN 1
                    DISPLAY SPACE
-                   DISPLAY "Vous examinez l'architecture cloud moderne ou"
-                   DISPLAY "des conteneurs virtuels hebergent des systemes"
-                   DISPLAY "COBOL dans un environnement hautement disponible."
+                   DISPLAY "Vous examinez l'architecture cloud moderne "
+                       & "ou"
+                   DISPLAY "des conteneurs virtuels hebergent des "
+                       & "systemes"
+                   DISPLAY "COBOL dans un environnement hautement "
+                       & "disponible."
                    DISPLAY SPACE
-                   DISPLAY "Dans une section securisee, vous trouvez un prototype"
-                   DISPLAY "de systeme d'authentification qui utilise des"
-                   DISPLAY "principes quantiques pour verifier l'identite."
+                   DISPLAY "Dans une section securisee, vous trouvez "
+                       & "un prototype"
+                   DISPLAY "de systeme d'authentification qui utilise "
+                       & "des"
+                   DISPLAY "principes quantiques pour verifier "
+                       & "l'identite."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez decouvert un artefact: Jeton d'authentification quantique!"
+                   DISPLAY "Vous avez decouvert un artefact: Jeton "
+                       & "d'authentification quantique!"
                    ADD 1 TO TIME-ARTIFACTS-COLLECTED
                    DISPLAY SPACE
                    DISPLAY "Appuyez sur ENTREE pour continuer..."
@@ -823,18 +1117,25 @@
                    PERFORM ERA-5-INTERACTION
                WHEN 2
                    DISPLAY SPACE
-                   DISPLAY "Vous discutez avec des architectes cloud qui"
+                   DISPLAY "Vous discutez avec des architectes cloud "
+                       & "qui"
                    DISPLAY "continuent a maintenir et faire evoluer les"
-                   DISPLAY "systemes COBOL critiques. Ils vous expliquent"
+                   DISPLAY "systemes COBOL critiques. Ils vous "
+                       & "expliquent"
                    DISPLAY "comment ils ont modernise ces applications"
                    DISPLAY "sans perdre leur fiabilite legendaire."
                    DISPLAY SPACE
-                   DISPLAY "Ils vous montrent un module COBOL particulier"
-                   DISPLAY "qui semble contenir des fragments de code datant"
-                   DISPLAY "de toutes les epoques precedentes, comme une"
-                   DISPLAY "capsule temporelle de l'evolution du langage."
+                   DISPLAY "Ils vous montrent un module COBOL "
+                       & "particulier"
+                   DISPLAY "qui semble contenir des fragments de code "
+                       & "datant"
+                   DISPLAY "de toutes les epoques precedentes, comme "
+                       & "une"
+                   DISPLAY "capsule temporelle de l'evolution du "
+                       & "langage."
                    DISPLAY SPACE
-                   DISPLAY "Vous avez progresse significativement dans la quete:"
+                   DISPLAY "Vous avez progresse significativement dans "
+                       & "la quete:"
                    DISPLAY "Recuperation du code source perdu"
                    ADD 50 TO QUEST-PROGRESS-1
                    DISPLAY SPACE
@@ -842,17 +1143,16 @@
                    ACCEPT CONFIRMATION
                    PERFORM ERA-5-INTERACTION
                WHEN 3
-                   DISPLAY SPACE
-                   DISPLAY "Vous scannez cette epoque a la recherche"
-                   DISPLAY "d'anomalies temporelles..."
-                   DISPLAY SPACE
-                   DISPLAY "Aucune anomalie detectee dans cette ere."
-                   DISPLAY "Cependant, vous remarquez que cette epoque semble"
-                   DISPLAY "etre le point de convergence des fluctuations"
-                   DISPLAY "temporelles des autres epoques."
-                   DISPLAY SPACE
-                   DISPLAY "Appuyez sur ENTREE pour continuer..."
-                   ACCEPT CONFIRMATION
+                   IF ANOMALY-ERA(4) = 5 AND ANOMALY-FIXED(4) = "N"
+                       PERFORM FIX-ERA-5-ANOMALY
+                   ELSE
+                       DISPLAY SPACE
+                       DISPLAY "Aucune anomalie active detectee dans "
+                           & "cette ere."
+                       DISPLAY SPACE
+                       DISPLAY "Appuyez sur ENTREE pour continuer..."
+                       ACCEPT CONFIRMATION
+                   END-IF
                    PERFORM ERA-5-INTERACTION
                WHEN 4
                    DISPLAY SPACE
@@ -898,41 +1198,97 @@
       *-----------------------------------------------------------------
        VIEW-ARTIFACTS.
            DISPLAY SPACE
-           DISPLAY "=== ARTEFACTS TEMPORELS COLLECTES ==="
+           DISPLAY "=== GALERIE DES ARTEFACTS TEMPORELS ==="
            DISPLAY SPACE
            DISPLAY "Total: " TIME-ARTIFACTS-COLLECTED "/10"
            DISPLAY SPACE
-      
+
            IF TIME-ARTIFACTS-COLLECTED >= 1
-               DISPLAY "- " ARTIFACT-1-1
-               DISPLAY "  Origine: Ere des Cartes Perforees"
-               DISPLAY SPACE
+               DISPLAY "1. " ARTIFACT-1-1
+               DISPLAY "   Origine: " ERA-1-NAME
+           ELSE
+               DISPLAY "1. ??? (artefact non decouvert)"
            END-IF
-      
+           DISPLAY SPACE
+
            IF TIME-ARTIFACTS-COLLECTED >= 2
-               DISPLAY "- " ARTIFACT-1-2
-               DISPLAY "  Origine: Ere des Cartes Perforees"
-               DISPLAY SPACE
+               DISPLAY "2. " ARTIFACT-1-2
+               DISPLAY "   Origine: " ERA-1-NAME
+           ELSE
+               DISPLAY "2. ??? (artefact non decouvert)"
            END-IF
-      
+           DISPLAY SPACE
+
            IF TIME-ARTIFACTS-COLLECTED >= 3
-               DISPLAY "- " ARTIFACT-2-1
-               DISPLAY "  Origine: Ere des Mainframes"
-               DISPLAY SPACE
+               DISPLAY "3. " ARTIFACT-2-1
+               DISPLAY "   Origine: " ERA-2-NAME
+           ELSE
+               DISPLAY "3. ??? (artefact non decouvert)"
            END-IF
-      
+           DISPLAY SPACE
+
            IF TIME-ARTIFACTS-COLLECTED >= 4
-               DISPLAY "- " ARTIFACT-2-2
-               DISPLAY "  Origine: Ere des Mainframes"
-               DISPLAY SPACE
+               DISPLAY "4. " ARTIFACT-2-2
+               DISPLAY "   Origine: " ERA-2-NAME
+           ELSE
+               DISPLAY "4. ??? (artefact non decouvert)"
            END-IF
-      
+           DISPLAY SPACE
+
            IF TIME-ARTIFACTS-COLLECTED >= 5
-               DISPLAY "- " ARTIFACT-3-1
-               DISPLAY "  Origine: Ere Microinformatique"
+               DISPLAY "5. " ARTIFACT-3-1
+               DISPLAY "   Origine: " ERA-3-NAME
+           ELSE
+               DISPLAY "5. ??? (artefact non decouvert)"
+           END-IF
+           DISPLAY SPACE
+
+           IF TIME-ARTIFACTS-COLLECTED >= 6
+               DISPLAY "6. " ARTIFACT-3-2
+               DISPLAY "   Origine: " ERA-3-NAME
+           ELSE
+               DISPLAY "6. ??? (artefact non decouvert)"
+           END-IF
+           DISPLAY SPACE
+
+           IF TIME-ARTIFACTS-COLLECTED >= 7
+               DISPLAY "7. " ARTIFACT-4-1
+               DISPLAY "   Origine: " ERA-4-NAME
+           ELSE
+               DISPLAY "7. ??? (artefact non decouvert)"
+           END-IF
+           DISPLAY SPACE
+
+           IF TIME-ARTIFACTS-COLLECTED >= 8
+               DISPLAY "8. " ARTIFACT-4-2
+               DISPLAY "   Origine: " ERA-4-NAME
+           ELSE
+               DISPLAY "8. ??? (artefact non decouvert)"
+           END-IF
+           DISPLAY SPACE
+
+           IF TIME-ARTIFACTS-COLLECTED >= 9
+               DISPLAY "9. " ARTIFACT-5-1
+               DISPLAY "   Origine: " ERA-5-NAME
+           ELSE
+               DISPLAY "9. ??? (artefact non decouvert)"
+           END-IF
+           DISPLAY SPACE
+
+           IF TIME-ARTIFACTS-COLLECTED >= 10
+               DISPLAY "10. " ARTIFACT-5-2
+               DISPLAY "    Origine: " ERA-5-NAME
+           ELSE
+               DISPLAY "10. ??? (artefact non decouvert)"
+           END-IF
+           DISPLAY SPACE
+
+           IF TIME-ARTIFACTS-COLLECTED >= 10
+               DISPLAY "*** Collection complete! Vous avez retrouve"
+                   & " tous les artefacts temporels. ***"
                DISPLAY SPACE
            END-IF
-      
+
            DISPLAY "Appuyez sur ENTREE pour revenir au menu..."
            ACCEPT CONFIRMATION
            PERFORM CHRONOTERMINAL-MAIN-MENU
@@ -960,14 +1316,16 @@
            COMPUTE QUEST-COMPLETION = QUEST-PROGRESS-2 / 100 * 100
            DISPLAY "   Progression: " QUEST-PROGRESS-2 "% complete"
            DISPLAY SPACE
-           DISPLAY "   Description: Identifiez et corrigez les anomalies"
+           DISPLAY "   Description: Identifiez et corrigez les "
+               & "anomalies"
            DISPLAY "   temporelles qui perturbent le flux entre les"
            DISPLAY "   epoques pour stabiliser le continuum."
            DISPLAY SPACE
       
            IF QUEST-PROGRESS-1 >= 100 AND QUEST-PROGRESS-2 >= 100
                DISPLAY "*** FELICITATIONS ***"
-               DISPLAY "Vous avez complete toutes les quetes temporelles!"
+               DISPLAY "Vous avez complete toutes les quetes "
+                   & "temporelles!"
                DISPLAY "Grace a vos actions, MAINFRAME-TERRA est sauvee"
                DISPLAY "et le flux temporel est stabilise."
                DISPLAY SPACE
@@ -982,4 +1340,4 @@
            PERFORM CHRONOTERMINAL-MAIN-MENU
            .
       
-       END PROGRAM TERMINAL-TIME-TRAVEL.
\ No newline at end of file
+       END PROGRAM TERMINAL-TIME-TRAVEL.

@@ -0,0 +1,63 @@
+      *****************************************************************
+      * GAME-LOG.CBL - Journal persistant des événements de COBOLegend
+      *
+      * Ce module centralise l'écriture d'un journal d'événements
+      * (montée de niveau, quêtes complétées, victoires de combat...)
+      * dans un fichier séquentiel qui survit d'une session à l'autre,
+      * pour analyse ou débogage après coup.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAME-LOG-SYSTEM.
+       AUTHOR. NABZ0R.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-EVENTS-LOG ASSIGN TO "COBOEVENTS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GAME-EVENTS-LOG
+           LABEL RECORDS ARE STANDARD.
+       01 EVENT-LOG-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 LOG-FILE-STATUS                PIC X(2)   VALUE SPACES.
+          88 LOG-FILE-OK                 VALUE "00".
+
+       LINKAGE SECTION.
+       01 LOG-OPERATION                  PIC X(1).
+          88 OP-WRITE-EVENT              VALUE 'W'.
+
+       01 EVENT-MESSAGE                  PIC X(60).
+
+       PROCEDURE DIVISION USING LOG-OPERATION, EVENT-MESSAGE.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-WRITE-EVENT
+                   PERFORM WRITE-EVENT-TO-LOG
+           END-EVALUATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Ajout d'une ligne au journal d'événements (mode ajout: le
+      * fichier est conservé et complété d'une session à l'autre)
+      *-----------------------------------------------------------------
+       WRITE-EVENT-TO-LOG.
+           OPEN EXTEND GAME-EVENTS-LOG
+           IF NOT LOG-FILE-OK
+               CLOSE GAME-EVENTS-LOG
+               OPEN OUTPUT GAME-EVENTS-LOG
+           END-IF
+
+           MOVE SPACES TO EVENT-LOG-RECORD
+           MOVE EVENT-MESSAGE TO EVENT-LOG-RECORD
+           WRITE EVENT-LOG-RECORD
+
+           CLOSE GAME-EVENTS-LOG
+           .
+
+       END PROGRAM GAME-LOG-SYSTEM.

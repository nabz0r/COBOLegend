@@ -8,162 +8,975 @@
        PROGRAM-ID. WORLD-SYSTEM.
        AUTHOR. NABZ0R.
        DATE-WRITTEN. 2025-03-04.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
-      *-----------------------------------------------------------------
-      * Structure de la carte du monde
-      *-----------------------------------------------------------------
-       01 WORLD-MAP.
-          05 MAP-SIZE-X              PIC 9(2)   VALUE 10.
-          05 MAP-SIZE-Y              PIC 9(2)   VALUE 10.
-          05 MAP-LOCATIONS OCCURS 10 TIMES INDEXED BY LOC-X.
-             10 MAP-LOCATION OCCURS 10 TIMES INDEXED BY LOC-Y.
-                15 LOCATION-ID        PIC 9(3).
-                15 LOCATION-NAME      PIC X(25).
-                15 LOCATION-DESC      PIC X(255).
-                15 LOCATION-TYPE      PIC X(1).
-                   88 LOC-TOWN        VALUE 'T'.
-                   88 LOC-DUNGEON     VALUE 'D'.
-                   88 LOC-WILDERNESS  VALUE 'W'.
-                   88 LOC-SPECIAL     VALUE 'S'.
-                15 LOCATION-ENCOUNTER-RATE PIC 9(2).
-                15 LOCATION-VISITED   PIC X(1).
-                   88 LOC-IS-VISITED  VALUE 'Y'.
-                15 LOCATION-EXITS.
-                   20 EXIT-NORTH      PIC X(1).
-                      88 HAS-NORTH-EXIT VALUE 'Y'.
-                   20 EXIT-SOUTH      PIC X(1).
-                      88 HAS-SOUTH-EXIT VALUE 'Y'.
-                   20 EXIT-EAST       PIC X(1).
-                      88 HAS-EAST-EXIT  VALUE 'Y'.
-                   20 EXIT-WEST       PIC X(1).
-                      88 HAS-WEST-EXIT  VALUE 'Y'.
-      
-      *-----------------------------------------------------------------
-      * Position du joueur sur la carte
-      *-----------------------------------------------------------------
-       01 PLAYER-POSITION.
-          05 PLAYER-POS-X            PIC 9(2)   VALUE 5.
-          05 PLAYER-POS-Y            PIC 9(2)   VALUE 5.
-      
+
       *-----------------------------------------------------------------
       * Gestion des rencontres aléatoires
       *-----------------------------------------------------------------
        01 ENCOUNTER-CHECK.
           05 ENCOUNTER-CHANCE        PIC 9(3).
           05 RANDOM-NUMBER           PIC 9(3).
-      
-       PROCEDURE DIVISION.
-      
+
+       01 ZONE-EXPLORED              PIC X(1)   VALUE "N".
+          88 ZONE-IS-EXPLORED        VALUE "Y".
+
+      *-----------------------------------------------------------------
+      * Suivi de la zone courante du joueur, pour détecter un
+      * changement de zone entre deux tuiles et lui donner un effet
+      * de jeu réel (bannière + répit de rencontres), au lieu d'une
+      * simple étiquette statique affichée à chaque arrivée.
+      *-----------------------------------------------------------------
+       01 CURRENT-ZONE-NAME          PIC X(20)  VALUE SPACES.
+       01 ZONE-TRANSITION-GRACE      PIC 9(1)   VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Bandes de zones (une par colonne de la carte) utilisées pour
+      * donner un nom, un type et un taux de rencontre thématiques aux
+      * tuiles qui n'ont pas de configuration propre.
+      *-----------------------------------------------------------------
+       01 ZONE-BAND-TABLE.
+          05 ZONE-BAND OCCURS 10 TIMES INDEXED BY BAND-IDX.
+             10 ZONE-BAND-NAME       PIC X(20).
+             10 ZONE-BAND-TYPE       PIC X(1).
+             10 ZONE-BAND-RATE       PIC 9(2).
+             10 ZONE-BAND-DESC       PIC X(255).
+
+      *-----------------------------------------------------------------
+      * Table des monstres, classés par type de localisation et par
+      * palier de niveau du joueur. TRIGGER-RANDOM-ENCOUNTER y pioche
+      * un adversaire adapté au lieu et à la progression du joueur.
+      *-----------------------------------------------------------------
+       01 MONSTER-TABLE.
+          05 MONSTER-COUNT           PIC 9(2)   VALUE 12.
+          05 MONSTER-ENTRY OCCURS 12 TIMES INDEXED BY MON-IDX.
+             10 MON-LOC-TYPE         PIC X(1).
+             10 MON-MIN-LEVEL        PIC 9(2).
+             10 MON-MAX-LEVEL        PIC 9(2).
+             10 MON-NAME             PIC X(20).
+             10 MON-LEVEL            PIC 9(2).
+             10 MON-HEALTH           PIC 9(3).
+             10 MON-ATTACK           PIC 9(2).
+             10 MON-DEFENSE          PIC 9(2).
+             10 MON-EXPERIENCE       PIC 9(4).
+             10 MON-GOLD             PIC 9(4).
+
+       01 MONSTER-MATCH-INDEXES.
+          05 MATCH-MON-IDX OCCURS 12 TIMES PIC 9(2).
+       01 MATCH-COUNT                PIC 9(2)   VALUE 0.
+       01 CHOSEN-MATCH                PIC 9(2)  VALUE 0.
+       01 SELECTED-MON-IDX            PIC 9(2)  VALUE 0.
+       01 PACK-SIZE                   PIC 9(1)  VALUE 0.
+       01 PACK-IDX                    PIC 9(1)  VALUE 0.
+       01 COMBAT-RESUME-FLAG          PIC X(1)  VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      * Donjon à niveaux multiples accessible depuis les Ruines du
+      * Compilateur (3, 8). PLAYER-IN-DUNGEON bascule les paragraphes
+      * de déplacement sur DUNGEON-FLOORS au lieu de WORLD-MAP tant que
+      * le joueur n'est pas remonté à la surface.
+      *-----------------------------------------------------------------
+       01 DUNGEON-STATE.
+          05 PLAYER-IN-DUNGEON       PIC X(1)   VALUE 'N'.
+             88 IS-IN-DUNGEON        VALUE 'Y'.
+          05 DUNGEON-FLOOR-COUNT     PIC 9(1)   VALUE 2.
+          05 DUNGEON-FLOOR           PIC 9(1)   VALUE 1.
+          05 DUNGEON-POS-X           PIC 9(1)   VALUE 1.
+          05 DUNGEON-POS-Y           PIC 9(1)   VALUE 1.
+          05 SURFACE-RETURN-X        PIC 9(2)   VALUE 0.
+          05 SURFACE-RETURN-Y        PIC 9(2)   VALUE 0.
+
+       01 DUNGEON-MAP.
+          05 DUNGEON-FLOORS OCCURS 2 TIMES INDEXED BY DNG-Z.
+             10 DUNGEON-ROOMS OCCURS 2 TIMES INDEXED BY DNG-X.
+                15 DUNGEON-ROOM OCCURS 2 TIMES INDEXED BY DNG-Y.
+                   20 DNG-ROOM-NAME       PIC X(25).
+                   20 DNG-ROOM-DESC       PIC X(255).
+                   20 DNG-ENCOUNTER-RATE  PIC 9(2).
+                   20 DNG-ROOM-EXITS.
+                      25 DNG-EXIT-NORTH     PIC X(1).
+                         88 DNG-HAS-NORTH   VALUE 'Y'.
+                      25 DNG-EXIT-SOUTH     PIC X(1).
+                         88 DNG-HAS-SOUTH   VALUE 'Y'.
+                      25 DNG-EXIT-EAST      PIC X(1).
+                         88 DNG-HAS-EAST    VALUE 'Y'.
+                      25 DNG-EXIT-WEST      PIC X(1).
+                         88 DNG-HAS-WEST    VALUE 'Y'.
+                      25 DNG-EXIT-NE        PIC X(1).
+                         88 DNG-HAS-NE      VALUE 'Y'.
+                      25 DNG-EXIT-NW        PIC X(1).
+                         88 DNG-HAS-NW      VALUE 'Y'.
+                      25 DNG-EXIT-SE        PIC X(1).
+                         88 DNG-HAS-SE      VALUE 'Y'.
+                      25 DNG-EXIT-SW        PIC X(1).
+                         88 DNG-HAS-SW      VALUE 'Y'.
+                      25 DNG-EXIT-UP        PIC X(1).
+                         88 DNG-HAS-UP      VALUE 'Y'.
+                      25 DNG-EXIT-DOWN      PIC X(1).
+                         88 DNG-HAS-DOWN    VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01 WORLD-OPERATION            PIC X(1).
+          88 OP-INITIALIZE           VALUE 'I'.
+          88 OP-MOVE-NORTH           VALUE 'N'.
+          88 OP-MOVE-SOUTH           VALUE 'S'.
+          88 OP-MOVE-EAST            VALUE 'E'.
+          88 OP-MOVE-WEST            VALUE 'W'.
+          88 OP-MOVE-NORTHEAST       VALUE '1'.
+          88 OP-MOVE-NORTHWEST       VALUE '2'.
+          88 OP-MOVE-SOUTHEAST       VALUE '3'.
+          88 OP-MOVE-SOUTHWEST       VALUE '4'.
+          88 OP-MOVE-UP              VALUE 'U'.
+          88 OP-MOVE-DOWN            VALUE 'B'.
+          88 OP-DISPLAY-MAP          VALUE 'D'.
+          88 OP-FAST-TRAVEL          VALUE 'F'.
+
+       COPY "PLAYER-CHAR.cpy".
+       COPY "ENEMY-CHAR.cpy".
+       COPY "WORLD.cpy".
+       COPY "INVENTORY.cpy".
+       COPY "DIFFICULTY.cpy".
+
+       PROCEDURE DIVISION USING WORLD-OPERATION, PLAYER-CHARACTER,
+                                 ENEMY-CHARACTER, WORLD-MAP,
+                                 PLAYER-POSITION, PLAYER-INVENTORY,
+                                 PLAYER-GOLD, GAME-DIFFICULTY.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-INITIALIZE
+                   PERFORM INITIALIZE-WORLD
+               WHEN OP-MOVE-NORTH
+                   PERFORM MOVE-PLAYER-NORTH
+               WHEN OP-MOVE-SOUTH
+                   PERFORM MOVE-PLAYER-SOUTH
+               WHEN OP-MOVE-EAST
+                   PERFORM MOVE-PLAYER-EAST
+               WHEN OP-MOVE-WEST
+                   PERFORM MOVE-PLAYER-WEST
+               WHEN OP-MOVE-NORTHEAST
+                   PERFORM MOVE-PLAYER-NORTHEAST
+               WHEN OP-MOVE-NORTHWEST
+                   PERFORM MOVE-PLAYER-NORTHWEST
+               WHEN OP-MOVE-SOUTHEAST
+                   PERFORM MOVE-PLAYER-SOUTHEAST
+               WHEN OP-MOVE-SOUTHWEST
+                   PERFORM MOVE-PLAYER-SOUTHWEST
+               WHEN OP-MOVE-UP
+                   PERFORM MOVE-PLAYER-UP
+               WHEN OP-MOVE-DOWN
+                   PERFORM MOVE-PLAYER-DOWN
+               WHEN OP-DISPLAY-MAP
+                   PERFORM DISPLAY-WORLD-MAP
+               WHEN OP-FAST-TRAVEL
+                   PERFORM PROCESS-FAST-TRAVEL
+           END-EVALUATE
+           GOBACK.
+
       *-----------------------------------------------------------------
       * Initialisation de la carte du monde
       *-----------------------------------------------------------------
        INITIALIZE-WORLD.
+           PERFORM SETUP-ZONE-BANDS
+           PERFORM SETUP-MONSTER-TABLE
+           PERFORM SETUP-DUNGEON-MAP
+
            PERFORM VARYING LOC-X FROM 1 BY 1 UNTIL LOC-X > MAP-SIZE-X
-               PERFORM VARYING LOC-Y FROM 1 BY 1 
+               PERFORM VARYING LOC-Y FROM 1 BY 1
                        UNTIL LOC-Y > MAP-SIZE-Y
-                   COMPUTE LOCATION-ID(LOC-X, LOC-Y) = 
+                   COMPUTE LOCATION-ID(LOC-X, LOC-Y) =
                       ((LOC-X - 1) * MAP-SIZE-Y) + LOC-Y
-                   MOVE "Zone inexplorée" 
+                   MOVE ZONE-BAND-NAME(LOC-X)
                        TO LOCATION-NAME(LOC-X, LOC-Y)
-                   MOVE "Une zone que vous n'avez pas encore explorée." 
+                   MOVE ZONE-BAND-NAME(LOC-X)
+                       TO LOCATION-ZONE(LOC-X, LOC-Y)
+                   MOVE ZONE-BAND-DESC(LOC-X)
                        TO LOCATION-DESC(LOC-X, LOC-Y)
-                   MOVE "W" TO LOCATION-TYPE(LOC-X, LOC-Y)
-                   MOVE 10 TO LOCATION-ENCOUNTER-RATE(LOC-X, LOC-Y)
+                   MOVE ZONE-BAND-TYPE(LOC-X)
+                       TO LOCATION-TYPE(LOC-X, LOC-Y)
+                   MOVE ZONE-BAND-RATE(LOC-X)
+                       TO LOCATION-ENCOUNTER-RATE(LOC-X, LOC-Y)
                    MOVE "N" TO LOCATION-VISITED(LOC-X, LOC-Y)
                    MOVE "Y" TO EXIT-NORTH(LOC-X, LOC-Y)
                    MOVE "Y" TO EXIT-SOUTH(LOC-X, LOC-Y)
                    MOVE "Y" TO EXIT-EAST(LOC-X, LOC-Y)
                    MOVE "Y" TO EXIT-WEST(LOC-X, LOC-Y)
+                   MOVE "N" TO EXIT-UP(LOC-X, LOC-Y)
+                   MOVE "N" TO EXIT-DOWN(LOC-X, LOC-Y)
                END-PERFORM
            END-PERFORM
-      
+
            PERFORM CONFIGURE-SPECIFIC-LOCATIONS
            .
-      
+
+      *-----------------------------------------------------------------
+      * Configuration des bandes de zones (une par colonne, d'ouest
+      * en est) qui donnent leur identité thématique aux tuiles non
+      * explicitement configurées par CONFIGURE-SPECIFIC-LOCATIONS.
+      *-----------------------------------------------------------------
+       SETUP-ZONE-BANDS.
+           MOVE "Côte des Archives"  TO ZONE-BAND-NAME(1)
+           MOVE "W"                  TO ZONE-BAND-TYPE(1)
+           MOVE 15                   TO ZONE-BAND-RATE(1)
+           MOVE "Une côte rocheuse jonchée de supports de "
+               & "stockage rouillés, vestiges d'une ère oubliée."
+               TO ZONE-BAND-DESC(1)
+
+           MOVE "Plaines de l'Ouest" TO ZONE-BAND-NAME(2)
+           MOVE "W"                  TO ZONE-BAND-TYPE(2)
+           MOVE 15                   TO ZONE-BAND-RATE(2)
+           MOVE "De vastes plaines balayées par le vent, à "
+               & "l'ouest de MAINFRAME-TERRA."
+               TO ZONE-BAND-DESC(2)
+
+           MOVE "Collines du Noyau"  TO ZONE-BAND-NAME(3)
+           MOVE "W"                  TO ZONE-BAND-TYPE(3)
+           MOVE 20                   TO ZONE-BAND-RATE(3)
+           MOVE "Des collines rocailleuses où affleure "
+               & "l'ancien silicium du noyau système."
+               TO ZONE-BAND-DESC(3)
+
+           MOVE "Chemins du Village" TO ZONE-BAND-NAME(4)
+           MOVE "W"                  TO ZONE-BAND-TYPE(4)
+           MOVE 10                   TO ZONE-BAND-RATE(4)
+           MOVE "Les chemins de terre qui mènent au Village "
+               & "de Départ."
+               TO ZONE-BAND-DESC(4)
+
+           MOVE "Village-Départ"     TO ZONE-BAND-NAME(5)
+           MOVE "W"                  TO ZONE-BAND-TYPE(5)
+           MOVE 5                    TO ZONE-BAND-RATE(5)
+           MOVE "La campagne paisible qui entoure le Village "
+               & "de Départ."
+               TO ZONE-BAND-DESC(5)
+
+           MOVE "Forêt-Dense"        TO ZONE-BAND-NAME(6)
+           MOVE "W"                  TO ZONE-BAND-TYPE(6)
+           MOVE 30                   TO ZONE-BAND-RATE(6)
+           MOVE "Une forêt dense et mystérieuse. Des bruits "
+               & "étranges proviennent de l'intérieur."
+               TO ZONE-BAND-DESC(6)
+
+           MOVE "Marais du Segment"  TO ZONE-BAND-NAME(7)
+           MOVE "D"                  TO ZONE-BAND-TYPE(7)
+           MOVE 25                   TO ZONE-BAND-RATE(7)
+           MOVE "Un marais fangeux où stagnent des segments "
+               & "de mémoire corrompus."
+               TO ZONE-BAND-DESC(7)
+
+           MOVE "Abords de la Cité"  TO ZONE-BAND-NAME(8)
+           MOVE "W"                  TO ZONE-BAND-TYPE(8)
+           MOVE 15                   TO ZONE-BAND-RATE(8)
+           MOVE "Les abords fortifiés de la cité futuriste de "
+               & "MAINFRAME-TERRA."
+               TO ZONE-BAND-DESC(8)
+
+           MOVE "Terres Désolées"    TO ZONE-BAND-NAME(9)
+           MOVE "D"                  TO ZONE-BAND-TYPE(9)
+           MOVE 35                   TO ZONE-BAND-RATE(9)
+           MOVE "Une étendue aride de code corrompu où rôdent "
+               & "des créatures hostiles."
+               TO ZONE-BAND-DESC(9)
+
+           MOVE "Confins du Système" TO ZONE-BAND-NAME(10)
+           MOVE "D"                  TO ZONE-BAND-TYPE(10)
+           MOVE 20                   TO ZONE-BAND-RATE(10)
+           MOVE "La limite orientale connue de MAINFRAME-TERRA, "
+               & "où la carte elle-même semble s'effriter."
+               TO ZONE-BAND-DESC(10)
+           .
+
+      *-----------------------------------------------------------------
+      * Table des monstres par type de lieu et par palier de niveau.
+      * SELECT-MONSTER-FOR-ENCOUNTER y filtre selon la tuile courante
+      * et le niveau du joueur, puis tire un adversaire au hasard.
+      *-----------------------------------------------------------------
+       SETUP-MONSTER-TABLE.
+           MOVE "W" TO MON-LOC-TYPE(1)
+           MOVE 1   TO MON-MIN-LEVEL(1)
+           MOVE 3   TO MON-MAX-LEVEL(1)
+           MOVE "Loup binaire"       TO MON-NAME(1)
+           MOVE 2   TO MON-LEVEL(1)
+           MOVE 15  TO MON-HEALTH(1)
+           MOVE 6   TO MON-ATTACK(1)
+           MOVE 2   TO MON-DEFENSE(1)
+           MOVE 25  TO MON-EXPERIENCE(1)
+           MOVE 10  TO MON-GOLD(1)
+
+           MOVE "W" TO MON-LOC-TYPE(2)
+           MOVE 1   TO MON-MIN-LEVEL(2)
+           MOVE 3   TO MON-MAX-LEVEL(2)
+           MOVE "Corbeau parasite"   TO MON-NAME(2)
+           MOVE 1   TO MON-LEVEL(2)
+           MOVE 10  TO MON-HEALTH(2)
+           MOVE 4   TO MON-ATTACK(2)
+           MOVE 1   TO MON-DEFENSE(2)
+           MOVE 15  TO MON-EXPERIENCE(2)
+           MOVE 5   TO MON-GOLD(2)
+
+           MOVE "W" TO MON-LOC-TYPE(3)
+           MOVE 4   TO MON-MIN-LEVEL(3)
+           MOVE 8   TO MON-MAX-LEVEL(3)
+           MOVE "Ours processeur"    TO MON-NAME(3)
+           MOVE 6   TO MON-LEVEL(3)
+           MOVE 35  TO MON-HEALTH(3)
+           MOVE 10  TO MON-ATTACK(3)
+           MOVE 4   TO MON-DEFENSE(3)
+           MOVE 45  TO MON-EXPERIENCE(3)
+           MOVE 20  TO MON-GOLD(3)
+
+           MOVE "W" TO MON-LOC-TYPE(4)
+           MOVE 4   TO MON-MIN-LEVEL(4)
+           MOVE 8   TO MON-MAX-LEVEL(4)
+           MOVE "Sanglier bogué"     TO MON-NAME(4)
+           MOVE 5   TO MON-LEVEL(4)
+           MOVE 28  TO MON-HEALTH(4)
+           MOVE 9   TO MON-ATTACK(4)
+           MOVE 3   TO MON-DEFENSE(4)
+           MOVE 38  TO MON-EXPERIENCE(4)
+           MOVE 18  TO MON-GOLD(4)
+
+           MOVE "W" TO MON-LOC-TYPE(5)
+           MOVE 9   TO MON-MIN-LEVEL(5)
+           MOVE 99  TO MON-MAX-LEVEL(5)
+           MOVE "Griffon distribué"  TO MON-NAME(5)
+           MOVE 12  TO MON-LEVEL(5)
+           MOVE 60  TO MON-HEALTH(5)
+           MOVE 16  TO MON-ATTACK(5)
+           MOVE 8   TO MON-DEFENSE(5)
+           MOVE 90  TO MON-EXPERIENCE(5)
+           MOVE 45  TO MON-GOLD(5)
+
+           MOVE "W" TO MON-LOC-TYPE(6)
+           MOVE 9   TO MON-MIN-LEVEL(6)
+           MOVE 99  TO MON-MAX-LEVEL(6)
+           MOVE "Hydre récursive"    TO MON-NAME(6)
+           MOVE 14  TO MON-LEVEL(6)
+           MOVE 75  TO MON-HEALTH(6)
+           MOVE 18  TO MON-ATTACK(6)
+           MOVE 10  TO MON-DEFENSE(6)
+           MOVE 110 TO MON-EXPERIENCE(6)
+           MOVE 55  TO MON-GOLD(6)
+
+           MOVE "D" TO MON-LOC-TYPE(7)
+           MOVE 1   TO MON-MIN-LEVEL(7)
+           MOVE 3   TO MON-MAX-LEVEL(7)
+           MOVE "Rat de cache"       TO MON-NAME(7)
+           MOVE 2   TO MON-LEVEL(7)
+           MOVE 18  TO MON-HEALTH(7)
+           MOVE 5   TO MON-ATTACK(7)
+           MOVE 2   TO MON-DEFENSE(7)
+           MOVE 20  TO MON-EXPERIENCE(7)
+           MOVE 12  TO MON-GOLD(7)
+
+           MOVE "D" TO MON-LOC-TYPE(8)
+           MOVE 1   TO MON-MIN-LEVEL(8)
+           MOVE 3   TO MON-MAX-LEVEL(8)
+           MOVE "Squelette de pile"  TO MON-NAME(8)
+           MOVE 3   TO MON-LEVEL(8)
+           MOVE 22  TO MON-HEALTH(8)
+           MOVE 6   TO MON-ATTACK(8)
+           MOVE 3   TO MON-DEFENSE(8)
+           MOVE 28  TO MON-EXPERIENCE(8)
+           MOVE 15  TO MON-GOLD(8)
+
+           MOVE "D" TO MON-LOC-TYPE(9)
+           MOVE 4   TO MON-MIN-LEVEL(9)
+           MOVE 8   TO MON-MAX-LEVEL(9)
+           MOVE "Golem de données"   TO MON-NAME(9)
+           MOVE 4   TO MON-LEVEL(9)
+           MOVE 30  TO MON-HEALTH(9)
+           MOVE 8   TO MON-ATTACK(9)
+           MOVE 5   TO MON-DEFENSE(9)
+           MOVE 50  TO MON-EXPERIENCE(9)
+           MOVE 25  TO MON-GOLD(9)
+
+           MOVE "D" TO MON-LOC-TYPE(10)
+           MOVE 4   TO MON-MIN-LEVEL(10)
+           MOVE 8   TO MON-MAX-LEVEL(10)
+           MOVE "Spectre de segfault" TO MON-NAME(10)
+           MOVE 7   TO MON-LEVEL(10)
+           MOVE 40  TO MON-HEALTH(10)
+           MOVE 11  TO MON-ATTACK(10)
+           MOVE 6   TO MON-DEFENSE(10)
+           MOVE 60  TO MON-EXPERIENCE(10)
+           MOVE 30  TO MON-GOLD(10)
+
+           MOVE "D" TO MON-LOC-TYPE(11)
+           MOVE 9   TO MON-MIN-LEVEL(11)
+           MOVE 99  TO MON-MAX-LEVEL(11)
+           MOVE "Démon du noyau"     TO MON-NAME(11)
+           MOVE 15  TO MON-LEVEL(11)
+           MOVE 90  TO MON-HEALTH(11)
+           MOVE 20  TO MON-ATTACK(11)
+           MOVE 12  TO MON-DEFENSE(11)
+           MOVE 130 TO MON-EXPERIENCE(11)
+           MOVE 70  TO MON-GOLD(11)
+
+           MOVE "D" TO MON-LOC-TYPE(12)
+           MOVE 9   TO MON-MIN-LEVEL(12)
+           MOVE 99  TO MON-MAX-LEVEL(12)
+           MOVE "Dragon de deadlock" TO MON-NAME(12)
+           MOVE 18  TO MON-LEVEL(12)
+           MOVE 110 TO MON-HEALTH(12)
+           MOVE 24  TO MON-ATTACK(12)
+           MOVE 14  TO MON-DEFENSE(12)
+           MOVE 160 TO MON-EXPERIENCE(12)
+           MOVE 90  TO MON-GOLD(12)
+           .
+
+      *-----------------------------------------------------------------
+      * Donjon des Ruines du Compilateur (3, 8): deux niveaux de 2x2
+      * salles reliés par un puits vertical (mêmes coordonnées à
+      * chaque étage), avec des raccourcis en diagonale.
+      *-----------------------------------------------------------------
+       SETUP-DUNGEON-MAP.
+           MOVE "Entrée des Catacombes" TO DNG-ROOM-NAME(1, 1, 1)
+           MOVE "La descente depuis les Ruines du Compilateur "
+               & "débouche sur une salle voûtée envahie de racines "
+               & "de câbles."
+               TO DNG-ROOM-DESC(1, 1, 1)
+           MOVE 15 TO DNG-ENCOUNTER-RATE(1, 1, 1)
+           MOVE "Y" TO DNG-EXIT-EAST(1, 1, 1)
+           MOVE "Y" TO DNG-EXIT-SOUTH(1, 1, 1)
+           MOVE "Y" TO DNG-EXIT-SE(1, 1, 1)
+           MOVE "Y" TO DNG-EXIT-UP(1, 1, 1)
+
+           MOVE "Couloir Effondré" TO DNG-ROOM-NAME(1, 2, 1)
+           MOVE "Le plafond s'est effondré ici, ouvrant un puits "
+               & "vertical vers l'étage inférieur."
+               TO DNG-ROOM-DESC(1, 2, 1)
+           MOVE 25 TO DNG-ENCOUNTER-RATE(1, 2, 1)
+           MOVE "Y" TO DNG-EXIT-WEST(1, 2, 1)
+           MOVE "Y" TO DNG-EXIT-SW(1, 2, 1)
+           MOVE "Y" TO DNG-EXIT-DOWN(1, 2, 1)
+
+           MOVE "Salle des Machines Oubliées" TO DNG-ROOM-NAME(1, 1, 2)
+           MOVE "Des machines silencieuses, hors tension depuis "
+               & "des cycles, tapissent les murs de cette salle."
+               TO DNG-ROOM-DESC(1, 1, 2)
+           MOVE 30 TO DNG-ENCOUNTER-RATE(1, 1, 2)
+           MOVE "Y" TO DNG-EXIT-NORTH(1, 1, 2)
+           MOVE "Y" TO DNG-EXIT-EAST(1, 1, 2)
+           MOVE "Y" TO DNG-EXIT-NE(1, 1, 2)
+
+           MOVE "Antichambre Scellée" TO DNG-ROOM-NAME(1, 2, 2)
+           MOVE "Une antichambre close, dont les scellés "
+               & "n'ont pas résisté au temps."
+               TO DNG-ROOM-DESC(1, 2, 2)
+           MOVE 20 TO DNG-ENCOUNTER-RATE(1, 2, 2)
+           MOVE "Y" TO DNG-EXIT-WEST(1, 2, 2)
+           MOVE "Y" TO DNG-EXIT-NW(1, 2, 2)
+
+           MOVE "Repaire Souterrain" TO DNG-ROOM-NAME(2, 1, 1)
+           MOVE "Un repaire silencieux, tout au fond du puits "
+               & "vertical."
+               TO DNG-ROOM-DESC(2, 1, 1)
+           MOVE 35 TO DNG-ENCOUNTER-RATE(2, 1, 1)
+           MOVE "Y" TO DNG-EXIT-EAST(2, 1, 1)
+
+           MOVE "Puits Vertical" TO DNG-ROOM-NAME(2, 2, 1)
+           MOVE "Le puits remonte vers le Couloir Effondré, "
+               & "un étage plus haut."
+               TO DNG-ROOM-DESC(2, 2, 1)
+           MOVE 20 TO DNG-ENCOUNTER-RATE(2, 2, 1)
+           MOVE "Y" TO DNG-EXIT-WEST(2, 2, 1)
+           MOVE "Y" TO DNG-EXIT-SOUTH(2, 2, 1)
+           MOVE "Y" TO DNG-EXIT-UP(2, 2, 1)
+           MOVE "Y" TO DNG-EXIT-SW(2, 2, 1)
+
+           MOVE "Cavité Résonnante" TO DNG-ROOM-NAME(2, 1, 2)
+           MOVE "Chaque pas résonne longuement dans cette "
+               & "cavité naturelle."
+               TO DNG-ROOM-DESC(2, 1, 2)
+           MOVE 30 TO DNG-ENCOUNTER-RATE(2, 1, 2)
+           MOVE "Y" TO DNG-EXIT-EAST(2, 1, 2)
+           MOVE "Y" TO DNG-EXIT-NE(2, 1, 2)
+
+           MOVE "Sanctuaire Enfoui" TO DNG-ROOM-NAME(2, 2, 2)
+           MOVE "Le point le plus profond connu des Ruines du "
+               & "Compilateur."
+               TO DNG-ROOM-DESC(2, 2, 2)
+           MOVE 15 TO DNG-ENCOUNTER-RATE(2, 2, 2)
+           MOVE "Y" TO DNG-EXIT-NORTH(2, 2, 2)
+           MOVE "Y" TO DNG-EXIT-WEST(2, 2, 2)
+           .
+
       *-----------------------------------------------------------------
       * Configuration des zones spécifiques
       *-----------------------------------------------------------------
        CONFIGURE-SPECIFIC-LOCATIONS.
            MOVE "Village de Départ" TO LOCATION-NAME(5, 5)
-           MOVE "Un petit village paisible. C'est votre point de départ "
-                "pour l'aventure." TO LOCATION-DESC(5, 5)
+           MOVE "Village-Départ" TO LOCATION-ZONE(5, 5)
+           MOVE "Un petit village paisible. C'est votre point de "
+                & "départ pour l'aventure." TO LOCATION-DESC(5, 5)
            MOVE "T" TO LOCATION-TYPE(5, 5)
            MOVE 0 TO LOCATION-ENCOUNTER-RATE(5, 5)
            MOVE "Y" TO LOCATION-VISITED(5, 5)
-      
+
            MOVE "Forêt Dense" TO LOCATION-NAME(6, 5)
-           MOVE "Une forêt dense et mystérieuse. Des bruits étranges "
-                "proviennent de l'intérieur." TO LOCATION-DESC(6, 5)
+           MOVE "Forêt-Dense" TO LOCATION-ZONE(6, 5)
+           MOVE "Une forêt dense et mystérieuse. Des bruits "
+                & "étranges proviennent de l'intérieur."
+                TO LOCATION-DESC(6, 5)
            MOVE "W" TO LOCATION-TYPE(6, 5)
            MOVE 30 TO LOCATION-ENCOUNTER-RATE(6, 5)
-      
+
            MOVE "Entrée de la Cité" TO LOCATION-NAME(8, 5)
-           MOVE "L'entrée imposante de la cité futuriste. Des gardes "
-                "contrôlent les allées et venues." TO LOCATION-DESC(8, 5)
+           MOVE "Cité-Futuriste" TO LOCATION-ZONE(8, 5)
+           MOVE "L'entrée imposante de la cité futuriste. Des "
+                & "gardes contrôlent les allées et venues."
+                TO LOCATION-DESC(8, 5)
            MOVE "S" TO LOCATION-TYPE(8, 5)
            MOVE 0 TO LOCATION-ENCOUNTER-RATE(8, 5)
+
+           MOVE "Tour de Guet" TO LOCATION-NAME(2, 2)
+           MOVE "Plaines de l'Ouest" TO LOCATION-ZONE(2, 2)
+           MOVE "Une ancienne tour de guet en ruine, dressée "
+                & "au milieu des plaines." TO LOCATION-DESC(2, 2)
+           MOVE "D" TO LOCATION-TYPE(2, 2)
+           MOVE 40 TO LOCATION-ENCOUNTER-RATE(2, 2)
+
+           MOVE "Grotte de Stockage" TO LOCATION-NAME(1, 9)
+           MOVE "Côte des Archives" TO LOCATION-ZONE(1, 9)
+           MOVE "Une grotte naturelle abritant d'antiques "
+                & "supports de stockage magnétiques."
+                TO LOCATION-DESC(1, 9)
+           MOVE "D" TO LOCATION-TYPE(1, 9)
+           MOVE 35 TO LOCATION-ENCOUNTER-RATE(1, 9)
+
+           MOVE "Marché Clandestin" TO LOCATION-NAME(4, 9)
+           MOVE "Chemins du Village" TO LOCATION-ZONE(4, 9)
+           MOVE "Un marché discret où se négocient des "
+                & "composants d'origine douteuse."
+                TO LOCATION-DESC(4, 9)
+           MOVE "T" TO LOCATION-TYPE(4, 9)
+           MOVE 0 TO LOCATION-ENCOUNTER-RATE(4, 9)
+
+           MOVE "Clairière Sacrée" TO LOCATION-NAME(6, 9)
+           MOVE "Forêt-Dense" TO LOCATION-ZONE(6, 9)
+           MOVE "Une clairière paisible au coeur de la forêt, "
+                & "épargnée par la corruption."
+                TO LOCATION-DESC(6, 9)
+           MOVE "W" TO LOCATION-TYPE(6, 9)
+           MOVE 5 TO LOCATION-ENCOUNTER-RATE(6, 9)
+
+           MOVE "Marais Profond" TO LOCATION-NAME(7, 2)
+           MOVE "Marais du Segment" TO LOCATION-ZONE(7, 2)
+           MOVE "La partie la plus dangereuse du marais, où la "
+                & "mémoire corrompue s'épaissit."
+                TO LOCATION-DESC(7, 2)
+           MOVE "D" TO LOCATION-TYPE(7, 2)
+           MOVE 45 TO LOCATION-ENCOUNTER-RATE(7, 2)
+
+           MOVE "Ruines du Compilateur" TO LOCATION-NAME(3, 8)
+           MOVE "Collines du Noyau" TO LOCATION-ZONE(3, 8)
+           MOVE "Les vestiges d'un ancien compilateur, toujours "
+                & "gardés par des processus errants."
+                TO LOCATION-DESC(3, 8)
+           MOVE "D" TO LOCATION-TYPE(3, 8)
+           MOVE 35 TO LOCATION-ENCOUNTER-RATE(3, 8)
+           MOVE "Y" TO EXIT-DOWN(3, 8)
+
+           MOVE "Sanctuaire des Anciens" TO LOCATION-NAME(9, 3)
+           MOVE "Terres Désolées" TO LOCATION-ZONE(9, 3)
+           MOVE "Un sanctuaire préservant la mémoire des "
+                & "premiers programmeurs de MAINFRAME-TERRA."
+                TO LOCATION-DESC(9, 3)
+           MOVE "D" TO LOCATION-TYPE(9, 3)
+           MOVE 30 TO LOCATION-ENCOUNTER-RATE(9, 3)
+
+           MOVE "Camp des Rebelles" TO LOCATION-NAME(9, 8)
+           MOVE "Terres Désolées" TO LOCATION-ZONE(9, 8)
+           MOVE "Un campement fortifié où se regroupent ceux "
+                & "qui refusent la corruption du système."
+                TO LOCATION-DESC(9, 8)
+           MOVE "T" TO LOCATION-TYPE(9, 8)
+           MOVE 0 TO LOCATION-ENCOUNTER-RATE(9, 8)
+
+           MOVE "Pic du Processeur" TO LOCATION-NAME(10, 1)
+           MOVE "Confins du Système" TO LOCATION-ZONE(10, 1)
+           MOVE "Le point culminant connu de MAINFRAME-TERRA, "
+                & "d'où l'on distingue les limites de la carte."
+                TO LOCATION-DESC(10, 1)
+           MOVE "S" TO LOCATION-TYPE(10, 1)
+           MOVE 0 TO LOCATION-ENCOUNTER-RATE(10, 1)
+
+           MOVE "Terminal Abandonné" TO LOCATION-NAME(10, 10)
+           MOVE "Confins du Système" TO LOCATION-ZONE(10, 10)
+           MOVE "Un vieux terminal, encore sous tension, "
+                & "affichant des données d'une autre époque."
+                TO LOCATION-DESC(10, 10)
+           MOVE "S" TO LOCATION-TYPE(10, 10)
+           MOVE 0 TO LOCATION-ENCOUNTER-RATE(10, 10)
            .
-      
+
       *-----------------------------------------------------------------
       * Déplacement du joueur sur la carte
       *-----------------------------------------------------------------
        MOVE-PLAYER-NORTH.
-           IF PLAYER-POS-Y > 1 AND 
-              HAS-NORTH-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
-               SUBTRACT 1 FROM PLAYER-POS-Y
-               DISPLAY "Vous vous déplacez vers le nord."
-               PERFORM PROCESS-NEW-LOCATION
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-NORTH
            ELSE
-               DISPLAY "Vous ne pouvez pas aller dans cette direction."
+               IF PLAYER-POS-Y > 1 AND
+                  HAS-NORTH-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+                   SUBTRACT 1 FROM PLAYER-POS-Y
+                   DISPLAY "Vous vous déplacez vers le nord."
+                   PERFORM PROCESS-NEW-LOCATION
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
            END-IF
            .
-      
+
        MOVE-PLAYER-SOUTH.
-           IF PLAYER-POS-Y < MAP-SIZE-Y AND 
-              HAS-SOUTH-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
-               ADD 1 TO PLAYER-POS-Y
-               DISPLAY "Vous vous déplacez vers le sud."
-               PERFORM PROCESS-NEW-LOCATION
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-SOUTH
            ELSE
-               DISPLAY "Vous ne pouvez pas aller dans cette direction."
+               IF PLAYER-POS-Y < MAP-SIZE-Y AND
+                  HAS-SOUTH-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+                   ADD 1 TO PLAYER-POS-Y
+                   DISPLAY "Vous vous déplacez vers le sud."
+                   PERFORM PROCESS-NEW-LOCATION
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
            END-IF
            .
-      
+
        MOVE-PLAYER-EAST.
-           IF PLAYER-POS-X < MAP-SIZE-X AND 
-              HAS-EAST-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
-               ADD 1 TO PLAYER-POS-X
-               DISPLAY "Vous vous déplacez vers l'est."
-               PERFORM PROCESS-NEW-LOCATION
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-EAST
            ELSE
-               DISPLAY "Vous ne pouvez pas aller dans cette direction."
+               IF PLAYER-POS-X < MAP-SIZE-X AND
+                  HAS-EAST-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+                   ADD 1 TO PLAYER-POS-X
+                   DISPLAY "Vous vous déplacez vers l'est."
+                   PERFORM PROCESS-NEW-LOCATION
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
            END-IF
            .
-      
+
        MOVE-PLAYER-WEST.
-           IF PLAYER-POS-X > 1 AND 
-              HAS-WEST-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
-               SUBTRACT 1 FROM PLAYER-POS-X
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-WEST
+           ELSE
+               IF PLAYER-POS-X > 1 AND
+                  HAS-WEST-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+                   SUBTRACT 1 FROM PLAYER-POS-X
+                   DISPLAY "Vous vous déplacez vers l'ouest."
+                   PERFORM PROCESS-NEW-LOCATION
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Déplacements en diagonale et à la verticale, réservés aux
+      * salles du donjon (la carte de surface n'a pas de sorties en
+      * diagonale). MOVE-PLAYER-UP/DOWN gèrent aussi l'entrée et la
+      * sortie du donjon depuis la surface.
+      *-----------------------------------------------------------------
+       MOVE-PLAYER-NORTHEAST.
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-NORTHEAST
+           ELSE
+               DISPLAY "Vous ne pouvez pas vous déplacer en "
+                   & "diagonale ici."
+           END-IF
+           .
+
+       MOVE-PLAYER-NORTHWEST.
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-NORTHWEST
+           ELSE
+               DISPLAY "Vous ne pouvez pas vous déplacer en "
+                   & "diagonale ici."
+           END-IF
+           .
+
+       MOVE-PLAYER-SOUTHEAST.
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-SOUTHEAST
+           ELSE
+               DISPLAY "Vous ne pouvez pas vous déplacer en "
+                   & "diagonale ici."
+           END-IF
+           .
+
+       MOVE-PLAYER-SOUTHWEST.
+           IF IS-IN-DUNGEON
+               PERFORM MOVE-DUNGEON-SOUTHWEST
+           ELSE
+               DISPLAY "Vous ne pouvez pas vous déplacer en "
+                   & "diagonale ici."
+           END-IF
+           .
+
+       MOVE-PLAYER-UP.
+           IF IS-IN-DUNGEON
+               IF DNG-HAS-UP(DUNGEON-FLOOR, DUNGEON-POS-X,
+                       DUNGEON-POS-Y)
+                   IF DUNGEON-FLOOR = 1
+                       MOVE SURFACE-RETURN-X TO PLAYER-POS-X
+                       MOVE SURFACE-RETURN-Y TO PLAYER-POS-Y
+                       MOVE "N" TO PLAYER-IN-DUNGEON
+                       DISPLAY "Vous remontez à la surface, aux "
+                           & "Ruines du Compilateur."
+                       PERFORM PROCESS-NEW-LOCATION
+                   ELSE
+                       SUBTRACT 1 FROM DUNGEON-FLOOR
+                       DISPLAY "Vous remontez d'un étage."
+                       PERFORM DISPLAY-DUNGEON-ROOM
+                   END-IF
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
+           ELSE
+               IF HAS-UP-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+                   DISPLAY "Vous montez."
+                   PERFORM PROCESS-NEW-LOCATION
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
+           END-IF
+           .
+
+       MOVE-PLAYER-DOWN.
+           IF IS-IN-DUNGEON
+               IF DNG-HAS-DOWN(DUNGEON-FLOOR, DUNGEON-POS-X,
+                       DUNGEON-POS-Y)
+                   IF DUNGEON-FLOOR < DUNGEON-FLOOR-COUNT
+                       ADD 1 TO DUNGEON-FLOOR
+                       DISPLAY "Vous descendez d'un étage."
+                       PERFORM DISPLAY-DUNGEON-ROOM
+                   ELSE
+                       DISPLAY "Vous ne pouvez pas aller dans "
+                           & "cette direction."
+                   END-IF
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
+           ELSE
+               IF HAS-DOWN-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+                   MOVE PLAYER-POS-X TO SURFACE-RETURN-X
+                   MOVE PLAYER-POS-Y TO SURFACE-RETURN-Y
+                   MOVE "Y" TO PLAYER-IN-DUNGEON
+                   MOVE 1 TO DUNGEON-FLOOR
+                   MOVE 1 TO DUNGEON-POS-X
+                   MOVE 1 TO DUNGEON-POS-Y
+                   DISPLAY "Vous descendez dans les profondeurs "
+                       & "du donjon."
+                   PERFORM DISPLAY-DUNGEON-ROOM
+               ELSE
+                   DISPLAY "Vous ne pouvez pas aller dans cette "
+                       & "direction."
+               END-IF
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Déplacement du joueur dans les salles du donjon des Ruines du
+      * Compilateur. Même logique de bornes que les paragraphes de
+      * surface, appliquée à DUNGEON-POS-X/Y sur l'étage courant.
+      *-----------------------------------------------------------------
+       MOVE-DUNGEON-NORTH.
+           IF DUNGEON-POS-Y > 1 AND
+              DNG-HAS-NORTH(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               SUBTRACT 1 FROM DUNGEON-POS-Y
+               DISPLAY "Vous vous déplacez vers le nord."
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+       MOVE-DUNGEON-SOUTH.
+           IF DUNGEON-POS-Y < 2 AND
+              DNG-HAS-SOUTH(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               ADD 1 TO DUNGEON-POS-Y
+               DISPLAY "Vous vous déplacez vers le sud."
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+       MOVE-DUNGEON-EAST.
+           IF DUNGEON-POS-X < 2 AND
+              DNG-HAS-EAST(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               ADD 1 TO DUNGEON-POS-X
+               DISPLAY "Vous vous déplacez vers l'est."
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+       MOVE-DUNGEON-WEST.
+           IF DUNGEON-POS-X > 1 AND
+              DNG-HAS-WEST(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               SUBTRACT 1 FROM DUNGEON-POS-X
                DISPLAY "Vous vous déplacez vers l'ouest."
-               PERFORM PROCESS-NEW-LOCATION
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+       MOVE-DUNGEON-NORTHEAST.
+           IF DUNGEON-POS-X < 2 AND DUNGEON-POS-Y > 1 AND
+              DNG-HAS-NE(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               ADD 1 TO DUNGEON-POS-X
+               SUBTRACT 1 FROM DUNGEON-POS-Y
+               DISPLAY "Vous vous déplacez vers le nord-est."
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+       MOVE-DUNGEON-NORTHWEST.
+           IF DUNGEON-POS-X > 1 AND DUNGEON-POS-Y > 1 AND
+              DNG-HAS-NW(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               SUBTRACT 1 FROM DUNGEON-POS-X
+               SUBTRACT 1 FROM DUNGEON-POS-Y
+               DISPLAY "Vous vous déplacez vers le nord-ouest."
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+       MOVE-DUNGEON-SOUTHEAST.
+           IF DUNGEON-POS-X < 2 AND DUNGEON-POS-Y < 2 AND
+              DNG-HAS-SE(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               ADD 1 TO DUNGEON-POS-X
+               ADD 1 TO DUNGEON-POS-Y
+               DISPLAY "Vous vous déplacez vers le sud-est."
+               PERFORM DISPLAY-DUNGEON-ROOM
            ELSE
-               DISPLAY "Vous ne pouvez pas aller dans cette direction."
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
            END-IF
            .
-      
+
+       MOVE-DUNGEON-SOUTHWEST.
+           IF DUNGEON-POS-X > 1 AND DUNGEON-POS-Y < 2 AND
+              DNG-HAS-SW(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               SUBTRACT 1 FROM DUNGEON-POS-X
+               ADD 1 TO DUNGEON-POS-Y
+               DISPLAY "Vous vous déplacez vers le sud-ouest."
+               PERFORM DISPLAY-DUNGEON-ROOM
+           ELSE
+               DISPLAY "Vous ne pouvez pas aller dans cette "
+                   & "direction."
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Affichage d'une salle du donjon, pendant de PROCESS-NEW-
+      * LOCATION pour la carte de surface.
+      *-----------------------------------------------------------------
+       DISPLAY-DUNGEON-ROOM.
+           DISPLAY SPACE
+           DISPLAY DNG-ROOM-NAME(DUNGEON-FLOOR, DUNGEON-POS-X,
+               DUNGEON-POS-Y)
+           DISPLAY DNG-ROOM-DESC(DUNGEON-FLOOR, DUNGEON-POS-X,
+               DUNGEON-POS-Y)
+
+           DISPLAY "Sorties disponibles: " WITH NO ADVANCING
+           IF DNG-HAS-NORTH(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Nord " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-SOUTH(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Sud " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-EAST(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Est " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-WEST(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Ouest " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-NE(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Nord-Est " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-NW(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Nord-Ouest " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-SE(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Sud-Est " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-SW(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Sud-Ouest " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-UP(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Haut " WITH NO ADVANCING
+           END-IF
+           IF DNG-HAS-DOWN(DUNGEON-FLOOR, DUNGEON-POS-X, DUNGEON-POS-Y)
+               DISPLAY "Bas" WITH NO ADVANCING
+           END-IF
+           DISPLAY SPACE
+
+           PERFORM CHECK-FOR-DUNGEON-ENCOUNTER
+           .
+
+      *-----------------------------------------------------------------
+      * Vérification des rencontres aléatoires dans le donjon. Les
+      * salles du donjon sont toujours traitées comme le type "D"
+      * pour le choix du monstre, comme sur la carte de surface.
+      *-----------------------------------------------------------------
+       CHECK-FOR-DUNGEON-ENCOUNTER.
+           MOVE DNG-ENCOUNTER-RATE(DUNGEON-FLOOR, DUNGEON-POS-X,
+               DUNGEON-POS-Y) TO ENCOUNTER-CHANCE
+
+           COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 100
+
+           IF RANDOM-NUMBER <= ENCOUNTER-CHANCE
+               PERFORM TRIGGER-DUNGEON-ENCOUNTER
+           END-IF
+           .
+
+       TRIGGER-DUNGEON-ENCOUNTER.
+           DISPLAY "Une rencontre aléatoire se produit!"
+           PERFORM SELECT-MONSTER-FOR-ENCOUNTER
+
+           CALL "COMBAT-SYSTEM" USING PLAYER-CHARACTER,
+               ENEMY-CHARACTER, COMBAT-RESUME-FLAG, PLAYER-INVENTORY,
+               LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y), PLAYER-GOLD,
+               DIFFICULTY-LEVEL OF GAME-DIFFICULTY,
+               ENEMY-PARTY-COUNT, ENEMY-PARTY
+           .
+
       *-----------------------------------------------------------------
       * Traitement d'une nouvelle localisation
       *-----------------------------------------------------------------
        PROCESS-NEW-LOCATION.
            MOVE "Y" TO LOCATION-VISITED(PLAYER-POS-X, PLAYER-POS-Y)
-      
+
+           PERFORM CHECK-ZONE-TRANSITION
+
            DISPLAY SPACE
            DISPLAY LOCATION-NAME(PLAYER-POS-X, PLAYER-POS-Y)
+           DISPLAY "Zone: ", LOCATION-ZONE(PLAYER-POS-X, PLAYER-POS-Y)
            DISPLAY LOCATION-DESC(PLAYER-POS-X, PLAYER-POS-Y)
-      
+
            DISPLAY "Sorties disponibles: " WITH NO ADVANCING
            IF HAS-NORTH-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
                DISPLAY "Nord " WITH NO ADVANCING
@@ -175,98 +988,248 @@
                DISPLAY "Est " WITH NO ADVANCING
            END-IF
            IF HAS-WEST-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
-               DISPLAY "Ouest" WITH NO ADVANCING
+               DISPLAY "Ouest " WITH NO ADVANCING
+           END-IF
+           IF HAS-UP-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+               DISPLAY "Haut " WITH NO ADVANCING
+           END-IF
+           IF HAS-DOWN-EXIT(PLAYER-POS-X, PLAYER-POS-Y)
+               DISPLAY "Bas" WITH NO ADVANCING
            END-IF
            DISPLAY SPACE
-      
+
            PERFORM CHECK-FOR-ENCOUNTER
            .
-      
+
+      *-----------------------------------------------------------------
+      * Détection d'un changement de zone: compare la zone de la
+      * tuile d'arrivée à CURRENT-ZONE-NAME (mémorisée d'un appel à
+      * l'autre dans cette unité d'exécution). En cas de changement,
+      * affiche une bannière et accorde un répit de rencontres pour
+      * la prochaine vérification, pour que franchir une frontière de
+      * zone se sente réel plutôt que d'être une étiquette statique.
+      *-----------------------------------------------------------------
+       CHECK-ZONE-TRANSITION.
+           IF CURRENT-ZONE-NAME NOT = SPACES AND
+              CURRENT-ZONE-NAME NOT =
+                  LOCATION-ZONE(PLAYER-POS-X, PLAYER-POS-Y)
+               DISPLAY SPACE
+               DISPLAY "*** Vous entrez dans une nouvelle zone: ",
+                   LOCATION-ZONE(PLAYER-POS-X, PLAYER-POS-Y), " ***"
+               MOVE 1 TO ZONE-TRANSITION-GRACE
+           END-IF
+
+           MOVE LOCATION-ZONE(PLAYER-POS-X, PLAYER-POS-Y)
+               TO CURRENT-ZONE-NAME
+           .
+
+      *-----------------------------------------------------------------
+      * Voyage rapide vers une ville déjà visitée. L'appelant a
+      * déjà placé les coordonnées de destination dans
+      * PLAYER-POSITION. Contrairement à PROCESS-NEW-LOCATION,
+      * aucune rencontre n'est déclenchée par un voyage rapide.
+      *-----------------------------------------------------------------
+       PROCESS-FAST-TRAVEL.
+           MOVE "Y" TO LOCATION-VISITED(PLAYER-POS-X, PLAYER-POS-Y)
+
+           DISPLAY SPACE
+           DISPLAY "Vous voyagez rapidement vers ",
+               LOCATION-NAME(PLAYER-POS-X, PLAYER-POS-Y), "."
+           DISPLAY LOCATION-NAME(PLAYER-POS-X, PLAYER-POS-Y)
+           DISPLAY "Zone: ", LOCATION-ZONE(PLAYER-POS-X, PLAYER-POS-Y)
+           DISPLAY LOCATION-DESC(PLAYER-POS-X, PLAYER-POS-Y)
+           DISPLAY SPACE
+           .
+
       *-----------------------------------------------------------------
       * Vérification des rencontres aléatoires
       *-----------------------------------------------------------------
        CHECK-FOR-ENCOUNTER.
-           IF LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y) = "W" OR 
-              LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y) = "D"
-      
-               MOVE LOCATION-ENCOUNTER-RATE(PLAYER-POS-X, PLAYER-POS-Y) 
-                   TO ENCOUNTER-CHANCE
-      
-               COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 100
-      
-               IF RANDOM-NUMBER <= ENCOUNTER-CHANCE
-                   PERFORM TRIGGER-RANDOM-ENCOUNTER
+           IF ZONE-TRANSITION-GRACE = 1
+               MOVE 0 TO ZONE-TRANSITION-GRACE
+           ELSE
+               IF LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y) = "W" OR
+                  LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y) = "D"
+
+                   MOVE LOCATION-ENCOUNTER-RATE(PLAYER-POS-X,
+                       PLAYER-POS-Y) TO ENCOUNTER-CHANCE
+
+                   COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 100
+
+                   IF RANDOM-NUMBER <= ENCOUNTER-CHANCE
+                       PERFORM TRIGGER-RANDOM-ENCOUNTER
+                   END-IF
                END-IF
            END-IF
            .
-      
+
        TRIGGER-RANDOM-ENCOUNTER.
            DISPLAY "Une rencontre aléatoire se produit!"
-           EVALUATE LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y)
-               WHEN "W"
-                   PERFORM WILDERNESS-ENCOUNTER
-               WHEN "D"
-                   PERFORM DUNGEON-ENCOUNTER
-           END-EVALUATE
+           PERFORM SELECT-MONSTER-FOR-ENCOUNTER
+
+           CALL "COMBAT-SYSTEM" USING PLAYER-CHARACTER,
+               ENEMY-CHARACTER, COMBAT-RESUME-FLAG, PLAYER-INVENTORY,
+               LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y), PLAYER-GOLD,
+               DIFFICULTY-LEVEL OF GAME-DIFFICULTY,
+               ENEMY-PARTY-COUNT, ENEMY-PARTY
            .
-      
-       WILDERNESS-ENCOUNTER.
-           DISPLAY "Vous rencontrez un ennemi dans la nature!"
-           MOVE "Loup binaire" TO ENEMY-NAME
-           MOVE 2 TO ENEMY-LEVEL
-           MOVE 15 TO ENEMY-HEALTH-CURRENT
-           MOVE 15 TO ENEMY-HEALTH-MAX
-           MOVE 6 TO ENEMY-ATTACK
-           MOVE 2 TO ENEMY-DEFENSE
-           MOVE 25 TO ENEMY-EXPERIENCE
-      
-           PERFORM INITIALIZE-COMBAT
-           PERFORM COMBAT-LOOP
-           .
-      
-       DUNGEON-ENCOUNTER.
-           DISPLAY "Vous rencontrez un ennemi dans le donjon!"
-           MOVE "Golem de données" TO ENEMY-NAME
-           MOVE 4 TO ENEMY-LEVEL
-           MOVE 30 TO ENEMY-HEALTH-CURRENT
-           MOVE 30 TO ENEMY-HEALTH-MAX
-           MOVE 8 TO ENEMY-ATTACK
-           MOVE 5 TO ENEMY-DEFENSE
-           MOVE 50 TO ENEMY-EXPERIENCE
-      
-           PERFORM INITIALIZE-COMBAT
-           PERFORM COMBAT-LOOP
-           .
-      
+
+      *-----------------------------------------------------------------
+      * Filtre MONSTER-TABLE sur le type de la tuile courante et le
+      * niveau du joueur, puis tire au sort parmi les monstres
+      * correspondants. Si aucun monstre ne correspond (ne devrait pas
+      * arriver avec la table actuelle), on retient le premier monstre
+      * du bon type en secours.
+      *-----------------------------------------------------------------
+       SELECT-MONSTER-FOR-ENCOUNTER.
+           MOVE 0 TO MATCH-COUNT
+
+           PERFORM VARYING MON-IDX FROM 1 BY 1
+                   UNTIL MON-IDX > MONSTER-COUNT
+               IF MON-LOC-TYPE(MON-IDX) =
+                       LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y)
+                  AND CHAR-LEVEL >= MON-MIN-LEVEL(MON-IDX)
+                  AND CHAR-LEVEL <= MON-MAX-LEVEL(MON-IDX)
+                   ADD 1 TO MATCH-COUNT
+                   MOVE MON-IDX TO MATCH-MON-IDX(MATCH-COUNT)
+               END-IF
+           END-PERFORM
+
+           IF MATCH-COUNT = 0
+               PERFORM VARYING MON-IDX FROM 1 BY 1
+                       UNTIL MON-IDX > MONSTER-COUNT
+                   IF MON-LOC-TYPE(MON-IDX) =
+                           LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y)
+                      AND MATCH-COUNT = 0
+                       ADD 1 TO MATCH-COUNT
+                       MOVE MON-IDX TO MATCH-MON-IDX(MATCH-COUNT)
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           COMPUTE CHOSEN-MATCH =
+               FUNCTION RANDOM * MATCH-COUNT + 1
+           IF CHOSEN-MATCH > MATCH-COUNT
+               MOVE MATCH-COUNT TO CHOSEN-MATCH
+           END-IF
+           MOVE MATCH-MON-IDX(CHOSEN-MATCH) TO SELECTED-MON-IDX
+
+           MOVE 0 TO ENEMY-PARTY-COUNT
+
+           IF LOCATION-TYPE(PLAYER-POS-X, PLAYER-POS-Y) = "D"
+               DISPLAY "Vous rencontrez un groupe d'ennemis dans "
+                   & "le donjon!"
+               PERFORM BUILD-DUNGEON-PACK
+           ELSE
+               DISPLAY "Vous rencontrez un ennemi dans la nature!"
+               MOVE MON-NAME(SELECTED-MON-IDX)    TO ENEMY-NAME
+               MOVE MON-LEVEL(SELECTED-MON-IDX)   TO ENEMY-LEVEL
+               MOVE MON-HEALTH(SELECTED-MON-IDX)
+                   TO ENEMY-HEALTH-CURRENT
+               MOVE MON-HEALTH(SELECTED-MON-IDX)  TO ENEMY-HEALTH-MAX
+               MOVE MON-ATTACK(SELECTED-MON-IDX)  TO ENEMY-ATTACK
+               MOVE MON-DEFENSE(SELECTED-MON-IDX) TO ENEMY-DEFENSE
+               MOVE MON-EXPERIENCE(SELECTED-MON-IDX)
+                   TO ENEMY-EXPERIENCE
+               MOVE MON-GOLD(SELECTED-MON-IDX)    TO ENEMY-GOLD-REWARD
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Un donjon lance 2 ou 3 exemplaires affaiblis du monstre
+      * choisi (même bestiaire, stats réduites) au lieu d'un
+      * adversaire unique, pour que COMBAT-SYSTEM résolve un vrai
+      * combat de groupe.
+      *-----------------------------------------------------------------
+       BUILD-DUNGEON-PACK.
+           COMPUTE PACK-SIZE = FUNCTION RANDOM * 2 + 2
+
+           PERFORM VARYING PACK-IDX FROM 1 BY 1
+                   UNTIL PACK-IDX > PACK-SIZE
+               MOVE MON-NAME(SELECTED-MON-IDX)
+                   TO PARTY-MEMBER-NAME(PACK-IDX)
+               MOVE MON-LEVEL(SELECTED-MON-IDX)
+                   TO PARTY-MEMBER-LEVEL(PACK-IDX)
+               COMPUTE PARTY-MEMBER-HP-CURRENT(PACK-IDX) =
+                   MON-HEALTH(SELECTED-MON-IDX) * 0.7
+               MOVE PARTY-MEMBER-HP-CURRENT(PACK-IDX)
+                   TO PARTY-MEMBER-HP-MAX(PACK-IDX)
+               COMPUTE PARTY-MEMBER-ATTACK(PACK-IDX) =
+                   MON-ATTACK(SELECTED-MON-IDX) * 0.7
+               MOVE MON-DEFENSE(SELECTED-MON-IDX)
+                   TO PARTY-MEMBER-DEFENSE(PACK-IDX)
+               MOVE MON-EXPERIENCE(SELECTED-MON-IDX)
+                   TO PARTY-MEMBER-EXPERIENCE(PACK-IDX)
+               MOVE MON-GOLD(SELECTED-MON-IDX)
+                   TO PARTY-MEMBER-GOLD(PACK-IDX)
+               MOVE 'Y' TO PARTY-MEMBER-ALIVE(PACK-IDX)
+           END-PERFORM
+
+           MOVE PACK-SIZE TO ENEMY-PARTY-COUNT
+           .
+
       *-----------------------------------------------------------------
       * Affichage de la carte (version simplifiée)
       *-----------------------------------------------------------------
        DISPLAY-WORLD-MAP.
            DISPLAY SPACE
            DISPLAY "=== CARTE DU MONDE ==="
+           DISPLAY "Vous êtes ici: ",
+               LOCATION-ZONE(PLAYER-POS-X, PLAYER-POS-Y)
            DISPLAY "Légende: [P] Position actuelle, [T] Ville, "
                    "[D] Donjon, [W] Nature, [?] Inexploré"
            DISPLAY SPACE
-      
+
            PERFORM VARYING LOC-Y FROM 1 BY 1 UNTIL LOC-Y > MAP-SIZE-Y
-               PERFORM VARYING LOC-X FROM 1 BY 1 
+               PERFORM VARYING LOC-X FROM 1 BY 1
                        UNTIL LOC-X > MAP-SIZE-X
                    IF PLAYER-POS-X = LOC-X AND PLAYER-POS-Y = LOC-Y
                        DISPLAY "[P]" WITH NO ADVANCING
                    ELSE
                        IF LOC-IS-VISITED(LOC-X, LOC-Y)
-                           DISPLAY "[", LOCATION-TYPE(LOC-X, LOC-Y), "]"
-                               WITH NO ADVANCING
+                           DISPLAY "[", LOCATION-TYPE(LOC-X, LOC-Y),
+                               "]" WITH NO ADVANCING
                        ELSE
                            DISPLAY "[?]" WITH NO ADVANCING
                        END-IF
                    END-IF
-      
+
                    IF LOC-X = MAP-SIZE-X
                        DISPLAY SPACE
                    END-IF
                END-PERFORM
            END-PERFORM
+
+           PERFORM DISPLAY-ZONE-LIST
+           .
+
+      *-----------------------------------------------------------------
+      * La carte de surface est découpée en 10 zones nommées (une par
+      * bande de colonnes, cf SETUP-ZONE-BANDS). DISPLAY-ZONE-LIST les
+      * énumère avec leur statut d'exploration, plutôt que de laisser
+      * le joueur deviner l'identité des zones à partir de la seule
+      * grille [T]/[D]/[W]/[?] ci-dessus.
+      *-----------------------------------------------------------------
+       DISPLAY-ZONE-LIST.
+           DISPLAY SPACE
+           DISPLAY "=== ZONES DE MAINFRAME-TERRA ==="
+           PERFORM VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 10
+               MOVE "N" TO ZONE-EXPLORED
+               PERFORM VARYING LOC-Y FROM 1 BY 1
+                       UNTIL LOC-Y > MAP-SIZE-Y
+                   IF LOC-IS-VISITED(BAND-IDX, LOC-Y)
+                       MOVE "Y" TO ZONE-EXPLORED
+                   END-IF
+               END-PERFORM
+
+               IF ZONE-IS-EXPLORED
+                   DISPLAY "  ", ZONE-BAND-NAME(BAND-IDX),
+                       " (explorée)"
+               ELSE
+                   DISPLAY "  ", ZONE-BAND-NAME(BAND-IDX),
+                       " (inexplorée)"
+               END-IF
+           END-PERFORM
            .
-      
+
        END PROGRAM WORLD-SYSTEM.

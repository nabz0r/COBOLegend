@@ -9,10 +9,10 @@
        PROGRAM-ID. DIALOG-MULTIPLEXER.
        AUTHOR. CLAUDE.
        DATE-WRITTEN. 2025-03-04.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
+
       *-----------------------------------------------------------------
       * Structure des dialogues
       *-----------------------------------------------------------------
@@ -24,7 +24,7 @@
           05 SPEAKER-NAME            PIC X(30)  VALUE SPACES.
           05 MAX-DIALOG-OPTIONS      PIC 9(1)   VALUE 5.
           05 DIALOG-CHOICE           PIC 9(1)   VALUE 0.
-      
+
       *-----------------------------------------------------------------
       * Base de données de dialogues
       *-----------------------------------------------------------------
@@ -36,7 +36,7 @@
              10 DIALOG-LOCATION      PIC X(30).
              10 DIALOG-CONDITION     PIC X(50).
              10 DIALOG-ROOT-NODE     PIC 9(3).
-      
+
       *-----------------------------------------------------------------
       * Nœuds de dialogue
       *-----------------------------------------------------------------
@@ -53,40 +53,233 @@
                 15 OPTION-NEXT-NODE  PIC 9(3).
                 15 OPTION-CONDITION  PIC X(50).
                 15 OPTION-ACTION     PIC X(50).
-      
+
       *-----------------------------------------------------------------
       * Variables de statut des PNJ
       *-----------------------------------------------------------------
        01 NPC-STATUSES.
           05 NPC-TALKED-TO           PIC X(20)  VALUE SPACES.
-          05 NPC-RELATIONSHIP        PIC 9(3)   VALUE 50.
           05 NPC-QUEST-OFFERED       PIC X(1)   VALUE "N".
           05 NPC-QUEST-COMPLETED     PIC X(1)   VALUE "N".
-      
+
+      *-----------------------------------------------------------------
+      * Relation avec chaque PNJ, indépendante d'un PNJ à l'autre
+      * (table indexée par DIALOG-ID, une entrée par PNJ de
+      * DIALOG-DATABASE)
+      *-----------------------------------------------------------------
+       01 NPC-RELATIONSHIP-TABLE.
+          05 NPC-RELATIONSHIP-ENTRY OCCURS 10 TIMES
+                                    INDEXED BY REL-IDX.
+             10 REL-DIALOG-ID       PIC 9(3).
+             10 NPC-RELATIONSHIP    PIC 9(3)   VALUE 50.
+       01 CURRENT-REL-INDEX          PIC 9(3)   VALUE 0.
+       01 REL-SEARCH-IDX             PIC 9(3)   VALUE 0.
+       01 ITEM-SEARCH-IDX            PIC 9(3)   VALUE 0.
+       01 TEMPORAL-COMPONENT-NAME    PIC X(20)
+                                     VALUE "Composant temporel".
+
       *-----------------------------------------------------------------
       * Variables temporaires
       *-----------------------------------------------------------------
+       01 I                          PIC 9(3)   VALUE 0.
+       01 NODE-INDEX                 PIC 9(3)   VALUE 0.
+       01 OBJ-IDX                    PIC 9(1)   VALUE 0.
+       01 VALID-INDEX                PIC 9(3)   VALUE 0.
+       01 VALID-COUNT                PIC 9(3)   VALUE 0.
        01 DISPLAY-INDEX              PIC 9(1)   VALUE 0.
        01 VALID-OPTIONS-COUNT        PIC 9(1)   VALUE 0.
        01 OPTION-IS-VALID            PIC X(1)   VALUE "Y".
+       01 TEXT-TO-WRAP               PIC X(255) VALUE SPACES.
+       01 WRAP-WIDTH                 PIC 9(2)   VALUE 60.
        01 TEXT-PART                  PIC X(80)  VALUE SPACES.
        01 TEXT-LENGTH                PIC 9(3)   VALUE 0.
        01 TEXT-POS                   PIC 9(3)   VALUE 0.
        01 DISPLAY-WIDTH              PIC 9(2)   VALUE 60.
        01 CHAR-COUNTER               PIC 9(3)   VALUE 0.
+       01 LINE-START-POS             PIC 9(3)   VALUE 0.
+       01 BREAK-POS                  PIC 9(3)   VALUE 0.
        01 CONDITION-MET              PIC X(1)   VALUE "N".
        01 NODE-FOUND                 PIC X(1)   VALUE "N".
-      
-       PROCEDURE DIVISION.
-      
+       01 LAST-ACTION                PIC X(30)  VALUE SPACES.
+       01 NEXT-ACTION                PIC X(30)  VALUE SPACES.
+       01 ACTION-LIST                PIC X(100) VALUE SPACES.
+       01 ACTION-LIST-LEN            PIC 9(3)   VALUE 0.
+       01 ACTION-COUNT                PIC 9(2)  VALUE 0.
+       01 CURRENT-ACTION-INDEX        PIC 9(2)  VALUE 0.
+       01 CURRENT-ACTION              PIC X(30) VALUE SPACES.
+       01 DIALOG-ACTIONS.
+          05 ACTION-ITEM OCCURS 5 TIMES PIC X(30).
+
+      *-----------------------------------------------------------------
+      * Registre des actions de dialogue: chaque action référencée
+      * par OPTION-ACTION est cherchée ici par son nom, éventuellement
+      * suivi d'un paramètre ("NOM_ACTION:paramètre"), ce qui permet
+      * d'ajouter de nouvelles actions par une simple entrée de table
+      * plutôt que par une nouvelle branche WHEN dans
+      * EXECUTE-DIALOG-ACTION.
+      *-----------------------------------------------------------------
+       01 ACTION-REGISTRY.
+          05 ACTION-REGISTRY-COUNT  PIC 9(2)   VALUE 17.
+          05 ACTION-REG-ENTRY OCCURS 20 TIMES.
+             10 REG-ACTION-NAME     PIC X(30).
+             10 REG-BEHAVIOR        PIC X(1).
+                88 BEHAVIOR-END-DIALOG      VALUE 'E'.
+                88 BEHAVIOR-REPUTATION      VALUE 'R'.
+                88 BEHAVIOR-MESSAGE         VALUE 'M'.
+                88 BEHAVIOR-MESSAGE-PARAM   VALUE 'P'.
+                88 BEHAVIOR-QUEST-FLAG      VALUE 'Q'.
+                88 BEHAVIOR-SET-LAST-ACTION VALUE 'F'.
+             10 REG-DEFAULT-DELTA   PIC S9(3).
+             10 REG-MESSAGE         PIC X(80).
+
+       01 ACTION-NAME-PART           PIC X(30) VALUE SPACES.
+       01 ACTION-PARAM-PART          PIC X(30) VALUE SPACES.
+       01 CURRENT-ACTION-LEN         PIC 9(3)  VALUE 0.
+       01 CURRENT-ACTION-POS         PIC 9(3)  VALUE 0.
+       01 CURRENT-ACTION-COLON       PIC 9(3)  VALUE 0.
+       01 ACTION-REG-SEARCH-IDX      PIC 9(2)  VALUE 0.
+       01 ACTION-REG-IDX             PIC 9(2)  VALUE 0.
+       01 ACTION-REG-FOUND           PIC X(1)  VALUE 'N'.
+       01 REPUTATION-DELTA           PIC S9(3) VALUE 0.
+       01 ACTION-DISPLAY-MSG         PIC X(120) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Point de reprise: sauvegardé à chaque nœud affiché, effacé à
+      * la fin du dialogue (voir CHECKPOINT-SYSTEM)
+      *-----------------------------------------------------------------
+       01 CHECKPOINT-OPERATION       PIC X(1)  VALUE SPACE.
+       COPY "CHECKPOINT.cpy".
+
+       LINKAGE SECTION.
+       01 DIALOG-ID-TO-START         PIC 9(3).
+       01 RESUME-NODE-ID             PIC 9(3).
+       COPY "INVENTORY.cpy".
+       COPY "QUEST.cpy".
+
+       PROCEDURE DIVISION USING DIALOG-ID-TO-START, RESUME-NODE-ID,
+               PLAYER-INVENTORY, QUEST-TABLE.
+
+       MAIN-ENTRY.
+           PERFORM INITIALIZE-DIALOGS
+           PERFORM START-DIALOG
+           GOBACK
+           .
+
       *-----------------------------------------------------------------
       * Initialisation des dialogues
       *-----------------------------------------------------------------
        INITIALIZE-DIALOGS.
            PERFORM SETUP-DIALOG-DATABASE
            PERFORM SETUP-DIALOG-NODES
+           PERFORM SETUP-NPC-RELATIONSHIPS
+           PERFORM SETUP-ACTION-REGISTRY
+           .
+
+      *-----------------------------------------------------------------
+      * Configuration du registre des actions de dialogue
+      *-----------------------------------------------------------------
+       SETUP-ACTION-REGISTRY.
+           MOVE "END_DIALOG" TO REG-ACTION-NAME(1)
+           MOVE 'E' TO REG-BEHAVIOR(1)
+
+           MOVE "INCREASE_REPUTATION" TO REG-ACTION-NAME(2)
+           MOVE 'R' TO REG-BEHAVIOR(2)
+           MOVE 10 TO REG-DEFAULT-DELTA(2)
+
+           MOVE "DECREASE_REPUTATION" TO REG-ACTION-NAME(3)
+           MOVE 'R' TO REG-BEHAVIOR(3)
+           MOVE -10 TO REG-DEFAULT-DELTA(3)
+
+           MOVE "ADJUST_REPUTATION" TO REG-ACTION-NAME(4)
+           MOVE 'R' TO REG-BEHAVIOR(4)
+           MOVE 0 TO REG-DEFAULT-DELTA(4)
+
+           MOVE "ACTIVATE_QUEST" TO REG-ACTION-NAME(5)
+           MOVE 'Q' TO REG-BEHAVIOR(5)
+           MOVE "(Nouvelle quête ajoutée au journal!)"
+               TO REG-MESSAGE(5)
+
+           MOVE "RECEIVE_ITEM" TO REG-ACTION-NAME(6)
+           MOVE 'M' TO REG-BEHAVIOR(6)
+           MOVE "(Vous avez reçu: Badge d'accès bibliothèque)"
+               TO REG-MESSAGE(6)
+
+           MOVE "GIVE_ITEM" TO REG-ACTION-NAME(7)
+           MOVE 'M' TO REG-BEHAVIOR(7)
+           MOVE "(Vous avez donné: Module d'extension temporelle)"
+               TO REG-MESSAGE(7)
+
+           MOVE "UNLOCK_TIME_TRAVEL" TO REG-ACTION-NAME(8)
+           MOVE 'M' TO REG-BEHAVIOR(8)
+           MOVE "(Vous avez maintenant accès au Terminal Time "
+              & "Travel!)"
+               TO REG-MESSAGE(8)
+
+           MOVE "ADD_QUEST_INFO" TO REG-ACTION-NAME(9)
+           MOVE 'M' TO REG-BEHAVIOR(9)
+           MOVE "(Informations ajoutées au journal de quêtes.)"
+               TO REG-MESSAGE(9)
+
+           MOVE "ADD_QUEST_OBJECTIVE" TO REG-ACTION-NAME(10)
+           MOVE 'M' TO REG-BEHAVIOR(10)
+           MOVE "(Nouvel objectif de quête ajouté.)"
+               TO REG-MESSAGE(10)
+
+           MOVE "COMPLETE_QUEST_OBJECTIVE" TO REG-ACTION-NAME(11)
+           MOVE 'M' TO REG-BEHAVIOR(11)
+           MOVE "(Objectif de quête accompli!)" TO REG-MESSAGE(11)
+
+           MOVE "SHOW_ITEM" TO REG-ACTION-NAME(12)
+           MOVE 'M' TO REG-BEHAVIOR(12)
+           MOVE "(Vous montrez l'objet.)" TO REG-MESSAGE(12)
+
+           MOVE "CORRECT_ANSWER" TO REG-ACTION-NAME(13)
+           MOVE 'F' TO REG-BEHAVIOR(13)
+
+           MOVE "WRONG_ANSWER" TO REG-ACTION-NAME(14)
+           MOVE 'F' TO REG-BEHAVIOR(14)
+
+           MOVE "ADD_TIME_QUEST" TO REG-ACTION-NAME(15)
+           MOVE 'M' TO REG-BEHAVIOR(15)
+           MOVE "(Quête temporelle ajoutée au journal!)"
+               TO REG-MESSAGE(15)
+
+           MOVE "GIVE_HINT" TO REG-ACTION-NAME(16)
+           MOVE 'M' TO REG-BEHAVIOR(16)
+           MOVE "(Indice: Cherchez les anomalies temporelles dans "
+              & "les époques les plus anciennes d'abord.)"
+               TO REG-MESSAGE(16)
+
+           MOVE "GRANT_ITEM" TO REG-ACTION-NAME(17)
+           MOVE 'P' TO REG-BEHAVIOR(17)
+           MOVE "(Vous avez reçu: " TO REG-MESSAGE(17)
+           .
+
+      *-----------------------------------------------------------------
+      * Initialisation d'une relation neutre pour chaque PNJ
+      *-----------------------------------------------------------------
+       SETUP-NPC-RELATIONSHIPS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIALOG-COUNT
+               MOVE DIALOG-ID(I) TO REL-DIALOG-ID(I)
+               MOVE 50 TO NPC-RELATIONSHIP(I)
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+      * Recherche de l'index de relation du PNJ courant
+      *-----------------------------------------------------------------
+       FIND-NPC-RELATIONSHIP-INDEX.
+           MOVE 1 TO CURRENT-REL-INDEX
+
+           PERFORM VARYING REL-SEARCH-IDX FROM 1 BY 1
+                   UNTIL REL-SEARCH-IDX > DIALOG-COUNT
+               IF REL-DIALOG-ID(REL-SEARCH-IDX) = CURRENT-DIALOG-ID
+                   MOVE REL-SEARCH-IDX TO CURRENT-REL-INDEX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
            .
-      
+
       *-----------------------------------------------------------------
       * Configuration de la base de données de dialogues
       *-----------------------------------------------------------------
@@ -96,26 +289,26 @@
            MOVE "Bibliothèque Centrale" TO DIALOG-LOCATION(1)
            MOVE "NONE" TO DIALOG-CONDITION(1)
            MOVE 1 TO DIALOG-ROOT-NODE(1)
-      
+
            MOVE 2 TO DIALOG-ID(2)
            MOVE "Technicien Turing" TO DIALOG-NPC-NAME(2)
            MOVE "Salle des Machines" TO DIALOG-LOCATION(2)
            MOVE "NONE" TO DIALOG-CONDITION(2)
            MOVE 6 TO DIALOG-ROOT-NODE(2)
-      
+
            MOVE 3 TO DIALOG-ID(3)
            MOVE "Gardien Neumann" TO DIALOG-NPC-NAME(3)
            MOVE "Entrée de la Cité" TO DIALOG-LOCATION(3)
            MOVE "MAIN_QUEST_1_ACTIVE" TO DIALOG-CONDITION(3)
            MOVE 10 TO DIALOG-ROOT-NODE(3)
-           
+
            MOVE 4 TO DIALOG-ID(4)
            MOVE "Voyageur Temporel" TO DIALOG-NPC-NAME(4)
            MOVE "Terminal Central" TO DIALOG-LOCATION(4)
            MOVE "TIME_TRAVEL_UNLOCKED" TO DIALOG-CONDITION(4)
            MOVE 13 TO DIALOG-ROOT-NODE(4)
            .
-      
+
       *-----------------------------------------------------------------
       * Configuration des nœuds de dialogue
       *-----------------------------------------------------------------
@@ -123,361 +316,408 @@
            *> Dialogue 1: Archiviste Ada
            MOVE 1 TO NODE-ID(1)
            MOVE 1 TO NODE-DIALOG-ID(1)
-           MOVE "Bonjour, voyageur. Bienvenue dans la Bibliothèque "
-                "Centrale de MAINFRAME-TERRA. Je suis Ada, gardienne "
-                "des connaissances anciennes." 
+           MOVE "Bonjour, voyageur. Bienvenue dans la Bibliotheque "
+              & "Centrale de MAINFRAME-TERRA. Je suis Ada, gardienne "
+              & "des connaissances anciennes."
                 TO NODE-TEXT(1)
            MOVE "Archiviste Ada" TO NODE-SPEAKER(1)
            MOVE 3 TO NODE-OPTIONS-COUNT(1)
-           MOVE "Parlez-moi de cette bibliothèque." 
+           MOVE "Parlez-moi de cette bibliothèque."
                 TO OPTION-TEXT(1, 1)
            MOVE 2 TO OPTION-NEXT-NODE(1, 1)
            MOVE "NONE" TO OPTION-CONDITION(1, 1)
            MOVE "NONE" TO OPTION-ACTION(1, 1)
-           MOVE "Que savez-vous sur la cité futuriste?" 
+           MOVE "Que savez-vous sur la cité futuriste?"
                 TO OPTION-TEXT(1, 2)
            MOVE 3 TO OPTION-NEXT-NODE(1, 2)
            MOVE "NONE" TO OPTION-CONDITION(1, 2)
            MOVE "ADD_QUEST_INFO" TO OPTION-ACTION(1, 2)
-           MOVE "Je dois y aller, au revoir." 
+           MOVE "Je dois y aller, au revoir."
                 TO OPTION-TEXT(1, 3)
            MOVE 0 TO OPTION-NEXT-NODE(1, 3)
            MOVE "NONE" TO OPTION-CONDITION(1, 3)
            MOVE "END_DIALOG" TO OPTION-ACTION(1, 3)
-      
+
            MOVE 2 TO NODE-ID(2)
            MOVE 1 TO NODE-DIALOG-ID(2)
-           MOVE "La Bibliothèque Centrale contient toute l'histoire "
-                "de notre monde, depuis les premiers jours des cartes "
-                "perforées jusqu'à l'ère actuelle. Chaque ligne de code "
-                "qui a façonné MAINFRAME-TERRA est archivée ici." 
+           MOVE "La Bibliotheque Centrale contient toute l'histoire "
+              & "de notre monde, depuis les premiers jours des "
+              & "cartes perforées jusqu'à l'ère actuelle. Chaque "
+              & "ligne de code qui a faconne MAINFRAME-TERRA est "
+              & "archivée ici."
                 TO NODE-TEXT(2)
            MOVE "Archiviste Ada" TO NODE-SPEAKER(2)
            MOVE 2 TO NODE-OPTIONS-COUNT(2)
-           MOVE "Puis-je consulter ces archives?" 
+           MOVE "Puis-je consulter ces archives?"
                 TO OPTION-TEXT(2, 1)
            MOVE 4 TO OPTION-NEXT-NODE(2, 1)
            MOVE "NONE" TO OPTION-CONDITION(2, 1)
            MOVE "INCREASE_REPUTATION" TO OPTION-ACTION(2, 1)
-           MOVE "J'ai d'autres questions..." 
+           MOVE "J'ai d'autres questions..."
                 TO OPTION-TEXT(2, 2)
            MOVE 1 TO OPTION-NEXT-NODE(2, 2)
            MOVE "NONE" TO OPTION-CONDITION(2, 2)
            MOVE "NONE" TO OPTION-ACTION(2, 2)
-           
+
            MOVE 3 TO NODE-ID(3)
            MOVE 1 TO NODE-DIALOG-ID(3)
-           MOVE "La cité futuriste... Un sujet fascinant. Elle semble "
-                "exister en dehors de notre continuum temporel normal. "
-                "Certains textes suggèrent qu'elle pourrait être "
-                "le cœur même de MAINFRAME-TERRA, son origine." 
+           MOVE "La cité futuriste... Un sujet fascinant. Elle "
+              & "semble exister en dehors de notre continuum "
+              & "temporel normal. Certains textes suggèrent qu'elle "
+              & "pourrait être le coeur même de MAINFRAME-TERRA, "
+              & "son origine."
                 TO NODE-TEXT(3)
            MOVE "Archiviste Ada" TO NODE-SPEAKER(3)
            MOVE 2 TO NODE-OPTIONS-COUNT(3)
-           MOVE "Comment puis-je y accéder?" 
+           MOVE "Comment puis-je y accéder?"
                 TO OPTION-TEXT(3, 1)
            MOVE 5 TO OPTION-NEXT-NODE(3, 1)
            MOVE "NONE" TO OPTION-CONDITION(3, 1)
            MOVE "ADD_QUEST_OBJECTIVE" TO OPTION-ACTION(3, 1)
-           MOVE "J'ai d'autres questions..." 
+           MOVE "J'ai d'autres questions..."
                 TO OPTION-TEXT(3, 2)
            MOVE 1 TO OPTION-NEXT-NODE(3, 2)
            MOVE "NONE" TO OPTION-CONDITION(3, 2)
            MOVE "NONE" TO OPTION-ACTION(3, 2)
-      
+
            MOVE 4 TO NODE-ID(4)
            MOVE 1 TO NODE-DIALOG-ID(4)
            MOVE "Bien sûr! Pour quelqu'un comme vous, je peux faire "
-                "une exception. Voici un badge d'accès qui vous "
-                "permettra d'explorer certaines sections. Revenez me "
-                "voir si vous trouvez des fragments de code intéressants." 
+              & "une exception. Voici un badge d'accès qui vous "
+              & "permettra d'explorer certaines sections. Revenez "
+              & "me voir si vous trouvez des fragments de code "
+              & "intéressants."
                 TO NODE-TEXT(4)
            MOVE "Archiviste Ada" TO NODE-SPEAKER(4)
            MOVE 1 TO NODE-OPTIONS-COUNT(4)
-           MOVE "Merci pour votre aide." 
+           MOVE "Merci pour votre aide."
                 TO OPTION-TEXT(4, 1)
            MOVE 1 TO OPTION-NEXT-NODE(4, 1)
            MOVE "NONE" TO OPTION-CONDITION(4, 1)
            MOVE "RECEIVE_ITEM" TO OPTION-ACTION(4, 1)
-      
+
            MOVE 5 TO NODE-ID(5)
            MOVE 1 TO NODE-DIALOG-ID(5)
            MOVE "Il existe un gardien à l'entrée de la cité. "
-                "On dit qu'il ne laisse passer que ceux qui comprennent "
-                "véritablement le langage ancien. Cherchez Neumann à "
-                "l'entrée de la cité. Mais soyez prudent, le chemin "
-                "est semé d'embûches." 
+              & "On dit qu'il ne laisse passer que ceux qui "
+              & "comprennent véritablement le langage ancien. "
+              & "Cherchez Neumann à l'entrée de la cité. Mais "
+              & "soyez prudent, le chemin est semé d'embûches."
                 TO NODE-TEXT(5)
            MOVE "Archiviste Ada" TO NODE-SPEAKER(5)
            MOVE 2 TO NODE-OPTIONS-COUNT(5)
-           MOVE "Je trouverai ce gardien." 
+           MOVE "Je trouverai ce gardien."
                 TO OPTION-TEXT(5, 1)
            MOVE 1 TO OPTION-NEXT-NODE(5, 1)
            MOVE "NONE" TO OPTION-CONDITION(5, 1)
            MOVE "ACTIVATE_QUEST" TO OPTION-ACTION(5, 1)
-           MOVE "Je reviendrai quand je serai prêt." 
+           MOVE "Je reviendrai quand je serai prêt."
                 TO OPTION-TEXT(5, 2)
            MOVE 0 TO OPTION-NEXT-NODE(5, 2)
            MOVE "NONE" TO OPTION-CONDITION(5, 2)
            MOVE "END_DIALOG" TO OPTION-ACTION(5, 2)
-      
+
            *> Dialogue 2: Technicien Turing
            MOVE 6 TO NODE-ID(6)
            MOVE 2 TO NODE-DIALOG-ID(6)
            MOVE "*bruit de cliquetis* Oh! Vous m'avez surpris. "
-                "Je ne reçois pas souvent de visiteurs ici. "
-                "Je suis Turing, technicien en chef de cette "
-                "section. Que puis-je faire pour vous?" 
+              & "Je ne reçois pas souvent de visiteurs ici. "
+              & "Je suis Turing, technicien en chef de cette "
+              & "section. Que puis-je faire pour vous?"
                 TO NODE-TEXT(6)
            MOVE "Technicien Turing" TO NODE-SPEAKER(6)
            MOVE 3 TO NODE-OPTIONS-COUNT(6)
-           MOVE "Que faites-vous ici?" 
+           MOVE "Que faites-vous ici?"
                 TO OPTION-TEXT(6, 1)
            MOVE 7 TO OPTION-NEXT-NODE(6, 1)
            MOVE "NONE" TO OPTION-CONDITION(6, 1)
            MOVE "NONE" TO OPTION-ACTION(6, 1)
-           MOVE "J'ai trouvé cet étrange composant..." 
+           MOVE "J'ai trouvé cet étrange composant..."
                 TO OPTION-TEXT(6, 2)
            MOVE 8 TO OPTION-NEXT-NODE(6, 2)
            MOVE "HAS_COMPONENT" TO OPTION-CONDITION(6, 2)
            MOVE "SHOW_ITEM" TO OPTION-ACTION(6, 2)
-           MOVE "Je ne faisais que passer." 
+           MOVE "Je ne faisais que passer."
                 TO OPTION-TEXT(6, 3)
            MOVE 0 TO OPTION-NEXT-NODE(6, 3)
            MOVE "NONE" TO OPTION-CONDITION(6, 3)
            MOVE "END_DIALOG" TO OPTION-ACTION(6, 3)
-      
+
            MOVE 7 TO NODE-ID(7)
            MOVE 2 TO NODE-DIALOG-ID(7)
-           MOVE "Je maintiens les systèmes en état de fonctionnement. "
-                "Ces machines sont anciennes mais essentielles. "
-                "Elles contiennent le code source original qui fait "
-                "fonctionner notre monde. Sans maintenance constante, "
-                "tout pourrait... disparaître." 
+           MOVE "Je maintiens les systèmes en état de "
+              & "fonctionnement. Ces machines sont anciennes mais "
+              & "essentielles. Elles contiennent le code source "
+              & "original qui fait fonctionner notre monde. Sans "
+              & "maintenance constante, tout pourrait... disparaître."
                 TO NODE-TEXT(7)
            MOVE "Technicien Turing" TO NODE-SPEAKER(7)
            MOVE 2 TO NODE-OPTIONS-COUNT(7)
-           MOVE "Avez-vous besoin d'aide?" 
+           MOVE "Avez-vous besoin d'aide?"
                 TO OPTION-TEXT(7, 1)
            MOVE 9 TO OPTION-NEXT-NODE(7, 1)
            MOVE "NONE" TO OPTION-CONDITION(7, 1)
            MOVE "OFFER_QUEST" TO OPTION-ACTION(7, 1)
-           MOVE "Intéressant. Je dois y aller." 
+           MOVE "Intéressant. Je dois y aller."
                 TO OPTION-TEXT(7, 2)
            MOVE 0 TO OPTION-NEXT-NODE(7, 2)
            MOVE "NONE" TO OPTION-CONDITION(7, 2)
            MOVE "END_DIALOG" TO OPTION-ACTION(7, 2)
-      
+
            MOVE 8 TO NODE-ID(8)
            MOVE 2 TO NODE-DIALOG-ID(8)
-           MOVE "Par le grand compilateur! C'est un module d'extension "
-                "temporelle! Où avez-vous trouvé cela? Ces composants "
-                "sont extrêmement rares. Il pourrait nous aider à "
-                "stabiliser les fluctuations que nous observons "
-                "dernièrement." 
+           MOVE "Par le grand compilateur! C'est un module "
+              & "d'extension temporelle! Où avez-vous trouvé cela? "
+              & "Ces composants sont extrêmement rares. Il pourrait "
+              & "nous aider à stabiliser les fluctuations que nous "
+              & "observons dernièrement."
                 TO NODE-TEXT(8)
            MOVE "Technicien Turing" TO NODE-SPEAKER(8)
            MOVE 2 TO NODE-OPTIONS-COUNT(8)
-           MOVE "Vous pouvez le garder si cela aide." 
+           MOVE "Vous pouvez le garder si cela aide."
                 TO OPTION-TEXT(8, 1)
            MOVE 9 TO OPTION-NEXT-NODE(8, 1)
            MOVE "NONE" TO OPTION-CONDITION(8, 1)
            MOVE "GIVE_ITEM" TO OPTION-ACTION(8, 1)
-           MOVE "Je préfère le conserver pour l'instant." 
+           MOVE "Je préfère le conserver pour l'instant."
                 TO OPTION-TEXT(8, 2)
            MOVE 6 TO OPTION-NEXT-NODE(8, 2)
            MOVE "NONE" TO OPTION-CONDITION(8, 2)
            MOVE "DECREASE_REPUTATION" TO OPTION-ACTION(8, 2)
-      
+
            MOVE 9 TO NODE-ID(9)
            MOVE 2 TO NODE-DIALOG-ID(9)
-           MOVE "Votre aide est inestimable! En remerciement, laissez-moi "
-                "vous donner accès au terminal temporel. Il est encore "
-                "expérimental, mais il pourrait vous permettre d'explorer "
-                "différentes époques de notre histoire informatique. "
-                "Cela pourrait être utile dans votre quête." 
+           MOVE "Votre aide est inestimable! En remerciement, "
+              & "laissez-moi vous donner accès au terminal "
+              & "temporel. Il est encore expérimental, mais il "
+              & "pourrait vous permettre d'explorer différentes "
+              & "époques de notre histoire informatique. Cela "
+              & "pourrait être utile dans votre quête."
                 TO NODE-TEXT(9)
            MOVE "Technicien Turing" TO NODE-SPEAKER(9)
            MOVE 2 TO NODE-OPTIONS-COUNT(9)
-           MOVE "Comment fonctionne ce terminal?" 
+           MOVE "Comment fonctionne ce terminal?"
                 TO OPTION-TEXT(9, 1)
            MOVE 6 TO OPTION-NEXT-NODE(9, 1)
            MOVE "NONE" TO OPTION-CONDITION(9, 1)
            MOVE "UNLOCK_TIME_TRAVEL" TO OPTION-ACTION(9, 1)
-           MOVE "Merci! Je reviendrai bientôt." 
+           MOVE "Merci! Je reviendrai bientôt."
                 TO OPTION-TEXT(9, 2)
            MOVE 0 TO OPTION-NEXT-NODE(9, 2)
            MOVE "NONE" TO OPTION-CONDITION(9, 2)
-           MOVE "END_DIALOG,UNLOCK_TIME_TRAVEL" TO OPTION-ACTION(9, 2)
-      
+           MOVE "END_DIALOG,UNLOCK_TIME_TRAVEL"
+                TO OPTION-ACTION(9, 2)
+
            *> Dialogue 3: Gardien Neumann
            MOVE 10 TO NODE-ID(10)
            MOVE 3 TO NODE-DIALOG-ID(10)
            MOVE "Halte! Je suis Neumann, gardien de cette entrée. "
-                "Personne ne peut passer sans démontrer sa compréhension "
-                "du langage ancien. Êtes-vous prêt à relever le défi?" 
+              & "Personne ne peut passer sans démontrer sa "
+              & "compréhension du langage ancien. Êtes-vous prêt "
+              & "à relever le défi?"
                 TO NODE-TEXT(10)
            MOVE "Gardien Neumann" TO NODE-SPEAKER(10)
            MOVE 2 TO NODE-OPTIONS-COUNT(10)
-           MOVE "Je suis prêt. Quel est ce défi?" 
+           MOVE "Je suis prêt. Quel est ce défi?"
                 TO OPTION-TEXT(10, 1)
            MOVE 11 TO OPTION-NEXT-NODE(10, 1)
            MOVE "NONE" TO OPTION-CONDITION(10, 1)
            MOVE "NONE" TO OPTION-ACTION(10, 1)
-           MOVE "Je reviendrai quand je serai mieux préparé." 
+           MOVE "Je reviendrai quand je serai mieux préparé."
                 TO OPTION-TEXT(10, 2)
            MOVE 0 TO OPTION-NEXT-NODE(10, 2)
            MOVE "NONE" TO OPTION-CONDITION(10, 2)
            MOVE "END_DIALOG" TO OPTION-ACTION(10, 2)
-      
+
            MOVE 11 TO NODE-ID(11)
            MOVE 3 TO NODE-DIALOG-ID(11)
-           MOVE "Très bien. Vous devez compléter cette instruction COBOL: "
-                "'COMPUTE RESULT = X * Y / Z + ...'. "
-                "Quelle est la priorité d'opération correcte dans COBOL?" 
+           MOVE "Très bien. Vous devez compléter cette instruction "
+              & "COBOL: 'COMPUTE RESULT = X * Y / Z + ...'. Quelle "
+              & "est la priorité d'opération correcte dans COBOL?"
                 TO NODE-TEXT(11)
            MOVE "Gardien Neumann" TO NODE-SPEAKER(11)
            MOVE 3 TO NODE-OPTIONS-COUNT(11)
-           MOVE "De gauche à droite, strictement." 
+           MOVE "De gauche à droite, strictement."
                 TO OPTION-TEXT(11, 1)
            MOVE 12 TO OPTION-NEXT-NODE(11, 1)
            MOVE "NONE" TO OPTION-CONDITION(11, 1)
            MOVE "WRONG_ANSWER" TO OPTION-ACTION(11, 1)
-           MOVE "Multiplication/division d'abord, puis addition/soustraction." 
+           MOVE "Multiplication/division d'abord, puis "
+              & "addition/soustraction."
                 TO OPTION-TEXT(11, 2)
            MOVE 12 TO OPTION-NEXT-NODE(11, 2)
            MOVE "NONE" TO OPTION-CONDITION(11, 2)
            MOVE "CORRECT_ANSWER" TO OPTION-ACTION(11, 2)
-           MOVE "Comme en mathématiques standard: parenthèses, exposants, etc." 
+           MOVE "Comme en mathématiques standard: parenthèses, "
+              & "exposants, etc."
                 TO OPTION-TEXT(11, 3)
            MOVE 12 TO OPTION-NEXT-NODE(11, 3)
            MOVE "NONE" TO OPTION-CONDITION(11, 3)
            MOVE "WRONG_ANSWER" TO OPTION-ACTION(11, 3)
-      
+
            MOVE 12 TO NODE-ID(12)
            MOVE 3 TO NODE-DIALOG-ID(12)
-           MOVE "CONDITION_TEXT" 
+           MOVE "CONDITION_TEXT"
                 TO NODE-TEXT(12)
            MOVE "Gardien Neumann" TO NODE-SPEAKER(12)
            MOVE 1 TO NODE-OPTIONS-COUNT(12)
-           MOVE "[Continuer]" 
+           MOVE "[Continuer]"
                 TO OPTION-TEXT(12, 1)
            MOVE 0 TO OPTION-NEXT-NODE(12, 1)
            MOVE "NONE" TO OPTION-CONDITION(12, 1)
            MOVE "END_DIALOG" TO OPTION-ACTION(12, 1)
-      
+
            *> Dialogue 4: Voyageur Temporel
            MOVE 13 TO NODE-ID(13)
            MOVE 4 TO NODE-DIALOG-ID(13)
            MOVE "*apparaît soudainement* Ah! Vous voilà enfin. "
-                "Je vous attendais... ou vous attendrai... "
-                "le temps est si confus quand on voyage à travers. "
-                "Je suis vous, d'une certaine façon, mais d'un futur "
-                "qui n'existe peut-être plus." 
+              & "Je vous attendais... ou vous attendrai... "
+              & "le temps est si confus quand on voyage à travers. "
+              & "Je suis vous, d'une certaine façon, mais d'un "
+              & "futur qui n'existe peut-être plus."
                 TO NODE-TEXT(13)
            MOVE "Voyageur Temporel" TO NODE-SPEAKER(13)
            MOVE 3 TO NODE-OPTIONS-COUNT(13)
-           MOVE "Que voulez-vous dire? Vous êtes moi?" 
+           MOVE "Que voulez-vous dire? Vous êtes moi?"
                 TO OPTION-TEXT(13, 1)
            MOVE 14 TO OPTION-NEXT-NODE(13, 1)
            MOVE "NONE" TO OPTION-CONDITION(13, 1)
            MOVE "NONE" TO OPTION-ACTION(13, 1)
-           MOVE "Pourquoi êtes-vous ici?" 
+           MOVE "Pourquoi êtes-vous ici?"
                 TO OPTION-TEXT(13, 2)
            MOVE 15 TO OPTION-NEXT-NODE(13, 2)
            MOVE "NONE" TO OPTION-CONDITION(13, 2)
            MOVE "NONE" TO OPTION-ACTION(13, 2)
-           MOVE "Je n'ai pas temps pour ces absurdités." 
+           MOVE "Je n'ai pas temps pour ces absurdités."
                 TO OPTION-TEXT(13, 3)
            MOVE 0 TO OPTION-NEXT-NODE(13, 3)
            MOVE "NONE" TO OPTION-CONDITION(13, 3)
-           MOVE "END_DIALOG,DECREASE_REPUTATION" TO OPTION-ACTION(13, 3)
-      
+           MOVE "END_DIALOG,DECREASE_REPUTATION"
+                TO OPTION-ACTION(13, 3)
+
            MOVE 14 TO NODE-ID(14)
            MOVE 4 TO NODE-DIALOG-ID(14)
-           MOVE "Disons que nous partageons le même code source, mais "
-                "des versions différentes. Je viens d'un avenir où nos "
-                "choix ont conduit à une corruption irréparable du système. "
-                "Je suis revenu pour vous aider à éviter ce destin." 
+           MOVE "Disons que nous partageons le même code source, "
+              & "mais des versions différentes. Je viens d'un "
+              & "avenir où nos choix ont conduit à une corruption "
+              & "irréparable du système. Je suis revenu pour vous "
+              & "aider à éviter ce destin."
                 TO NODE-TEXT(14)
            MOVE "Voyageur Temporel" TO NODE-SPEAKER(14)
            MOVE 1 TO NODE-OPTIONS-COUNT(14)
-           MOVE "Comment puis-je éviter cette catastrophe?" 
+           MOVE "Comment puis-je éviter cette catastrophe?"
                 TO OPTION-TEXT(14, 1)
            MOVE 15 TO OPTION-NEXT-NODE(14, 1)
            MOVE "NONE" TO OPTION-CONDITION(14, 1)
            MOVE "NONE" TO OPTION-ACTION(14, 1)
-      
+
            MOVE 15 TO NODE-ID(15)
            MOVE 4 TO NODE-DIALOG-ID(15)
-           MOVE "Vous devez trouver et réparer les anomalies temporelles "
-                "à travers les différentes époques. Utilisez le terminal "
-                "temporel, explorez notre histoire, et collectez les "
-                "fragments dispersés du code source original. C'est notre "
-                "seul espoir de stabiliser MAINFRAME-TERRA." 
+           MOVE "Vous devez trouver et réparer les anomalies "
+              & "temporelles à travers les différentes époques. "
+              & "Utilisez le terminal temporel, explorez notre "
+              & "histoire, et collectez les fragments dispersés du "
+              & "code source original. C'est notre seul espoir de "
+              & "stabiliser MAINFRAME-TERRA."
                 TO NODE-TEXT(15)
            MOVE "Voyageur Temporel" TO NODE-SPEAKER(15)
            MOVE 2 TO NODE-OPTIONS-COUNT(15)
-           MOVE "Je ferai de mon mieux." 
+           MOVE "Je ferai de mon mieux."
                 TO OPTION-TEXT(15, 1)
            MOVE 0 TO OPTION-NEXT-NODE(15, 1)
            MOVE "NONE" TO OPTION-CONDITION(15, 1)
-           MOVE "END_DIALOG,ADD_TIME_QUEST" TO OPTION-ACTION(15, 1)
-           MOVE "Avez-vous d'autres conseils?" 
+           MOVE "END_DIALOG,ADD_TIME_QUEST"
+                TO OPTION-ACTION(15, 1)
+           MOVE "Avez-vous d'autres conseils?"
                 TO OPTION-TEXT(15, 2)
            MOVE 0 TO OPTION-NEXT-NODE(15, 2)
            MOVE "NONE" TO OPTION-CONDITION(15, 2)
-           MOVE "END_DIALOG,ADD_TIME_QUEST,GIVE_HINT" TO OPTION-ACTION(15, 2)
+           MOVE "END_DIALOG,ADD_TIME_QUEST,GIVE_HINT"
+                TO OPTION-ACTION(15, 2)
            .
-      
+
       *-----------------------------------------------------------------
       * Démarrage d'un dialogue avec un PNJ spécifique
       *-----------------------------------------------------------------
        START-DIALOG.
            *> Paramètre: DIALOG-ID-TO-START
-      
+
            MOVE "N" TO NODE-FOUND
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > DIALOG-COUNT
                IF DIALOG-ID(I) = DIALOG-ID-TO-START
                    MOVE DIALOG-ID-TO-START TO CURRENT-DIALOG-ID
-                   MOVE DIALOG-ROOT-NODE(I) TO CURRENT-NODE-ID
+                   IF RESUME-NODE-ID > 0
+                       MOVE RESUME-NODE-ID TO CURRENT-NODE-ID
+                   ELSE
+                       MOVE DIALOG-ROOT-NODE(I) TO CURRENT-NODE-ID
+                   END-IF
                    MOVE DIALOG-NPC-NAME(I) TO SPEAKER-NAME
                    MOVE "Y" TO DIALOG-ACTIVE
                    MOVE "Y" TO NODE-FOUND
                    EXIT PERFORM
                END-IF
            END-PERFORM
-      
+
            IF NODE-FOUND = "Y"
+               IF RESUME-NODE-ID = 0
+                   PERFORM DISPLAY-NPC-QUEST-REMINDER
+               END-IF
                PERFORM DISPLAY-DIALOG-NODE
            ELSE
                DISPLAY "Erreur: Dialogue non trouvé!"
            END-IF
            .
-      
+
+      *-----------------------------------------------------------------
+      * Si ce PNJ est le donneur d'une quête active du joueur
+      * (QUEST-GIVER-NPC), rappelle cette quête et son premier
+      * objectif inachevé avant d'entamer la conversation
+      *-----------------------------------------------------------------
+       DISPLAY-NPC-QUEST-REMINDER.
+           PERFORM VARYING QUEST-IDX FROM 1 BY 1
+                   UNTIL QUEST-IDX > QUEST-COUNT
+               IF QUEST-STATUS(QUEST-IDX) = "A" AND
+                  QUEST-GIVER-NPC(QUEST-IDX) = SPEAKER-NAME
+                   DISPLAY SPACE
+                   DISPLAY "(Quête active liée à ce PNJ: "
+                       QUEST-NAME(QUEST-IDX) ")"
+                   PERFORM VARYING OBJ-IDX FROM 1 BY 1 UNTIL OBJ-IDX > 5
+                       IF OBJECTIVE-DESC(QUEST-IDX, OBJ-IDX)
+                          NOT = SPACES AND
+                          OBJECTIVE-STATUS(QUEST-IDX, OBJ-IDX) = "I"
+                           DISPLAY "  -> " OBJECTIVE-DESC(QUEST-IDX,
+                               OBJ-IDX)
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           .
+
       *-----------------------------------------------------------------
       * Affichage d'un nœud de dialogue
       *-----------------------------------------------------------------
        DISPLAY-DIALOG-NODE.
            PERFORM FIND-CURRENT-NODE
-      
+           PERFORM SAVE-DIALOG-CHECKPOINT
+
            DISPLAY SPACE
            DISPLAY "--- " NODE-SPEAKER(NODE-INDEX) " ---"
            DISPLAY SPACE
-      
+
            *> Afficher le texte du dialogue avec retour à la ligne
            MOVE NODE-TEXT(NODE-INDEX) TO TEXT-TO-WRAP
            MOVE DISPLAY-WIDTH TO WRAP-WIDTH
            PERFORM WRAP-TEXT
-      
+
            *> Afficher les options de dialogue disponibles
            DISPLAY SPACE
            MOVE 0 TO VALID-OPTIONS-COUNT
-      
-           PERFORM VARYING I FROM 1 BY 1 
+
+           PERFORM VARYING I FROM 1 BY 1
                    UNTIL I > NODE-OPTIONS-COUNT(NODE-INDEX)
                MOVE "Y" TO OPTION-IS-VALID
-      
+
                *> Vérifier les conditions pour cette option
                IF OPTION-CONDITION(NODE-INDEX, I) NOT = "NONE"
                    PERFORM CHECK-DIALOG-CONDITION
@@ -485,21 +725,21 @@
                        MOVE "N" TO OPTION-IS-VALID
                    END-IF
                END-IF
-      
+
                IF OPTION-IS-VALID = "Y"
                    ADD 1 TO VALID-OPTIONS-COUNT
                    MOVE VALID-OPTIONS-COUNT TO DISPLAY-INDEX
                    DISPLAY DISPLAY-INDEX ". " OPTION-TEXT(NODE-INDEX, I)
                END-IF
            END-PERFORM
-      
+
            *> Demander le choix du joueur
            IF VALID-OPTIONS-COUNT > 0
                DISPLAY SPACE
                DISPLAY "Votre choix: " WITH NO ADVANCING
                ACCEPT DIALOG-CHOICE
-      
-               IF DIALOG-CHOICE > 0 AND 
+
+               IF DIALOG-CHOICE > 0 AND
                   DIALOG-CHOICE <= VALID-OPTIONS-COUNT
                    PERFORM PROCESS-DIALOG-CHOICE
                ELSE
@@ -509,15 +749,16 @@
            ELSE
                DISPLAY "Ce PNJ n'a rien d'autre à dire pour le moment."
                MOVE "N" TO DIALOG-ACTIVE
+               PERFORM CLEAR-DIALOG-CHECKPOINT
            END-IF
            .
-      
+
       *-----------------------------------------------------------------
       * Recherche du nœud courant
       *-----------------------------------------------------------------
        FIND-CURRENT-NODE.
            MOVE 1 TO NODE-INDEX
-      
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NODE-COUNT
                IF NODE-ID(I) = CURRENT-NODE-ID AND
                   NODE-DIALOG-ID(I) = CURRENT-DIALOG-ID
@@ -525,48 +766,53 @@
                    EXIT PERFORM
                END-IF
            END-PERFORM
-      
-           *> Vérifier si le texte du nœud a besoin d'être conditionnel
+
+           *> Vérifier si le texte du nœud a besoin d'être
+           *> conditionnel
            IF NODE-TEXT(NODE-INDEX) = "CONDITION_TEXT"
                *> Cas spécial pour le gardien Neumann
                IF NODE-ID(NODE-INDEX) = 12
                    IF LAST-ACTION = "CORRECT_ANSWER"
-                       MOVE "Impressionnant! Vous connaissez bien le langage "
-                            "ancestral. L'entrée de la cité vous est ouverte. "
-                            "Soyez prudent, car la connaissance qui s'y trouve "
-                            "pourrait changer votre perception de la réalité."
+                       MOVE "Impressionnant! Vous connaissez bien le "
+                          & "langage ancestral. L'entrée de la cité "
+                          & "vous est ouverte. Soyez prudent, car la "
+                          & "connaissance qui s'y trouve pourrait "
+                          & "changer votre perception de la réalité."
                             TO NODE-TEXT(NODE-INDEX)
                        MOVE "COMPLETE_QUEST_OBJECTIVE" TO NEXT-ACTION
+                       MOVE NEXT-ACTION TO CURRENT-ACTION
+                       PERFORM EXECUTE-DIALOG-ACTION
                    ELSE
-                       MOVE "Incorrect! Vous n'êtes pas encore prêt à entrer "
-                            "dans la cité. Étudiez le langage ancien et "
-                            "revenez quand vous maîtriserez ses règles "
-                            "fondamentales."
+                       MOVE "Incorrect! Vous n'êtes pas encore prêt "
+                          & "à entrer dans la cité. Étudiez le "
+                          & "langage ancien et revenez quand vous "
+                          & "maîtriserez ses règles fondamentales."
                             TO NODE-TEXT(NODE-INDEX)
                    END-IF
                END-IF
            END-IF
            .
-      
+
       *-----------------------------------------------------------------
       * Traitement du choix de dialogue
       *-----------------------------------------------------------------
        PROCESS-DIALOG-CHOICE.
            MOVE 0 TO VALID-INDEX
            MOVE 0 TO VALID-COUNT
-      
-           *> Trouver l'option sélectionnée (en tenant compte des filtres)
-           PERFORM VARYING I FROM 1 BY 1 
+
+           *> Trouver l'option sélectionnée (en tenant compte des
+           *> filtres de condition)
+           PERFORM VARYING I FROM 1 BY 1
                    UNTIL I > NODE-OPTIONS-COUNT(NODE-INDEX)
                MOVE "Y" TO OPTION-IS-VALID
-      
+
                IF OPTION-CONDITION(NODE-INDEX, I) NOT = "NONE"
                    PERFORM CHECK-DIALOG-CONDITION
                    IF CONDITION-MET = "N"
                        MOVE "N" TO OPTION-IS-VALID
                    END-IF
                END-IF
-      
+
                IF OPTION-IS-VALID = "Y"
                    ADD 1 TO VALID-COUNT
                    IF VALID-COUNT = DIALOG-CHOICE
@@ -575,42 +821,43 @@
                    END-IF
                END-IF
            END-PERFORM
-      
+
            *> Exécuter les actions associées au choix
            IF OPTION-ACTION(NODE-INDEX, VALID-INDEX) NOT = "NONE"
-               MOVE OPTION-ACTION(NODE-INDEX, VALID-INDEX) TO ACTION-LIST
+               MOVE OPTION-ACTION(NODE-INDEX, VALID-INDEX)
+                    TO ACTION-LIST
                PERFORM PROCESS-DIALOG-ACTIONS
            END-IF
-      
+
            *> Passer au nœud suivant ou terminer le dialogue
            IF OPTION-NEXT-NODE(NODE-INDEX, VALID-INDEX) > 0
-               MOVE OPTION-NEXT-NODE(NODE-INDEX, VALID-INDEX) 
+               MOVE OPTION-NEXT-NODE(NODE-INDEX, VALID-INDEX)
                     TO CURRENT-NODE-ID
                PERFORM DISPLAY-DIALOG-NODE
            ELSE
                MOVE "N" TO DIALOG-ACTIVE
                DISPLAY SPACE
                DISPLAY "Fin du dialogue."
+               PERFORM CLEAR-DIALOG-CHECKPOINT
            END-IF
            .
-      
+
       *-----------------------------------------------------------------
       * Vérification d'une condition de dialogue
       *-----------------------------------------------------------------
        CHECK-DIALOG-CONDITION.
            MOVE "N" TO CONDITION-MET
-      
+
            EVALUATE OPTION-CONDITION(NODE-INDEX, I)
                WHEN "HAS_COMPONENT"
-                   *> Vérifier si le joueur a le composant dans l'inventaire
-                   *> Dans un vrai jeu, cela interrogerait le système d'inventaire
-                   MOVE "Y" TO CONDITION-MET
+                   PERFORM CHECK-HAS-TEMPORAL-COMPONENT
                WHEN "QUEST_COMPLETED"
                    IF NPC-QUEST-COMPLETED = "Y"
                        MOVE "Y" TO CONDITION-MET
                    END-IF
                WHEN "HIGH_REPUTATION"
-                   IF NPC-RELATIONSHIP > 70
+                   PERFORM FIND-NPC-RELATIONSHIP-INDEX
+                   IF NPC-RELATIONSHIP(CURRENT-REL-INDEX) > 70
                        MOVE "Y" TO CONDITION-MET
                    END-IF
                WHEN "NONE"
@@ -619,105 +866,242 @@
                    MOVE "N" TO CONDITION-MET
            END-EVALUATE
            .
-      
+
+      *-----------------------------------------------------------------
+      * Vérifie si le joueur possède le composant temporel dans son
+      * inventaire
+      *-----------------------------------------------------------------
+       CHECK-HAS-TEMPORAL-COMPONENT.
+           MOVE "N" TO CONDITION-MET
+
+           PERFORM VARYING ITEM-SEARCH-IDX FROM 1 BY 1
+                   UNTIL ITEM-SEARCH-IDX > INVENTORY-COUNT
+               IF ITEM-NAME(ITEM-SEARCH-IDX) = TEMPORAL-COMPONENT-NAME
+                   MOVE "Y" TO CONDITION-MET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
       *-----------------------------------------------------------------
       * Exécution des actions de dialogue
       *-----------------------------------------------------------------
        PROCESS-DIALOG-ACTIONS.
            *> Les actions peuvent être séparées par des virgules
            PERFORM PARSE-ACTION-LIST
-      
+
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > ACTION-COUNT
                MOVE ACTION-ITEM(I) TO CURRENT-ACTION
                PERFORM EXECUTE-DIALOG-ACTION
            END-PERFORM
            .
-      
+
       *-----------------------------------------------------------------
       * Analyse de la liste d'actions
       *-----------------------------------------------------------------
        PARSE-ACTION-LIST.
-           MOVE 0 TO ACTION-COUNT
+           MOVE SPACES TO DIALOG-ACTIONS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ACTION-LIST))
+                TO ACTION-LIST-LEN
+           MOVE 1 TO ACTION-COUNT
            MOVE 1 TO TEXT-POS
            MOVE 1 TO CURRENT-ACTION-INDEX
-      
-           PERFORM UNTIL TEXT-POS > FUNCTION LENGTH(ACTION-LIST)
+
+           PERFORM UNTIL TEXT-POS > ACTION-LIST-LEN
                IF ACTION-LIST(TEXT-POS:1) = ","
                    ADD 1 TO ACTION-COUNT
-                   ADD 1 TO CURRENT-ACTION-INDEX
-                   ADD 1 TO TEXT-POS
+                   MOVE 1 TO CURRENT-ACTION-INDEX
                ELSE
-                   MOVE ACTION-LIST(TEXT-POS:1) 
-                        TO ACTION-ITEM(ACTION-COUNT)(CURRENT-ACTION-INDEX:1)
+                   MOVE ACTION-LIST(TEXT-POS:1)
+                        TO ACTION-ITEM(ACTION-COUNT)
+                           (CURRENT-ACTION-INDEX:1)
                    ADD 1 TO CURRENT-ACTION-INDEX
-                   ADD 1 TO TEXT-POS
                END-IF
+               ADD 1 TO TEXT-POS
            END-PERFORM
            .
-      
+
       *-----------------------------------------------------------------
       * Exécution d'une action de dialogue spécifique
       *-----------------------------------------------------------------
        EXECUTE-DIALOG-ACTION.
-           EVALUATE CURRENT-ACTION
-               WHEN "END_DIALOG"
-                   MOVE "N" TO DIALOG-ACTIVE
-               WHEN "INCREASE_REPUTATION"
-                   ADD 10 TO NPC-RELATIONSHIP
-                   DISPLAY "(Votre relation avec ce PNJ s'est améliorée.)"
-               WHEN "DECREASE_REPUTATION"
-                   SUBTRACT 10 FROM NPC-RELATIONSHIP
-                   DISPLAY "(Votre relation avec ce PNJ s'est détériorée.)"
-               WHEN "ACTIVATE_QUEST"
-                   MOVE "Y" TO NPC-QUEST-OFFERED
-                   DISPLAY "(Nouvelle quête ajoutée au journal!)"
-               WHEN "RECEIVE_ITEM"
-                   DISPLAY "(Vous avez reçu: Badge d'accès bibliothèque)"
-               WHEN "GIVE_ITEM"
-                   DISPLAY "(Vous avez donné: Module d'extension temporelle)"
-               WHEN "UNLOCK_TIME_TRAVEL"
-                   DISPLAY "(Vous avez maintenant accès au Terminal Time Travel!)"
-               WHEN "ADD_QUEST_INFO"
-                   DISPLAY "(Informations ajoutées au journal de quêtes.)"
-               WHEN "ADD_QUEST_OBJECTIVE"
-                   DISPLAY "(Nouvel objectif de quête ajouté.)"
-               WHEN "COMPLETE_QUEST_OBJECTIVE"
-                   DISPLAY "(Objectif de quête accompli!)"
-               WHEN "SHOW_ITEM"
-                   DISPLAY "(Vous montrez l'objet.)"
-               WHEN "CORRECT_ANSWER"
-                   MOVE "CORRECT_ANSWER" TO LAST-ACTION
-               WHEN "WRONG_ANSWER"
-                   MOVE "WRONG_ANSWER" TO LAST-ACTION
-               WHEN "ADD_TIME_QUEST"
-                   DISPLAY "(Quête temporelle ajoutée au journal!)"
-               WHEN "GIVE_HINT"
-                   DISPLAY "(Indice: Cherchez les anomalies temporelles dans les époques les plus anciennes d'abord.)"
-           END-EVALUATE
+           PERFORM SPLIT-ACTION-NAME-AND-PARAM
+           PERFORM FIND-ACTION-REGISTRY-ENTRY
+
+           IF ACTION-REG-FOUND = "Y"
+               EVALUATE TRUE
+                   WHEN BEHAVIOR-END-DIALOG(ACTION-REG-IDX)
+                       MOVE "N" TO DIALOG-ACTIVE
+                   WHEN BEHAVIOR-REPUTATION(ACTION-REG-IDX)
+                       PERFORM APPLY-REPUTATION-DELTA
+                   WHEN BEHAVIOR-MESSAGE(ACTION-REG-IDX)
+                       DISPLAY REG-MESSAGE(ACTION-REG-IDX)
+                   WHEN BEHAVIOR-MESSAGE-PARAM(ACTION-REG-IDX)
+                       MOVE SPACES TO ACTION-DISPLAY-MSG
+                       STRING FUNCTION TRIM(REG-MESSAGE(ACTION-REG-IDX))
+                              DELIMITED BY SIZE
+                              FUNCTION TRIM(ACTION-PARAM-PART)
+                              DELIMITED BY SIZE
+                              ")" DELIMITED BY SIZE
+                           INTO ACTION-DISPLAY-MSG
+                       DISPLAY FUNCTION TRIM(ACTION-DISPLAY-MSG)
+                   WHEN BEHAVIOR-QUEST-FLAG(ACTION-REG-IDX)
+                       MOVE "Y" TO NPC-QUEST-OFFERED
+                       DISPLAY REG-MESSAGE(ACTION-REG-IDX)
+                   WHEN BEHAVIOR-SET-LAST-ACTION(ACTION-REG-IDX)
+                       MOVE ACTION-NAME-PART TO LAST-ACTION
+               END-EVALUATE
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Sépare une action "NOM_ACTION" ou "NOM_ACTION:paramètre" en
+      * ACTION-NAME-PART et ACTION-PARAM-PART
+      *-----------------------------------------------------------------
+       SPLIT-ACTION-NAME-AND-PARAM.
+           MOVE SPACES TO ACTION-NAME-PART
+           MOVE SPACES TO ACTION-PARAM-PART
+           MOVE 0 TO CURRENT-ACTION-COLON
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CURRENT-ACTION))
+                TO CURRENT-ACTION-LEN
+
+           PERFORM VARYING CURRENT-ACTION-POS FROM 1 BY 1
+                   UNTIL CURRENT-ACTION-POS > CURRENT-ACTION-LEN
+                       OR CURRENT-ACTION-COLON > 0
+               IF CURRENT-ACTION(CURRENT-ACTION-POS:1) = ":"
+                   MOVE CURRENT-ACTION-POS TO CURRENT-ACTION-COLON
+               END-IF
+           END-PERFORM
+
+           IF CURRENT-ACTION-COLON > 0
+               MOVE CURRENT-ACTION(1:CURRENT-ACTION-COLON - 1)
+                   TO ACTION-NAME-PART
+               MOVE CURRENT-ACTION(CURRENT-ACTION-COLON + 1:
+                   CURRENT-ACTION-LEN - CURRENT-ACTION-COLON)
+                   TO ACTION-PARAM-PART
+           ELSE
+               MOVE CURRENT-ACTION TO ACTION-NAME-PART
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Recherche de l'entrée du registre correspondant au nom
+      * d'action analysé
+      *-----------------------------------------------------------------
+       FIND-ACTION-REGISTRY-ENTRY.
+           MOVE "N" TO ACTION-REG-FOUND
+           MOVE 0 TO ACTION-REG-IDX
+           PERFORM VARYING ACTION-REG-SEARCH-IDX FROM 1 BY 1
+                   UNTIL ACTION-REG-SEARCH-IDX > ACTION-REGISTRY-COUNT
+               IF REG-ACTION-NAME(ACTION-REG-SEARCH-IDX)
+                       = ACTION-NAME-PART
+                   MOVE "Y" TO ACTION-REG-FOUND
+                   MOVE ACTION-REG-SEARCH-IDX TO ACTION-REG-IDX
+               END-IF
+           END-PERFORM
+           .
+
+      *-----------------------------------------------------------------
+      * Application d'un ajustement de relation avec le PNJ courant:
+      * utilise le paramètre fourni ("ADJUST_REPUTATION:+15") si
+      * présent, sinon le delta par défaut de l'action
+      *-----------------------------------------------------------------
+       APPLY-REPUTATION-DELTA.
+           PERFORM FIND-NPC-RELATIONSHIP-INDEX
+           IF ACTION-PARAM-PART = SPACES
+               MOVE REG-DEFAULT-DELTA(ACTION-REG-IDX)
+                   TO REPUTATION-DELTA
+           ELSE
+               MOVE FUNCTION NUMVAL(ACTION-PARAM-PART)
+                   TO REPUTATION-DELTA
+           END-IF
+
+           ADD REPUTATION-DELTA TO NPC-RELATIONSHIP(CURRENT-REL-INDEX)
+
+           IF REPUTATION-DELTA >= 0
+               DISPLAY "(Votre relation avec ce PNJ s'est "
+                     & "améliorée.)"
+           ELSE
+               DISPLAY "(Votre relation avec ce PNJ s'est "
+                     & "détériorée.)"
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Sauvegarde du point de reprise avant l'affichage de chaque
+      * nœud, afin de pouvoir relancer la conversation exactement là
+      * où elle en était
+      *-----------------------------------------------------------------
+       SAVE-DIALOG-CHECKPOINT.
+           MOVE 'D' TO CHECKPOINT-TYPE
+           MOVE CURRENT-DIALOG-ID TO CHK-DIALOG-ID
+           MOVE CURRENT-NODE-ID TO CHK-DIALOG-NODE-ID
+           MOVE SPEAKER-NAME(1:20) TO CHK-NPC-NAME
+
+           MOVE 'S' TO CHECKPOINT-OPERATION
+           CALL "CHECKPOINT-SYSTEM" USING CHECKPOINT-OPERATION,
+               CHECKPOINT-RECORD
+           .
+
+      *-----------------------------------------------------------------
+      * Effacement du point de reprise (dialogue terminé)
+      *-----------------------------------------------------------------
+       CLEAR-DIALOG-CHECKPOINT.
+           MOVE 'C' TO CHECKPOINT-OPERATION
+           CALL "CHECKPOINT-SYSTEM" USING CHECKPOINT-OPERATION,
+               CHECKPOINT-RECORD
            .
-      
+
       *-----------------------------------------------------------------
       * Formatage du texte avec retour à la ligne
       *-----------------------------------------------------------------
        WRAP-TEXT.
            MOVE 1 TO TEXT-POS
-           MOVE FUNCTION LENGTH(TEXT-TO-WRAP) TO TEXT-LENGTH
-      
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TEXT-TO-WRAP))
+                TO TEXT-LENGTH
+
            PERFORM UNTIL TEXT-POS > TEXT-LENGTH
                MOVE 0 TO CHAR-COUNTER
                MOVE SPACES TO TEXT-PART
-      
+               MOVE TEXT-POS TO LINE-START-POS
+
                *> Extraire un segment de texte selon la largeur
-               PERFORM UNTIL CHAR-COUNTER >= WRAP-WIDTH OR 
+               PERFORM UNTIL CHAR-COUNTER >= WRAP-WIDTH OR
                              TEXT-POS > TEXT-LENGTH
-                   MOVE TEXT-TO-WRAP(TEXT-POS:1) TO TEXT-PART(CHAR-COUNTER + 1:1)
+                   MOVE TEXT-TO-WRAP(TEXT-POS:1)
+                        TO TEXT-PART(CHAR-COUNTER + 1:1)
                    ADD 1 TO TEXT-POS
                    ADD 1 TO CHAR-COUNTER
                END-PERFORM
-      
+
+               *> Si la coupure tombe au milieu d'un mot, reculer
+               *> jusqu'au dernier espace du segment pour ne pas le
+               *> scinder en deux
+               IF TEXT-POS <= TEXT-LENGTH AND
+                  TEXT-TO-WRAP(TEXT-POS:1) NOT = SPACE
+                   MOVE CHAR-COUNTER TO BREAK-POS
+                   PERFORM UNTIL BREAK-POS = 0
+                           OR TEXT-PART(BREAK-POS:1) = SPACE
+                       SUBTRACT 1 FROM BREAK-POS
+                   END-PERFORM
+
+                   IF BREAK-POS > 0
+                       MOVE SPACES TO
+                           TEXT-PART(BREAK-POS:CHAR-COUNTER
+                               - BREAK-POS + 1)
+                       COMPUTE TEXT-POS = LINE-START-POS + BREAK-POS
+                   END-IF
+               END-IF
+
                *> Afficher la ligne
                DISPLAY TEXT-PART
+
+               *> Sauter l'espace ayant servi de point de coupure
+               IF TEXT-POS <= TEXT-LENGTH AND
+                  TEXT-TO-WRAP(TEXT-POS:1) = SPACE
+                   ADD 1 TO TEXT-POS
+               END-IF
            END-PERFORM
            .
-      
-       END PROGRAM DIALOG-MULTIPLEXER.
\ No newline at end of file
+
+       END PROGRAM DIALOG-MULTIPLEXER.

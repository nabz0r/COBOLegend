@@ -8,54 +8,66 @@
        PROGRAM-ID. INVENTORY-SYSTEM.
        AUTHOR. CLAUDE.
        DATE-WRITTEN. 2025-03-04.
-      
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
+
       *-----------------------------------------------------------------
       * Constantes d'inventaire
       *-----------------------------------------------------------------
-       01 MAX-INVENTORY-SIZE         PIC 9(2)   VALUE 20.
        01 MAX-EQUIPMENT-SLOTS        PIC 9(1)   VALUE 5.
-      
-      *-----------------------------------------------------------------
-      * Structure des objets et de l'inventaire
-      *-----------------------------------------------------------------
-       01 PLAYER-INVENTORY.
-          05 INVENTORY-COUNT         PIC 9(2)   VALUE 0.
-          05 INVENTORY-ITEMS OCCURS 20 TIMES INDEXED BY INV-IDX.
-             10 ITEM-ID              PIC 9(3).
-             10 ITEM-NAME            PIC X(20).
-             10 ITEM-DESC            PIC X(100).
-             10 ITEM-TYPE            PIC X(1).
-                88 ITEM-WEAPON       VALUE 'W'.
-                88 ITEM-ARMOR        VALUE 'A'.
-                88 ITEM-CONSUMABLE   VALUE 'C'.
-                88 ITEM-QUEST        VALUE 'Q'.
-                88 ITEM-MISC         VALUE 'M'.
-             10 ITEM-VALUE           PIC 9(5).
-             10 ITEM-QUANTITY        PIC 9(2).
-             10 ITEM-EQUIPPED        PIC X(1)   VALUE 'N'.
-                88 IS-EQUIPPED       VALUE 'Y'.
-             10 ITEM-STATS.
-                15 ITEM-ATTACK       PIC S9(3).
-                15 ITEM-DEFENSE      PIC S9(3).
-                15 ITEM-HEAL         PIC 9(3).
-                15 ITEM-MANA         PIC 9(3).
-      
-       01 PLAYER-GOLD                PIC 9(6)   VALUE 100.
-      
-      *-----------------------------------------------------------------
-      * Slots d'équipement
-      *-----------------------------------------------------------------
-       01 PLAYER-EQUIPMENT.
-          05 EQUIPMENT-SLOTS OCCURS 5 TIMES.
-             10 EQUIP-TYPE           PIC X(10).
-             10 EQUIP-ITEM-ID        PIC 9(3)   VALUE 0.
-             10 EQUIP-BONUS          PIC S9(3)  VALUE 0.
-      
-       PROCEDURE DIVISION.
-      
+       01 MAX-BACKPACK-SIZE          PIC 9(2)   VALUE 40.
+       01 BACKPACK-UPGRADE-STEP      PIC 9(2)   VALUE 5.
+       01 EQUIPMENT-SLOT             PIC 9(1)   VALUE 0.
+       01 MOVE-IDX                   PIC 9(2)   VALUE 0.
+       01 TARGET-IDX                 PIC 9(2)   VALUE 0.
+       01 EQUIP-IDX                  PIC 9(1)   VALUE 0.
+       01 WEAPON-BONUS               PIC S9(3)  VALUE 0.
+       01 ARMOR-BONUS                PIC S9(3)  VALUE 0.
+       01 GOLD-DISPLAY               PIC X(12)  VALUE SPACES.
+       01 UTIL-OPERATION             PIC X(1)   VALUE SPACES.
+       01 UTIL-NUMBER                PIC 9(9)   VALUE 0.
+       01 UTIL-FORMATTED             PIC X(12)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 INVENTORY-OPERATION        PIC X(1).
+          88 OP-INITIALIZE           VALUE 'I'.
+          88 OP-ADD-ITEM             VALUE 'A'.
+          88 OP-EQUIP-ITEM           VALUE 'E'.
+          88 OP-USE-CONSUMABLE       VALUE 'U'.
+          88 OP-REMOVE-ITEM          VALUE 'R'.
+          88 OP-DISPLAY-INVENTORY    VALUE 'D'.
+          88 OP-UPGRADE-BACKPACK     VALUE 'X'.
+          88 OP-REPAIR-ITEM          VALUE 'P'.
+
+       COPY "PLAYER-CHAR.cpy".
+       COPY "INVENTORY.cpy".
+       COPY "ITEM-OP.cpy".
+
+       PROCEDURE DIVISION USING INVENTORY-OPERATION, PLAYER-CHARACTER,
+                                 PLAYER-INVENTORY, PLAYER-GOLD,
+                                 PLAYER-EQUIPMENT, ITEM-OP-PARAMS.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-INITIALIZE
+                   PERFORM INITIALIZE-INVENTORY
+               WHEN OP-ADD-ITEM
+                   PERFORM ADD-ITEM-TO-INVENTORY
+               WHEN OP-EQUIP-ITEM
+                   PERFORM EQUIP-ITEM
+               WHEN OP-USE-CONSUMABLE
+                   PERFORM USE-CONSUMABLE
+               WHEN OP-REMOVE-ITEM
+                   PERFORM REMOVE-ITEM-FROM-INVENTORY
+               WHEN OP-DISPLAY-INVENTORY
+                   PERFORM DISPLAY-INVENTORY
+               WHEN OP-UPGRADE-BACKPACK
+                   PERFORM UPGRADE-BACKPACK-CAPACITY
+               WHEN OP-REPAIR-ITEM
+                   PERFORM REPAIR-ITEM
+           END-EVALUATE
+           GOBACK.
+
       *-----------------------------------------------------------------
       * Initialisation de l'inventaire et de l'équipement
       *-----------------------------------------------------------------
@@ -63,7 +75,7 @@
            PERFORM SETUP-EQUIPMENT-SLOTS
            PERFORM ADD-STARTING-ITEMS
            .
-      
+
        SETUP-EQUIPMENT-SLOTS.
            MOVE "Tête"       TO EQUIP-TYPE(1)
            MOVE "Torse"      TO EQUIP-TYPE(2)
@@ -71,115 +83,145 @@
            MOVE "Bouclier"   TO EQUIP-TYPE(4)
            MOVE "Accessoire" TO EQUIP-TYPE(5)
            .
-      
+
        ADD-STARTING-ITEMS.
+           MOVE 1 TO OP-ITEM-ID
+           MOVE "Épée rouillée" TO OP-ITEM-NAME
+           MOVE "Une vieille épée rouillée, mais toujours "
+               & "fonctionnelle." TO OP-ITEM-DESC
+           MOVE "W" TO OP-ITEM-TYPE
+           MOVE "Arme" TO OP-ITEM-SLOT-TYPE
+           MOVE 10 TO OP-ITEM-VALUE
+           MOVE 1 TO OP-ITEM-QUANTITY
+           MOVE 1 TO OP-ITEM-ATTACK
+           MOVE 0 TO OP-ITEM-DEFENSE
+           MOVE 0 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 30 TO OP-ITEM-DURABILITY-MAX
            PERFORM ADD-ITEM-TO-INVENTORY
-               USING 1 "Épée rouillée" 
-                     "Une vieille épée rouillée, mais toujours "
-                     "fonctionnelle." "W" 10 1
-               GIVING WAS-ADDED
+
+           MOVE 2 TO OP-ITEM-ID
+           MOVE "Bouclier en bois" TO OP-ITEM-NAME
+           MOVE "Un simple bouclier en bois qui offre une "
+               & "protection minimale." TO OP-ITEM-DESC
+           MOVE "A" TO OP-ITEM-TYPE
+           MOVE "Bouclier" TO OP-ITEM-SLOT-TYPE
+           MOVE 5 TO OP-ITEM-VALUE
+           MOVE 1 TO OP-ITEM-QUANTITY
+           MOVE 0 TO OP-ITEM-ATTACK
+           MOVE 1 TO OP-ITEM-DEFENSE
+           MOVE 0 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 20 TO OP-ITEM-DURABILITY-MAX
            PERFORM ADD-ITEM-TO-INVENTORY
-               USING 2 "Bouclier en bois" 
-                     "Un simple bouclier en bois qui offre une "
-                     "protection minimale." "A" 5 1
-               GIVING WAS-ADDED
+
+           MOVE 3 TO OP-ITEM-ID
+           MOVE "Potion de soin" TO OP-ITEM-NAME
+           MOVE "Une potion qui restaure 15 points de vie."
+               TO OP-ITEM-DESC
+           MOVE "C" TO OP-ITEM-TYPE
+           MOVE SPACES TO OP-ITEM-SLOT-TYPE
+           MOVE 20 TO OP-ITEM-VALUE
+           MOVE 3 TO OP-ITEM-QUANTITY
+           MOVE 0 TO OP-ITEM-ATTACK
+           MOVE 0 TO OP-ITEM-DEFENSE
+           MOVE 15 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 0 TO OP-ITEM-DURABILITY-MAX
            PERFORM ADD-ITEM-TO-INVENTORY
-               USING 3 "Potion de soin" 
-                     "Une potion qui restaure 15 points de vie." 
-                     "C" 20 3
-               GIVING WAS-ADDED
-      
-           MOVE 1 TO ITEM-ATTACK(1)
-           MOVE 0 TO ITEM-DEFENSE(1)
-           MOVE 0 TO ITEM-HEAL(1)
-           MOVE 0 TO ITEM-MANA(1)
-      
-           MOVE 0 TO ITEM-ATTACK(2)
-           MOVE 1 TO ITEM-DEFENSE(2)
-           MOVE 0 TO ITEM-HEAL(2)
-           MOVE 0 TO ITEM-MANA(2)
-      
-           MOVE 0 TO ITEM-ATTACK(3)
-           MOVE 0 TO ITEM-DEFENSE(3)
-           MOVE 15 TO ITEM-HEAL(3)
-           MOVE 0 TO ITEM-MANA(3)
-      
-           PERFORM EQUIP-ITEM USING 1
-           PERFORM EQUIP-ITEM USING 2
+
+           MOVE 1 TO OP-ITEM-INDEX
+           PERFORM EQUIP-ITEM
+           MOVE 2 TO OP-ITEM-INDEX
+           PERFORM EQUIP-ITEM
            .
-      
+
       *-----------------------------------------------------------------
       * Ajout d'un objet à l'inventaire
       *-----------------------------------------------------------------
        ADD-ITEM-TO-INVENTORY.
-           *> Paramètres: ITEM-ID-TO-ADD ITEM-NAME-TO-ADD ITEM-DESC-TO-ADD
-           *>            ITEM-TYPE-TO-ADD ITEM-VALUE-TO-ADD 
-           *>            ITEM-QUANTITY-TO-ADD
-           *> Retourne: WAS-ADDED (Y/N)
-      
+           *> Paramètres en entrée: les champs OP-ITEM-* du groupe
+           *> ITEM-OP-PARAMS. Retourne OP-WAS-ADDED (Y/N).
+
            *> Vérifier si l'objet est déjà présent (pour les empilables)
-           PERFORM VARYING INV-IDX FROM 1 BY 1 
+           PERFORM VARYING INV-IDX FROM 1 BY 1
                    UNTIL INV-IDX > INVENTORY-COUNT
-               IF ITEM-ID(INV-IDX) = ITEM-ID-TO-ADD AND
+               IF ITEM-ID(INV-IDX) = OP-ITEM-ID AND
                   (ITEM-TYPE(INV-IDX) = "C" OR ITEM-TYPE(INV-IDX) = "M")
-                   ADD ITEM-QUANTITY-TO-ADD TO ITEM-QUANTITY(INV-IDX)
-                   MOVE "Y" TO WAS-ADDED
+                   ADD OP-ITEM-QUANTITY TO ITEM-QUANTITY(INV-IDX)
+                   MOVE "Y" TO OP-WAS-ADDED
                    EXIT PARAGRAPH
                END-IF
            END-PERFORM
-      
+
            *> Vérifier si l'inventaire est plein
            IF INVENTORY-COUNT >= MAX-INVENTORY-SIZE
-               MOVE "N" TO WAS-ADDED
+               DISPLAY "Inventaire plein! Impossible d'ajouter "
+                   OP-ITEM-NAME
+               MOVE "N" TO OP-WAS-ADDED
                EXIT PARAGRAPH
            END-IF
-      
+
            *> Ajouter le nouvel objet
            ADD 1 TO INVENTORY-COUNT
-           MOVE ITEM-ID-TO-ADD TO ITEM-ID(INVENTORY-COUNT)
-           MOVE ITEM-NAME-TO-ADD TO ITEM-NAME(INVENTORY-COUNT)
-           MOVE ITEM-DESC-TO-ADD TO ITEM-DESC(INVENTORY-COUNT)
-           MOVE ITEM-TYPE-TO-ADD TO ITEM-TYPE(INVENTORY-COUNT)
-           MOVE ITEM-VALUE-TO-ADD TO ITEM-VALUE(INVENTORY-COUNT)
-           MOVE ITEM-QUANTITY-TO-ADD TO ITEM-QUANTITY(INVENTORY-COUNT)
+           MOVE OP-ITEM-ID TO ITEM-ID(INVENTORY-COUNT)
+           MOVE OP-ITEM-NAME TO ITEM-NAME(INVENTORY-COUNT)
+           MOVE OP-ITEM-DESC TO ITEM-DESC(INVENTORY-COUNT)
+           MOVE OP-ITEM-TYPE TO ITEM-TYPE(INVENTORY-COUNT)
+           MOVE OP-ITEM-SLOT-TYPE TO ITEM-SLOT-TYPE(INVENTORY-COUNT)
+           MOVE OP-ITEM-VALUE TO ITEM-VALUE(INVENTORY-COUNT)
+           MOVE OP-ITEM-QUANTITY TO ITEM-QUANTITY(INVENTORY-COUNT)
            MOVE "N" TO ITEM-EQUIPPED(INVENTORY-COUNT)
-           MOVE 0 TO ITEM-ATTACK(INVENTORY-COUNT)
-           MOVE 0 TO ITEM-DEFENSE(INVENTORY-COUNT)
-           MOVE 0 TO ITEM-HEAL(INVENTORY-COUNT)
-           MOVE 0 TO ITEM-MANA(INVENTORY-COUNT)
-      
-           MOVE "Y" TO WAS-ADDED
-           DISPLAY "Objet ajouté: " ITEM-NAME-TO-ADD
+           MOVE OP-ITEM-ATTACK TO ITEM-ATTACK(INVENTORY-COUNT)
+           MOVE OP-ITEM-DEFENSE TO ITEM-DEFENSE(INVENTORY-COUNT)
+           MOVE OP-ITEM-HEAL TO ITEM-HEAL(INVENTORY-COUNT)
+           MOVE OP-ITEM-MANA TO ITEM-MANA(INVENTORY-COUNT)
+           MOVE OP-ITEM-DURABILITY-MAX
+               TO ITEM-DURABILITY-MAX(INVENTORY-COUNT)
+           MOVE OP-ITEM-DURABILITY-MAX
+               TO ITEM-DURABILITY-CUR(INVENTORY-COUNT)
+           MOVE OP-ITEM-ESCAPE-BONUS
+               TO ITEM-ESCAPE-BONUS(INVENTORY-COUNT)
+
+           MOVE "Y" TO OP-WAS-ADDED
+           DISPLAY "Objet ajouté: " OP-ITEM-NAME
            .
-      
+
       *-----------------------------------------------------------------
-      * Équipement d'un objet
+      * Équipement d'un objet (paramètre: OP-ITEM-INDEX)
       *-----------------------------------------------------------------
        EQUIP-ITEM.
-           *> Paramètre: ITEM-IDX-TO-EQUIP
-      
            *> Vérifier si l'objet est équipable
-           IF ITEM-TYPE(ITEM-IDX-TO-EQUIP) NOT = "W" AND
-              ITEM-TYPE(ITEM-IDX-TO-EQUIP) NOT = "A"
+           IF ITEM-TYPE(OP-ITEM-INDEX) NOT = "W" AND
+              ITEM-TYPE(OP-ITEM-INDEX) NOT = "A"
                DISPLAY "Cet objet ne peut pas être équipé."
                EXIT PARAGRAPH
            END-IF
-      
-           *> Déterminer le slot d'équipement approprié
-           IF ITEM-TYPE(ITEM-IDX-TO-EQUIP) = "W"
-               MOVE 3 TO EQUIPMENT-SLOT
-           ELSE
-               IF ITEM-NAME(ITEM-IDX-TO-EQUIP) = "Bouclier en bois" OR
-                  ITEM-NAME(ITEM-IDX-TO-EQUIP) = "Bouclier de fer"
-                   MOVE 4 TO EQUIPMENT-SLOT
-               ELSE
-                   MOVE 2 TO EQUIPMENT-SLOT
-               END-IF
+
+           IF ITEM-DURABILITY-MAX(OP-ITEM-INDEX) > 0 AND
+              ITEM-DURABILITY-CUR(OP-ITEM-INDEX) = 0
+               DISPLAY "Cet objet est cassé - faites-le réparer "
+                   & "chez le marchand avant de l'équiper."
+               EXIT PARAGRAPH
            END-IF
-      
+
+           *> Déterminer le slot d'équipement à partir de ITEM-SLOT-TYPE
+           EVALUATE ITEM-SLOT-TYPE(OP-ITEM-INDEX)
+               WHEN "Tête"
+                   MOVE 1 TO EQUIPMENT-SLOT
+               WHEN "Torse"
+                   MOVE 2 TO EQUIPMENT-SLOT
+               WHEN "Arme"
+                   MOVE 3 TO EQUIPMENT-SLOT
+               WHEN "Bouclier"
+                   MOVE 4 TO EQUIPMENT-SLOT
+               WHEN OTHER
+                   MOVE 5 TO EQUIPMENT-SLOT
+           END-EVALUATE
+
            *> Déséquiper l'objet actuel si présent
            IF EQUIP-ITEM-ID(EQUIPMENT-SLOT) > 0
-               PERFORM VARYING INV-IDX FROM 1 BY 1 
+               PERFORM VARYING INV-IDX FROM 1 BY 1
                        UNTIL INV-IDX > INVENTORY-COUNT
                    IF ITEM-ID(INV-IDX) = EQUIP-ITEM-ID(EQUIPMENT-SLOT)
                        MOVE "N" TO ITEM-EQUIPPED(INV-IDX)
@@ -187,79 +229,95 @@
                    END-IF
                END-PERFORM
            END-IF
-      
+
            *> Équiper le nouvel objet
-           MOVE ITEM-ID(ITEM-IDX-TO-EQUIP) TO 
+           MOVE ITEM-ID(OP-ITEM-INDEX) TO
                 EQUIP-ITEM-ID(EQUIPMENT-SLOT)
-           MOVE "Y" TO ITEM-EQUIPPED(ITEM-IDX-TO-EQUIP)
-      
+           MOVE "Y" TO ITEM-EQUIPPED(OP-ITEM-INDEX)
+
            *> Mettre à jour les bonus
-           IF ITEM-TYPE(ITEM-IDX-TO-EQUIP) = "W"
-               MOVE ITEM-ATTACK(ITEM-IDX-TO-EQUIP) TO 
+           IF ITEM-TYPE(OP-ITEM-INDEX) = "W"
+               MOVE ITEM-ATTACK(OP-ITEM-INDEX) TO
                     EQUIP-BONUS(EQUIPMENT-SLOT)
-               COMPUTE WEAPON-BONUS = SUM OF EQUIP-BONUS(3)
+               MOVE EQUIP-BONUS(3) TO WEAPON-BONUS
            ELSE
-               MOVE ITEM-DEFENSE(ITEM-IDX-TO-EQUIP) TO 
+               MOVE ITEM-DEFENSE(OP-ITEM-INDEX) TO
                     EQUIP-BONUS(EQUIPMENT-SLOT)
-               COMPUTE ARMOR-BONUS = 
-                   SUM OF EQUIP-BONUS(1 2 4 5)
+               MOVE 0 TO ARMOR-BONUS
+               ADD EQUIP-BONUS(1) EQUIP-BONUS(2) EQUIP-BONUS(4)
+                   EQUIP-BONUS(5) TO ARMOR-BONUS
            END-IF
-      
-           DISPLAY "Vous équipez: " ITEM-NAME(ITEM-IDX-TO-EQUIP)
+
+           DISPLAY "Vous équipez: " ITEM-NAME(OP-ITEM-INDEX)
            .
-      
+
       *-----------------------------------------------------------------
-      * Utilisation d'un objet consommable
+      * Réparation d'un objet (paramètre: OP-ITEM-INDEX). Restaure sa
+      * durabilité au maximum - le coût est calculé et débité par
+      * l'appelant (MERCHANT-SYSTEM), comme pour un achat.
+      *-----------------------------------------------------------------
+       REPAIR-ITEM.
+           IF ITEM-DURABILITY-MAX(OP-ITEM-INDEX) = 0
+               DISPLAY "Cet objet ne s'use pas et n'a pas besoin "
+                   & "de réparation."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ITEM-DURABILITY-MAX(OP-ITEM-INDEX)
+               TO ITEM-DURABILITY-CUR(OP-ITEM-INDEX)
+
+           DISPLAY ITEM-NAME(OP-ITEM-INDEX), " est comme neuf!"
+           .
+
+      *-----------------------------------------------------------------
+      * Utilisation d'un objet consommable (paramètre: OP-ITEM-INDEX)
       *-----------------------------------------------------------------
        USE-CONSUMABLE.
-           *> Paramètre: ITEM-IDX-TO-USE
-      
            *> Vérifier si c'est un consommable
-           IF ITEM-TYPE(ITEM-IDX-TO-USE) NOT = "C"
+           IF ITEM-TYPE(OP-ITEM-INDEX) NOT = "C"
                DISPLAY "Cet objet ne peut pas être utilisé ainsi."
                EXIT PARAGRAPH
            END-IF
-      
+
            *> Appliquer les effets
-           IF ITEM-HEAL(ITEM-IDX-TO-USE) > 0
-               ADD ITEM-HEAL(ITEM-IDX-TO-USE) TO CHAR-HEALTH-CURRENT
+           IF ITEM-HEAL(OP-ITEM-INDEX) > 0
+               ADD ITEM-HEAL(OP-ITEM-INDEX) TO CHAR-HEALTH-CURRENT
                IF CHAR-HEALTH-CURRENT > CHAR-HEALTH-MAX
                    MOVE CHAR-HEALTH-MAX TO CHAR-HEALTH-CURRENT
                END-IF
-               DISPLAY "Vous récupérez " ITEM-HEAL(ITEM-IDX-TO-USE) 
+               DISPLAY "Vous récupérez " ITEM-HEAL(OP-ITEM-INDEX)
                    " points de vie."
            END-IF
-      
-           IF ITEM-MANA(ITEM-IDX-TO-USE) > 0
-               ADD ITEM-MANA(ITEM-IDX-TO-USE) TO CHAR-MANA-CURRENT
+
+           IF ITEM-MANA(OP-ITEM-INDEX) > 0
+               ADD ITEM-MANA(OP-ITEM-INDEX) TO CHAR-MANA-CURRENT
                IF CHAR-MANA-CURRENT > CHAR-MANA-MAX
                    MOVE CHAR-MANA-MAX TO CHAR-MANA-CURRENT
                END-IF
-               DISPLAY "Vous récupérez " ITEM-MANA(ITEM-IDX-TO-USE) 
+               DISPLAY "Vous récupérez " ITEM-MANA(OP-ITEM-INDEX)
                    " points de mana."
            END-IF
-      
+
            *> Réduire la quantité
-           SUBTRACT 1 FROM ITEM-QUANTITY(ITEM-IDX-TO-USE)
-           IF ITEM-QUANTITY(ITEM-IDX-TO-USE) <= 0
+           SUBTRACT 1 FROM ITEM-QUANTITY(OP-ITEM-INDEX)
+           IF ITEM-QUANTITY(OP-ITEM-INDEX) <= 0
                PERFORM REMOVE-ITEM-FROM-INVENTORY
            END-IF
            .
-      
+
       *-----------------------------------------------------------------
-      * Suppression d'un objet de l'inventaire
+      * Suppression d'un objet de l'inventaire (paramètre: OP-ITEM-INDEX)
       *-----------------------------------------------------------------
        REMOVE-ITEM-FROM-INVENTORY.
-           *> Paramètre: ITEM-IDX-TO-REMOVE
-      
-           *> Décaler tous les éléments suivants
-           PERFORM VARYING MOVE-IDX FROM ITEM-IDX-TO-REMOVE BY 1
+           PERFORM VARYING MOVE-IDX FROM OP-ITEM-INDEX BY 1
                    UNTIL MOVE-IDX >= INVENTORY-COUNT
                ADD 1 TO MOVE-IDX GIVING TARGET-IDX
                MOVE ITEM-ID(TARGET-IDX) TO ITEM-ID(MOVE-IDX)
                MOVE ITEM-NAME(TARGET-IDX) TO ITEM-NAME(MOVE-IDX)
                MOVE ITEM-DESC(TARGET-IDX) TO ITEM-DESC(MOVE-IDX)
                MOVE ITEM-TYPE(TARGET-IDX) TO ITEM-TYPE(MOVE-IDX)
+               MOVE ITEM-SLOT-TYPE(TARGET-IDX)
+                   TO ITEM-SLOT-TYPE(MOVE-IDX)
                MOVE ITEM-VALUE(TARGET-IDX) TO ITEM-VALUE(MOVE-IDX)
                MOVE ITEM-QUANTITY(TARGET-IDX) TO ITEM-QUANTITY(MOVE-IDX)
                MOVE ITEM-EQUIPPED(TARGET-IDX) TO ITEM-EQUIPPED(MOVE-IDX)
@@ -267,56 +325,109 @@
                MOVE ITEM-DEFENSE(TARGET-IDX) TO ITEM-DEFENSE(MOVE-IDX)
                MOVE ITEM-HEAL(TARGET-IDX) TO ITEM-HEAL(MOVE-IDX)
                MOVE ITEM-MANA(TARGET-IDX) TO ITEM-MANA(MOVE-IDX)
+               MOVE ITEM-DURABILITY-CUR(TARGET-IDX)
+                   TO ITEM-DURABILITY-CUR(MOVE-IDX)
+               MOVE ITEM-DURABILITY-MAX(TARGET-IDX)
+                   TO ITEM-DURABILITY-MAX(MOVE-IDX)
+               MOVE ITEM-ESCAPE-BONUS(TARGET-IDX)
+                   TO ITEM-ESCAPE-BONUS(MOVE-IDX)
            END-PERFORM
-      
+
            SUBTRACT 1 FROM INVENTORY-COUNT
            .
-      
+
+      *-----------------------------------------------------------------
+      * Agrandissement du sac à dos (acheté chez le marchand). Chaque
+      * appel ajoute BACKPACK-UPGRADE-STEP places, plafonné à
+      * MAX-BACKPACK-SIZE (la taille physique de INVENTORY-ITEMS).
+      * Retourne OP-WAS-ADDED (Y/N) pour indiquer si l'agrandissement
+      * a eu lieu, même convention que ADD-ITEM-TO-INVENTORY.
+      *-----------------------------------------------------------------
+       UPGRADE-BACKPACK-CAPACITY.
+           IF MAX-INVENTORY-SIZE >= MAX-BACKPACK-SIZE
+               DISPLAY "Votre sac à dos est déjà à sa taille "
+                   & "maximale."
+               MOVE "N" TO OP-WAS-ADDED
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD BACKPACK-UPGRADE-STEP TO MAX-INVENTORY-SIZE
+           IF MAX-INVENTORY-SIZE > MAX-BACKPACK-SIZE
+               MOVE MAX-BACKPACK-SIZE TO MAX-INVENTORY-SIZE
+           END-IF
+
+           MOVE "Y" TO OP-WAS-ADDED
+           DISPLAY "Votre sac à dos peut maintenant contenir "
+               MAX-INVENTORY-SIZE " objets."
+           .
+
+      *-----------------------------------------------------------------
+      * Formatage d'un montant d'or avec séparateurs de milliers,
+      * délégué à UTILITIES
+      *-----------------------------------------------------------------
+       FORMAT-GOLD-FOR-DISPLAY.
+           MOVE "F" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           MOVE UTIL-FORMATTED TO GOLD-DISPLAY
+           .
+
       *-----------------------------------------------------------------
       * Affichage de l'inventaire
       *-----------------------------------------------------------------
        DISPLAY-INVENTORY.
            DISPLAY SPACE
            DISPLAY "=== INVENTAIRE ==="
-           DISPLAY "Or: " PLAYER-GOLD
+           MOVE PLAYER-GOLD TO UTIL-NUMBER
+           PERFORM FORMAT-GOLD-FOR-DISPLAY
+           DISPLAY "Or: " GOLD-DISPLAY
            DISPLAY "Objets: " INVENTORY-COUNT "/" MAX-INVENTORY-SIZE
            DISPLAY SPACE
-      
-           PERFORM VARYING INV-IDX FROM 1 BY 1 
+
+           PERFORM VARYING INV-IDX FROM 1 BY 1
                    UNTIL INV-IDX > INVENTORY-COUNT
-      
+
                DISPLAY INV-IDX ". " WITH NO ADVANCING
-      
+
                IF IS-EQUIPPED(INV-IDX)
                    DISPLAY "[E] " WITH NO ADVANCING
                ELSE
                    DISPLAY "    " WITH NO ADVANCING
                END-IF
-      
+
                DISPLAY ITEM-NAME(INV-IDX) WITH NO ADVANCING
-      
+
                IF ITEM-QUANTITY(INV-IDX) > 1
                    DISPLAY " x" ITEM-QUANTITY(INV-IDX) WITH NO ADVANCING
                END-IF
-      
+
                EVALUATE ITEM-TYPE(INV-IDX)
                    WHEN "W"
-                       DISPLAY " - Arme (ATT+" 
-                           ITEM-ATTACK(INV-IDX) ")" 
+                       DISPLAY " - Arme (ATT+"
+                           ITEM-ATTACK(INV-IDX) ")"
+                   WHEN "A"
+                       DISPLAY " - Armure (DEF+"
+                           ITEM-DEFENSE(INV-IDX) ")"
                END-EVALUATE
-      
+
+               IF ITEM-DURABILITY-MAX(INV-IDX) > 0
+                   DISPLAY "    Durabilité: "
+                       ITEM-DURABILITY-CUR(INV-IDX) "/"
+                       ITEM-DURABILITY-MAX(INV-IDX)
+               END-IF
+
                DISPLAY SPACE
            END-PERFORM
-      
+
            DISPLAY SPACE
            DISPLAY "Équipement:"
-           PERFORM VARYING EQUIP-IDX FROM 1 BY 1 
+           PERFORM VARYING EQUIP-IDX FROM 1 BY 1
                    UNTIL EQUIP-IDX > MAX-EQUIPMENT-SLOTS
                DISPLAY EQUIP-TYPE(EQUIP-IDX) ": " WITH NO ADVANCING
                IF EQUIP-ITEM-ID(EQUIP-IDX) = 0
                    DISPLAY "(Aucun)"
                ELSE
-                   PERFORM VARYING INV-IDX FROM 1 BY 1 
+                   PERFORM VARYING INV-IDX FROM 1 BY 1
                            UNTIL INV-IDX > INVENTORY-COUNT
                        IF ITEM-ID(INV-IDX) = EQUIP-ITEM-ID(EQUIP-IDX)
                            DISPLAY ITEM-NAME(INV-IDX)
@@ -326,5 +437,5 @@
                END-IF
            END-PERFORM
            .
-      
-       END PROGRAM INVENTORY-SYSTEM.
\ No newline at end of file
+
+       END PROGRAM INVENTORY-SYSTEM.

@@ -0,0 +1,34 @@
+      *****************************************************************
+      * PLAYER-CHAR.CPY - Structure du personnage joueur
+      *
+      * Partagée entre MAIN-GAME (propriétaire des données) et tous
+      * les modules appelés qui lisent ou modifient le personnage.
+      *****************************************************************
+       01 PLAYER-CHARACTER.
+          05 CHAR-NAME               PIC X(20).
+          05 CHAR-LEVEL              PIC 9(2)   VALUE 1.
+          05 CHAR-EXPERIENCE         PIC 9(6)   VALUE 0.
+          05 CHAR-EXPERIENCE-NEXT    PIC 9(6)   VALUE 100.
+          05 CHAR-CLASS              PIC X(15).
+          05 CHAR-STATISTICS.
+             10 CHAR-HEALTH-CURRENT  PIC 9(3)   VALUE 20.
+             10 CHAR-HEALTH-MAX      PIC 9(3)   VALUE 20.
+             10 CHAR-MANA-CURRENT    PIC 9(3)   VALUE 10.
+             10 CHAR-MANA-MAX        PIC 9(3)   VALUE 10.
+             10 CHAR-STRENGTH        PIC 9(2)   VALUE 5.
+             10 CHAR-DEFENSE         PIC 9(2)   VALUE 3.
+             10 CHAR-INTELLIGENCE    PIC 9(2)   VALUE 4.
+             10 CHAR-AGILITY         PIC 9(2)   VALUE 4.
+          05 CHAR-UNSPENT-POINTS     PIC 9(2)   VALUE 0.
+          05 CHAR-SKILLS.
+             10 CHAR-SKILL OCCURS 5 TIMES.
+                15 SKILL-NAME        PIC X(20).
+                15 SKILL-LEVEL       PIC 9(1)   VALUE 1.
+                15 SKILL-LEARNED     PIC X(1)   VALUE 'N'.
+                   88 SKILL-IS-LEARNED VALUE 'Y'.
+                15 SKILL-TYPE        PIC X(1).
+                   88 SKILL-ATTACK   VALUE 'A'.
+                   88 SKILL-DEFENSE  VALUE 'D'.
+                   88 SKILL-SUPPORT  VALUE 'S'.
+                15 SKILL-COST        PIC 9(2)   VALUE 0.
+                15 SKILL-POWER       PIC 9(3)   VALUE 0.

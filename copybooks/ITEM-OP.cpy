@@ -0,0 +1,20 @@
+      *****************************************************************
+      * ITEM-OP.CPY - Paramètres d'appel pour une opération sur un
+      * objet d'inventaire (ajout, équipement, usage, suppression).
+      *****************************************************************
+       01 ITEM-OP-PARAMS.
+          05 OP-ITEM-INDEX           PIC 9(2)   VALUE 0.
+          05 OP-ITEM-ID              PIC 9(3)   VALUE 0.
+          05 OP-ITEM-NAME            PIC X(20)  VALUE SPACES.
+          05 OP-ITEM-DESC            PIC X(100) VALUE SPACES.
+          05 OP-ITEM-TYPE            PIC X(1)   VALUE SPACE.
+          05 OP-ITEM-SLOT-TYPE       PIC X(10)  VALUE SPACES.
+          05 OP-ITEM-VALUE           PIC 9(5)   VALUE 0.
+          05 OP-ITEM-QUANTITY        PIC 9(2)   VALUE 0.
+          05 OP-ITEM-ATTACK          PIC S9(3)  VALUE 0.
+          05 OP-ITEM-DEFENSE         PIC S9(3)  VALUE 0.
+          05 OP-ITEM-HEAL            PIC 9(3)   VALUE 0.
+          05 OP-ITEM-MANA            PIC 9(3)   VALUE 0.
+          05 OP-ITEM-DURABILITY-MAX  PIC 9(3)   VALUE 0.
+          05 OP-ITEM-ESCAPE-BONUS    PIC S9(2)  VALUE 0.
+          05 OP-WAS-ADDED            PIC X(1)   VALUE 'N'.

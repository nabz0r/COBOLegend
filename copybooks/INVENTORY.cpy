@@ -0,0 +1,40 @@
+      *****************************************************************
+      * INVENTORY.CPY - Inventaire, or et équipement du joueur
+      *****************************************************************
+       01 PLAYER-INVENTORY.
+          05 INVENTORY-COUNT         PIC 9(2)   VALUE 0.
+          05 MAX-INVENTORY-SIZE      PIC 9(2)   VALUE 20.
+          05 INVENTORY-ITEMS OCCURS 40 TIMES INDEXED BY INV-IDX.
+             10 ITEM-ID              PIC 9(3).
+             10 ITEM-NAME            PIC X(20).
+             10 ITEM-DESC            PIC X(100).
+             10 ITEM-TYPE            PIC X(1).
+                88 ITEM-WEAPON       VALUE 'W'.
+                88 ITEM-ARMOR        VALUE 'A'.
+                88 ITEM-CONSUMABLE   VALUE 'C'.
+                88 ITEM-QUEST        VALUE 'Q'.
+                88 ITEM-MISC         VALUE 'M'.
+             10 ITEM-SLOT-TYPE       PIC X(10).
+             10 ITEM-VALUE           PIC 9(5).
+             10 ITEM-QUANTITY        PIC 9(2).
+             10 ITEM-EQUIPPED        PIC X(1)   VALUE 'N'.
+                88 IS-EQUIPPED       VALUE 'Y'.
+             10 ITEM-DURABILITY-CUR  PIC 9(3)   VALUE 0.
+             10 ITEM-DURABILITY-MAX  PIC 9(3)   VALUE 0.
+             10 ITEM-STATS.
+                15 ITEM-ATTACK       PIC S9(3).
+                15 ITEM-DEFENSE      PIC S9(3).
+                15 ITEM-HEAL         PIC 9(3).
+                15 ITEM-MANA         PIC 9(3).
+                15 ITEM-ESCAPE-BONUS PIC S9(2)  VALUE 0.
+
+       01 PLAYER-GOLD                PIC 9(6)   VALUE 100.
+
+      *-----------------------------------------------------------------
+      * Slots d'équipement
+      *-----------------------------------------------------------------
+       01 PLAYER-EQUIPMENT.
+          05 EQUIPMENT-SLOTS OCCURS 5 TIMES.
+             10 EQUIP-TYPE           PIC X(10).
+             10 EQUIP-ITEM-ID        PIC 9(3)   VALUE 0.
+             10 EQUIP-BONUS          PIC S9(3)  VALUE 0.

@@ -0,0 +1,32 @@
+      *****************************************************************
+      * QUEST.CPY - Table des quêtes du joueur
+      *****************************************************************
+       01 QUEST-TABLE.
+          05 MAX-QUESTS             PIC 9(2)   VALUE 10.
+          05 QUEST-COUNT            PIC 9(2)   VALUE 0.
+          05 QUESTS OCCURS 10 TIMES INDEXED BY QUEST-IDX.
+             10 QUEST-ID            PIC 9(3).
+             10 QUEST-NAME          PIC X(30).
+             10 QUEST-DESC          PIC X(255).
+             10 QUEST-STATUS        PIC X(1).
+                88 QUEST-INACTIVE   VALUE 'I'.
+                88 QUEST-ACTIVE     VALUE 'A'.
+                88 QUEST-COMPLETED  VALUE 'C'.
+                88 QUEST-FAILED     VALUE 'F'.
+             10 QUEST-TYPE          PIC X(1).
+                88 QUEST-MAIN       VALUE 'M'.
+                88 QUEST-SIDE       VALUE 'S'.
+             10 QUEST-GIVER-NPC     PIC X(30).
+             10 QUEST-FAIL-TURNS    PIC 9(3)   VALUE 0.
+             10 QUEST-OBJECTIVES    OCCURS 5 TIMES.
+                15 OBJECTIVE-DESC   PIC X(50).
+                15 OBJECTIVE-STATUS PIC X(1).
+                   88 OBJ-INCOMPLETE VALUE 'I'.
+                   88 OBJ-COMPLETE   VALUE 'C'.
+                15 OBJECTIVE-TARGET PIC 9(3).
+                15 OBJECTIVE-PROGRESS PIC 9(3).
+             10 QUEST-REWARD-EXP    PIC 9(5).
+             10 QUEST-REWARD-GOLD   PIC 9(5).
+             10 QUEST-REWARD-ITEM   PIC X(20).
+             10 QUEST-REWARD-MATERIAL PIC X(20).
+             10 QUEST-REWARD-MAT-QTY PIC 9(2).

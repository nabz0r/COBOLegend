@@ -0,0 +1,41 @@
+      *****************************************************************
+      * WORLD.CPY - Carte du monde et position du joueur
+      *****************************************************************
+       01 WORLD-MAP.
+          05 MAP-SIZE-X              PIC 9(2)   VALUE 10.
+          05 MAP-SIZE-Y              PIC 9(2)   VALUE 10.
+          05 MAP-LOCATIONS OCCURS 10 TIMES INDEXED BY LOC-X.
+             10 MAP-LOCATION OCCURS 10 TIMES INDEXED BY LOC-Y.
+                15 LOCATION-ID        PIC 9(3).
+                15 LOCATION-NAME      PIC X(25).
+                15 LOCATION-ZONE      PIC X(20).
+                15 LOCATION-DESC      PIC X(255).
+                15 LOCATION-TYPE      PIC X(1).
+                   88 LOC-TOWN        VALUE 'T'.
+                   88 LOC-DUNGEON     VALUE 'D'.
+                   88 LOC-WILDERNESS  VALUE 'W'.
+                   88 LOC-SPECIAL     VALUE 'S'.
+                15 LOCATION-ENCOUNTER-RATE PIC 9(2).
+                15 LOCATION-VISITED   PIC X(1).
+                   88 LOC-IS-VISITED  VALUE 'Y'.
+                15 LOCATION-EXITS.
+                   20 EXIT-NORTH      PIC X(1).
+                      88 HAS-NORTH-EXIT VALUE 'Y'.
+                   20 EXIT-SOUTH      PIC X(1).
+                      88 HAS-SOUTH-EXIT VALUE 'Y'.
+                   20 EXIT-EAST       PIC X(1).
+                      88 HAS-EAST-EXIT  VALUE 'Y'.
+                   20 EXIT-WEST       PIC X(1).
+                      88 HAS-WEST-EXIT  VALUE 'Y'.
+                   20 EXIT-UP         PIC X(1).
+                      88 HAS-UP-EXIT    VALUE 'Y'.
+                   20 EXIT-DOWN       PIC X(1).
+                      88 HAS-DOWN-EXIT  VALUE 'Y'.
+
+      *-----------------------------------------------------------------
+      * Position du joueur sur la carte
+      *-----------------------------------------------------------------
+       01 PLAYER-POSITION.
+          05 PLAYER-POS-X            PIC 9(2)   VALUE 5.
+          05 PLAYER-POS-Y            PIC 9(2)   VALUE 5.
+          05 PLAYER-POS-Z            PIC 9(2)   VALUE 0.

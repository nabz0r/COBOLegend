@@ -0,0 +1,37 @@
+      *****************************************************************
+      * ENEMY-CHAR.CPY - Structure d'un ennemi de combat
+      *
+      * Partagée entre WORLD-SYSTEM (qui choisit l'ennemi rencontré)
+      * et COMBAT-SYSTEM (qui le fait combattre).
+      *****************************************************************
+       01 ENEMY-CHARACTER.
+          05 ENEMY-NAME              PIC X(20).
+          05 ENEMY-LEVEL             PIC 9(2).
+          05 ENEMY-HEALTH-CURRENT    PIC 9(3).
+          05 ENEMY-HEALTH-MAX        PIC 9(3).
+          05 ENEMY-ATTACK            PIC 9(2).
+          05 ENEMY-DEFENSE           PIC 9(2).
+          05 ENEMY-EXPERIENCE        PIC 9(4).
+          05 ENEMY-GOLD-REWARD       PIC 9(4)   VALUE 0.
+
+      *****************************************************************
+      * ENEMY-PARTY - groupe d'ennemis affrontés en un seul combat.
+      *
+      * Quand WORLD-SYSTEM ne remplit qu'ENEMY-CHARACTER (un seul
+      * ennemi), COMBAT-SYSTEM le recopie lui-même dans PARTY-MEMBER(1)
+      * et force ENEMY-PARTY-COUNT à 1, donc ce groupe est toujours
+      * la source de vérité pendant le combat.
+      *****************************************************************
+       01 ENEMY-PARTY-COUNT          PIC 9(1)   VALUE 0.
+       01 ENEMY-PARTY.
+          05 PARTY-MEMBER OCCURS 3 TIMES.
+             10 PARTY-MEMBER-NAME       PIC X(20).
+             10 PARTY-MEMBER-LEVEL      PIC 9(2).
+             10 PARTY-MEMBER-HP-CURRENT PIC 9(3).
+             10 PARTY-MEMBER-HP-MAX     PIC 9(3).
+             10 PARTY-MEMBER-ATTACK     PIC 9(2).
+             10 PARTY-MEMBER-DEFENSE    PIC 9(2).
+             10 PARTY-MEMBER-EXPERIENCE PIC 9(4).
+             10 PARTY-MEMBER-GOLD       PIC 9(4)   VALUE 0.
+             10 PARTY-MEMBER-ALIVE      PIC X(1)   VALUE 'Y'.
+                88 PARTY-MEMBER-IS-ALIVE VALUE 'Y'.

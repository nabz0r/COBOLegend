@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DIFFICULTY.CPY - Niveau de difficulté choisi par le joueur
+      *
+      * Choisi une fois à la création de partie (NEW-GAME-SETUP dans
+      * MAIN-GAME), conservé dans la sauvegarde, et transmis à
+      * COMBAT-SYSTEM pour mettre à l'échelle les dégâts de l'ennemi
+      * et les gains de combat.
+      *****************************************************************
+       01 GAME-DIFFICULTY.
+          05 DIFFICULTY-LEVEL           PIC X(1)   VALUE "N".
+             88 DIFFICULTY-EASY         VALUE "E".
+             88 DIFFICULTY-NORMAL       VALUE "N".
+             88 DIFFICULTY-HARD         VALUE "H".

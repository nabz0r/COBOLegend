@@ -0,0 +1,31 @@
+      *****************************************************************
+      * CHECKPOINT.CPY - Sauvegarde de reprise en cours de combat ou
+      * de dialogue
+      *
+      * Partagée entre CHECKPOINT-SYSTEM (propriétaire du fichier de
+      * reprise), COMBAT-SYSTEM et DIALOG-MULTIPLEXER (qui enregistrent
+      * leur progression tour par tour / nœud par nœud), et MAIN-GAME
+      * (qui relance l'encontre interrompue au démarrage suivant).
+      *****************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CHECKPOINT-TYPE            PIC X(1)   VALUE 'N'.
+             88 CHECKPOINT-NONE         VALUE 'N'.
+             88 CHECKPOINT-COMBAT       VALUE 'C'.
+             88 CHECKPOINT-DIALOG       VALUE 'D'.
+          05 CHECKPOINT-COMBAT-DATA.
+             10 CHK-ENEMY-PARTY-COUNT   PIC 9(1)   VALUE 0.
+             10 CHK-ENEMY-PARTY OCCURS 3 TIMES.
+                15 CHK-PARTY-NAME       PIC X(20).
+                15 CHK-PARTY-LEVEL      PIC 9(2).
+                15 CHK-PARTY-HP-CURRENT PIC 9(3).
+                15 CHK-PARTY-HP-MAX     PIC 9(3).
+                15 CHK-PARTY-ATTACK     PIC 9(2).
+                15 CHK-PARTY-DEFENSE    PIC 9(2).
+                15 CHK-PARTY-EXPERIENCE PIC 9(4).
+                15 CHK-PARTY-GOLD       PIC 9(4).
+                15 CHK-PARTY-ALIVE      PIC X(1).
+             10 CHK-COMBAT-TURN         PIC 9(3)   VALUE 1.
+          05 CHECKPOINT-DIALOG-DATA.
+             10 CHK-DIALOG-ID           PIC 9(3)   VALUE 0.
+             10 CHK-DIALOG-NODE-ID      PIC 9(3)   VALUE 0.
+             10 CHK-NPC-NAME            PIC X(20).

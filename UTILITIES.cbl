@@ -66,17 +66,60 @@
        01 DIALOGUE-TEXT             PIC X(255) VALUE SPACES.
        01 CURRENT-VALUE             PIC 9(5)  VALUE 0.
        01 BAR-WIDTH                 PIC 9(2)  VALUE 20.
-            
-       PROCEDURE DIVISION.
-      
-      *-----------------------------------------------------------------
-      * Initialisation du générateur de nombres aléatoires
+       01 NEEDLE-LENGTH             PIC 9(3)  VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables pour le formatage de nombre avec séparateurs
+      *-----------------------------------------------------------------
+       01 NUMBER-TO-FORMAT          PIC 9(9)  VALUE 0.
+       01 NUMBER-DISPLAY            PIC Z(8)9.
+       01 TRIMMED-NUMBER            PIC X(9)  VALUE SPACES.
+       01 FORMATTED-NUMBER          PIC X(12) VALUE SPACES.
+       01 DIGIT-COUNT               PIC 9(2)  VALUE 0.
+       01 FORMAT-POS                PIC 9(2)  VALUE 0.
+       01 FORMAT-IDX                PIC 9(2)  VALUE 0.
+
+       LINKAGE SECTION.
+       01 UTIL-OPERATION            PIC X(1).
+          88 OP-FORMAT-NUMBER       VALUE "F".
+          88 OP-INIT-RANDOM         VALUE "R".
+       01 UTIL-NUMBER               PIC 9(9).
+       01 UTIL-FORMATTED            PIC X(12).
+
+       PROCEDURE DIVISION USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-FORMAT-NUMBER
+                   MOVE UTIL-NUMBER TO NUMBER-TO-FORMAT
+                   PERFORM FORMAT-NUMBER-WITH-COMMAS
+                   MOVE FORMATTED-NUMBER TO UTIL-FORMATTED
+               WHEN OP-INIT-RANDOM
+                   PERFORM INITIALIZE-RANDOM-GENERATOR
+           END-EVALUATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Initialisation du générateur de nombres aléatoires. Le
+      * germe combine l'heure (centièmes de seconde compris), la
+      * date du jour et le jour de la semaine, puis est utilisé
+      * pour amorcer FUNCTION RANDOM: deux parties lancées à
+      * quelques secondes d'intervalle ne doivent pas retomber sur
+      * des tirages voisins.
       *-----------------------------------------------------------------
        INITIALIZE-RANDOM-GENERATOR.
            ACCEPT RANDOM-SEED FROM DAY-OF-WEEK
-           MULTIPLY RANDOM-SEED BY 10000 GIVING RANDOM-SEED
+           MULTIPLY RANDOM-SEED BY 10000000 GIVING RANDOM-SEED
            ACCEPT TEMP-RANDOM FROM TIME
            ADD TEMP-RANDOM TO RANDOM-SEED
+
+           ACCEPT TEMP-RANDOM FROM DATE
+           MULTIPLY TEMP-RANDOM BY 31 GIVING TEMP-RANDOM
+           ADD TEMP-RANDOM TO RANDOM-SEED
+
+           COMPUTE RANDOM-SEED =
+               FUNCTION MOD(RANDOM-SEED, 999999999) + 1
+           COMPUTE RANDOM-VALUE = FUNCTION RANDOM(RANDOM-SEED)
            .
       
       *-----------------------------------------------------------------
@@ -126,7 +169,8 @@
            END-IF
       
            PERFORM VARYING CHAR-INDEX FROM 1 BY 1
-                   UNTIL CHAR-INDEX > (STRING-LENGTH - NEEDLE-LENGTH + 1)
+                   UNTIL CHAR-INDEX >
+                       (STRING-LENGTH - NEEDLE-LENGTH + 1)
                        OR CONTAINS-RESULT = "Y"
                IF HAYSTACK(CHAR-INDEX:NEEDLE-LENGTH) = NEEDLE
                    MOVE "Y" TO CONTAINS-RESULT
@@ -140,21 +184,25 @@
        FORMAT-NUMBER-WITH-COMMAS.
            *> Paramètre: NUMBER-TO-FORMAT
            *> Retourne: FORMATTED-NUMBER
-      
-           MOVE NUMBER-TO-FORMAT TO TEMP-NUMBER
+
+           MOVE NUMBER-TO-FORMAT TO NUMBER-DISPLAY
+           MOVE FUNCTION TRIM(NUMBER-DISPLAY) TO TRIMMED-NUMBER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NUMBER-DISPLAY))
+                TO DIGIT-COUNT
            MOVE SPACES TO FORMATTED-NUMBER
-           MOVE 1 TO FORMAT-POS
-      
-           PERFORM VARYING FORMAT-IDX FROM 12 BY -1
-                   UNTIL FORMAT-IDX < 1
-               IF MOD(13 - FORMAT-IDX, 3) = 1 AND FORMAT-IDX < 12
-                   MOVE "," TO FORMATTED-NUMBER(FORMAT-POS:1)
+           MOVE 0 TO FORMAT-POS
+
+           PERFORM VARYING FORMAT-IDX FROM 1 BY 1
+                   UNTIL FORMAT-IDX > DIGIT-COUNT
+               IF FORMAT-IDX > 1 AND
+                  FUNCTION MOD(DIGIT-COUNT - FORMAT-IDX + 1, 3) = 0
                    ADD 1 TO FORMAT-POS
+                   MOVE "," TO FORMATTED-NUMBER(FORMAT-POS:1)
                END-IF
-      
-               MOVE TEMP-NUMBER(FORMAT-IDX:1) TO 
-                    FORMATTED-NUMBER(FORMAT-POS:1)
+
                ADD 1 TO FORMAT-POS
+               MOVE TRIMMED-NUMBER(FORMAT-IDX:1)
+                    TO FORMATTED-NUMBER(FORMAT-POS:1)
            END-PERFORM
            .
       

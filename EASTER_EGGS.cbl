@@ -3,66 +3,95 @@
       *
       * Ce fichier contient des éléments secrets qui peuvent être
       * découverts par les joueurs curieux qui parcourent le code source.
+      * Sous-programme appelable: HANDLE-GAMEPLAY (MAIN-GAME) reconnaît
+      * les codes de SECRET-CODES tapés comme commande et délègue leurs
+      * effets ici, même convention d'appel que MERCHANT-SYSTEM
+      * (paramètres PLAYER-CHARACTER/PLAYER-INVENTORY/PLAYER-GOLD,
+      * délégation à INVENTORY-SYSTEM pour l'ajout d'objets).
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EASTER-EGGS.
        AUTHOR. NABZ0R.
        DATE-WRITTEN. 2025-03-04.
        SECURITY. TOP-SECRET.
-      
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IMAGINATION-MACHINE.
        OBJECT-COMPUTER. YOUR-BRAIN.
-      
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * Fanion partagé avec TERMINAL-TIME-TRAVEL: le code de triche
+      * UNLOCK-ALL ne peut pas toucher ERA-ACCESS-STATUS directement
+      * (les deux modules sont compilés séparément, voir le Makefile),
+      * donc il dépose ce fichier, qu'INITIALIZE-TIME-TRAVEL relit à
+      * son démarrage pour débloquer toutes les ères.
+      *-----------------------------------------------------------------
+           SELECT ERA-UNLOCK-FLAG ASSIGN TO "COBOERAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERA-UNLOCK-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ERA-UNLOCK-FLAG
+           LABEL RECORDS ARE STANDARD.
+       01 ERA-UNLOCK-RECORD              PIC X(10).
+
        WORKING-STORAGE SECTION.
-      
+       01 ERA-UNLOCK-FILE-STATUS         PIC X(2)   VALUE SPACES.
+
        01  SECRET-CODES.
            05  KONAMI-CODE          PIC X(10) VALUE "UUDDLRLRBA".
            05  INFINITE-GOLD-CODE   PIC X(13) VALUE "GOSHDARNBUGS".
            05  GOD-MODE-CODE        PIC X(9)  VALUE "COBOLIZER".
            05  UNLOCK-ALL-CODE      PIC X(12) VALUE "MAINFRAMEKEY".
-      
+
        01  SECRET-DIALOGUE.
            05  HIDDEN-MESSAGE-1     PIC X(50) VALUE
                "Dans l'ombre des mainframes, les anciens attendent...".
            05  HIDDEN-MESSAGE-2     PIC X(50) VALUE
-               "Cherchez le terminal abandonné au nord-est de la cité.".
+               "Cherchez le terminal abandonné au nord-est de la "
+               & "cité.".
            05  HIDDEN-MESSAGE-3     PIC X(50) VALUE
                "Le véritable pouvoir réside dans le COMPUTATIONAL-5.".
-      
+
        01  SECRET-ITEMS.
            05  ITEM-1.
                10  ITEM-NAME        PIC X(30) VALUE
                    "Disquette 8 pouces de l'Ancien Monde".
                10  ITEM-DESC        PIC X(100) VALUE
                    "Un artefact rare contenant des secrets oubliés. "
-                   "Peut être utilisé dans le Terminal des Archives.".
+                   & "Peut être utilisé dans le Terminal des "
+                   & "Archives.".
            05  ITEM-2.
                10  ITEM-NAME        PIC X(30) VALUE
                    "Badge d'accès du Développeur".
                10  ITEM-DESC        PIC X(100) VALUE
                    "Un badge permettant d'accéder aux zones de "
-                   "développement des mainframes. Niveau TOP SECRET.".
+                   & "développement des mainframes. Niveau TOP "
+                   & "SECRET.".
            05  ITEM-3.
                10  ITEM-NAME        PIC X(30) VALUE
                    "Manuel COBOL 1969 Original".
                10  ITEM-DESC        PIC X(100) VALUE
-                   "Le manuscrit légendaire contenant des incantations "
-                   "COBOL perdues et des techniques oubliées.".
-      
+                   "Le manuscrit légendaire contenant des "
+                   & "incantations COBOL perdues et des techniques "
+                   & "oubliées.".
+
        01  SECRET-LOCATION.
            05  LOCATION-NAME        PIC X(30) VALUE
                "Chambre des Échos Numériques".
            05  LOCATION-DESC        PIC X(255) VALUE
-               "Une pièce cachée où résonnent les échos des premiers "
-               "programmes COBOL jamais exécutés. Les murs sont couverts "
-               "de symboles et d'inscriptions anciennes. Au centre, un "
-               "terminal lumineux affiche un prompt clignotant. Sur une "
-               "plaque près de l'entrée, on peut lire: 'Ceux qui ont "
-               "programmé avant nous ont ouvert la voie'.".
-      
+               "Une pièce cachée où résonnent les échos des "
+               & "premiers programmes COBOL jamais exécutés. Les "
+               & "murs sont couverts de symboles et d'inscriptions "
+               & "anciennes. Au centre, un terminal lumineux affiche "
+               & "un prompt clignotant. Sur une plaque près de "
+               & "l'entrée, on peut lire: 'Ceux qui ont programmé "
+               & "avant nous ont ouvert la voie'.".
+
        01  ASCII-ART.
            05  HIDDEN-SHIP          PIC X(20) VALUE
                "    /\     ".
@@ -76,17 +105,19 @@
                " /      \  ".
            05  HIDDEN-SHIP-6        PIC X(20) VALUE
                "/__/\__\  ".
-      
+
        01  SECRET-ENDING.
            05  ENDING-TEXT          PIC X(255) VALUE
-               "Alors que vous insérez la Clé d'accès mainframe dans le "
-               "terminal central, l'écran s'éclaire d'une lueur bleuâtre. "
-               "Les mots 'MAINFRAME-TERRA OS 2.0 INITIALIZING' "
-               "apparaissent. Vous venez de découvrir que le monde "
-               "entier n'est qu'une simulation COBOL lancée il y a des "
-               "décennies et toujours en cours d'exécution. Vous avez "
-               "maintenant accès aux paramètres du monde...".
-      
+               "Alors que vous insérez la Clé d'accès mainframe "
+               & "dans le terminal central, l'écran s'éclaire d'une "
+               & "lueur "
+               & "bleuâtre. Les mots 'MAINFRAME-TERRA OS 2.0 "
+               & "INITIALIZING' apparaissent. Vous venez de "
+               & "découvrir que le monde entier n'est qu'une "
+               & "simulation COBOL lancée il y a des décennies et "
+               & "toujours en cours d'exécution. Vous avez maintenant "
+               & "accès aux paramètres du monde...".
+
        01  DEVELOPER-CREDITS.
            05  CREDIT-LINE-1        PIC X(50) VALUE
                "COBOLegend a été créé avec passion par Claude".
@@ -98,51 +129,197 @@
                "Dédié à tous les mainframes qui tournent encore".
            05  CREDIT-LINE-5        PIC X(50) VALUE
                "fidèlement après toutes ces années.".
-      
-       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------------
+      * Opération déléguée à INVENTORY-SYSTEM pour remettre un
+      * objet secret au joueur - même convention que MERCHANT-SYSTEM.
+      *-----------------------------------------------------------------
+       01 INVENTORY-OPERATION        PIC X(1)   VALUE SPACE.
+          88 OP-ADD-ITEM             VALUE 'A'.
+
+       01 GOLD-DISPLAY               PIC X(12)  VALUE SPACES.
+       01 UTIL-OPERATION             PIC X(1)   VALUE SPACES.
+       01 UTIL-NUMBER                PIC 9(9)   VALUE 0.
+       01 UTIL-FORMATTED             PIC X(12)  VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  EGG-CODE-ENTERED          PIC X(20).
+       COPY "PLAYER-CHAR.cpy".
+       COPY "INVENTORY.cpy".
+       COPY "ITEM-OP.cpy".
+
+       PROCEDURE DIVISION USING EGG-CODE-ENTERED, PLAYER-CHARACTER,
+                                 PLAYER-INVENTORY, PLAYER-GOLD,
+                                 PLAYER-EQUIPMENT, ITEM-OP-PARAMS.
        MAIN-PROCEDURE.
-      
-           DISPLAY "Si vous lisez ceci, vous avez découvert un"
-               " des secrets de COBOLegend.".
-           DISPLAY "Continuez à explorer le code et le jeu!"
-               " D'autres surprises vous attendent...".
-      
-      *-----------------------------------------------------------------
-      * Combinaison secrète: Entrez 'PERFORM SECRET-UNLOCK' dans le
-      * terminal abandonné pour débloquer un objet spécial.
-      *-----------------------------------------------------------------
-       SECRET-UNLOCK.
-           DISPLAY SPACE.
-           DISPLAY "**** VOUS AVEZ DÉCOUVERT UN SECRET ****".
-           DISPLAY "Vous obtenez: " ITEM-NAME OF ITEM-3.
-           DISPLAY ITEM-DESC OF ITEM-3.
-           DISPLAY SPACE.
-           DISPLAY "Ajoutez cet objet à votre inventaire en modifiant"
-               " manuellement le code du jeu!".
-           DISPLAY SPACE.
-      
-      *-----------------------------------------------------------------
-      * Pour débloquer la fin alternative, recherchez le terminal dans
-      * la "Chambre des Échos Numériques" et entrez le KONAMI-CODE.
+           EVALUATE EGG-CODE-ENTERED
+               WHEN KONAMI-CODE
+                   PERFORM APPLY-KONAMI-CODE
+                   MOVE SPACES TO EGG-CODE-ENTERED
+               WHEN INFINITE-GOLD-CODE
+                   PERFORM APPLY-INFINITE-GOLD-CODE
+                   MOVE SPACES TO EGG-CODE-ENTERED
+               WHEN GOD-MODE-CODE
+                   PERFORM APPLY-GOD-MODE-CODE
+                   MOVE SPACES TO EGG-CODE-ENTERED
+               WHEN UNLOCK-ALL-CODE
+                   PERFORM APPLY-UNLOCK-ALL-CODE
+                   MOVE SPACES TO EGG-CODE-ENTERED
+               WHEN "SHOW-ALT-ENDING"
+                   PERFORM SHOW-ALTERNATE-ENDING
+                   MOVE SPACES TO EGG-CODE-ENTERED
+           END-EVALUATE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * KONAMI-CODE: révèle le message caché et remet la Disquette de
+      * l'Ancien Monde, comme le faisait autrefois SECRET-UNLOCK.
+      *-----------------------------------------------------------------
+       APPLY-KONAMI-CODE.
+           DISPLAY SPACE
+           DISPLAY "**** VOUS AVEZ DÉCOUVERT UN SECRET ****"
+           DISPLAY HIDDEN-MESSAGE-1
+           DISPLAY SPACE
+           DISPLAY "Vous obtenez: " ITEM-NAME OF ITEM-1
+           DISPLAY ITEM-DESC OF ITEM-1
+           DISPLAY SPACE
+
+           MOVE 901 TO OP-ITEM-ID
+           MOVE ITEM-NAME OF ITEM-1 TO OP-ITEM-NAME
+           MOVE ITEM-DESC OF ITEM-1 TO OP-ITEM-DESC
+           MOVE "M" TO OP-ITEM-TYPE
+           MOVE SPACES TO OP-ITEM-SLOT-TYPE
+           MOVE 0 TO OP-ITEM-VALUE
+           MOVE 1 TO OP-ITEM-QUANTITY
+           MOVE 0 TO OP-ITEM-ATTACK
+           MOVE 0 TO OP-ITEM-DEFENSE
+           MOVE 0 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 0 TO OP-ITEM-DURABILITY-MAX
+           MOVE 'A' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+           .
+
+      *-----------------------------------------------------------------
+      * INFINITE-GOLD-CODE: comble le trésor du joueur.
+      *-----------------------------------------------------------------
+       APPLY-INFINITE-GOLD-CODE.
+           DISPLAY SPACE
+           DISPLAY "**** VOUS AVEZ DÉCOUVERT UN SECRET ****"
+           DISPLAY "Un torrent de crédits mainframe remplit votre "
+                   & "bourse!"
+           ADD 999999 TO PLAYER-GOLD
+           MOVE PLAYER-GOLD TO UTIL-NUMBER
+           PERFORM FORMAT-GOLD-FOR-DISPLAY
+           DISPLAY "Or actuel: " GOLD-DISPLAY
+           DISPLAY SPACE
+           .
+
+      *-----------------------------------------------------------------
+      * Formatage d'un montant d'or avec séparateurs de milliers,
+      * délégué à UTILITIES
+      *-----------------------------------------------------------------
+       FORMAT-GOLD-FOR-DISPLAY.
+           MOVE "F" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           MOVE UTIL-FORMATTED TO GOLD-DISPLAY
+           .
+
+      *-----------------------------------------------------------------
+      * GOD-MODE-CODE: restaure entièrement le personnage et renforce
+      * ses statistiques de combat.
+      *-----------------------------------------------------------------
+       APPLY-GOD-MODE-CODE.
+           DISPLAY SPACE
+           DISPLAY "**** VOUS AVEZ DÉCOUVERT UN SECRET ****"
+           DISPLAY "Une énergie de compilateur circule dans vos "
+                   & "veines!"
+           MOVE CHAR-HEALTH-MAX TO CHAR-HEALTH-CURRENT
+           MOVE CHAR-MANA-MAX TO CHAR-MANA-CURRENT
+           ADD 50 TO CHAR-HEALTH-MAX
+           ADD 50 TO CHAR-MANA-MAX
+           ADD 10 TO CHAR-STRENGTH
+           ADD 10 TO CHAR-DEFENSE
+           DISPLAY "Vous êtes entièrement soigné et renforcé."
+           DISPLAY SPACE
+           .
+
+      *-----------------------------------------------------------------
+      * UNLOCK-ALL-CODE: remet le badge d'accès développeur, sésame
+      * symbolique des zones réservées, et dépose le fanion que
+      * TERMINAL-TIME-TRAVEL relit à son démarrage pour débloquer
+      * toutes les ères du Chronoterminal.
+      *-----------------------------------------------------------------
+       APPLY-UNLOCK-ALL-CODE.
+           DISPLAY SPACE
+           DISPLAY "**** VOUS AVEZ DÉCOUVERT UN SECRET ****"
+           DISPLAY HIDDEN-MESSAGE-2
+           DISPLAY SPACE
+           DISPLAY "Vous obtenez: " ITEM-NAME OF ITEM-2
+           DISPLAY ITEM-DESC OF ITEM-2
+           DISPLAY "Toutes les ères sont débloquées."
+           DISPLAY SPACE
+
+           MOVE 902 TO OP-ITEM-ID
+           MOVE ITEM-NAME OF ITEM-2 TO OP-ITEM-NAME
+           MOVE ITEM-DESC OF ITEM-2 TO OP-ITEM-DESC
+           MOVE "M" TO OP-ITEM-TYPE
+           MOVE SPACES TO OP-ITEM-SLOT-TYPE
+           MOVE 0 TO OP-ITEM-VALUE
+           MOVE 1 TO OP-ITEM-QUANTITY
+           MOVE 0 TO OP-ITEM-ATTACK
+           MOVE 0 TO OP-ITEM-DEFENSE
+           MOVE 0 TO OP-ITEM-HEAL
+           MOVE 0 TO OP-ITEM-MANA
+           MOVE 0 TO OP-ITEM-DURABILITY-MAX
+           MOVE 'A' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           PERFORM WRITE-ERA-UNLOCK-FLAG
+           .
+
+      *-----------------------------------------------------------------
+      * Écrit le fanion "ALL" dans COBOERAS.DAT, lu par
+      * INITIALIZE-TIME-TRAVEL dans TERMINAL-TIME-TRAVEL.cbl.
+      *-----------------------------------------------------------------
+       WRITE-ERA-UNLOCK-FLAG.
+           OPEN OUTPUT ERA-UNLOCK-FLAG
+           IF ERA-UNLOCK-FILE-STATUS = "00"
+               MOVE "ALL" TO ERA-UNLOCK-RECORD
+               WRITE ERA-UNLOCK-RECORD
+               CLOSE ERA-UNLOCK-FLAG
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Fin alternative du jeu: déclenchée par CHECK-GAME-COMPLETION
+      * dans QUEST-SYSTEM (via CALL "EASTER-EGGS" USING "SHOW-ALT-"
+      * & "ENDING" ...) une fois toutes les quêtes principales
+      * complétées.
       *-----------------------------------------------------------------
        SHOW-ALTERNATE-ENDING.
-           DISPLAY ENDING-TEXT.
-           DISPLAY SPACE.
-           DISPLAY ASCII-ART.
-           DISPLAY HIDDEN-SHIP.
-           DISPLAY HIDDEN-SHIP-2.
-           DISPLAY HIDDEN-SHIP-3.
-           DISPLAY HIDDEN-SHIP-4.
-           DISPLAY HIDDEN-SHIP-5.
-           DISPLAY HIDDEN-SHIP-6.
-           DISPLAY SPACE.
-           DISPLAY DEVELOPER-CREDITS.
-           DISPLAY CREDIT-LINE-1.
-           DISPLAY CREDIT-LINE-2.
-           DISPLAY CREDIT-LINE-3.
-           DISPLAY CREDIT-LINE-4.
-           DISPLAY CREDIT-LINE-5.
-      
-           STOP RUN.
-      
+           DISPLAY ENDING-TEXT
+           DISPLAY SPACE
+           DISPLAY ASCII-ART
+           DISPLAY HIDDEN-SHIP
+           DISPLAY HIDDEN-SHIP-2
+           DISPLAY HIDDEN-SHIP-3
+           DISPLAY HIDDEN-SHIP-4
+           DISPLAY HIDDEN-SHIP-5
+           DISPLAY HIDDEN-SHIP-6
+           DISPLAY SPACE
+           DISPLAY DEVELOPER-CREDITS
+           DISPLAY CREDIT-LINE-1
+           DISPLAY CREDIT-LINE-2
+           DISPLAY CREDIT-LINE-3
+           DISPLAY CREDIT-LINE-4
+           DISPLAY CREDIT-LINE-5
+           .
+
        END PROGRAM EASTER-EGGS.

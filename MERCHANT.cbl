@@ -0,0 +1,441 @@
+      *****************************************************************
+      * MERCHANT.CBL - Échoppe du marchand de COBOLegend
+      *
+      * Écran de boutique accessible depuis une case de type ville
+      * (LOCATION-TYPE 'T'). Permet d'acheter du nouvel équipement et
+      * de vendre des objets de l'inventaire contre de l'or, en
+      * s'appuyant sur INVENTORY-SYSTEM pour les mouvements réels
+      * d'objets (même convention que QUEST-SYSTEM qui délègue les
+      * gains d'XP à CHARACTER-SYSTEM).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERCHANT-SYSTEM.
+       AUTHOR. CLAUDE.
+       DATE-WRITTEN. 2026-08-08.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * Catalogue du marchand (table statique, même style que
+      * MONSTER-TABLE dans WORLD.cbl)
+      *-----------------------------------------------------------------
+       01 SHOP-STOCK-COUNT           PIC 9(2)   VALUE 7.
+       01 SHOP-STOCK-TABLE.
+          05 SHOP-ENTRY OCCURS 7 TIMES INDEXED BY SHOP-IDX.
+             10 SHOP-ITEM-NAME       PIC X(20).
+             10 SHOP-ITEM-DESC       PIC X(100).
+             10 SHOP-ITEM-TYPE       PIC X(1).
+             10 SHOP-ITEM-SLOT-TYPE  PIC X(10).
+             10 SHOP-ITEM-PRICE      PIC 9(5).
+             10 SHOP-ITEM-ATTACK     PIC S9(3).
+             10 SHOP-ITEM-DEFENSE    PIC S9(3).
+             10 SHOP-ITEM-HEAL       PIC 9(3).
+             10 SHOP-ITEM-MANA       PIC 9(3).
+             10 SHOP-ITEM-DURA-MAX   PIC 9(3).
+             10 SHOP-ITEM-ESC-BONUS  PIC S9(2).
+
+       01 SHOP-ACTIVE                PIC X(1)   VALUE 'Y'.
+          88 SHOPPING-CONTINUES      VALUE 'Y'.
+       01 MERCHANT-INPUT             PIC X(20)  VALUE SPACES.
+       01 NEXT-SHOP-ITEM-ID          PIC 9(3)   VALUE 101.
+       01 PICKED-SHOP-IDX            PIC 9(2)   VALUE 0.
+       01 PICKED-INV-IDX             PIC 9(2)   VALUE 0.
+       01 SALE-PRICE                 PIC 9(6)   VALUE 0.
+       01 GOLD-DISPLAY               PIC X(12)  VALUE SPACES.
+       01 UTIL-OPERATION             PIC X(1)   VALUE SPACES.
+       01 UTIL-NUMBER                PIC 9(9)   VALUE 0.
+       01 UTIL-FORMATTED             PIC X(12)  VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Opération déléguée à INVENTORY-SYSTEM pour ajouter/retirer
+      * un objet (achat/vente) - même convention que QUEST-SYSTEM
+      * qui déclare son propre code d'opération local pour
+      * CHARACTER-SYSTEM.
+      *-----------------------------------------------------------------
+       01 INVENTORY-OPERATION        PIC X(1)   VALUE SPACE.
+          88 OP-ADD-ITEM             VALUE 'A'.
+          88 OP-REMOVE-ITEM          VALUE 'R'.
+          88 OP-UPGRADE-BACKPACK     VALUE 'X'.
+
+      *-----------------------------------------------------------------
+      * Service d'agrandissement du sac à dos (pas un objet du
+      * catalogue: l'effet est permanent et n'occupe pas de place)
+      *-----------------------------------------------------------------
+       01 BACKPACK-UPGRADE-PRICE     PIC 9(5)   VALUE 60.
+       01 BACKPACK-UPGRADE-STEP      PIC 9(2)   VALUE 5.
+       01 REPAIR-COST-PER-POINT      PIC 9(2)   VALUE 2.
+       01 REPAIR-COST                PIC 9(5)   VALUE 0.
+
+       LINKAGE SECTION.
+       COPY "PLAYER-CHAR.cpy".
+       COPY "INVENTORY.cpy".
+       COPY "ITEM-OP.cpy".
+
+       PROCEDURE DIVISION USING PLAYER-CHARACTER, PLAYER-INVENTORY,
+                                 PLAYER-GOLD, PLAYER-EQUIPMENT,
+                                 ITEM-OP-PARAMS.
+       MAIN-ENTRY.
+           PERFORM SETUP-SHOP-STOCK
+           MOVE 'Y' TO SHOP-ACTIVE
+
+           DISPLAY SPACE
+           DISPLAY "=== BOUTIQUE DU MARCHAND ==="
+           DISPLAY "Bienvenue, aventurier! Jetez un oeil à ma"
+           DISPLAY "marchandise, ou vendez-moi ce qui ne vous sert"
+           DISPLAY "plus."
+
+           PERFORM UNTIL NOT SHOPPING-CONTINUES
+               PERFORM DISPLAY-SHOP-MENU
+               PERFORM PROCESS-SHOP-CHOICE
+           END-PERFORM
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Remplissage du catalogue
+      *-----------------------------------------------------------------
+       SETUP-SHOP-STOCK.
+           MOVE "Epee en acier"      TO SHOP-ITEM-NAME(1)
+           MOVE "Une épée en acier bien mieux équilibrée que la "
+               & "rouillée de départ." TO SHOP-ITEM-DESC(1)
+           MOVE "W"                  TO SHOP-ITEM-TYPE(1)
+           MOVE "Arme"               TO SHOP-ITEM-SLOT-TYPE(1)
+           MOVE 50                   TO SHOP-ITEM-PRICE(1)
+           MOVE 3                    TO SHOP-ITEM-ATTACK(1)
+           MOVE 0                    TO SHOP-ITEM-DEFENSE(1)
+           MOVE 0                    TO SHOP-ITEM-HEAL(1)
+           MOVE 0                    TO SHOP-ITEM-MANA(1)
+           MOVE 40                   TO SHOP-ITEM-DURA-MAX(1)
+           MOVE 0                    TO SHOP-ITEM-ESC-BONUS(1)
+
+           MOVE "Bouclier de fer"    TO SHOP-ITEM-NAME(2)
+           MOVE "Un bouclier en fer, plus robuste que le bois."
+               TO SHOP-ITEM-DESC(2)
+           MOVE "A"                  TO SHOP-ITEM-TYPE(2)
+           MOVE "Bouclier"           TO SHOP-ITEM-SLOT-TYPE(2)
+           MOVE 40                   TO SHOP-ITEM-PRICE(2)
+           MOVE 0                    TO SHOP-ITEM-ATTACK(2)
+           MOVE 3                    TO SHOP-ITEM-DEFENSE(2)
+           MOVE 0                    TO SHOP-ITEM-HEAL(2)
+           MOVE 0                    TO SHOP-ITEM-MANA(2)
+           MOVE 30                   TO SHOP-ITEM-DURA-MAX(2)
+           MOVE 0                    TO SHOP-ITEM-ESC-BONUS(2)
+
+           MOVE "Armure de cuir"     TO SHOP-ITEM-NAME(3)
+           MOVE "Une armure de cuir souple qui protège le torse."
+               TO SHOP-ITEM-DESC(3)
+           MOVE "A"                  TO SHOP-ITEM-TYPE(3)
+           MOVE "Torse"              TO SHOP-ITEM-SLOT-TYPE(3)
+           MOVE 35                   TO SHOP-ITEM-PRICE(3)
+           MOVE 0                    TO SHOP-ITEM-ATTACK(3)
+           MOVE 2                    TO SHOP-ITEM-DEFENSE(3)
+           MOVE 0                    TO SHOP-ITEM-HEAL(3)
+           MOVE 0                    TO SHOP-ITEM-MANA(3)
+           MOVE 25                   TO SHOP-ITEM-DURA-MAX(3)
+           MOVE 0                    TO SHOP-ITEM-ESC-BONUS(3)
+
+           MOVE "Casque de bronze"   TO SHOP-ITEM-NAME(4)
+           MOVE "Un casque en bronze qui protège la tête."
+               TO SHOP-ITEM-DESC(4)
+           MOVE "A"                  TO SHOP-ITEM-TYPE(4)
+           MOVE "Tête"               TO SHOP-ITEM-SLOT-TYPE(4)
+           MOVE 25                   TO SHOP-ITEM-PRICE(4)
+           MOVE 0                    TO SHOP-ITEM-ATTACK(4)
+           MOVE 1                    TO SHOP-ITEM-DEFENSE(4)
+           MOVE 0                    TO SHOP-ITEM-HEAL(4)
+           MOVE 0                    TO SHOP-ITEM-MANA(4)
+           MOVE 20                   TO SHOP-ITEM-DURA-MAX(4)
+           MOVE 0                    TO SHOP-ITEM-ESC-BONUS(4)
+
+           MOVE "Potion de soin"     TO SHOP-ITEM-NAME(5)
+           MOVE "Une potion qui restaure 15 points de vie."
+               TO SHOP-ITEM-DESC(5)
+           MOVE "C"                  TO SHOP-ITEM-TYPE(5)
+           MOVE SPACES               TO SHOP-ITEM-SLOT-TYPE(5)
+           MOVE 20                   TO SHOP-ITEM-PRICE(5)
+           MOVE 0                    TO SHOP-ITEM-ATTACK(5)
+           MOVE 0                    TO SHOP-ITEM-DEFENSE(5)
+           MOVE 15                   TO SHOP-ITEM-HEAL(5)
+           MOVE 0                    TO SHOP-ITEM-MANA(5)
+           MOVE 0                    TO SHOP-ITEM-DURA-MAX(5)
+           MOVE 0                    TO SHOP-ITEM-ESC-BONUS(5)
+
+           MOVE "Potion de mana"     TO SHOP-ITEM-NAME(6)
+           MOVE "Une potion qui restaure 10 points de mana."
+               TO SHOP-ITEM-DESC(6)
+           MOVE "C"                  TO SHOP-ITEM-TYPE(6)
+           MOVE SPACES               TO SHOP-ITEM-SLOT-TYPE(6)
+           MOVE 25                   TO SHOP-ITEM-PRICE(6)
+           MOVE 0                    TO SHOP-ITEM-ATTACK(6)
+           MOVE 0                    TO SHOP-ITEM-DEFENSE(6)
+           MOVE 0                    TO SHOP-ITEM-HEAL(6)
+           MOVE 10                   TO SHOP-ITEM-MANA(6)
+           MOVE 0                    TO SHOP-ITEM-DURA-MAX(6)
+           MOVE 0                    TO SHOP-ITEM-ESC-BONUS(6)
+
+           MOVE "Amulette du fuyard"  TO SHOP-ITEM-NAME(7)
+           MOVE "Une amulette gravée de runes qui facilite la "
+               & "fuite face à des ennemis trop puissants."
+               TO SHOP-ITEM-DESC(7)
+           MOVE "A"                  TO SHOP-ITEM-TYPE(7)
+           MOVE "Accessoire"         TO SHOP-ITEM-SLOT-TYPE(7)
+           MOVE 45                   TO SHOP-ITEM-PRICE(7)
+           MOVE 0                    TO SHOP-ITEM-ATTACK(7)
+           MOVE 0                    TO SHOP-ITEM-DEFENSE(7)
+           MOVE 0                    TO SHOP-ITEM-HEAL(7)
+           MOVE 0                    TO SHOP-ITEM-MANA(7)
+           MOVE 0                    TO SHOP-ITEM-DURA-MAX(7)
+           MOVE 15                   TO SHOP-ITEM-ESC-BONUS(7)
+           .
+
+      *-----------------------------------------------------------------
+      * Formatage d'un montant d'or avec séparateurs de milliers,
+      * délégué à UTILITIES (même convention que l'appel à
+      * INVENTORY-SYSTEM ci-dessus)
+      *-----------------------------------------------------------------
+       FORMAT-GOLD-FOR-DISPLAY.
+           MOVE "F" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           MOVE UTIL-FORMATTED TO GOLD-DISPLAY
+           .
+
+      *-----------------------------------------------------------------
+      * Affichage du menu (stock à acheter, inventaire à vendre)
+      *-----------------------------------------------------------------
+       DISPLAY-SHOP-MENU.
+           DISPLAY SPACE
+           MOVE PLAYER-GOLD TO UTIL-NUMBER
+           PERFORM FORMAT-GOLD-FOR-DISPLAY
+           DISPLAY "Or: " GOLD-DISPLAY
+           DISPLAY SPACE
+           DISPLAY "-- A ACHETER --"
+           PERFORM VARYING SHOP-IDX FROM 1 BY 1
+                   UNTIL SHOP-IDX > SHOP-STOCK-COUNT
+               MOVE SHOP-ITEM-PRICE(SHOP-IDX) TO UTIL-NUMBER
+               PERFORM FORMAT-GOLD-FOR-DISPLAY
+               DISPLAY SHOP-IDX ". " SHOP-ITEM-NAME(SHOP-IDX)
+                   " - " GOLD-DISPLAY " or"
+           END-PERFORM
+
+           DISPLAY SPACE
+           DISPLAY "-- A VENDRE (votre inventaire) --"
+           IF INVENTORY-COUNT = 0
+               DISPLAY "(inventaire vide)"
+           ELSE
+               PERFORM VARYING INV-IDX FROM 1 BY 1
+                       UNTIL INV-IDX > INVENTORY-COUNT
+                   MOVE ITEM-VALUE(INV-IDX) TO UTIL-NUMBER
+                   PERFORM FORMAT-GOLD-FOR-DISPLAY
+                   DISPLAY INV-IDX ". " ITEM-NAME(INV-IDX)
+                       " - " GOLD-DISPLAY " or"
+                       WITH NO ADVANCING
+                   IF IS-EQUIPPED(INV-IDX)
+                       DISPLAY " [équipé, non vendable]"
+                   ELSE
+                       DISPLAY SPACE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "-- SERVICES --"
+           DISPLAY "Agrandir le sac à dos (+" BACKPACK-UPGRADE-STEP
+               " places) - " BACKPACK-UPGRADE-PRICE " or"
+           DISPLAY "Réparer un objet - " REPAIR-COST-PER-POINT
+               " or par point de durabilité manquant"
+
+           DISPLAY SPACE
+           DISPLAY "(A)cheter, (V)endre, (S)ac à dos, (R)éparer,"
+           DISPLAY "(Q)uitter la boutique"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT MERCHANT-INPUT
+           .
+
+      *-----------------------------------------------------------------
+      * Traitement du choix du joueur
+      *-----------------------------------------------------------------
+       PROCESS-SHOP-CHOICE.
+           EVALUATE MERCHANT-INPUT
+               WHEN "A" WHEN "a"
+                   PERFORM BUY-ITEM
+               WHEN "V" WHEN "v"
+                   PERFORM SELL-ITEM
+               WHEN "S" WHEN "s"
+                   PERFORM BUY-BACKPACK-UPGRADE
+               WHEN "R" WHEN "r"
+                   PERFORM REPAIR-ITEM-AT-SHOP
+               WHEN "Q" WHEN "q"
+                   MOVE 'N' TO SHOP-ACTIVE
+               WHEN OTHER
+                   DISPLAY "Choix non reconnu."
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * Achat d'un objet du catalogue (débite PLAYER-GOLD)
+      *-----------------------------------------------------------------
+       BUY-ITEM.
+           DISPLAY "Quel objet acheter (numéro, 0 pour annuler) ?"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT PICKED-SHOP-IDX
+
+           IF PICKED-SHOP-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PICKED-SHOP-IDX > SHOP-STOCK-COUNT
+               DISPLAY "Cet objet n'existe pas."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PLAYER-GOLD < SHOP-ITEM-PRICE(PICKED-SHOP-IDX)
+               DISPLAY "Vous n'avez pas assez d'or pour cela."
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT SHOP-ITEM-PRICE(PICKED-SHOP-IDX) FROM PLAYER-GOLD
+
+           ADD 1 TO NEXT-SHOP-ITEM-ID
+           MOVE NEXT-SHOP-ITEM-ID      TO OP-ITEM-ID
+           MOVE SHOP-ITEM-NAME(PICKED-SHOP-IDX) TO OP-ITEM-NAME
+           MOVE SHOP-ITEM-DESC(PICKED-SHOP-IDX) TO OP-ITEM-DESC
+           MOVE SHOP-ITEM-TYPE(PICKED-SHOP-IDX) TO OP-ITEM-TYPE
+           MOVE SHOP-ITEM-SLOT-TYPE(PICKED-SHOP-IDX)
+               TO OP-ITEM-SLOT-TYPE
+           MOVE SHOP-ITEM-PRICE(PICKED-SHOP-IDX) TO OP-ITEM-VALUE
+           MOVE 1                      TO OP-ITEM-QUANTITY
+           MOVE SHOP-ITEM-ATTACK(PICKED-SHOP-IDX) TO OP-ITEM-ATTACK
+           MOVE SHOP-ITEM-DEFENSE(PICKED-SHOP-IDX) TO OP-ITEM-DEFENSE
+           MOVE SHOP-ITEM-HEAL(PICKED-SHOP-IDX) TO OP-ITEM-HEAL
+           MOVE SHOP-ITEM-MANA(PICKED-SHOP-IDX) TO OP-ITEM-MANA
+           MOVE SHOP-ITEM-DURA-MAX(PICKED-SHOP-IDX)
+               TO OP-ITEM-DURABILITY-MAX
+           MOVE SHOP-ITEM-ESC-BONUS(PICKED-SHOP-IDX)
+               TO OP-ITEM-ESCAPE-BONUS
+
+           MOVE 'A' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           IF OP-WAS-ADDED = "N"
+               ADD SHOP-ITEM-PRICE(PICKED-SHOP-IDX) TO PLAYER-GOLD
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Agrandissement du sac à dos, délégué à INVENTORY-SYSTEM
+      *-----------------------------------------------------------------
+       BUY-BACKPACK-UPGRADE.
+           IF PLAYER-GOLD < BACKPACK-UPGRADE-PRICE
+               DISPLAY "Vous n'avez pas assez d'or pour cela."
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT BACKPACK-UPGRADE-PRICE FROM PLAYER-GOLD
+
+           MOVE 'X' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           IF OP-WAS-ADDED = "N"
+               ADD BACKPACK-UPGRADE-PRICE TO PLAYER-GOLD
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Vente d'un objet de l'inventaire (crédite PLAYER-GOLD)
+      *-----------------------------------------------------------------
+       SELL-ITEM.
+           DISPLAY "Quel objet vendre (numéro, 0 pour annuler) ?"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT PICKED-INV-IDX
+
+           IF PICKED-INV-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PICKED-INV-IDX > INVENTORY-COUNT
+               DISPLAY "Cet objet n'existe pas."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF IS-EQUIPPED(PICKED-INV-IDX)
+               DISPLAY "Cet objet est équipé, déséquipez-le"
+               DISPLAY "d'abord."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ITEM-QUEST(PICKED-INV-IDX)
+               DISPLAY "Les objets de quête ne se vendent pas."
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE SALE-PRICE = ITEM-VALUE(PICKED-INV-IDX)
+               * ITEM-QUANTITY(PICKED-INV-IDX)
+
+           MOVE PICKED-INV-IDX         TO OP-ITEM-INDEX
+           MOVE 'R' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           ADD SALE-PRICE TO PLAYER-GOLD
+           MOVE SALE-PRICE TO UTIL-NUMBER
+           PERFORM FORMAT-GOLD-FOR-DISPLAY
+           DISPLAY "Vous obtenez " GOLD-DISPLAY " pièces d'or."
+           .
+
+      *-----------------------------------------------------------------
+      * Réparation d'un objet usé (coût: REPAIR-COST-PER-POINT or par
+      * point de durabilité manquant), délégué à INVENTORY-SYSTEM
+      *-----------------------------------------------------------------
+       REPAIR-ITEM-AT-SHOP.
+           DISPLAY "Quel objet réparer (numéro, 0 pour annuler) ?"
+           DISPLAY "> " WITH NO ADVANCING
+           ACCEPT PICKED-INV-IDX
+
+           IF PICKED-INV-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF PICKED-INV-IDX > INVENTORY-COUNT
+               DISPLAY "Cet objet n'existe pas."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ITEM-DURABILITY-MAX(PICKED-INV-IDX) = 0
+               DISPLAY "Cet objet ne s'use pas."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ITEM-DURABILITY-CUR(PICKED-INV-IDX) >=
+              ITEM-DURABILITY-MAX(PICKED-INV-IDX)
+               DISPLAY "Cet objet est déjà en parfait état."
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE REPAIR-COST = REPAIR-COST-PER-POINT *
+               (ITEM-DURABILITY-MAX(PICKED-INV-IDX) -
+                ITEM-DURABILITY-CUR(PICKED-INV-IDX))
+
+           IF PLAYER-GOLD < REPAIR-COST
+               DISPLAY "Vous n'avez pas assez d'or pour cela."
+               EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT REPAIR-COST FROM PLAYER-GOLD
+
+           MOVE PICKED-INV-IDX TO OP-ITEM-INDEX
+           MOVE 'P' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           DISPLAY "Réparation effectuée pour " REPAIR-COST " or."
+           .
+
+       END PROGRAM MERCHANT-SYSTEM.

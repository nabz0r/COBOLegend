@@ -12,7 +12,7 @@
       
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      
+
       *-----------------------------------------------------------------
       * Constantes et indicateurs de combat
       *-----------------------------------------------------------------
@@ -21,24 +21,12 @@
           88 COMBAT-PLAYER-VICTORY   VALUE 'V'.
           88 COMBAT-PLAYER-DEFEAT    VALUE 'D'.
           88 COMBAT-ESCAPED          VALUE 'E'.
-      
+
        01 COMBAT-TURN                PIC 9(3)  VALUE 1.
        01 CURRENT-ACTOR              PIC X(1)  VALUE 'P'.
           88 PLAYER-TURN             VALUE 'P'.
           88 ENEMY-TURN              VALUE 'E'.
-      
-      *-----------------------------------------------------------------
-      * Structure de l'ennemi
-      *-----------------------------------------------------------------
-       01 ENEMY-CHARACTER.
-          05 ENEMY-NAME              PIC X(20).
-          05 ENEMY-LEVEL             PIC 9(2).
-          05 ENEMY-HEALTH-CURRENT    PIC 9(3).
-          05 ENEMY-HEALTH-MAX        PIC 9(3).
-          05 ENEMY-ATTACK            PIC 9(2).
-          05 ENEMY-DEFENSE           PIC 9(2).
-          05 ENEMY-EXPERIENCE        PIC 9(4).
-      
+
       *-----------------------------------------------------------------
       * Variables de calcul de combat
       *-----------------------------------------------------------------
@@ -47,10 +35,130 @@
        01 DAMAGE-DEALT               PIC 9(3).
        01 RANDOM-FACTOR              PIC 9V99.
        01 ESCAPE-CHANCE              PIC 9(2).
+       01 DIFFICULTY-DAMAGE-MOD      PIC 9V99  VALUE 1.00.
+       01 DIFFICULTY-REWARD-MOD      PIC 9V99  VALUE 1.00.
+       01 ESCAPE-TERRAIN-MOD         PIC S9(2) VALUE 0.
+       01 ESCAPE-ITEM-BONUS          PIC S9(2) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Barres de PV/PM colorées (codes d'échappement ANSI)
+      *-----------------------------------------------------------------
+       01 COLOR-GREEN                PIC X(5)  VALUE X"1B5B33326D".
+       01 COLOR-YELLOW               PIC X(5)  VALUE X"1B5B33336D".
+       01 COLOR-RED                  PIC X(5)  VALUE X"1B5B33316D".
+       01 COLOR-RESET                PIC X(4)  VALUE X"1B5B306D".
+
+       01 BAR-CURRENT                PIC 9(3)  VALUE 0.
+       01 BAR-MAX                    PIC 9(3)  VALUE 1.
+       01 BAR-WIDTH                  PIC 9(2)  VALUE 20.
+       01 BAR-PERCENT                PIC 9(3)  VALUE 0.
+       01 BAR-FILLED                 PIC 9(2)  VALUE 0.
+       01 BAR-INDEX                  PIC 9(2)  VALUE 0.
+       01 BAR-PTR                    PIC 9(2)  VALUE 1.
+       01 BAR-COLOR                  PIC X(5)  VALUE SPACES.
+       01 BAR-LINE                   PIC X(35) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Usure de l'équipement (armes/armures) au fil des tours
+      *-----------------------------------------------------------------
+       01 DEGRADE-SLOT-TYPE          PIC X(1)  VALUE SPACE.
        01 COMBAT-CHOICE              PIC 9(1).
-      
-       PROCEDURE DIVISION.
-      
+       01 EXPERIENCE-GAINED          PIC 9(4)  VALUE 0.
+       01 CHARACTER-OPERATION        PIC X(1)  VALUE 'X'.
+       01 LOG-OPERATION              PIC X(1)  VALUE 'W'.
+       01 EVENT-MESSAGE              PIC X(60) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Or et butin d'objets remis à la victoire
+      *-----------------------------------------------------------------
+       01 GOLD-GAINED                PIC 9(5)  VALUE 0.
+       01 GOLD-DISPLAY               PIC X(12) VALUE SPACES.
+       01 UTIL-OPERATION             PIC X(1)  VALUE SPACES.
+       01 UTIL-NUMBER                PIC 9(9)  VALUE 0.
+       01 UTIL-FORMATTED             PIC X(12) VALUE SPACES.
+       01 INVENTORY-OPERATION        PIC X(1)  VALUE 'A'.
+       01 LOOT-ROLL                  PIC 9V99.
+       01 LOOT-THRESHOLD             PIC 9V99  VALUE 0.
+       01 LOOT-IDX                   PIC 9(1)  VALUE 0.
+       01 NEXT-LOOT-ITEM-ID          PIC 9(3)  VALUE 900.
+       01 CRAFTING-OPERATION         PIC X(1)  VALUE 'A'.
+       01 CRAFTING-MATERIAL-QTY      PIC 9(2)  VALUE 1.
+       COPY "ITEM-OP.cpy".
+
+      *-----------------------------------------------------------------
+      * PLAYER-EQUIPMENT n'est jamais lu ni modifié par les opérations
+      * d'ajout d'objet (INVENTORY-SYSTEM, OP-ADD-ITEM) ni de dépôt de
+      * matériau (JCL-CRAFTING-SYSTEM, OP-ADD-MATERIAL); cette copie
+      * locale sert uniquement à compléter la liste d'arguments de ces
+      * appels sans faire transiter l'équipement réel à travers
+      * WORLD-SYSTEM.
+      *-----------------------------------------------------------------
+       01 COMBAT-LOOT-EQUIPMENT.
+          05 LOOT-EQUIPMENT-SLOTS OCCURS 5 TIMES.
+             10 LOOT-EQUIP-TYPE      PIC X(10).
+             10 LOOT-EQUIP-ITEM-ID   PIC 9(3)   VALUE 0.
+             10 LOOT-EQUIP-BONUS     PIC S9(3)  VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Table de butin: objets pouvant être trouvés sur les ennemis
+      * vaincus. Réutilise les noms de matériaux canoniques du
+      * système d'artisanat JCL.
+      *-----------------------------------------------------------------
+       01 LOOT-TABLE-COUNT           PIC 9(1)  VALUE 4.
+       01 LOOT-TABLE.
+          05 LOOT-ENTRY OCCURS 4 TIMES.
+             10 LOOT-NAME            PIC X(20).
+             10 LOOT-DESC            PIC X(60).
+             10 LOOT-CHANCE          PIC 9V99.
+
+      *-----------------------------------------------------------------
+      * Variables du menu de compétences (PLAYER-SPECIAL-SKILL)
+      *-----------------------------------------------------------------
+       01 SKILL-IDX                  PIC 9(1)  VALUE 0.
+       01 SKILL-MENU-COUNT           PIC 9(1)  VALUE 0.
+       01 SKILL-MENU-MAP.
+          05 SKILL-MENU-SLOT OCCURS 5 TIMES   PIC 9(1).
+       01 CHOSEN-SKILL-SLOT          PIC 9(1)  VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables de gestion du groupe d'ennemis (ENEMY-PARTY)
+      *-----------------------------------------------------------------
+       01 PARTY-IDX                  PIC 9(1)  VALUE 0.
+       01 TARGET-IDX                 PIC 9(1)  VALUE 0.
+       01 ALIVE-COUNT                PIC 9(1)  VALUE 0.
+       01 ALIVE-TARGET-MAP.
+          05 ALIVE-TARGET-SLOT OCCURS 3 TIMES  PIC 9(1).
+       01 HIGHEST-ENEMY-LEVEL         PIC 9(2) VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Point de reprise: sauvegardé après chaque tour, effacé à la
+      * fin du combat (voir CHECKPOINT-SYSTEM)
+      *-----------------------------------------------------------------
+       01 CHECKPOINT-OPERATION       PIC X(1)  VALUE SPACE.
+       COPY "CHECKPOINT.cpy".
+
+       LINKAGE SECTION.
+       COPY "PLAYER-CHAR.cpy".
+       COPY "ENEMY-CHAR.cpy".
+       COPY "INVENTORY.cpy".
+       01 COMBAT-RESUME-FLAG         PIC X(1).
+          88 COMBAT-IS-RESUMING      VALUE 'Y'.
+       01 COMBAT-TERRAIN-TYPE        PIC X(1).
+       01 COMBAT-DIFFICULTY          PIC X(1).
+          88 COMBAT-DIFF-EASY        VALUE 'E'.
+          88 COMBAT-DIFF-NORMAL      VALUE 'N'.
+          88 COMBAT-DIFF-HARD        VALUE 'H'.
+
+       PROCEDURE DIVISION USING PLAYER-CHARACTER, ENEMY-CHARACTER,
+               COMBAT-RESUME-FLAG, PLAYER-INVENTORY,
+               COMBAT-TERRAIN-TYPE, PLAYER-GOLD, COMBAT-DIFFICULTY,
+               ENEMY-PARTY-COUNT, ENEMY-PARTY.
+
+       MAIN-ENTRY.
+           PERFORM INITIALIZE-COMBAT
+           PERFORM COMBAT-LOOP
+           GOBACK.
+
       *-----------------------------------------------------------------
       * Initialisation d'un combat
       *-----------------------------------------------------------------
@@ -58,13 +166,215 @@
            MOVE 'A'                  TO COMBAT-STATUS
            MOVE 1                    TO COMBAT-TURN
            MOVE 'P'                  TO CURRENT-ACTOR
-      
+
+           PERFORM SET-DIFFICULTY-MODIFIERS
+           PERFORM INITIALIZE-LOOT-TABLE
+
+           IF COMBAT-IS-RESUMING
+               PERFORM RESTORE-COMBAT-CHECKPOINT
+           END-IF
+
+           IF ENEMY-PARTY-COUNT = 0
+               MOVE ENEMY-NAME             TO PARTY-MEMBER-NAME(1)
+               MOVE ENEMY-LEVEL            TO PARTY-MEMBER-LEVEL(1)
+               MOVE ENEMY-HEALTH-CURRENT
+                   TO PARTY-MEMBER-HP-CURRENT(1)
+               MOVE ENEMY-HEALTH-MAX       TO PARTY-MEMBER-HP-MAX(1)
+               MOVE ENEMY-ATTACK           TO PARTY-MEMBER-ATTACK(1)
+               MOVE ENEMY-DEFENSE          TO PARTY-MEMBER-DEFENSE(1)
+               MOVE ENEMY-EXPERIENCE
+                   TO PARTY-MEMBER-EXPERIENCE(1)
+               MOVE ENEMY-GOLD-REWARD      TO PARTY-MEMBER-GOLD(1)
+               MOVE 'Y'                    TO PARTY-MEMBER-ALIVE(1)
+               MOVE 1                      TO ENEMY-PARTY-COUNT
+           END-IF
+
            DISPLAY SPACE
-           DISPLAY "Un ", ENEMY-NAME, " apparaît!"
-           DISPLAY "Niveau ", ENEMY-LEVEL
-           DISPLAY "PV: ", ENEMY-HEALTH-CURRENT, "/", ENEMY-HEALTH-MAX
+           IF ENEMY-PARTY-COUNT = 1
+               DISPLAY "Un ", PARTY-MEMBER-NAME(1), " apparaît!"
+           ELSE
+               DISPLAY "Un groupe de ", ENEMY-PARTY-COUNT,
+                   " ennemis apparaît!"
+           END-IF
+
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               MOVE PARTY-MEMBER-HP-CURRENT(PARTY-IDX) TO BAR-CURRENT
+               MOVE PARTY-MEMBER-HP-MAX(PARTY-IDX) TO BAR-MAX
+               PERFORM BUILD-STAT-BAR
+               DISPLAY PARTY-IDX, ". ", PARTY-MEMBER-NAME(PARTY-IDX),
+                   " (Niveau ", PARTY-MEMBER-LEVEL(PARTY-IDX),
+                   ") PV: ", BAR-LINE, " ",
+                   PARTY-MEMBER-HP-CURRENT(PARTY-IDX), "/",
+                   PARTY-MEMBER-HP-MAX(PARTY-IDX)
+           END-PERFORM
            DISPLAY SPACE
            .
+
+      *-----------------------------------------------------------------
+      * Détermine les coefficients de dégâts ennemis et de gains
+      * appliqués selon la difficulté choisie à la création de la
+      * partie (voir ENEMY-COMBAT-TURN et CHECK-COMBAT-STATUS)
+      *-----------------------------------------------------------------
+       SET-DIFFICULTY-MODIFIERS.
+           EVALUATE TRUE
+               WHEN COMBAT-DIFF-EASY
+                   MOVE 0.75 TO DIFFICULTY-DAMAGE-MOD
+                   MOVE 1.25 TO DIFFICULTY-REWARD-MOD
+               WHEN COMBAT-DIFF-HARD
+                   MOVE 1.25 TO DIFFICULTY-DAMAGE-MOD
+                   MOVE 0.75 TO DIFFICULTY-REWARD-MOD
+               WHEN OTHER
+                   MOVE 1.00 TO DIFFICULTY-DAMAGE-MOD
+                   MOVE 1.00 TO DIFFICULTY-REWARD-MOD
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * Construit une barre de progression colorée dans BAR-LINE selon
+      * BAR-CURRENT/BAR-MAX (vert >= 50%, jaune >= 25%, rouge sinon) -
+      * utilisée pour l'affichage des PV/PM (voir PLAYER-COMBAT-TURN et
+      * INITIALIZE-COMBAT)
+      *-----------------------------------------------------------------
+       BUILD-STAT-BAR.
+           COMPUTE BAR-PERCENT = (BAR-CURRENT * 100) / BAR-MAX
+           EVALUATE TRUE
+               WHEN BAR-PERCENT >= 50
+                   MOVE COLOR-GREEN TO BAR-COLOR
+               WHEN BAR-PERCENT >= 25
+                   MOVE COLOR-YELLOW TO BAR-COLOR
+               WHEN OTHER
+                   MOVE COLOR-RED TO BAR-COLOR
+           END-EVALUATE
+
+           COMPUTE BAR-FILLED = (BAR-CURRENT * BAR-WIDTH) / BAR-MAX
+
+           MOVE SPACES TO BAR-LINE
+           MOVE 1 TO BAR-PTR
+           STRING BAR-COLOR DELIMITED BY SIZE
+                  "[" DELIMITED BY SIZE
+               INTO BAR-LINE WITH POINTER BAR-PTR
+
+           PERFORM VARYING BAR-INDEX FROM 1 BY 1
+                   UNTIL BAR-INDEX > BAR-WIDTH
+               IF BAR-INDEX <= BAR-FILLED
+                   STRING "=" DELIMITED BY SIZE
+                       INTO BAR-LINE WITH POINTER BAR-PTR
+               ELSE
+                   STRING " " DELIMITED BY SIZE
+                       INTO BAR-LINE WITH POINTER BAR-PTR
+               END-IF
+           END-PERFORM
+
+           STRING "]" DELIMITED BY SIZE
+                  COLOR-RESET DELIMITED BY SIZE
+               INTO BAR-LINE WITH POINTER BAR-PTR
+           .
+
+      *-----------------------------------------------------------------
+      * Constitue la table de butin pouvant être trouvé sur les
+      * ennemis vaincus (voir AWARD-COMBAT-LOOT)
+      *-----------------------------------------------------------------
+       INITIALIZE-LOOT-TABLE.
+           MOVE "Fragments binaires" TO LOOT-NAME(1)
+           MOVE "Un débris de code récupéré sur un ennemi vaincu."
+               TO LOOT-DESC(1)
+           MOVE 0.40 TO LOOT-CHANCE(1)
+
+           MOVE "Cristaux de données" TO LOOT-NAME(2)
+           MOVE "Un fragment de mémoire cristallisé, arraché à un "
+               & "ennemi." TO LOOT-DESC(2)
+           MOVE 0.20 TO LOOT-CHANCE(2)
+
+           MOVE "Métal recyclé" TO LOOT-NAME(3)
+           MOVE "De la ferraille encore utilisable, tombée d'un "
+               & "ennemi." TO LOOT-DESC(3)
+           MOVE 0.25 TO LOOT-CHANCE(3)
+
+           MOVE "Circuit imprimé" TO LOOT-NAME(4)
+           MOVE "Un composant électronique intact récupéré sur un "
+               & "ennemi." TO LOOT-DESC(4)
+           MOVE 0.10 TO LOOT-CHANCE(4)
+           .
+
+      *-----------------------------------------------------------------
+      * Reprise d'un combat interrompu: recharge le groupe d'ennemis
+      * et le tour en cours à partir du point de reprise
+      *-----------------------------------------------------------------
+       RESTORE-COMBAT-CHECKPOINT.
+           MOVE 'L' TO CHECKPOINT-OPERATION
+           CALL "CHECKPOINT-SYSTEM" USING CHECKPOINT-OPERATION,
+               CHECKPOINT-RECORD
+
+           IF CHECKPOINT-COMBAT
+               MOVE CHK-ENEMY-PARTY-COUNT TO ENEMY-PARTY-COUNT
+               MOVE CHK-COMBAT-TURN TO COMBAT-TURN
+
+               PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                       UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+                   MOVE CHK-PARTY-NAME(PARTY-IDX)
+                       TO PARTY-MEMBER-NAME(PARTY-IDX)
+                   MOVE CHK-PARTY-LEVEL(PARTY-IDX)
+                       TO PARTY-MEMBER-LEVEL(PARTY-IDX)
+                   MOVE CHK-PARTY-HP-CURRENT(PARTY-IDX)
+                       TO PARTY-MEMBER-HP-CURRENT(PARTY-IDX)
+                   MOVE CHK-PARTY-HP-MAX(PARTY-IDX)
+                       TO PARTY-MEMBER-HP-MAX(PARTY-IDX)
+                   MOVE CHK-PARTY-ATTACK(PARTY-IDX)
+                       TO PARTY-MEMBER-ATTACK(PARTY-IDX)
+                   MOVE CHK-PARTY-DEFENSE(PARTY-IDX)
+                       TO PARTY-MEMBER-DEFENSE(PARTY-IDX)
+                   MOVE CHK-PARTY-EXPERIENCE(PARTY-IDX)
+                       TO PARTY-MEMBER-EXPERIENCE(PARTY-IDX)
+                   MOVE CHK-PARTY-GOLD(PARTY-IDX)
+                       TO PARTY-MEMBER-GOLD(PARTY-IDX)
+                   MOVE CHK-PARTY-ALIVE(PARTY-IDX)
+                       TO PARTY-MEMBER-ALIVE(PARTY-IDX)
+               END-PERFORM
+
+               DISPLAY SPACE
+               DISPLAY "Reprise du combat interrompu, tour ",
+                   COMBAT-TURN, "..."
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Construit la liste des adversaires vivants et, s'il y en a
+      * plus d'un, demande au joueur lequel cibler. Laisse TARGET-IDX
+      * prêt à l'emploi pour PLAYER-ATTACK/APPLY-SKILL-EFFECT.
+      *-----------------------------------------------------------------
+       SELECT-TARGET.
+           MOVE 0 TO ALIVE-COUNT
+
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               IF PARTY-MEMBER-IS-ALIVE(PARTY-IDX)
+                   ADD 1 TO ALIVE-COUNT
+                   MOVE PARTY-IDX TO ALIVE-TARGET-SLOT(ALIVE-COUNT)
+               END-IF
+           END-PERFORM
+
+           IF ALIVE-COUNT <= 1
+               MOVE ALIVE-TARGET-SLOT(1) TO TARGET-IDX
+           ELSE
+               DISPLAY "Choisissez une cible:"
+               PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                       UNTIL PARTY-IDX > ALIVE-COUNT
+                   DISPLAY PARTY-IDX, ". ",
+                       PARTY-MEMBER-NAME(ALIVE-TARGET-SLOT(PARTY-IDX)),
+                       " PV: ",
+                       PARTY-MEMBER-HP-CURRENT(ALIVE-TARGET-SLOT
+                           (PARTY-IDX))
+               END-PERFORM
+               DISPLAY "Votre choix: " WITH NO ADVANCING
+               ACCEPT COMBAT-CHOICE
+               IF COMBAT-CHOICE >= 1 AND COMBAT-CHOICE <= ALIVE-COUNT
+                   MOVE ALIVE-TARGET-SLOT(COMBAT-CHOICE) TO TARGET-IDX
+               ELSE
+                   MOVE ALIVE-TARGET-SLOT(1) TO TARGET-IDX
+               END-IF
+           END-IF
+           .
       
       *-----------------------------------------------------------------
       * Boucle principale de combat
@@ -76,22 +386,94 @@
                ELSE
                    PERFORM ENEMY-COMBAT-TURN
                END-IF
-      
+
                PERFORM CHECK-COMBAT-STATUS
+               IF COMBAT-ACTIVE
+                   PERFORM SAVE-COMBAT-CHECKPOINT
+               ELSE
+                   PERFORM CLEAR-COMBAT-CHECKPOINT
+               END-IF
                PERFORM SWITCH-TURNS
                ADD 1 TO COMBAT-TURN
            END-PERFORM
            .
+
+      *-----------------------------------------------------------------
+      * Sauvegarde du point de reprise à la fin de chaque tour
+      *-----------------------------------------------------------------
+       SAVE-COMBAT-CHECKPOINT.
+           MOVE 'C' TO CHECKPOINT-TYPE
+           MOVE ENEMY-PARTY-COUNT TO CHK-ENEMY-PARTY-COUNT
+           MOVE COMBAT-TURN TO CHK-COMBAT-TURN
+
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               MOVE PARTY-MEMBER-NAME(PARTY-IDX)
+                   TO CHK-PARTY-NAME(PARTY-IDX)
+               MOVE PARTY-MEMBER-LEVEL(PARTY-IDX)
+                   TO CHK-PARTY-LEVEL(PARTY-IDX)
+               MOVE PARTY-MEMBER-HP-CURRENT(PARTY-IDX)
+                   TO CHK-PARTY-HP-CURRENT(PARTY-IDX)
+               MOVE PARTY-MEMBER-HP-MAX(PARTY-IDX)
+                   TO CHK-PARTY-HP-MAX(PARTY-IDX)
+               MOVE PARTY-MEMBER-ATTACK(PARTY-IDX)
+                   TO CHK-PARTY-ATTACK(PARTY-IDX)
+               MOVE PARTY-MEMBER-DEFENSE(PARTY-IDX)
+                   TO CHK-PARTY-DEFENSE(PARTY-IDX)
+               MOVE PARTY-MEMBER-EXPERIENCE(PARTY-IDX)
+                   TO CHK-PARTY-EXPERIENCE(PARTY-IDX)
+               MOVE PARTY-MEMBER-GOLD(PARTY-IDX)
+                   TO CHK-PARTY-GOLD(PARTY-IDX)
+               MOVE PARTY-MEMBER-ALIVE(PARTY-IDX)
+                   TO CHK-PARTY-ALIVE(PARTY-IDX)
+           END-PERFORM
+
+           MOVE 'S' TO CHECKPOINT-OPERATION
+           CALL "CHECKPOINT-SYSTEM" USING CHECKPOINT-OPERATION,
+               CHECKPOINT-RECORD
+           .
+
+      *-----------------------------------------------------------------
+      * Effacement du point de reprise (combat terminé)
+      *-----------------------------------------------------------------
+       CLEAR-COMBAT-CHECKPOINT.
+           MOVE 'C' TO CHECKPOINT-OPERATION
+           CALL "CHECKPOINT-SYSTEM" USING CHECKPOINT-OPERATION,
+               CHECKPOINT-RECORD
+           .
       
       *-----------------------------------------------------------------
       * Tour de combat du joueur
       *-----------------------------------------------------------------
        PLAYER-COMBAT-TURN.
            DISPLAY "Tour ", COMBAT-TURN
-           DISPLAY "Vos PV: ", CHAR-HEALTH-CURRENT, "/", CHAR-HEALTH-MAX
-           DISPLAY "PM: ", CHAR-MANA-CURRENT, "/", CHAR-MANA-MAX
-           DISPLAY "Ennemi: ", ENEMY-NAME, " PV: ", 
-                  ENEMY-HEALTH-CURRENT, "/", ENEMY-HEALTH-MAX
+
+           MOVE CHAR-HEALTH-CURRENT TO BAR-CURRENT
+           MOVE CHAR-HEALTH-MAX TO BAR-MAX
+           PERFORM BUILD-STAT-BAR
+           DISPLAY "Vos PV: ", BAR-LINE, " ", CHAR-HEALTH-CURRENT,
+               "/", CHAR-HEALTH-MAX
+
+           MOVE CHAR-MANA-CURRENT TO BAR-CURRENT
+           MOVE CHAR-MANA-MAX TO BAR-MAX
+           PERFORM BUILD-STAT-BAR
+           DISPLAY "PM: ", BAR-LINE, " ", CHAR-MANA-CURRENT,
+               "/", CHAR-MANA-MAX
+
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               IF PARTY-MEMBER-IS-ALIVE(PARTY-IDX)
+                   MOVE PARTY-MEMBER-HP-CURRENT(PARTY-IDX)
+                       TO BAR-CURRENT
+                   MOVE PARTY-MEMBER-HP-MAX(PARTY-IDX) TO BAR-MAX
+                   PERFORM BUILD-STAT-BAR
+                   DISPLAY "Ennemi ", PARTY-IDX, ": ",
+                       PARTY-MEMBER-NAME(PARTY-IDX), " PV: ",
+                       BAR-LINE, " ",
+                       PARTY-MEMBER-HP-CURRENT(PARTY-IDX), "/",
+                       PARTY-MEMBER-HP-MAX(PARTY-IDX)
+               END-IF
+           END-PERFORM
            DISPLAY SPACE
            DISPLAY "1. Attaque normale"
            DISPLAY "2. Compétence spéciale"
@@ -119,19 +501,50 @@
       * Attaque normale du joueur
       *-----------------------------------------------------------------
        PLAYER-ATTACK.
+           PERFORM SELECT-TARGET
+
            COMPUTE RANDOM-FACTOR = FUNCTION RANDOM * 0.3 + 0.85
            COMPUTE ATTACK-POWER = CHAR-STRENGTH * RANDOM-FACTOR
            COMPUTE DAMAGE-DEALT = FUNCTION MAX(
-               ATTACK-POWER - ENEMY-DEFENSE, 1)
-      
-           DISPLAY "Vous attaquez le ", ENEMY-NAME, " et infligez ",
-                   DAMAGE-DEALT, " points de dégâts!"
-      
-           SUBTRACT DAMAGE-DEALT FROM ENEMY-HEALTH-CURRENT
-      
-           IF ENEMY-HEALTH-CURRENT <= 0
-               MOVE 0 TO ENEMY-HEALTH-CURRENT
+               ATTACK-POWER - PARTY-MEMBER-DEFENSE(TARGET-IDX), 1)
+
+           DISPLAY "Vous attaquez le ", PARTY-MEMBER-NAME(TARGET-IDX),
+                   " et infligez ", DAMAGE-DEALT, " points de dégâts!"
+
+           SUBTRACT DAMAGE-DEALT
+               FROM PARTY-MEMBER-HP-CURRENT(TARGET-IDX)
+
+           IF PARTY-MEMBER-HP-CURRENT(TARGET-IDX) <= 0
+               MOVE 0 TO PARTY-MEMBER-HP-CURRENT(TARGET-IDX)
+               MOVE 'N' TO PARTY-MEMBER-ALIVE(TARGET-IDX)
+               DISPLAY PARTY-MEMBER-NAME(TARGET-IDX), " est vaincu!"
            END-IF
+
+           MOVE 'W' TO DEGRADE-SLOT-TYPE
+           PERFORM DEGRADE-EQUIPPED-GEAR
+           .
+
+      *-----------------------------------------------------------------
+      * Réduit d'un point la durabilité de l'objet équipé du type
+      * DEGRADE-SLOT-TYPE ('W'eapon ou 'A'rmor), et le déséquipe
+      * automatiquement une fois cassé.
+      *-----------------------------------------------------------------
+       DEGRADE-EQUIPPED-GEAR.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                   UNTIL INV-IDX > INVENTORY-COUNT
+               IF IS-EQUIPPED(INV-IDX)
+                  AND ITEM-TYPE(INV-IDX) = DEGRADE-SLOT-TYPE
+                  AND ITEM-DURABILITY-MAX(INV-IDX) > 0
+                   IF ITEM-DURABILITY-CUR(INV-IDX) > 0
+                       SUBTRACT 1 FROM ITEM-DURABILITY-CUR(INV-IDX)
+                   END-IF
+                   IF ITEM-DURABILITY-CUR(INV-IDX) = 0
+                       MOVE "N" TO ITEM-EQUIPPED(INV-IDX)
+                       DISPLAY ITEM-NAME(INV-IDX),
+                           " se casse et se déséquipe!"
+                   END-IF
+               END-IF
+           END-PERFORM
            .
       
       *-----------------------------------------------------------------
@@ -139,55 +552,86 @@
       *-----------------------------------------------------------------
        PLAYER-SPECIAL-SKILL.
            DISPLAY "Compétences disponibles:"
-           DISPLAY "1. ", SKILL-NAME(1), " (Coût: ", SKILL-COST(1), " PM)"
-           DISPLAY "2. ", SKILL-NAME(2), " (Coût: ", SKILL-COST(2), " PM)"
-           DISPLAY "3. Retour"
+           MOVE 0 TO SKILL-MENU-COUNT
+
+           PERFORM VARYING SKILL-IDX FROM 1 BY 1 UNTIL SKILL-IDX > 5
+               IF SKILL-IS-LEARNED(SKILL-IDX)
+                   ADD 1 TO SKILL-MENU-COUNT
+                   MOVE SKILL-IDX TO SKILL-MENU-SLOT(SKILL-MENU-COUNT)
+                   DISPLAY SKILL-MENU-COUNT, ". ",
+                       SKILL-NAME(SKILL-IDX), " (Coût: ",
+                       SKILL-COST(SKILL-IDX), " PM)"
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO SKILL-MENU-COUNT
+           DISPLAY SKILL-MENU-COUNT, ". Retour"
            DISPLAY "Votre choix: " WITH NO ADVANCING
-      
+
            ACCEPT COMBAT-CHOICE
-      
-           EVALUATE COMBAT-CHOICE
-               WHEN 1
-                   IF CHAR-MANA-CURRENT >= SKILL-COST(1)
-                       SUBTRACT SKILL-COST(1) FROM CHAR-MANA-CURRENT
-                       PERFORM USE-SKILL-1
-                   ELSE
-                       DISPLAY "Pas assez de points de mana!"
-                   END-IF
-               WHEN 2
-                   IF CHAR-MANA-CURRENT >= SKILL-COST(2)
-                       SUBTRACT SKILL-COST(2) FROM CHAR-MANA-CURRENT
-                       PERFORM USE-SKILL-2
+
+           IF COMBAT-CHOICE = SKILL-MENU-COUNT
+               PERFORM PLAYER-COMBAT-TURN
+           ELSE
+               IF COMBAT-CHOICE >= 1 AND
+                  COMBAT-CHOICE < SKILL-MENU-COUNT
+                   MOVE SKILL-MENU-SLOT(COMBAT-CHOICE)
+                       TO CHOSEN-SKILL-SLOT
+                   IF CHAR-MANA-CURRENT >= SKILL-COST(CHOSEN-SKILL-SLOT)
+                       SUBTRACT SKILL-COST(CHOSEN-SKILL-SLOT)
+                           FROM CHAR-MANA-CURRENT
+                       PERFORM APPLY-SKILL-EFFECT
                    ELSE
                        DISPLAY "Pas assez de points de mana!"
                    END-IF
-               WHEN 3
-                   PERFORM PLAYER-COMBAT-TURN
-               WHEN OTHER
+               ELSE
                    DISPLAY "Action non reconnue!"
                    PERFORM PLAYER-SPECIAL-SKILL
-           END-EVALUATE
-           .
-      
-       USE-SKILL-1.
-           COMPUTE RANDOM-FACTOR = FUNCTION RANDOM * 0.2 + 0.9
-           COMPUTE DAMAGE-DEALT = SKILL-POWER(1) * CHAR-STRENGTH 
-                              * RANDOM-FACTOR / 5
-      
-           DISPLAY "Vous utilisez ", SKILL-NAME(1), "!"
-           DISPLAY "Vous infligez ", DAMAGE-DEALT, " points de dégâts!"
-      
-           SUBTRACT DAMAGE-DEALT FROM ENEMY-HEALTH-CURRENT
-      
-           IF ENEMY-HEALTH-CURRENT <= 0
-               MOVE 0 TO ENEMY-HEALTH-CURRENT
+               END-IF
            END-IF
            .
-      
-       USE-SKILL-2.
-           DISPLAY "Vous utilisez ", SKILL-NAME(2), "!"
-           DISPLAY "Votre défense augmente pour ce tour!"
-           ADD 5 TO CHAR-DEFENSE
+
+      *-----------------------------------------------------------------
+      * Applique l'effet de la compétence choisie selon son SKILL-TYPE,
+      * au lieu d'une paragraphe dédiée par emplacement de
+      * compétence.
+      *-----------------------------------------------------------------
+       APPLY-SKILL-EFFECT.
+           DISPLAY "Vous utilisez ", SKILL-NAME(CHOSEN-SKILL-SLOT), "!"
+
+           EVALUATE TRUE
+               WHEN SKILL-ATTACK(CHOSEN-SKILL-SLOT)
+                   PERFORM SELECT-TARGET
+
+                   COMPUTE RANDOM-FACTOR = FUNCTION RANDOM * 0.2 + 0.9
+                   COMPUTE DAMAGE-DEALT =
+                       SKILL-POWER(CHOSEN-SKILL-SLOT) * CHAR-STRENGTH
+                           * RANDOM-FACTOR / 5
+
+                   DISPLAY "Vous infligez ", DAMAGE-DEALT,
+                       " points de dégâts à ",
+                       PARTY-MEMBER-NAME(TARGET-IDX), "!"
+
+                   SUBTRACT DAMAGE-DEALT
+                       FROM PARTY-MEMBER-HP-CURRENT(TARGET-IDX)
+
+                   IF PARTY-MEMBER-HP-CURRENT(TARGET-IDX) <= 0
+                       MOVE 0 TO PARTY-MEMBER-HP-CURRENT(TARGET-IDX)
+                       MOVE 'N' TO PARTY-MEMBER-ALIVE(TARGET-IDX)
+                       DISPLAY PARTY-MEMBER-NAME(TARGET-IDX),
+                           " est vaincu!"
+                   END-IF
+               WHEN SKILL-DEFENSE(CHOSEN-SKILL-SLOT)
+                   DISPLAY "Votre défense augmente pour ce tour!"
+                   ADD SKILL-POWER(CHOSEN-SKILL-SLOT) TO CHAR-DEFENSE
+               WHEN SKILL-SUPPORT(CHOSEN-SKILL-SLOT)
+                   DISPLAY "Vous récupérez des points de vie!"
+                   ADD SKILL-POWER(CHOSEN-SKILL-SLOT)
+                       TO CHAR-HEALTH-CURRENT
+                   IF CHAR-HEALTH-CURRENT > CHAR-HEALTH-MAX
+                       MOVE CHAR-HEALTH-MAX TO CHAR-HEALTH-CURRENT
+                   END-IF
+           END-EVALUATE
            .
       
       *-----------------------------------------------------------------
@@ -227,11 +671,46 @@
       * Tentative de fuite
       *-----------------------------------------------------------------
        PLAYER-ESCAPE.
-           COMPUTE ESCAPE-CHANCE = 40 + (CHAR-AGILITY - ENEMY-LEVEL * 2)
+           MOVE 0 TO HIGHEST-ENEMY-LEVEL
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               IF PARTY-MEMBER-IS-ALIVE(PARTY-IDX)
+                  AND PARTY-MEMBER-LEVEL(PARTY-IDX) >
+                      HIGHEST-ENEMY-LEVEL
+                   MOVE PARTY-MEMBER-LEVEL(PARTY-IDX)
+                       TO HIGHEST-ENEMY-LEVEL
+               END-IF
+           END-PERFORM
+
+           EVALUATE COMBAT-TERRAIN-TYPE
+               WHEN 'D'
+                   MOVE -10 TO ESCAPE-TERRAIN-MOD
+               WHEN 'W'
+                   MOVE -5  TO ESCAPE-TERRAIN-MOD
+               WHEN 'T'
+                   MOVE 10  TO ESCAPE-TERRAIN-MOD
+               WHEN OTHER
+                   MOVE 0   TO ESCAPE-TERRAIN-MOD
+           END-EVALUATE
+
+           MOVE 0 TO ESCAPE-ITEM-BONUS
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                   UNTIL INV-IDX > INVENTORY-COUNT
+               IF IS-EQUIPPED(INV-IDX)
+                   ADD ITEM-ESCAPE-BONUS(INV-IDX) TO ESCAPE-ITEM-BONUS
+               END-IF
+           END-PERFORM
+
+           COMPUTE ESCAPE-CHANCE =
+               40 + (CHAR-AGILITY - HIGHEST-ENEMY-LEVEL * 2)
+               + ESCAPE-TERRAIN-MOD + ESCAPE-ITEM-BONUS
            IF ESCAPE-CHANCE < 20
                MOVE 20 TO ESCAPE-CHANCE
            END-IF
-      
+           IF ESCAPE-CHANCE > 95
+               MOVE 95 TO ESCAPE-CHANCE
+           END-IF
+
            COMPUTE RANDOM-FACTOR = FUNCTION RANDOM * 100
       
            IF RANDOM-FACTOR <= ESCAPE-CHANCE
@@ -246,40 +725,150 @@
       * Tour de combat de l'ennemi
       *-----------------------------------------------------------------
        ENEMY-COMBAT-TURN.
-           COMPUTE RANDOM-FACTOR = FUNCTION RANDOM * 0.3 + 0.85
-           COMPUTE ATTACK-POWER = ENEMY-ATTACK * RANDOM-FACTOR
-           COMPUTE DAMAGE-DEALT = FUNCTION MAX(
-               ATTACK-POWER - CHAR-DEFENSE, 1)
-      
-           DISPLAY ENEMY-NAME, " vous attaque et inflige ",
-                   DAMAGE-DEALT, " points de dégâts!"
-      
-           SUBTRACT DAMAGE-DEALT FROM CHAR-HEALTH-CURRENT
-      
-           IF CHAR-HEALTH-CURRENT <= 0
-               MOVE 0 TO CHAR-HEALTH-CURRENT
-           END-IF
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               IF PARTY-MEMBER-IS-ALIVE(PARTY-IDX)
+                  AND CHAR-HEALTH-CURRENT > 0
+                   COMPUTE RANDOM-FACTOR = FUNCTION RANDOM * 0.3 + 0.85
+                   COMPUTE ATTACK-POWER =
+                       PARTY-MEMBER-ATTACK(PARTY-IDX) * RANDOM-FACTOR
+                       * DIFFICULTY-DAMAGE-MOD
+                   COMPUTE DAMAGE-DEALT = FUNCTION MAX(
+                       ATTACK-POWER - CHAR-DEFENSE, 1)
+
+                   DISPLAY PARTY-MEMBER-NAME(PARTY-IDX),
+                       " vous attaque et inflige ", DAMAGE-DEALT,
+                       " points de dégâts!"
+
+                   SUBTRACT DAMAGE-DEALT FROM CHAR-HEALTH-CURRENT
+
+                   IF CHAR-HEALTH-CURRENT <= 0
+                       MOVE 0 TO CHAR-HEALTH-CURRENT
+                   END-IF
+
+                   MOVE 'A' TO DEGRADE-SLOT-TYPE
+                   PERFORM DEGRADE-EQUIPPED-GEAR
+               END-IF
+           END-PERFORM
            .
-      
+
       *-----------------------------------------------------------------
       * Vérification de l'état du combat
       *-----------------------------------------------------------------
        CHECK-COMBAT-STATUS.
-           IF ENEMY-HEALTH-CURRENT <= 0
+           MOVE 0 TO ALIVE-COUNT
+           MOVE 0 TO EXPERIENCE-GAINED
+           MOVE 0 TO GOLD-GAINED
+
+           PERFORM VARYING PARTY-IDX FROM 1 BY 1
+                   UNTIL PARTY-IDX > ENEMY-PARTY-COUNT
+               IF PARTY-MEMBER-IS-ALIVE(PARTY-IDX)
+                   ADD 1 TO ALIVE-COUNT
+               ELSE
+                   COMPUTE EXPERIENCE-GAINED = EXPERIENCE-GAINED +
+                       PARTY-MEMBER-EXPERIENCE(PARTY-IDX)
+                       * DIFFICULTY-REWARD-MOD
+                   COMPUTE GOLD-GAINED = GOLD-GAINED +
+                       PARTY-MEMBER-GOLD(PARTY-IDX)
+                       * DIFFICULTY-REWARD-MOD
+               END-IF
+           END-PERFORM
+
+           IF ALIVE-COUNT = 0
                MOVE 'V' TO COMBAT-STATUS
-               DISPLAY "Vous avez vaincu le ", ENEMY-NAME, "!"
-               DISPLAY "Vous gagnez ", ENEMY-EXPERIENCE, " points d'expérience!"
-               MOVE ENEMY-EXPERIENCE TO EXPERIENCE-GAINED
-               PERFORM ADD-EXPERIENCE
+               DISPLAY "Vous avez vaincu tous les ennemis!"
+               DISPLAY "Vous gagnez ", EXPERIENCE-GAINED,
+                   " points d'expérience!"
+               MOVE 'X' TO CHARACTER-OPERATION
+               CALL "CHARACTER-SYSTEM" USING CHARACTER-OPERATION,
+                   PLAYER-CHARACTER, EXPERIENCE-GAINED
+
+               IF GOLD-GAINED > 0
+                   ADD GOLD-GAINED TO PLAYER-GOLD
+                   MOVE GOLD-GAINED TO UTIL-NUMBER
+                   PERFORM FORMAT-GOLD-FOR-DISPLAY
+                   DISPLAY "Vous trouvez ", GOLD-DISPLAY,
+                       " pièces d'or!"
+               END-IF
+
+               PERFORM AWARD-COMBAT-LOOT
+
+               MOVE SPACES TO EVENT-MESSAGE
+               STRING "Combat gagné, " DELIMITED BY SIZE
+                   EXPERIENCE-GAINED DELIMITED BY SIZE
+                   " points d'expérience" DELIMITED BY SIZE
+                   INTO EVENT-MESSAGE
+               END-STRING
+               CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION,
+                   EVENT-MESSAGE
            END-IF
-      
+
            IF CHAR-HEALTH-CURRENT <= 0
                MOVE 'D' TO COMBAT-STATUS
-               DISPLAY "Vous avez été vaincu par le ", ENEMY-NAME, "!"
+               DISPLAY "Vous avez été vaincu!"
                DISPLAY "Game Over"
+               MOVE "Défaite au combat" TO EVENT-MESSAGE
+               CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION,
+                   EVENT-MESSAGE
            END-IF
            .
-      
+
+      *-----------------------------------------------------------------
+      * Formatage d'un montant d'or avec séparateurs de milliers,
+      * délégué à UTILITIES
+      *-----------------------------------------------------------------
+       FORMAT-GOLD-FOR-DISPLAY.
+           MOVE "F" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           MOVE UTIL-FORMATTED TO GOLD-DISPLAY
+           .
+
+      *-----------------------------------------------------------------
+      * Tirage au sort d'un objet de butin parmi LOOT-TABLE et ajout
+      * à l'inventaire du joueur si le tirage réussit
+      *-----------------------------------------------------------------
+       AWARD-COMBAT-LOOT.
+           MOVE FUNCTION RANDOM TO LOOT-ROLL
+           MOVE 0 TO LOOT-THRESHOLD
+
+           PERFORM VARYING LOOT-IDX FROM 1 BY 1
+                   UNTIL LOOT-IDX > LOOT-TABLE-COUNT
+               ADD LOOT-CHANCE(LOOT-IDX) TO LOOT-THRESHOLD
+               IF LOOT-ROLL <= LOOT-THRESHOLD
+                   ADD 1 TO NEXT-LOOT-ITEM-ID
+                   MOVE NEXT-LOOT-ITEM-ID TO OP-ITEM-ID
+                   MOVE LOOT-NAME(LOOT-IDX) TO OP-ITEM-NAME
+                   MOVE "M" TO OP-ITEM-TYPE
+                   MOVE SPACES TO OP-ITEM-SLOT-TYPE
+                   MOVE 0 TO OP-ITEM-VALUE
+                   MOVE 1 TO OP-ITEM-QUANTITY
+                   MOVE 0 TO OP-ITEM-ATTACK
+                   MOVE 0 TO OP-ITEM-DEFENSE
+                   MOVE 0 TO OP-ITEM-HEAL
+                   MOVE 0 TO OP-ITEM-MANA
+                   MOVE 0 TO OP-ITEM-DURABILITY-MAX
+                   MOVE LOOT-DESC(LOOT-IDX) TO OP-ITEM-DESC
+
+                   MOVE 'A' TO INVENTORY-OPERATION
+                   CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+                       PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+                       COMBAT-LOOT-EQUIPMENT, ITEM-OP-PARAMS
+
+                   IF OP-WAS-ADDED = "Y"
+                       DISPLAY "Butin trouvé: " LOOT-NAME(LOOT-IDX)
+                       CALL "JCL-CRAFTING-SYSTEM" USING
+                           CRAFTING-OPERATION, LOOT-NAME(LOOT-IDX),
+                           CRAFTING-MATERIAL-QTY, PLAYER-CHARACTER,
+                           PLAYER-INVENTORY, PLAYER-GOLD,
+                           COMBAT-LOOT-EQUIPMENT, ITEM-OP-PARAMS
+                   END-IF
+
+                   MOVE 9 TO LOOT-IDX
+               END-IF
+           END-PERFORM
+           .
+
       *-----------------------------------------------------------------
       * Changement de tour
       *-----------------------------------------------------------------
@@ -291,4 +880,4 @@
            END-IF
            .
       
-       END PROGRAM COMBAT-SYSTEM.
\ No newline at end of file
+       END PROGRAM COMBAT-SYSTEM.

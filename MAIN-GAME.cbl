@@ -13,8 +13,51 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CRT STATUS IS KEYBOARD-STATUS.
-      
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAVE-GAME-FILE ASSIGN TO "COBOSAVE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SAVE-KEY
+               FILE STATUS IS SAVE-FILE-STATUS.
+
+           SELECT SCRIPT-INPUT-FILE ASSIGN TO DYNAMIC SCRIPT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCRIPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SAVE-GAME-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SAVE-GAME-RECORD.
+           02 SAVE-KEY                PIC X(20).
+           COPY "PLAYER-CHAR.cpy"
+               REPLACING ==01 PLAYER-CHARACTER.==
+                      BY ==02 SAVE-REC-CHARACTER.==.
+           COPY "INVENTORY.cpy"
+               REPLACING ==01 PLAYER-INVENTORY.==
+                      BY ==02 SAVE-REC-INVENTORY.==
+                         ==01 PLAYER-GOLD==
+                      BY ==02 SAVE-REC-GOLD==
+                         ==01 PLAYER-EQUIPMENT.==
+                      BY ==02 SAVE-REC-EQUIPMENT.==.
+           COPY "QUEST.cpy"
+               REPLACING ==01 QUEST-TABLE.==
+                      BY ==02 SAVE-REC-QUEST-TABLE.==.
+           COPY "WORLD.cpy"
+               REPLACING ==01 WORLD-MAP.==
+                      BY ==02 SAVE-REC-WORLD-MAP.==
+                         ==01 PLAYER-POSITION.==
+                      BY ==02 SAVE-REC-POSITION.==.
+           COPY "DIFFICULTY.cpy"
+               REPLACING ==01 GAME-DIFFICULTY.==
+                      BY ==02 SAVE-REC-DIFFICULTY.==.
+
+       FD SCRIPT-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 SCRIPT-INPUT-RECORD        PIC X(20).
+
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
       * Variables de contrôle du programme
@@ -22,11 +65,77 @@
        01 PROGRAM-STATUS             PIC X(1)  VALUE 'R'.
           88 PROGRAM-RUNNING         VALUE 'R'.
           88 PROGRAM-EXIT            VALUE 'X'.
-       
+
+      *-----------------------------------------------------------------
+      * Mode script (entrées non-interactives pour les tests de
+      * régression): si un chemin de fichier est fourni en argument
+      * de ligne de commande, les commandes du joueur sont lues dans
+      * ce fichier au lieu du clavier, jusqu'à sa fin.
+      *-----------------------------------------------------------------
+       01 SCRIPT-FILE-NAME           PIC X(80) VALUE SPACES.
+       01 SCRIPT-FILE-STATUS         PIC X(2)  VALUE SPACES.
+          88 SCRIPT-FILE-OK          VALUE "00".
+       01 SCRIPT-MODE                PIC X(1)  VALUE 'N'.
+          88 IS-SCRIPT-MODE          VALUE 'Y'.
+       01 SCRIPT-AT-EOF              PIC X(1)  VALUE 'N'.
+          88 SCRIPT-IS-AT-EOF        VALUE 'Y'.
+
        01 KEYBOARD-STATUS.
           05 KEYBOARD-KEY            PIC 9(3).
           05 KEYBOARD-STATUS-FIELD   PIC X.
-      
+
+       01 SAVE-FILE-STATUS           PIC X(2)  VALUE SPACES.
+          88 SAVE-FILE-OK            VALUE "00".
+       01 SAVE-SLOT-NAME             PIC X(20) VALUE "SLOT1".
+       01 HAS-EXISTING-SAVE          PIC X(1)  VALUE "N".
+          88 SAVE-EXISTS             VALUE "Y".
+
+      *-----------------------------------------------------------------
+      * Emplacements de sauvegarde multiples et New Game+
+      *-----------------------------------------------------------------
+       01 SAVE-SLOT-CHOICE           PIC 9(1)  VALUE 0.
+       01 NEW-GAME-PLUS-FLAG         PIC X(1)  VALUE "N".
+          88 NEW-GAME-PLUS           VALUE "Y".
+
+      *-----------------------------------------------------------------
+      * Personnage joueur (donnée canonique, transmise aux modules
+      * appelés via CALL USING)
+      *-----------------------------------------------------------------
+       COPY "PLAYER-CHAR.cpy".
+
+      *-----------------------------------------------------------------
+      * Ennemi courant de combat
+      *-----------------------------------------------------------------
+       COPY "ENEMY-CHAR.cpy".
+
+      *-----------------------------------------------------------------
+      * Inventaire, quêtes et monde (données canoniques)
+      *-----------------------------------------------------------------
+       COPY "INVENTORY.cpy".
+       COPY "ITEM-OP.cpy".
+       COPY "QUEST.cpy".
+       COPY "WORLD.cpy".
+
+      *-----------------------------------------------------------------
+      * Difficulté choisie à la création de la partie
+      *-----------------------------------------------------------------
+       COPY "DIFFICULTY.cpy".
+
+       01 CHARACTER-OPERATION        PIC X(1)  VALUE 'I'.
+       01 DUMMY-EXPERIENCE           PIC 9(4)  VALUE 0.
+       01 CRAFTING-OPERATION         PIC X(1)  VALUE 'M'.
+       01 CRAFTING-MATERIAL-NAME     PIC X(20) VALUE SPACES.
+       01 CRAFTING-MATERIAL-QTY      PIC 9(2)  VALUE 0.
+       01 INVENTORY-OPERATION        PIC X(1)  VALUE SPACE.
+       01 QUEST-OPERATION            PIC X(1)  VALUE SPACE.
+       01 WORLD-OPERATION            PIC X(1)  VALUE SPACE.
+       01 LOG-OPERATION              PIC X(1)  VALUE 'W'.
+       01 EVENT-MESSAGE              PIC X(60) VALUE SPACES.
+       01 QUEST-ID-TO-UPDATE-MAIN    PIC 9(3)  VALUE 0.
+       01 OBJECTIVE-NUM-MAIN         PIC 9(1)  VALUE 0.
+       01 PROGRESS-VALUE-MAIN        PIC 9(3)  VALUE 0.
+       01 QUEST-LOG-FILTER-MAIN      PIC X(1)  VALUE 'T'.
+
       *-----------------------------------------------------------------
       * État du jeu
       *-----------------------------------------------------------------
@@ -40,21 +149,85 @@
           88 STATE-TIME-TRAVEL       VALUE 'T'.
           88 STATE-DIALOG            VALUE 'D'.
           88 STATE-CRAFTING          VALUE 'J'.
+          88 STATE-MERCHANT          VALUE 'V'.
       
       *-----------------------------------------------------------------
       * Variables pour les choix du menu
       *-----------------------------------------------------------------
        01 MENU-CHOICE                PIC 9(1)  VALUE 0.
        01 PLAYER-INPUT               PIC X(20) VALUE SPACES.
+       01 SKILL-IDX                  PIC 9(1)  VALUE 0.
+
+      *-----------------------------------------------------------------
+      * Variables pour le résumé de fin de session
+      *-----------------------------------------------------------------
+       01 SUMMARY-LOCATIONS-VISITED  PIC 9(3)  VALUE 0.
+       01 SUMMARY-QUESTS-COMPLETED   PIC 9(2)  VALUE 0.
+       01 GOLD-DISPLAY               PIC X(12) VALUE SPACES.
+       01 UTIL-OPERATION             PIC X(1)  VALUE SPACES.
+       01 UTIL-NUMBER                PIC 9(9)  VALUE 0.
+       01 UTIL-FORMATTED             PIC X(12) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Barres de PV/PM colorées (codes d'échappement ANSI)
+      *-----------------------------------------------------------------
+       01 COLOR-GREEN                PIC X(5)  VALUE X"1B5B33326D".
+       01 COLOR-YELLOW               PIC X(5)  VALUE X"1B5B33336D".
+       01 COLOR-RED                  PIC X(5)  VALUE X"1B5B33316D".
+       01 COLOR-RESET                PIC X(4)  VALUE X"1B5B306D".
+
+       01 BAR-CURRENT                PIC 9(3)  VALUE 0.
+       01 BAR-MAX                    PIC 9(3)  VALUE 1.
+       01 BAR-WIDTH                  PIC 9(2)  VALUE 20.
+       01 BAR-PERCENT                PIC 9(3)  VALUE 0.
+       01 BAR-FILLED                 PIC 9(2)  VALUE 0.
+       01 BAR-INDEX                  PIC 9(2)  VALUE 0.
+       01 BAR-PTR                    PIC 9(2)  VALUE 1.
+       01 BAR-COLOR                  PIC X(5)  VALUE SPACES.
+       01 BAR-LINE                   PIC X(35) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Variables pour le voyage rapide entre villes déjà visitées
+      *-----------------------------------------------------------------
+       01 FAST-TRAVEL-COUNT          PIC 9(1)  VALUE 0.
+       01 FAST-TRAVEL-TOWNS.
+          05 FAST-TRAVEL-TOWN OCCURS 9 TIMES.
+             10 FT-TOWN-X            PIC 9(2)  VALUE 0.
+             10 FT-TOWN-Y            PIC 9(2)  VALUE 0.
       
       *-----------------------------------------------------------------
       * Variables pour le système de dialogue
       *-----------------------------------------------------------------
        01 DIALOG-ID-TO-START         PIC 9(3)  VALUE 0.
+       01 RESUME-NODE-ID             PIC 9(3)  VALUE 0.
        01 NPC-NAME                   PIC X(30) VALUE SPACES.
        01 DIALOG-MODE                PIC X(1)  VALUE "N".
           88 IS-IN-DIALOG            VALUE "Y".
-      
+
+      *-----------------------------------------------------------------
+      * Reprise d'un combat ou d'un dialogue interrompu (voir
+      * CHECKPOINT-SYSTEM): détectée au démarrage, avant le menu
+      * principal, pour ne rien perdre d'une encontre en cours.
+      *-----------------------------------------------------------------
+       01 CHECKPOINT-OPERATION       PIC X(1)  VALUE SPACE.
+       COPY "CHECKPOINT.cpy".
+       01 COMBAT-RESUME-FLAG         PIC X(1)  VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      * Variable pour les codes secrets (voir EASTER-EGGS)
+      *-----------------------------------------------------------------
+       01 EGG-CODE-ENTERED           PIC X(20) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Touche unique pour le déplacement en temps réel (voir
+      * GET-MOVEMENT-INPUT)
+      *-----------------------------------------------------------------
+       01 MOVEMENT-KEY-CHAR          PIC X(1)  VALUE SPACE.
+
+       SCREEN SECTION.
+       01 MOVEMENT-KEY-SCREEN.
+           05 PIC X(1) USING MOVEMENT-KEY-CHAR AUTO.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZE-GAME
@@ -80,6 +253,8 @@
                        PERFORM HANDLE-DIALOG
                    WHEN STATE-CRAFTING
                        PERFORM HANDLE-JCL-CRAFTING
+                   WHEN STATE-MERCHANT
+                       PERFORM HANDLE-MERCHANT
                END-EVALUATE
            END-PERFORM
       
@@ -91,13 +266,324 @@
       *-----------------------------------------------------------------
        INITIALIZE-GAME.
            DISPLAY "Initialisation de COBOLegend..."
-           DISPLAY "Chargement des données de jeu..."
-           DISPLAY "Préparation du monde de jeu..."
+           MOVE "R" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           PERFORM CHECK-FOR-EXISTING-SAVE
            DISPLAY "Initialisation du Terminal Time Travel..."
            DISPLAY "Initialisation du système de dialogue..."
            DISPLAY "Initialisation du système de crafting JCL..."
+           PERFORM CHECK-FOR-SCRIPT-MODE
+           PERFORM CHECK-FOR-CHECKPOINT
            DISPLAY "Initialisation terminée."
            .
+
+      *-----------------------------------------------------------------
+      * Détection d'un combat ou d'un dialogue laissé en cours lors de
+      * la précédente exécution: si un point de reprise existe, la
+      * partie reprend directement dans l'encontre interrompue plutôt
+      * que de repasser par le menu principal.
+      *-----------------------------------------------------------------
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'L' TO CHECKPOINT-OPERATION
+           CALL "CHECKPOINT-SYSTEM" USING CHECKPOINT-OPERATION,
+               CHECKPOINT-RECORD
+
+           IF CHECKPOINT-COMBAT
+               IF SAVE-EXISTS
+                   PERFORM LOAD-SAVE-GAME
+               END-IF
+               MOVE 'Y' TO COMBAT-RESUME-FLAG
+               DISPLAY "Combat interrompu détecté, reprise en cours."
+               MOVE 'C' TO GAME-STATE
+           ELSE
+               IF CHECKPOINT-DIALOG
+                   IF SAVE-EXISTS
+                       PERFORM LOAD-SAVE-GAME
+                   END-IF
+                   MOVE CHK-DIALOG-ID TO DIALOG-ID-TO-START
+                   MOVE CHK-DIALOG-NODE-ID TO RESUME-NODE-ID
+                   MOVE CHK-NPC-NAME TO NPC-NAME
+                   MOVE "Y" TO DIALOG-MODE
+                   DISPLAY "Dialogue interrompu détecté, reprise en "
+                       & "cours..."
+                   MOVE 'D' TO GAME-STATE
+               END-IF
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Détection du mode script: le premier argument de la ligne de
+      * commande, s'il est présent, est le chemin d'un fichier de
+      * commandes utilisé pour rejouer une partie sans intervention
+      * humaine (tests de régression).
+      *-----------------------------------------------------------------
+       CHECK-FOR-SCRIPT-MODE.
+           ACCEPT SCRIPT-FILE-NAME FROM COMMAND-LINE
+           IF SCRIPT-FILE-NAME NOT = SPACES
+               OPEN INPUT SCRIPT-INPUT-FILE
+               IF SCRIPT-FILE-OK
+                   MOVE 'Y' TO SCRIPT-MODE
+                   DISPLAY "Mode script activé: " SCRIPT-FILE-NAME
+               ELSE
+                   DISPLAY "Impossible d'ouvrir le fichier de script: "
+                       SCRIPT-FILE-NAME
+                   MOVE SPACES TO SCRIPT-FILE-NAME
+               END-IF
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Point d'entrée unique pour toute saisie du joueur: lit soit le
+      * clavier, soit le fichier de script en mode non-interactif. La
+      * fin du fichier de script est traitée comme une demande de
+      * quitter le jeu, pour que les scripts de test se terminent
+      * proprement.
+      *-----------------------------------------------------------------
+       GET-PLAYER-INPUT.
+           IF IS-SCRIPT-MODE
+               IF SCRIPT-IS-AT-EOF
+                   MOVE "Q" TO PLAYER-INPUT
+               ELSE
+                   READ SCRIPT-INPUT-FILE INTO PLAYER-INPUT
+                       AT END
+                           MOVE 'Y' TO SCRIPT-AT-EOF
+                           MOVE "Q" TO PLAYER-INPUT
+                   END-READ
+                   DISPLAY "> " PLAYER-INPUT
+               END-IF
+           ELSE
+               ACCEPT PLAYER-INPUT
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Saisie de déplacement en temps réel: en mode clavier, lit une
+      * seule touche (sans attendre Entrée) via l'écran
+      * MOVEMENT-KEY-SCREEN pour les commandes courantes (N/S/E/O,
+      * lettres de menu, 1/2/3/4 pour les diagonales). Le mode script
+      * garde la saisie ligne par ligne de GET-PLAYER-INPUT, seule
+      * façon de rejouer "NE"/"NO"/"SE"/"SO" tels quels dans un
+      * script de test.
+      *-----------------------------------------------------------------
+       GET-MOVEMENT-INPUT.
+           IF IS-SCRIPT-MODE
+               PERFORM GET-PLAYER-INPUT
+           ELSE
+               MOVE SPACES TO PLAYER-INPUT
+               MOVE SPACE TO MOVEMENT-KEY-CHAR
+               ACCEPT MOVEMENT-KEY-SCREEN
+               MOVE MOVEMENT-KEY-CHAR TO PLAYER-INPUT(1:1)
+               DISPLAY MOVEMENT-KEY-CHAR
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Point d'entrée unique pour un choix de menu numérique: même
+      * bascule clavier/script que GET-PLAYER-INPUT.
+      *-----------------------------------------------------------------
+       GET-MENU-CHOICE.
+           IF IS-SCRIPT-MODE
+               PERFORM GET-PLAYER-INPUT
+               IF SCRIPT-IS-AT-EOF
+                   MOVE 3 TO MENU-CHOICE
+               ELSE
+                   MOVE 0 TO MENU-CHOICE
+                   IF PLAYER-INPUT(1:1) IS NUMERIC
+                       MOVE PLAYER-INPUT(1:1) TO MENU-CHOICE
+                   END-IF
+               END-IF
+           ELSE
+               ACCEPT MENU-CHOICE
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Démarrage d'une toute nouvelle partie
+      *-----------------------------------------------------------------
+       NEW-GAME-SETUP.
+           DISPLAY "Préparation d'une nouvelle partie..."
+           MOVE 'I' TO CHARACTER-OPERATION
+           CALL "CHARACTER-SYSTEM" USING CHARACTER-OPERATION,
+               PLAYER-CHARACTER, DUMMY-EXPERIENCE
+
+           PERFORM CHOOSE-CHARACTER-CLASS
+           PERFORM CHOOSE-DIFFICULTY
+
+           MOVE 'I' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+
+           MOVE 'I' TO QUEST-OPERATION
+           CALL "QUEST-SYSTEM" USING QUEST-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, QUEST-TABLE,
+               QUEST-ID-TO-UPDATE-MAIN, OBJECTIVE-NUM-MAIN,
+               PROGRESS-VALUE-MAIN, ITEM-OP-PARAMS,
+               QUEST-LOG-FILTER-MAIN
+
+           MOVE 'I' TO WORLD-OPERATION
+           CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+               PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+               PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+               DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+
+           MOVE SPACES TO EVENT-MESSAGE
+           STRING "Nouvelle partie démarrée: "
+                       DELIMITED BY SIZE
+                   CHAR-NAME OF PLAYER-CHARACTER
+                       DELIMITED BY SPACE
+               INTO EVENT-MESSAGE
+           END-STRING
+           CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION, EVENT-MESSAGE
+           .
+
+      *-----------------------------------------------------------------
+      * Écran de création de personnage: choix du nom et de la classe
+      *-----------------------------------------------------------------
+       CHOOSE-CHARACTER-CLASS.
+           DISPLAY SPACE
+           DISPLAY "=== CRÉATION DE PERSONNAGE ==="
+           DISPLAY "Quel est le nom de votre héros ?"
+           DISPLAY "> " WITH NO ADVANCING
+           PERFORM GET-PLAYER-INPUT
+           IF PLAYER-INPUT NOT = SPACES
+               MOVE PLAYER-INPUT TO CHAR-NAME OF PLAYER-CHARACTER
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Choisissez votre classe:"
+           DISPLAY "1. Programmeur (force/intelligence équilibrées)"
+           DISPLAY "2. Analyste (intelligence supérieure)"
+           DISPLAY "3. Opérateur (force/défense supérieures)"
+           DISPLAY "> " WITH NO ADVANCING
+           PERFORM GET-PLAYER-INPUT
+
+           EVALUATE PLAYER-INPUT
+               WHEN "2"
+                   MOVE "Analyste" TO CHAR-CLASS OF PLAYER-CHARACTER
+               WHEN "3"
+                   MOVE "Opérateur" TO CHAR-CLASS OF PLAYER-CHARACTER
+               WHEN OTHER
+                   MOVE "Programmeur" TO CHAR-CLASS OF PLAYER-CHARACTER
+           END-EVALUATE
+
+           DISPLAY SPACE
+           DISPLAY "Bienvenue, " CHAR-NAME OF PLAYER-CHARACTER
+               ", " CHAR-CLASS OF PLAYER-CHARACTER "!"
+           .
+
+      *-----------------------------------------------------------------
+      * Écran de création de personnage: choix de la difficulté
+      *-----------------------------------------------------------------
+       CHOOSE-DIFFICULTY.
+           DISPLAY SPACE
+           DISPLAY "Choisissez votre niveau de difficulté:"
+           DISPLAY "1. Facile (ennemis plus faibles, butin accru)"
+           DISPLAY "2. Normal"
+           DISPLAY "3. Difficile (ennemis plus forts, butin réduit)"
+           DISPLAY "> " WITH NO ADVANCING
+           PERFORM GET-PLAYER-INPUT
+
+           EVALUATE PLAYER-INPUT
+               WHEN "1"
+                   MOVE "E" TO DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "3"
+                   MOVE "H" TO DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN OTHER
+                   MOVE "N" TO DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+           END-EVALUATE
+
+           DISPLAY SPACE
+           EVALUATE TRUE
+               WHEN DIFFICULTY-EASY OF GAME-DIFFICULTY
+                   DISPLAY "Difficulté: Facile"
+               WHEN DIFFICULTY-HARD OF GAME-DIFFICULTY
+                   DISPLAY "Difficulté: Difficile"
+               WHEN OTHER
+                   DISPLAY "Difficulté: Normal"
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * Vérification de la présence d'une sauvegarde
+      *-----------------------------------------------------------------
+       CHECK-FOR-EXISTING-SAVE.
+           OPEN INPUT SAVE-GAME-FILE
+           IF SAVE-FILE-OK
+               MOVE "Y" TO HAS-EXISTING-SAVE
+               CLOSE SAVE-GAME-FILE
+           ELSE
+               MOVE "N" TO HAS-EXISTING-SAVE
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Chargement de la sauvegarde vers les données canoniques
+      *-----------------------------------------------------------------
+       LOAD-SAVE-GAME.
+           OPEN INPUT SAVE-GAME-FILE
+           MOVE SAVE-SLOT-NAME TO SAVE-KEY
+           READ SAVE-GAME-FILE
+               INVALID KEY
+                   DISPLAY "Aucune sauvegarde trouvée, nouvelle "
+                       & "partie."
+                   PERFORM NEW-GAME-SETUP
+               NOT INVALID KEY
+                   MOVE SAVE-REC-CHARACTER TO PLAYER-CHARACTER
+                   MOVE SAVE-REC-INVENTORY TO PLAYER-INVENTORY
+                   MOVE SAVE-REC-GOLD TO PLAYER-GOLD
+                   MOVE SAVE-REC-EQUIPMENT TO PLAYER-EQUIPMENT
+                   MOVE SAVE-REC-QUEST-TABLE TO QUEST-TABLE
+                   MOVE SAVE-REC-WORLD-MAP TO WORLD-MAP
+                   MOVE SAVE-REC-POSITION TO PLAYER-POSITION
+                   MOVE SAVE-REC-DIFFICULTY
+                       TO DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+                   DISPLAY "Partie chargée: bon retour, "
+                       CHAR-NAME OF PLAYER-CHARACTER "."
+                   MOVE SPACES TO EVENT-MESSAGE
+                   STRING "Partie chargée: " DELIMITED BY SIZE
+                       CHAR-NAME OF PLAYER-CHARACTER
+                           DELIMITED BY SPACE
+                       INTO EVENT-MESSAGE
+                   END-STRING
+                   CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION,
+                       EVENT-MESSAGE
+           END-READ
+           CLOSE SAVE-GAME-FILE
+           .
+
+      *-----------------------------------------------------------------
+      * Écriture de la sauvegarde à partir des données canoniques
+      *-----------------------------------------------------------------
+       SAVE-GAME.
+           IF SAVE-EXISTS
+               OPEN I-O SAVE-GAME-FILE
+           ELSE
+               OPEN OUTPUT SAVE-GAME-FILE
+           END-IF
+
+           MOVE SAVE-SLOT-NAME TO SAVE-KEY
+           MOVE PLAYER-CHARACTER TO SAVE-REC-CHARACTER
+           MOVE PLAYER-INVENTORY TO SAVE-REC-INVENTORY
+           MOVE PLAYER-GOLD TO SAVE-REC-GOLD
+           MOVE PLAYER-EQUIPMENT TO SAVE-REC-EQUIPMENT
+           MOVE QUEST-TABLE TO SAVE-REC-QUEST-TABLE
+           MOVE WORLD-MAP TO SAVE-REC-WORLD-MAP
+           MOVE PLAYER-POSITION TO SAVE-REC-POSITION
+           MOVE DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               TO SAVE-REC-DIFFICULTY
+
+           IF SAVE-EXISTS
+               REWRITE SAVE-GAME-RECORD
+           ELSE
+               WRITE SAVE-GAME-RECORD
+               MOVE "Y" TO HAS-EXISTING-SAVE
+           END-IF
+           CLOSE SAVE-GAME-FILE
+           DISPLAY "Partie sauvegardée."
+           .
       
       *-----------------------------------------------------------------
       * Affichage de l'introduction
@@ -113,7 +599,7 @@
            DISPLAY "***********************************************"
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour continuer..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            .
       
       *-----------------------------------------------------------------
@@ -121,26 +607,176 @@
       *-----------------------------------------------------------------
        HANDLE-MAIN-MENU.
            PERFORM DISPLAY-MAIN-MENU
-           ACCEPT MENU-CHOICE
+           PERFORM GET-MENU-CHOICE
       
            EVALUATE MENU-CHOICE
                WHEN 1
-                   MOVE 'G' TO GAME-STATE
+                   PERFORM CHOOSE-SAVE-SLOT
+                   PERFORM CHECK-SLOT-HAS-SAVE
+                   IF SAVE-EXISTS
+                       PERFORM LOAD-SAVE-GAME
+                       MOVE 'G' TO GAME-STATE
+                   ELSE
+                       DISPLAY "Aucune sauvegarde à cet emplacement."
+                   END-IF
                WHEN 2
-                   PERFORM DISPLAY-HELP
+                   PERFORM CHOOSE-SAVE-SLOT
+                   PERFORM CHECK-SLOT-HAS-SAVE
+                   IF SAVE-EXISTS
+                       PERFORM CHOOSE-CONTINUE-OR-NEW-GAME-PLUS
+                   ELSE
+                       PERFORM NEW-GAME-SETUP
+                   END-IF
+                   MOVE 'G' TO GAME-STATE
                WHEN 3
+                   PERFORM HANDLE-OPTIONS-MENU
+               WHEN 4
+                   PERFORM DISPLAY-HELP
+               WHEN 5
                    MOVE 'X' TO PROGRAM-STATUS
                WHEN OTHER
                    DISPLAY "Choix invalide. Veuillez réessayer."
            END-EVALUATE
            .
+
+      *-----------------------------------------------------------------
+      * Sous-menu Options: réglages consultables/modifiables hors
+      * partie (pour l'instant, la difficulté)
+      *-----------------------------------------------------------------
+       HANDLE-OPTIONS-MENU.
+           DISPLAY SPACE
+           DISPLAY "=== OPTIONS ==="
+           EVALUATE TRUE
+               WHEN DIFFICULTY-EASY OF GAME-DIFFICULTY
+                   DISPLAY "Difficulté actuelle: Facile"
+               WHEN DIFFICULTY-HARD OF GAME-DIFFICULTY
+                   DISPLAY "Difficulté actuelle: Difficile"
+               WHEN OTHER
+                   DISPLAY "Difficulté actuelle: Normal"
+           END-EVALUATE
+           DISPLAY "1. Changer la difficulté"
+           DISPLAY "2. Retour"
+           DISPLAY "Votre choix: " WITH NO ADVANCING
+           PERFORM GET-MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM CHOOSE-DIFFICULTY
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * Choix de l'emplacement de sauvegarde (1 à 3)
+      *-----------------------------------------------------------------
+       CHOOSE-SAVE-SLOT.
+           DISPLAY SPACE
+           DISPLAY "Choisissez un emplacement de sauvegarde:"
+           DISPLAY "1. Emplacement 1"
+           DISPLAY "2. Emplacement 2"
+           DISPLAY "3. Emplacement 3"
+           DISPLAY "> " WITH NO ADVANCING
+           PERFORM GET-MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 2
+                   MOVE "SLOT2" TO SAVE-SLOT-NAME
+               WHEN 3
+                   MOVE "SLOT3" TO SAVE-SLOT-NAME
+               WHEN OTHER
+                   MOVE "SLOT1" TO SAVE-SLOT-NAME
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * Vérifie si l'emplacement choisi contient déjà une sauvegarde
+      *-----------------------------------------------------------------
+       CHECK-SLOT-HAS-SAVE.
+           MOVE "N" TO HAS-EXISTING-SAVE
+           OPEN INPUT SAVE-GAME-FILE
+           IF SAVE-FILE-OK
+               MOVE SAVE-SLOT-NAME TO SAVE-KEY
+               READ SAVE-GAME-FILE
+                   NOT INVALID KEY
+                       MOVE "Y" TO HAS-EXISTING-SAVE
+               END-READ
+               CLOSE SAVE-GAME-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Une sauvegarde existe déjà sur l'emplacement choisi: proposer
+      * de continuer, de démarrer une New Game+ ou de repartir à zéro
+      *-----------------------------------------------------------------
+       CHOOSE-CONTINUE-OR-NEW-GAME-PLUS.
+           MOVE "N" TO NEW-GAME-PLUS-FLAG
+           DISPLAY SPACE
+           DISPLAY "Une sauvegarde existe sur cet emplacement."
+           DISPLAY "1. Continuer cette partie"
+           DISPLAY "2. Nouvelle Partie+ (garde niveau, or, "
+               & "équipement)"
+           DISPLAY "3. Recommencer à zéro"
+           DISPLAY "> " WITH NO ADVANCING
+           PERFORM GET-MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 2
+                   PERFORM LOAD-SAVE-GAME
+                   MOVE "Y" TO NEW-GAME-PLUS-FLAG
+                   PERFORM APPLY-NEW-GAME-PLUS
+               WHEN 3
+                   PERFORM NEW-GAME-SETUP
+               WHEN OTHER
+                   PERFORM LOAD-SAVE-GAME
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * New Game+: le personnage, son or et son équipement sont
+      * conservés tels que chargés depuis la sauvegarde, mais le monde
+      * et le journal de quêtes repartent à neuf pour une nouvelle
+      * traversée.
+      *-----------------------------------------------------------------
+       APPLY-NEW-GAME-PLUS.
+           DISPLAY SPACE
+           DISPLAY "=== NOUVELLE PARTIE+ ==="
+           DISPLAY "Vous repartez à l'aventure avec l'expérience de "
+               & "votre héros!"
+
+           PERFORM CHOOSE-DIFFICULTY
+
+           MOVE 'I' TO QUEST-OPERATION
+           CALL "QUEST-SYSTEM" USING QUEST-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, QUEST-TABLE,
+               QUEST-ID-TO-UPDATE-MAIN, OBJECTIVE-NUM-MAIN,
+               PROGRESS-VALUE-MAIN, ITEM-OP-PARAMS,
+               QUEST-LOG-FILTER-MAIN
+
+           MOVE 'I' TO WORLD-OPERATION
+           CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+               PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+               PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+               DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+
+           MOVE SPACES TO EVENT-MESSAGE
+           STRING "Nouvelle Partie+ démarrée: " DELIMITED BY SIZE
+                   CHAR-NAME OF PLAYER-CHARACTER
+                       DELIMITED BY SPACE
+               INTO EVENT-MESSAGE
+           END-STRING
+           CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION, EVENT-MESSAGE
+           .
       
        DISPLAY-MAIN-MENU.
            DISPLAY SPACE
            DISPLAY "=== MENU PRINCIPAL ==="
-           DISPLAY "1. Nouvelle partie"
-           DISPLAY "2. Aide"
-           DISPLAY "3. Quitter"
+           DISPLAY "1. Continuer"
+           DISPLAY "2. Nouvelle partie"
+           DISPLAY "3. Options"
+           DISPLAY "4. Aide"
+           DISPLAY "5. Quitter"
            DISPLAY "Votre choix: " WITH NO ADVANCING
            .
       
@@ -158,13 +794,14 @@
            DISPLAY "I - Ouvrir l'inventaire"
            DISPLAY "C - Afficher la fiche de personnage"
            DISPLAY "Q - Journal de quêtes"
-           DISPLAY "T - Accéder au Terminal Time Travel (si disponible)"
+           DISPLAY "T - Accéder au Terminal Time Travel (si"
+           DISPLAY "disponible)"
            DISPLAY "P - Parler aux personnages à proximité"
            DISPLAY "J - Accéder au système de crafting JCL"
            DISPLAY "X - Retourner au menu principal"
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour continuer..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            .
       
       *-----------------------------------------------------------------
@@ -176,27 +813,91 @@
            DISPLAY "apercevez les contours d'une cité futuriste. Un"
            DISPLAY "étrange terminal semble briller au nord-est."
            DISPLAY SPACE
-           DISPLAY "Une femme en tenue d'archiviste se tient près d'un bâtiment."
-           DISPLAY "Un technicien travaille sur des machines à proximité."
-           DISPLAY "Un étrange terminal de fabrication est visible à l'ouest."
+           DISPLAY "Une femme en tenue d'archiviste se tient près"
+           DISPLAY "d'un bâtiment."
+           DISPLAY "Un technicien travaille sur des machines à"
+           DISPLAY "proximité."
+           DISPLAY "Un étrange terminal de fabrication est visible à"
+           DISPLAY "l'ouest."
            DISPLAY SPACE
            DISPLAY "Que souhaitez-vous faire ?"
            DISPLAY "(N)ord, (S)ud, (E)st, (O)uest, (I)nventaire, "
                    "(C)aractéristiques, (Q)uêtes, (T)erminal,"
                    " (P)arler, (J)CL-crafting, (X) Menu"
+           DISPLAY "1=NE 2=NO 3=SE 4=SO diagonale, (H)aut, (B)as - "
+                   & "en donjon uniquement"
+           IF LOCATION-TYPE IN WORLD-MAP
+                   (PLAYER-POS-X IN PLAYER-POSITION,
+                    PLAYER-POS-Y IN PLAYER-POSITION) = "T"
+               DISPLAY "(V)endeur - une boutique est ouverte ici"
+               DISPLAY "(F)Voyage rapide - vers une ville déjà "
+                   & "visitée"
+           END-IF
            DISPLAY "> " WITH NO ADVANCING
-      
-           ACCEPT PLAYER-INPUT
-      
+
+           PERFORM GET-MOVEMENT-INPUT
+
            EVALUATE PLAYER-INPUT
                WHEN "N" WHEN "n"
-                   DISPLAY "Vous vous dirigez vers le nord."
+                   MOVE 'N' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
                WHEN "S" WHEN "s"
-                   DISPLAY "Vous vous dirigez vers le sud."
+                   MOVE 'S' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
                WHEN "E" WHEN "e"
-                   DISPLAY "Vous vous dirigez vers l'est."
+                   MOVE 'E' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
                WHEN "O" WHEN "o"
-                   DISPLAY "Vous vous dirigez vers l'ouest."
+                   MOVE 'W' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "NE" WHEN "ne" WHEN "1"
+                   MOVE '1' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "NO" WHEN "no" WHEN "2"
+                   MOVE '2' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "SE" WHEN "se" WHEN "3"
+                   MOVE '3' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "SO" WHEN "so" WHEN "4"
+                   MOVE '4' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "H" WHEN "h"
+                   MOVE 'U' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               WHEN "B" WHEN "b"
+                   MOVE 'B' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
                WHEN "I" WHEN "i"
                    MOVE 'I' TO GAME-STATE
                WHEN "C" WHEN "c"
@@ -209,18 +910,142 @@
                    PERFORM SELECT-CHARACTER-TO-TALK
                WHEN "J" WHEN "j"
                    MOVE 'J' TO GAME-STATE
+               WHEN "V" WHEN "v"
+                   IF LOCATION-TYPE IN WORLD-MAP
+                       (PLAYER-POS-X IN PLAYER-POSITION,
+                        PLAYER-POS-Y IN PLAYER-POSITION) = "T"
+                       MOVE 'V' TO GAME-STATE
+                   ELSE
+                       DISPLAY "Il n'y a pas de marchand ici."
+                   END-IF
+               WHEN "F" WHEN "f"
+                   IF LOCATION-TYPE IN WORLD-MAP
+                       (PLAYER-POS-X IN PLAYER-POSITION,
+                        PLAYER-POS-Y IN PLAYER-POSITION) = "T"
+                       PERFORM HANDLE-FAST-TRAVEL
+                   ELSE
+                       DISPLAY "Le voyage rapide n'est possible "
+                           & "que depuis une ville."
+                   END-IF
                WHEN "X" WHEN "x"
                    MOVE 'M' TO GAME-STATE
                WHEN OTHER
-                   DISPLAY "Commande non reconnue."
+                   MOVE PLAYER-INPUT TO EGG-CODE-ENTERED
+                   CALL "EASTER-EGGS" USING EGG-CODE-ENTERED,
+                       PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+                       PLAYER-EQUIPMENT, ITEM-OP-PARAMS
+                   IF EGG-CODE-ENTERED = SPACES
+                       DISPLAY "Commande non reconnue."
+                   END-IF
+           END-EVALUATE
+
+           EVALUATE PLAYER-INPUT
+               WHEN "N" WHEN "n" WHEN "S" WHEN "s" WHEN "E" WHEN "e"
+               WHEN "O" WHEN "o" WHEN "NE" WHEN "ne" WHEN "NO" WHEN "no"
+               WHEN "SE" WHEN "se" WHEN "SO" WHEN "so"
+               WHEN "1" WHEN "2" WHEN "3" WHEN "4"
+               WHEN "H" WHEN "h" WHEN "B" WHEN "b"
+                   PERFORM ADVANCE-QUEST-TURN
            END-EVALUATE
            .
-      
+
+      *-----------------------------------------------------------------
+      * Avance le compte à rebours des quêtes à délai à chaque
+      * déplacement du joueur
+      *-----------------------------------------------------------------
+       ADVANCE-QUEST-TURN.
+           MOVE 'T' TO QUEST-OPERATION
+           CALL "QUEST-SYSTEM" USING QUEST-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, QUEST-TABLE,
+               QUEST-ID-TO-UPDATE-MAIN, OBJECTIVE-NUM-MAIN,
+               PROGRESS-VALUE-MAIN, ITEM-OP-PARAMS,
+               QUEST-LOG-FILTER-MAIN
+           .
+
+      *-----------------------------------------------------------------
+      * Voyage rapide: liste les villes déjà visitées autres que la
+      * ville actuelle et déplace le joueur vers celle choisie
+      *-----------------------------------------------------------------
+       HANDLE-FAST-TRAVEL.
+           MOVE 0 TO FAST-TRAVEL-COUNT
+           DISPLAY SPACE
+           DISPLAY "=== VOYAGE RAPIDE ==="
+
+           PERFORM VARYING LOC-X IN WORLD-MAP FROM 1 BY 1
+                   UNTIL LOC-X IN WORLD-MAP > MAP-SIZE-X IN WORLD-MAP
+               PERFORM VARYING LOC-Y IN WORLD-MAP FROM 1 BY 1
+                       UNTIL LOC-Y IN WORLD-MAP
+                           > MAP-SIZE-Y IN WORLD-MAP
+                   IF LOC-TOWN IN WORLD-MAP(LOC-X IN WORLD-MAP,
+                          LOC-Y IN WORLD-MAP)
+                      AND LOC-IS-VISITED IN WORLD-MAP(
+                          LOC-X IN WORLD-MAP, LOC-Y IN WORLD-MAP)
+                      AND NOT (
+                          PLAYER-POS-X IN PLAYER-POSITION
+                              = LOC-X IN WORLD-MAP AND
+                          PLAYER-POS-Y IN PLAYER-POSITION
+                              = LOC-Y IN WORLD-MAP)
+                       ADD 1 TO FAST-TRAVEL-COUNT
+                       MOVE LOC-X IN WORLD-MAP
+                           TO FT-TOWN-X(FAST-TRAVEL-COUNT)
+                       MOVE LOC-Y IN WORLD-MAP
+                           TO FT-TOWN-Y(FAST-TRAVEL-COUNT)
+                       DISPLAY FAST-TRAVEL-COUNT, ". ",
+                           LOCATION-NAME IN WORLD-MAP(
+                               LOC-X IN WORLD-MAP, LOC-Y IN WORLD-MAP)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF FAST-TRAVEL-COUNT = 0
+               DISPLAY "Aucune autre ville visitée pour l'instant."
+           ELSE
+               ADD 1 TO FAST-TRAVEL-COUNT
+               DISPLAY FAST-TRAVEL-COUNT, ". Annuler"
+               DISPLAY "Destination? " WITH NO ADVANCING
+               PERFORM GET-MENU-CHOICE
+
+               IF MENU-CHOICE > 0 AND MENU-CHOICE < FAST-TRAVEL-COUNT
+                   MOVE FT-TOWN-X(MENU-CHOICE)
+                       TO PLAYER-POS-X IN PLAYER-POSITION
+                   MOVE FT-TOWN-Y(MENU-CHOICE)
+                       TO PLAYER-POS-Y IN PLAYER-POSITION
+                   MOVE 'F' TO WORLD-OPERATION
+                   CALL "WORLD-SYSTEM" USING WORLD-OPERATION,
+                       PLAYER-CHARACTER, ENEMY-CHARACTER, WORLD-MAP,
+                       PLAYER-POSITION, PLAYER-INVENTORY, PLAYER-GOLD,
+                       DIFFICULTY-LEVEL OF GAME-DIFFICULTY
+               END-IF
+           END-IF
+           .
+
       *-----------------------------------------------------------------
       * Gestion du combat
       *-----------------------------------------------------------------
        HANDLE-COMBAT.
-           DISPLAY "Système de combat - À implémenter"
+           IF ENEMY-NAME = SPACES
+               MOVE "Bug logique errant"   TO ENEMY-NAME
+               MOVE 2                      TO ENEMY-LEVEL
+               MOVE 18                     TO ENEMY-HEALTH-CURRENT
+               MOVE 18                     TO ENEMY-HEALTH-MAX
+               MOVE 6                      TO ENEMY-ATTACK
+               MOVE 2                      TO ENEMY-DEFENSE
+               MOVE 25                     TO ENEMY-EXPERIENCE
+               MOVE 10                     TO ENEMY-GOLD-REWARD
+               MOVE 0                      TO ENEMY-PARTY-COUNT
+           END-IF
+
+           CALL "COMBAT-SYSTEM" USING PLAYER-CHARACTER, ENEMY-CHARACTER,
+               COMBAT-RESUME-FLAG, PLAYER-INVENTORY,
+               LOCATION-TYPE IN WORLD-MAP
+                   (PLAYER-POS-X IN PLAYER-POSITION,
+                    PLAYER-POS-Y IN PLAYER-POSITION),
+               PLAYER-GOLD, DIFFICULTY-LEVEL OF GAME-DIFFICULTY,
+               ENEMY-PARTY-COUNT, ENEMY-PARTY
+
+           MOVE 'N' TO COMBAT-RESUME-FLAG
+           MOVE SPACES TO ENEMY-NAME
            MOVE 'G' TO GAME-STATE
            .
       
@@ -228,32 +1053,71 @@
       * Gestion de l'inventaire
       *-----------------------------------------------------------------
        HANDLE-INVENTORY.
-           DISPLAY SPACE
-           DISPLAY "=== INVENTAIRE ==="
-           DISPLAY "Épée rouillée - ATT+1"
-           DISPLAY "Bouclier en bois - DEF+1"
-           DISPLAY "Potion de soin x3"
+           MOVE 'D' TO INVENTORY-OPERATION
+           CALL "INVENTORY-SYSTEM" USING INVENTORY-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, ITEM-OP-PARAMS
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour revenir au jeu..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            MOVE 'G' TO GAME-STATE
            .
-      
+
+      *-----------------------------------------------------------------
+      * Boutique du marchand
+      *-----------------------------------------------------------------
+       HANDLE-MERCHANT.
+           CALL "MERCHANT-SYSTEM" USING PLAYER-CHARACTER,
+               PLAYER-INVENTORY, PLAYER-GOLD, PLAYER-EQUIPMENT,
+               ITEM-OP-PARAMS
+           MOVE 'G' TO GAME-STATE
+           .
+
       *-----------------------------------------------------------------
       * Affichage de la fiche de personnage
       *-----------------------------------------------------------------
        HANDLE-CHARACTER-SCREEN.
            DISPLAY SPACE
            DISPLAY "=== PERSONNAGE ==="
-           DISPLAY "Nom: Héros du COBOL"
-           DISPLAY "Niveau: 1"
-           DISPLAY "PV: 20/20"
-           DISPLAY "Force: 5"
-           DISPLAY "Défense: 3"
-           DISPLAY "Intelligence: 4"
+           DISPLAY "Nom: " CHAR-NAME OF PLAYER-CHARACTER
+           DISPLAY "Classe: " CHAR-CLASS OF PLAYER-CHARACTER
+           DISPLAY "Niveau: " CHAR-LEVEL OF PLAYER-CHARACTER
+           DISPLAY "Expérience: " CHAR-EXPERIENCE OF PLAYER-CHARACTER
+               "/" CHAR-EXPERIENCE-NEXT OF PLAYER-CHARACTER
+           MOVE CHAR-HEALTH-CURRENT OF PLAYER-CHARACTER TO BAR-CURRENT
+           MOVE CHAR-HEALTH-MAX OF PLAYER-CHARACTER TO BAR-MAX
+           PERFORM BUILD-STAT-BAR
+           DISPLAY "PV: " BAR-LINE " "
+               CHAR-HEALTH-CURRENT OF PLAYER-CHARACTER
+               "/" CHAR-HEALTH-MAX OF PLAYER-CHARACTER
+
+           MOVE CHAR-MANA-CURRENT OF PLAYER-CHARACTER TO BAR-CURRENT
+           MOVE CHAR-MANA-MAX OF PLAYER-CHARACTER TO BAR-MAX
+           PERFORM BUILD-STAT-BAR
+           DISPLAY "PM: " BAR-LINE " "
+               CHAR-MANA-CURRENT OF PLAYER-CHARACTER
+               "/" CHAR-MANA-MAX OF PLAYER-CHARACTER
+           DISPLAY "Force: " CHAR-STRENGTH OF PLAYER-CHARACTER
+           DISPLAY "Défense: " CHAR-DEFENSE OF PLAYER-CHARACTER
+           DISPLAY "Intelligence: " CHAR-INTELLIGENCE OF
+               PLAYER-CHARACTER
+           DISPLAY "Agilité: " CHAR-AGILITY OF PLAYER-CHARACTER
+           DISPLAY SPACE
+           DISPLAY "Compétences:"
+           PERFORM VARYING SKILL-IDX FROM 1 BY 1
+                   UNTIL SKILL-IDX > 5
+               IF SKILL-IS-LEARNED OF PLAYER-CHARACTER(SKILL-IDX)
+                   DISPLAY "  - "
+                       SKILL-NAME OF PLAYER-CHARACTER(SKILL-IDX)
+                       " (coût: "
+                       SKILL-COST OF PLAYER-CHARACTER(SKILL-IDX)
+                       " PM, puissance: "
+                       SKILL-POWER OF PLAYER-CHARACTER(SKILL-IDX) ")"
+               END-IF
+           END-PERFORM
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour revenir au jeu..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            MOVE 'G' TO GAME-STATE
            .
       
@@ -262,22 +1126,32 @@
       *-----------------------------------------------------------------
        HANDLE-QUEST-LOG.
            DISPLAY SPACE
-           DISPLAY "=== JOURNAL DE QUÊTES ==="
-           DISPLAY "[!] Quête principale: Explorer la cité futuriste"
-           DISPLAY "    - Trouver l'entrée de la cité"
-           DISPLAY "    - Parler au chef des gardiens"
-           DISPLAY SPACE
-           DISPLAY "[ ] Quête secondaire: Collecter 5 fragments de code"
-           DISPLAY "    - Fragments trouvés: 0/5"
-           DISPLAY SPACE
-           DISPLAY "[!] Quête temporelle: Découvrir l'origine de MAINFRAME-TERRA"
-           DISPLAY "    - Explorez les différentes époques via le Terminal Time Travel"
-           DISPLAY SPACE
-           DISPLAY "[ ] Quête d'artisanat: Maîtriser le JCL Crafting"
-           DISPLAY "    - Fabriquer 3 objets différents via le système JCL"
+           DISPLAY "Filtrer le journal: (T)outes, (A)ctives, "
+               & "(C)omplétées, (E)chouées"
+           DISPLAY "> " WITH NO ADVANCING
+           PERFORM GET-PLAYER-INPUT
+
+           EVALUATE PLAYER-INPUT
+               WHEN "A" WHEN "a"
+                   MOVE 'A' TO QUEST-LOG-FILTER-MAIN
+               WHEN "C" WHEN "c"
+                   MOVE 'C' TO QUEST-LOG-FILTER-MAIN
+               WHEN "E" WHEN "e"
+                   MOVE 'F' TO QUEST-LOG-FILTER-MAIN
+               WHEN OTHER
+                   MOVE 'T' TO QUEST-LOG-FILTER-MAIN
+           END-EVALUATE
+
+           MOVE 'D' TO QUEST-OPERATION
+           CALL "QUEST-SYSTEM" USING QUEST-OPERATION,
+               PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+               PLAYER-EQUIPMENT, QUEST-TABLE,
+               QUEST-ID-TO-UPDATE-MAIN, OBJECTIVE-NUM-MAIN,
+               PROGRESS-VALUE-MAIN, ITEM-OP-PARAMS,
+               QUEST-LOG-FILTER-MAIN
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour revenir au jeu..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            MOVE 'G' TO GAME-STATE
            .
       
@@ -297,22 +1171,26 @@
            DISPLAY "Voulez-vous activer le terminal ? (O/N)"
            DISPLAY "> " WITH NO ADVANCING
       
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
       
            IF PLAYER-INPUT = "O" OR PLAYER-INPUT = "o"
                DISPLAY SPACE
                DISPLAY "Le terminal s'anime..."
                DISPLAY SPACE
-               DISPLAY "Veuillez consulter le module Terminal Time Travel"
-               DISPLAY "pour explorer les différentes époques informatiques."
+               DISPLAY "Veuillez consulter le module Terminal Time"
+               DISPLAY "Travel"
+               DISPLAY "pour explorer les différentes époques"
+               DISPLAY "informatiques."
                DISPLAY SPACE
-               DISPLAY "Note: Cette fonctionnalité est gérée par le module TERMINAL-TIME-TRAVEL.cbl"
-               DISPLAY "et peut être compilée séparément avec: make time-travel"
+               DISPLAY "Note: Cette fonctionnalité est gérée par le"
+               DISPLAY "module TERMINAL-TIME-TRAVEL.cbl"
+               DISPLAY "et peut être compilée séparément avec:"
+               DISPLAY "make time-travel"
            END-IF
       
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour revenir au jeu..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            MOVE 'G' TO GAME-STATE
            .
       
@@ -327,7 +1205,7 @@
            DISPLAY "3. Gardien Neumann (près de la cité)"
            DISPLAY "4. Retour"
            DISPLAY "Avec qui souhaitez-vous parler? " WITH NO ADVANCING
-           ACCEPT MENU-CHOICE
+           PERFORM GET-MENU-CHOICE
       
            EVALUATE MENU-CHOICE
                WHEN 1
@@ -358,58 +1236,11 @@
        HANDLE-DIALOG.
            DISPLAY SPACE
            DISPLAY "Conversation avec " NPC-NAME
-           DISPLAY SPACE
-           DISPLAY "Note: Ce dialogue est géré par le module DIALOG-MULTIPLEXER.cbl"
-           DISPLAY "où les dialogues sont définis avec des options de ramification."
-           DISPLAY SPACE
-      
-           *> Simulation du comportement du module DIALOG-MULTIPLEXER
-           EVALUATE DIALOG-ID-TO-START
-               WHEN 1
-                   DISPLAY "Ada: Bonjour, voyageur. Bienvenue dans la Bibliothèque"
-                   DISPLAY "      Centrale de MAINFRAME-TERRA. Je suis Ada, gardienne"
-                   DISPLAY "      des connaissances anciennes."
-                   DISPLAY SPACE
-                   DISPLAY "1. Parlez-moi de cette bibliothèque."
-                   DISPLAY "2. Que savez-vous sur la cité futuriste?"
-                   DISPLAY "3. Je dois y aller, au revoir."
-               WHEN 2
-                   DISPLAY "Turing: *bruit de cliquetis* Oh! Vous m'avez surpris."
-                   DISPLAY "        Je ne reçois pas souvent de visiteurs ici."
-                   DISPLAY "        Je suis Turing, technicien en chef de cette"
-                   DISPLAY "        section. Que puis-je faire pour vous?"
-                   DISPLAY SPACE
-                   DISPLAY "1. Que faites-vous ici?"
-                   DISPLAY "2. J'ai trouvé cet étrange composant..."
-                   DISPLAY "3. Je ne faisais que passer."
-               WHEN 3
-                   DISPLAY "Neumann: Halte! Je suis Neumann, gardien de cette entrée."
-                   DISPLAY "         Personne ne peut passer sans démontrer sa compréhension"
-                   DISPLAY "         du langage ancien. Êtes-vous prêt à relever le défi?"
-                   DISPLAY SPACE
-                   DISPLAY "1. Je suis prêt. Quel est ce défi?"
-                   DISPLAY "2. Je reviendrai quand je serai mieux préparé."
-           END-EVALUATE
-      
-           DISPLAY SPACE
-           DISPLAY "Entrez un choix (ou 0 pour terminer le dialogue): " 
-                   WITH NO ADVANCING
-           ACCEPT MENU-CHOICE
-      
-           IF MENU-CHOICE = 0
-               MOVE "N" TO DIALOG-MODE
-               MOVE 'G' TO GAME-STATE
-           ELSE
-               DISPLAY SPACE
-               DISPLAY "Simulation de réponse au choix " MENU-CHOICE "..."
-               DISPLAY "Dans l'implémentation complète, le module DIALOG-MULTIPLEXER"
-               DISPLAY "traiterait ce choix et poursuivrait la conversation."
-               DISPLAY SPACE
-               DISPLAY "Appuyez sur ENTRÉE pour terminer le dialogue..."
-               ACCEPT PLAYER-INPUT
-               MOVE "N" TO DIALOG-MODE
-               MOVE 'G' TO GAME-STATE
-           END-IF
+           CALL "DIALOG-MULTIPLEXER" USING DIALOG-ID-TO-START,
+               RESUME-NODE-ID, PLAYER-INVENTORY, QUEST-TABLE
+           MOVE 0 TO RESUME-NODE-ID
+           MOVE "N" TO DIALOG-MODE
+           MOVE 'G' TO GAME-STATE
            .
       
       *-----------------------------------------------------------------
@@ -417,41 +1248,35 @@
       *-----------------------------------------------------------------
        HANDLE-JCL-CRAFTING.
            DISPLAY SPACE
-           DISPLAY "Vous approchez du terminal de fabrication. Son écran affiche:"
+           DISPLAY "Vous approchez du terminal de fabrication. Son"
+           DISPLAY "écran affiche:"
            DISPLAY SPACE
            DISPLAY "***********************************************"
            DISPLAY "*           TERMINAL DE FABRICATION           *"
            DISPLAY "*    Créer des objets avec du code JCL       *"
            DISPLAY "***********************************************"
            DISPLAY SPACE
-           DISPLAY "Voulez-vous utiliser le terminal de fabrication ? (O/N)"
+           DISPLAY "Voulez-vous utiliser le terminal de fabrication ?"
+           DISPLAY "(O/N)"
            DISPLAY "> " WITH NO ADVANCING
       
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
       
            IF PLAYER-INPUT = "O" OR PLAYER-INPUT = "o"
                DISPLAY SPACE
                DISPLAY "Le terminal s'active..."
-               DISPLAY SPACE
-               DISPLAY "Le JCL (Job Control Language) est un langage de contrôle"
-               DISPLAY "utilisé dans les environnements mainframe pour définir les"
-               DISPLAY "paramètres d'exécution des programmes."
-               DISPLAY SPACE
-               DISPLAY "En utilisant ce terminal, vous pouvez écrire du code JCL"
-               DISPLAY "pour créer différents objets utiles dans votre aventure."
-               DISPLAY SPACE
-               DISPLAY "Note: Cette fonctionnalité est gérée par le module JCL-CRAFTING.cbl"
-               DISPLAY "et peut être compilée séparément."
-               DISPLAY SPACE
-               DISPLAY "Exemple de code JCL simple:"
-               DISPLAY "//COMPILE JOB CLASS=A,MSGCLASS=X"
-               DISPLAY "//STEP1   EXEC PGM=IEBGENER"
-               DISPLAY "//SYSIN   DD DUMMY"
+               MOVE 'M' TO CRAFTING-OPERATION
+               MOVE SPACES TO CRAFTING-MATERIAL-NAME
+               MOVE 0 TO CRAFTING-MATERIAL-QTY
+               CALL "JCL-CRAFTING-SYSTEM" USING CRAFTING-OPERATION,
+                   CRAFTING-MATERIAL-NAME, CRAFTING-MATERIAL-QTY,
+                   PLAYER-CHARACTER, PLAYER-INVENTORY, PLAYER-GOLD,
+                   PLAYER-EQUIPMENT, ITEM-OP-PARAMS
            END-IF
       
            DISPLAY SPACE
            DISPLAY "Appuyez sur ENTRÉE pour revenir au jeu..."
-           ACCEPT PLAYER-INPUT
+           PERFORM GET-PLAYER-INPUT
            MOVE 'G' TO GAME-STATE
            .
       
@@ -459,10 +1284,127 @@
       * Nettoyage final avant sortie
       *-----------------------------------------------------------------
        CLEANUP-GAME.
+           IF IS-SCRIPT-MODE
+               CLOSE SCRIPT-INPUT-FILE
+           END-IF
+           PERFORM SAVE-GAME
+           PERFORM DISPLAY-SESSION-SUMMARY
+           MOVE SPACES TO EVENT-MESSAGE
+           STRING "Session terminée pour " DELIMITED BY SIZE
+               CHAR-NAME OF PLAYER-CHARACTER DELIMITED BY SPACE
+               " (niveau " DELIMITED BY SIZE
+               CHAR-LEVEL OF PLAYER-CHARACTER DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO EVENT-MESSAGE
+           END-STRING
+           CALL "GAME-LOG-SYSTEM" USING LOG-OPERATION, EVENT-MESSAGE
            DISPLAY SPACE
            DISPLAY "Merci d'avoir joué à COBOLegend!"
            DISPLAY "À bientôt pour de nouvelles aventures..."
            DISPLAY SPACE
            .
       
+      *-----------------------------------------------------------------
+      * Résumé de fin de session: personnage, or, quêtes et lieux
+      * explorés au cours de la partie
+      *-----------------------------------------------------------------
+       DISPLAY-SESSION-SUMMARY.
+           MOVE 0 TO SUMMARY-LOCATIONS-VISITED
+           MOVE 0 TO SUMMARY-QUESTS-COMPLETED
+
+           PERFORM VARYING LOC-X OF WORLD-MAP FROM 1 BY 1
+                   UNTIL LOC-X OF WORLD-MAP > MAP-SIZE-X OF WORLD-MAP
+               PERFORM VARYING LOC-Y OF WORLD-MAP FROM 1 BY 1
+                       UNTIL LOC-Y OF WORLD-MAP >
+                             MAP-SIZE-Y OF WORLD-MAP
+                   IF LOC-IS-VISITED OF WORLD-MAP
+                           (LOC-X OF WORLD-MAP, LOC-Y OF WORLD-MAP)
+                       ADD 1 TO SUMMARY-LOCATIONS-VISITED
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING QUEST-IDX OF QUEST-TABLE FROM 1 BY 1
+                   UNTIL QUEST-IDX OF QUEST-TABLE >
+                         QUEST-COUNT OF QUEST-TABLE
+               IF QUEST-COMPLETED OF QUEST-TABLE
+                       (QUEST-IDX OF QUEST-TABLE)
+                   ADD 1 TO SUMMARY-QUESTS-COMPLETED
+               END-IF
+           END-PERFORM
+
+           MOVE PLAYER-GOLD TO UTIL-NUMBER
+           PERFORM FORMAT-GOLD-FOR-DISPLAY
+
+           DISPLAY SPACE
+           DISPLAY "=== RÉSUMÉ DE LA SESSION ==="
+           DISPLAY "Personnage: " CHAR-NAME OF PLAYER-CHARACTER
+               " (" CHAR-CLASS OF PLAYER-CHARACTER ")"
+           DISPLAY "Niveau atteint: " CHAR-LEVEL OF PLAYER-CHARACTER
+           DISPLAY "Or amassé: " GOLD-DISPLAY
+           DISPLAY "Quêtes complétées: " SUMMARY-QUESTS-COMPLETED
+               "/" QUEST-COUNT OF QUEST-TABLE
+           DISPLAY "Lieux explorés: " SUMMARY-LOCATIONS-VISITED
+           EVALUATE TRUE
+               WHEN DIFFICULTY-EASY OF GAME-DIFFICULTY
+                   DISPLAY "Difficulté: Facile"
+               WHEN DIFFICULTY-HARD OF GAME-DIFFICULTY
+                   DISPLAY "Difficulté: Difficile"
+               WHEN OTHER
+                   DISPLAY "Difficulté: Normal"
+           END-EVALUATE
+           .
+
+      *-----------------------------------------------------------------
+      * Formate PLAYER-GOLD avec des séparateurs de milliers via
+      * UTILITIES-SYSTEM (voir UTIL-NUMBER / GOLD-DISPLAY)
+      *-----------------------------------------------------------------
+       FORMAT-GOLD-FOR-DISPLAY.
+           MOVE "F" TO UTIL-OPERATION
+           CALL "UTILITIES" USING UTIL-OPERATION, UTIL-NUMBER,
+               UTIL-FORMATTED
+           MOVE UTIL-FORMATTED TO GOLD-DISPLAY
+           .
+
+      *-----------------------------------------------------------------
+      * Construit une barre de progression colorée dans BAR-LINE selon
+      * BAR-CURRENT/BAR-MAX (vert >= 50%, jaune >= 25%, rouge sinon) -
+      * utilisée pour l'affichage des PV/PM (voir
+      * HANDLE-CHARACTER-SCREEN)
+      *-----------------------------------------------------------------
+       BUILD-STAT-BAR.
+           COMPUTE BAR-PERCENT = (BAR-CURRENT * 100) / BAR-MAX
+           EVALUATE TRUE
+               WHEN BAR-PERCENT >= 50
+                   MOVE COLOR-GREEN TO BAR-COLOR
+               WHEN BAR-PERCENT >= 25
+                   MOVE COLOR-YELLOW TO BAR-COLOR
+               WHEN OTHER
+                   MOVE COLOR-RED TO BAR-COLOR
+           END-EVALUATE
+
+           COMPUTE BAR-FILLED = (BAR-CURRENT * BAR-WIDTH) / BAR-MAX
+
+           MOVE SPACES TO BAR-LINE
+           MOVE 1 TO BAR-PTR
+           STRING BAR-COLOR DELIMITED BY SIZE
+                  "[" DELIMITED BY SIZE
+               INTO BAR-LINE WITH POINTER BAR-PTR
+
+           PERFORM VARYING BAR-INDEX FROM 1 BY 1
+                   UNTIL BAR-INDEX > BAR-WIDTH
+               IF BAR-INDEX <= BAR-FILLED
+                   STRING "=" DELIMITED BY SIZE
+                       INTO BAR-LINE WITH POINTER BAR-PTR
+               ELSE
+                   STRING " " DELIMITED BY SIZE
+                       INTO BAR-LINE WITH POINTER BAR-PTR
+               END-IF
+           END-PERFORM
+
+           STRING "]" DELIMITED BY SIZE
+                  COLOR-RESET DELIMITED BY SIZE
+               INTO BAR-LINE WITH POINTER BAR-PTR
+           .
+
        END PROGRAM MAIN-GAME.

@@ -0,0 +1,93 @@
+      *****************************************************************
+      * CHECKPOINT-SYSTEM.CBL - Reprise en cours de combat/dialogue
+      *
+      * Ce module conserve une copie de secours de la progression d'un
+      * combat ou d'un dialogue en cours, tour par tour ou nœud par
+      * nœud, dans un fichier séparé de la sauvegarde principale. Si
+      * la partie s'arrête avant la fin de l'encontre (fermeture du
+      * jeu, script de test qui s'arrête net), MAIN-GAME peut la
+      * reprendre exactement là où elle en était plutôt que de la
+      * perdre entièrement.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECKPOINT-SYSTEM.
+       AUTHOR. NABZ0R.
+       DATE-WRITTEN. 2026-08-08.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "COBOCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CHECKPOINT-FILE-RECORD         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 CHECKPOINT-FILE-STATUS         PIC X(2)   VALUE SPACES.
+          88 CHECKPOINT-FILE-OK          VALUE "00".
+
+       LINKAGE SECTION.
+       01 CHECKPOINT-OPERATION           PIC X(1).
+          88 OP-SAVE-CHECKPOINT          VALUE 'S'.
+          88 OP-LOAD-CHECKPOINT          VALUE 'L'.
+          88 OP-CLEAR-CHECKPOINT         VALUE 'C'.
+
+       COPY "CHECKPOINT.cpy".
+
+       PROCEDURE DIVISION USING CHECKPOINT-OPERATION, CHECKPOINT-RECORD.
+       MAIN-ENTRY.
+           EVALUATE TRUE
+               WHEN OP-SAVE-CHECKPOINT
+                   PERFORM SAVE-CHECKPOINT-TO-FILE
+               WHEN OP-LOAD-CHECKPOINT
+                   PERFORM LOAD-CHECKPOINT-FROM-FILE
+               WHEN OP-CLEAR-CHECKPOINT
+                   PERFORM CLEAR-CHECKPOINT-FILE
+           END-EVALUATE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Écriture du point de reprise (un seul enregistrement, le
+      * fichier est réécrit intégralement à chaque appel)
+      *-----------------------------------------------------------------
+       SAVE-CHECKPOINT-TO-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-FILE-RECORD
+           WRITE CHECKPOINT-FILE-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *-----------------------------------------------------------------
+      * Lecture du point de reprise, s'il existe
+      *-----------------------------------------------------------------
+       LOAD-CHECKPOINT-FROM-FILE.
+           MOVE "N" TO CHECKPOINT-TYPE
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE INTO CHECKPOINT-FILE-RECORD
+                   AT END
+                       MOVE "N" TO CHECKPOINT-TYPE
+                   NOT AT END
+                       MOVE CHECKPOINT-FILE-RECORD TO CHECKPOINT-RECORD
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+      *-----------------------------------------------------------------
+      * Suppression du point de reprise (encontre terminée normalement)
+      *-----------------------------------------------------------------
+       CLEAR-CHECKPOINT-FILE.
+           MOVE "N" TO CHECKPOINT-TYPE
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-FILE-RECORD
+           WRITE CHECKPOINT-FILE-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       END PROGRAM CHECKPOINT-SYSTEM.
